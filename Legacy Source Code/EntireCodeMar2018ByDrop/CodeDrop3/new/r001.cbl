@@ -61,6 +61,9 @@ security.
 *   2015/Mar/25 MC6	- include new clinic 26 into  clinics 22-26, 30-36, 41-48 Total MTD revenue for payroll balancing
 *   2016/Jul/14 MC7	- change amount print field
 *   2017/Jan/26 MC8     - change amount field size for final total
+*   2018/Mar/02 DM      - added csv-file export of batch totals
+*                         (same totals as the printed report) for
+*                         finance month-end reconciliation
 
 environment division. 
 input-output section. 
@@ -75,11 +78,17 @@ file-control.
     copy "f020_doctor_mstr.slr". 
 * 
  
-    select print-file 
-          assign to printer print-file-name 
-	  file status is status-prt-file. 
-* 
-data division. 
+    select print-file
+          assign to printer print-file-name
+	  file status is status-prt-file.
+*
+*   2018/Mar/02 DM - csv export of batch totals for finance
+    select csv-file
+          assign to disk "$pb_data/r001_batch_summary.csv"
+	  organization is line sequential
+	  file status is status-csv-file.
+*
+data division.
 file section. 
 * 
     copy "f001_batch_control_file.fd". 
@@ -88,13 +97,18 @@ file section.
 * 
     copy "f020_doctor_mstr.fd". 
 * 
-fd  print-file 
-    record contains 132 characters. 
- 
-01  print-record				pic x(132). 
-working-storage section. 
- 
-77  err-ind					pic 99 	value zero. 
+fd  print-file
+    record contains 132 characters.
+
+01  print-record				pic x(132).
+*
+*   2018/Mar/02 DM - csv export of batch totals for finance
+fd  csv-file.
+01  csv-record					pic x(200).
+*
+working-storage section.
+
+77  err-ind					pic 99 	value zero.
 77  print-file-name				pic x(5) 
 		value "r001". 
 77  option					pic x. 
@@ -131,8 +145,14 @@ working-storage section.
 77  status-cobol-batctrl-file			pic x(2) value zero. 
 77  status-cobol-doc-mstr			pic x(2) value zero. 
 77  status-cobol-iconst-mstr			pic x(2) value zero. 
-77  status-prt-file				pic x(2) value zero. 
- 
+77  status-prt-file				pic x(2) value zero.
+*
+*   2018/Mar/02 DM - csv export of batch totals for finance
+77  status-csv-file				pic x(2) value zero.
+77  csv-clinic-ed				pic zz.
+01  csv-header-line				pic x(132) value
+	"CLINIC,BATCH TYPE/ADJ,AGENT,CYC A/R,CYC REV,CYC CASH,CYC CLAIMS,CYC SVCS,MTD A/R,MTD REV,MTD CASH,MTD CLAIMS,MTD SVCS".
+
 01  flag					pic x. 
     88 ok					value "Y". 
     88 not-ok					value "N". 
@@ -707,11 +727,17 @@ aa0-10-continue-y-n.
 *	(delete print file) 
 *    expunge print-file. 
  
-    open input	batch-ctrl-file. 
-    open input  doc-mstr. 
-    open input  iconst-mstr. 
-    open output print-file. 
- 
+    open input	batch-ctrl-file.
+    open input  doc-mstr.
+    open input  iconst-mstr.
+    open output print-file.
+*
+*   2018/Mar/02 DM - csv export of batch totals for finance
+    open output csv-file.
+    move csv-header-line		to	csv-record.
+    write csv-record.
+*
+
     move zero				to 	counters  
 					   	tbl-totals 
 					   	final-totals 
@@ -754,10 +780,11 @@ az0-end-of-job.
     perform xc0-add-to-fin-totals		thru	xc0-99-exit. 
     perform ze0-move-and-print-fin-tot		thru	ze0-99-exit. 
  
-    close batch-ctrl-file 
-	  iconst-mstr 
-          doc-mstr 
-	  print-file. 
+    close batch-ctrl-file
+	  iconst-mstr
+          doc-mstr
+	  print-file
+	  csv-file.
  
     display blank-screen. 
     accept sys-time			from time. 
@@ -1049,14 +1076,60 @@ tb0-write-line.
 *   (else) 
 *   endif 
  
-    write   print-record  from print-line      after advancing  nbr-lines-to-advance lines. 
- 
-    move spaces						to	print-line. 
-    move 1						to	nbr-lines-to-advance. 
- 
-tb0-99-exit. 
-    exit. 
-* 
+    write   print-record  from print-line      after advancing  nbr-lines-to-advance lines.
+*
+*   2018/Mar/02 DM - csv export of batch totals for finance
+    perform tb1-write-csv-line			thru	tb1-99-exit.
+*
+    move spaces						to	print-line.
+    move 1						to	nbr-lines-to-advance.
+
+tb0-99-exit.
+    exit.
+*
+*   2018/Mar/02 DM - csv export of batch totals for finance
+*   (writes the same totals line just printed by tb0-write-line
+*    out to csv-file, comma delimited, amount fields quoted since
+*    their print-edited pictures contain embedded commas)
+tb1-write-csv-line.
+
+    move hold-clinic-nbr			to	csv-clinic-ed.
+    move spaces					to	csv-record.
+
+    string  csv-clinic-ed		delimited by size
+	    ","				delimited by size
+	    t1-desc-a			delimited by size
+	    t1-desc-b			delimited by size
+	    ","				delimited by size
+	    t1-dash			delimited by size
+	    t1-agent-cd			delimited by size
+	    ","				delimited by size
+	    '"' t1-detail-1 '"'	delimited by size
+	    ","				delimited by size
+	    '"' t1-detail-2 '"'	delimited by size
+	    ","				delimited by size
+	    '"' t1-detail-3 '"'	delimited by size
+	    ","				delimited by size
+	    '"' t1-detail-4 '"'	delimited by size
+	    ","				delimited by size
+	    '"' t1-detail-5 '"'	delimited by size
+	    ","				delimited by size
+	    '"' t1-detail-6 '"'	delimited by size
+	    ","				delimited by size
+	    '"' t1-detail-7 '"'	delimited by size
+	    ","				delimited by size
+	    '"' t1-detail-8 '"'	delimited by size
+	    ","				delimited by size
+	    '"' t1-detail-9 '"'	delimited by size
+	    ","				delimited by size
+	    '"' t1-detail-10 '"'	delimited by size
+		into	csv-record.
+
+    write csv-record.
+
+tb1-99-exit.
+    exit.
+*
 tc0-print-headings. 
  
     add 1					to	ctr-page.      
