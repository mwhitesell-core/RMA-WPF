@@ -41,6 +41,15 @@ security.
 *   2004/mar/18   MC   - modify in ab0-processing for clinic 60 summarization
 *   2007/apr/19   MC   - summarize all clinic 70'S TOTAL 
 *   2010/mar/24   MC1  - include clinic 66 in clinic 60's TOTAL
+*   2018/dec/07   MC   - the clinic 60/66/70/75 grouping above had to
+*			 be hand-edited into ab0-processing every time a
+*			 clinic moved groups. replaced it with a table-
+*			 driven lookup against the new f202_clinic_group
+*			 master (see ga0-look-up-clinic-group) - which
+*			 clinic a clinic's totals report under is now a
+*			 data change (m202), not a program change. a
+*			 clinic with no record on f202 reports under its
+*			 own number, same as before this file existed.
 *
 environment division. 
 input-output section. 
@@ -50,10 +59,13 @@ file-control.
 * 
     copy "f001_batch_control_file.slr". 
 * 
-    copy "f090_constants_mstr.slr". 
-* 
- 
-    select print-file 
+    copy "f090_constants_mstr.slr".
+*
+* 2018/dec/07 - MC
+    copy "f202_clinic_group_mstr.slr".
+* 2018/dec/07 - end
+
+    select print-file
 	assign to printer print-file-name 
 	file status is status-prt-file. 
 data division. 
@@ -61,9 +73,12 @@ file section.
 * 
     copy "f001_batch_control_file.fd". 
 * 
-    copy "f090_constants_mstr.fd". 
-* 
-fd  print-file 
+    copy "f090_constants_mstr.fd".
+*
+* 2018/dec/07 - MC
+    copy "f202_clinic_group_mstr.fd".
+* 2018/dec/07 - end
+fd  print-file
     record contains 132 characters. 
  
 01  print-record			pic x(132). 
@@ -87,8 +102,11 @@ working-storage section.
 
 77  common-status-file				pic x(2). 
 77  status-cobol-batctrl-file			pic x(2) value zero. 
-77  status-cobol-iconst-mstr			pic x(2) value zero. 
-77  status-prt-file				pic xx   value zero. 
+77  status-cobol-iconst-mstr			pic x(2) value zero.
+77  status-prt-file				pic xx   value zero.
+* 2018/dec/07 - MC
+77  status-cobol-clinic-group			pic xx   value zero.
+* 2018/dec/07 - end
  
 77  ws-temp-sum					pic s9(10)v99	value zero. 
 77  ws-total					pic s9(10)v99	value zero. 
@@ -105,10 +123,24 @@ working-storage section.
 77  feedback-batctrl-file			pic x(4). 
 77  feedback-iconst-mstr			pic x(4). 
 77  sel-clinic-nbr				pic 99. 
-77  ws-reply					pic x. 
-77  hold-clinic-nbr				pic 99. 
- 
-*mf    copy "f001_key_batctrl_file.ws". 
+77  ws-reply					pic x.
+77  hold-clinic-nbr				pic 99.
+* 2018/dec/07 - MC
+*   which clinic's printed total a given clinic folds into - loaded
+*   once from f202_clinic_group_mstr in xd0-load-clinic-group-table and
+*   used by ga0-look-up-clinic-group instead of the old hardcoded
+*   60/66/70/75 boundaries. subscripted directly by clinic-nbr since
+*   grp-clinic-nbr is pic 99 (00-99); zero means "not on the table",
+*   i.e. the clinic reports under its own number.
+77  hold-group-nbr				pic 99 value zero.
+77  ws-lookup-clinic-nbr			pic 99.
+77  ws-group-nbr				pic 99.
+77  ws-new-group-nbr			pic 99.
+01  clinic-group-table.
+    05  tbl-report-clinic-nbr  occurs 99 times	pic 99 value zero.
+* 2018/dec/07 - end
+
+*mf    copy "f001_key_batctrl_file.ws".
 *    (table to store the sums by 'AGENT' --  
 *	'ROWS' refer to 'AGENT' code, 'COLUMNS' refer to 'ADJ CODE')  
  
@@ -343,11 +375,17 @@ aa0-initialization.
     move sys-sec			to run-sec. 
  
  
-    open input	batch-ctrl-file 
-		iconst-mstr. 
-    move zero				to	agent-table 
-						totals-table. 
-    move spaces				to	l1-print-line. 
+    open input	batch-ctrl-file
+		iconst-mstr
+* 2018/dec/07 - MC
+		clinic-group-mstr.
+* 2018/dec/07 - end
+    move zero				to	agent-table
+						totals-table.
+    move spaces				to	l1-print-line.
+* 2018/dec/07 - MC
+    perform xd0-load-clinic-group-table thru	xd0-99-exit.
+* 2018/dec/07 - end
  
  
 *	(display screen title/option) 
@@ -412,10 +450,13 @@ aa0-99-exit.
     exit. 
 az0-end-of-job. 
  
-    close batch-ctrl-file 
-	  iconst-mstr. 
- 
-az0-10-end-of-job. 
+    close batch-ctrl-file
+	  iconst-mstr
+* 2018/dec/07 - MC
+	  clinic-group-mstr.
+* 2018/dec/07 - end
+
+az0-10-end-of-job.
  
     close print-file. 
  
@@ -433,32 +474,28 @@ az0-10-end-of-job.
  
 az0-99-exit. 
     exit. 
-ab0-processing. 
- 
-*   (if break in clinic then print clinic totals) 
- 
-    if batctrl-bat-clinic-nbr-1-2 not = hold-clinic-nbr 
-*   and hold-clinic-nbr = 22 
-* 2004/03/18 - MC
-*    and (hold-clinic-nbr = 22 or 
-     and (hold-clinic-nbr < 60   or
-* 2004/03/18 - end
-* 2007/04/19 - MC - consider 60's & 70's clinic
-*         batctrl-bat-clinic-nbr-1-2 > 65) 
-          batctrl-bat-clinic-nbr-1-2 > 75   or
-* 2010/03/24 - MC1 - include clinic 66
-*         (hold-clinic-nbr >= 60 and hold-clinic-nbr <= 70 and batctrl-bat-clinic-nbr-1-2 > 65) or
-         (hold-clinic-nbr >= 60 and hold-clinic-nbr <= 70 and batctrl-bat-clinic-nbr-1-2 > 66) or
-* 2010/03/24 - end
-         (hold-clinic-nbr >= 70 and batctrl-bat-clinic-nbr-1-2 > 75)
-	) 
-* 2007/04/19 - end
-    then 
-	perform ab1-print-clinic-totals	thru	ab1-99-exit 
-	perform ac0-build-sums		thru	ac0-99-exit 
-    else 
-	perform ac0-build-sums		thru	ac0-99-exit. 
-*   endif 
+ab0-processing.
+
+*   (if break in clinic-group then print clinic totals)
+* 2004/03/18 - MC   - modify for clinic 60 summarization
+* 2007/04/19 - MC   - summarize all clinic 70's total
+* 2010/03/24 - MC1  - include clinic 66 in clinic 60's total
+* 2018/dec/07 - MC  - the hand-maintained clinic-nbr boundaries above
+*		      are gone - which clinic's total a clinic folds
+*		      into is now looked up on f202_clinic_group_mstr
+*		      (see ga0-look-up-clinic-group).
+
+    move batctrl-bat-clinic-nbr-1-2	to	ws-lookup-clinic-nbr.
+    perform ga0-look-up-clinic-group	thru	ga0-99-exit.
+    move ws-group-nbr			to	ws-new-group-nbr.
+
+    if ws-new-group-nbr not = hold-group-nbr
+    then
+	perform ab1-print-clinic-totals	thru	ab1-99-exit
+	perform ac0-build-sums		thru	ac0-99-exit
+    else
+	perform ac0-build-sums		thru	ac0-99-exit.
+*   endif
  
     perform xb0-read-next-batch		thru	xb0-99-exit. 
  
@@ -472,9 +509,32 @@ ab0-processing.
 *   (else) 
 *   endif 
  
-ab0-99-exit. 
-    exit. 
-ab1-print-clinic-totals. 
+ab0-99-exit.
+    exit.
+* 2018/dec/07 - MC
+ga0-look-up-clinic-group.
+
+*   looks up ws-lookup-clinic-nbr on the in-memory clinic-group table
+*   and returns the clinic-nbr its total reports under in ws-group-nbr -
+*   a clinic with no entry on f202_clinic_group_mstr (tbl-report-clinic-nbr
+*   still zero) reports under its own number.
+
+    if ws-lookup-clinic-nbr = zero
+    then
+	move zero			to	ws-group-nbr
+	go to ga0-99-exit.
+
+    if tbl-report-clinic-nbr (ws-lookup-clinic-nbr) not = zero
+    then
+	move tbl-report-clinic-nbr (ws-lookup-clinic-nbr)
+					to	ws-group-nbr
+    else
+	move ws-lookup-clinic-nbr	to	ws-group-nbr.
+
+ga0-99-exit.
+    exit.
+* 2018/dec/07 - end
+ab1-print-clinic-totals.
  
     perform ag0-sum-agent-totals 		thru	ag0-99-exit 
 	varying agent 
@@ -768,11 +828,16 @@ ai2-mtd-ttl-to-prt-line.
  
 ai2-99-exit. 
     exit. 
-xa0-save-clinic-info. 
- 
-    move batctrl-bat-clinic-nbr-1-2	to	hold-clinic-nbr. 
- 
-    move iconst-clinic-nbr-1-2		to	h1-clinic-nbr. 
+xa0-save-clinic-info.
+
+    move batctrl-bat-clinic-nbr-1-2	to	hold-clinic-nbr.
+* 2018/dec/07 - MC
+    move hold-clinic-nbr		to	ws-lookup-clinic-nbr.
+    perform ga0-look-up-clinic-group	thru	ga0-99-exit.
+    move ws-group-nbr			to	hold-group-nbr.
+* 2018/dec/07 - end
+
+    move iconst-clinic-nbr-1-2		to	h1-clinic-nbr.
     move iconst-clinic-name		to	h4-clinic-name. 
     move iconst-date-period-end-yy	to	h4-yy. 
     move iconst-date-period-end-mm	to	h4-mm. 
@@ -802,9 +867,38 @@ xc0-read-const-mstr.
 	    perform za0-common-error	thru	za0-99-exit 
 	    go to az0-end-of-job. 
  
-xc0-99-exit. 
-    exit. 
-za0-common-error. 
+xc0-99-exit.
+    exit.
+* 2018/dec/07 - MC
+xd0-load-clinic-group-table.
+
+*   one-time full-scan preload of f202_clinic_group_mstr into
+*   clinic-group-table, keyed directly by clinic-nbr.
+
+    move zero				to	grp-clinic-nbr.
+    start clinic-group-mstr key is greater than or equal to grp-clinic-nbr
+	invalid key
+	    go to xd0-99-exit.
+
+    read clinic-group-mstr next
+	at end
+	    go to xd0-99-exit.
+
+xd0-10-load-next.
+
+    move grp-report-clinic-nbr
+			to	tbl-report-clinic-nbr (grp-clinic-nbr).
+
+    read clinic-group-mstr next
+	at end
+	    go to xd0-99-exit.
+
+    go to xd0-10-load-next.
+
+xd0-99-exit.
+    exit.
+* 2018/dec/07 - end
+za0-common-error.
  
     move err-msg (err-ind)		to	err-msg-comment. 
     display err-msg-line. 
