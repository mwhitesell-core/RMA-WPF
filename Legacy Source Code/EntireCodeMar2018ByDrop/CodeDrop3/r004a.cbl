@@ -84,6 +84,13 @@ file-control.
     select r004-work-file 
 	assign to "r004wf" 
 	organization is sequential. 
+*
+*   2018/Mar/05 DM - checkpoint/restart for the r004 extract/sort/
+*                    print chain (see r004b, r004c, r004_cycle)
+    select r004-ckpt-file
+	assign to "r004_checkpoint"
+	organization is line sequential
+	file status is status-ckpt-file.
 * 
  
 copy "r004_parm_file.slr". 
@@ -115,6 +122,21 @@ file section.
 
 copy "r004_parm_file.fd". 
 * 
+*
+*   2018/Mar/05 DM - checkpoint/restart
+fd  r004-ckpt-file.
+01  ckpt-record.
+    05  ckpt-stage				pic x(8).
+    05  ckpt-status				pic x(8).
+    05  ckpt-date.
+	10  ckpt-yy				pic 9(4).
+	10  ckpt-mm				pic 99.
+	10  ckpt-dd				pic 99.
+    05  ckpt-time.
+	10  ckpt-hh				pic 99.
+	10  ckpt-mn				pic 99.
+    05  ckpt-count				pic 9(7).
+*
 fd  print-file 
     record contains 132 characters. 
  
@@ -175,6 +197,9 @@ working-storage section.
 77  status-cobol-pat-mstr			pic xx	  value zero. 
 77  status-cobol-iconst-mstr			pic xx    value zero. 
 77  status-prt-file				pic xx    value zero. 
+*
+*   2018/Mar/05 DM - checkpoint/restart
+77  status-ckpt-file				pic xx    value zero.
 77  status-sort-file				pic xx. 
 77  sel-clinic-nbr				pic 99. 
 77  claims-occur				pic 9(12). 
@@ -621,6 +646,12 @@ aa2-99-exit.
     exit. 
 az0-end-of-job. 
  
+*
+*   2018/Mar/05 DM - checkpoint/restart - record that the extract
+*                    stage completed, so r004b/r004c do not need
+*                    r004a rerun if they are the ones that fail
+    perform xg0-write-checkpoint	thru	xg0-99-exit.
+*
     close batch-ctrl-file 
 	  r004-work-file 
 	  parameter-file 
@@ -1192,6 +1223,31 @@ za0-common-error.
  
 za0-99-exit. 
     exit. 
+*
+*   2018/Mar/05 DM - checkpoint/restart
+xg0-write-checkpoint.
+
+    open extend r004-ckpt-file.
+    if status-ckpt-file = "35"
+    then
+	open output r004-ckpt-file.
+*   (else)
+*   endif
+
+    move "EXTRACT "			to	ckpt-stage.
+    move "COMPLETE"			to	ckpt-status.
+    move run-yy				to	ckpt-yy.
+    move run-mm				to	ckpt-mm.
+    move run-dd				to	ckpt-dd.
+    move run-hrs			to	ckpt-hh.
+    move run-min			to	ckpt-mn.
+    move ctr-work-file-writes		to	ckpt-count.
+    write ckpt-record.
+    close r004-ckpt-file.
+
+xg0-99-exit.
+    exit.
+*
  
 
     copy "y2k_default_sysdate_century.rtn".
