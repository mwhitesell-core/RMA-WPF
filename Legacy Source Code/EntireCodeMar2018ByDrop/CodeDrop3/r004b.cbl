@@ -61,6 +61,14 @@ file-control.
     select r004-sort-work 
 	assign to 'r004_sort_work' 
 	organization is sequential. 
+*
+*   2018/Mar/05 DM - checkpoint/restart for the r004 extract/sort/
+*                    print chain
+    select r004-ckpt-file
+	assign to "r004_checkpoint"
+	organization is line sequential
+	file status is status-ckpt-file.
+*
 data division. 
 file section. 
  
@@ -124,6 +132,21 @@ fd  r004-sort-work-file
     copy 'r004_claims_work_mstr.sd'. 
 ** 2002/10/23 - end
  
+*
+*   2018/Mar/05 DM - checkpoint/restart
+fd  r004-ckpt-file.
+01  ckpt-record.
+    05  ckpt-stage				pic x(8).
+    05  ckpt-status				pic x(8).
+    05  ckpt-date.
+	10  ckpt-yy				pic 9(4).
+	10  ckpt-mm				pic 99.
+	10  ckpt-dd				pic 99.
+    05  ckpt-time.
+	10  ckpt-hh				pic 99.
+	10  ckpt-mn				pic 99.
+    05  ckpt-count				pic 9(7).
+*
 working-storage section. 
  
 77  err-ind					pic 99 	value zero. 
@@ -146,6 +169,11 @@ working-storage section.
 
 77  common-status-file				pic x(2). 
 77  status-sort-file				pic x(2). 
+*
+*   2018/Mar/05 DM - checkpoint/restart
+77  status-ckpt-file				pic xx    value zero.
+77  ckpt-found					pic x     value "N".
+    88  ckpt-stage-found			value "Y".
 
 77  sel-clinic-nbr				pic 99. 
  
@@ -231,6 +259,13 @@ aa0-initialization.
    
     accept sys-date			from date. 
     perform y2k-default-sysdate		thru y2k-default-sysdate-exit.
+*
+*   2018/Mar/05 DM - checkpoint/restart - make sure r004a's extract
+*                    stage actually completed before sorting its
+*                    output, so a failed sort can simply be rerun
+*                    without redoing the extract
+    perform xg0-verify-prior-checkpoint	thru	xg0-99-exit.
+*
  
 *    expunge r004-sort-work 
 *mf	     r004-sort-work-file. 
@@ -249,6 +284,10 @@ az0-end-of-job.
  
 *   call program "MENU". 
  
+*
+*   2018/Mar/05 DM - checkpoint/restart
+    perform xh0-write-checkpoint		thru	xh0-99-exit.
+*
     stop run. 
  
 az0-99-exit. 
@@ -264,6 +303,79 @@ za0-common-error.
  
 za0-99-exit. 
     exit. 
+*
+*   2018/Mar/05 DM - checkpoint/restart
+xg0-verify-prior-checkpoint.
+
+    move "N"				to	ckpt-found.
+    open input r004-ckpt-file.
+*
+*   2019/Jan/08 MC - status "35" means r004a never even ran once (no
+*		     checkpoint file exists yet) - that is exactly the
+*		     case the stop run below is meant to catch, so skip
+*		     straight past the read loop (there is nothing to
+*		     read) instead of bypassing the ckpt-stage-found test
+*		     altogether.
+    if status-ckpt-file = "35"
+    then
+	go to xg0-20-close.
+*   (else)
+*   endif
+
+xg0-10-read-ckpt.
+
+    read r004-ckpt-file
+	at end
+	    go to xg0-20-close.
+
+    if ckpt-stage = "EXTRACT "
+       and ckpt-status = "COMPLETE"
+    then
+	move "Y"			to	ckpt-found.
+*   (else)
+*   endif
+
+    go to xg0-10-read-ckpt.
+
+xg0-20-close.
+
+    close r004-ckpt-file.
+
+    if not ckpt-stage-found
+    then
+	display "R004B - R004A EXTRACT STAGE NOT CHECKPOINTED COMPLETE"
+	display "        RERUN R004A BEFORE RERUNNING THE SORT STAGE"
+	stop run.
+*   (else)
+*   endif
+
+xg0-99-exit.
+    exit.
+*
+*   2018/Mar/05 DM - checkpoint/restart
+xh0-write-checkpoint.
+
+    open extend r004-ckpt-file.
+    if status-ckpt-file = "35"
+    then
+	open output r004-ckpt-file.
+*   (else)
+*   endif
+
+    move "SORT    "			to	ckpt-stage.
+    move "COMPLETE"			to	ckpt-status.
+    move sys-yy				to	ckpt-yy.
+    move sys-mm				to	ckpt-mm.
+    move sys-dd				to	ckpt-dd.
+    move sys-hrs			to	ckpt-hh.
+    move sys-min			to	ckpt-mn.
+    move zero				to	ckpt-count.
+    write ckpt-record.
+    close r004-ckpt-file.
+
+xh0-99-exit.
+    exit.
+*
  
 
     copy "y2k_default_sysdate_century.rtn".
