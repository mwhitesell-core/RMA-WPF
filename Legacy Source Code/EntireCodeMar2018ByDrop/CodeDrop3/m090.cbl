@@ -86,6 +86,22 @@ security.
 *  2005/01/04 M.C.  	- allow the max clinic 63 on the screen from 40
 *  2006/11/08 M.C.	- include iconst-clinic-pay-batch-nbr on screen
 *  2017/03/13 MC1	- change 'Accept (Y/N/M)' to include 'P' for passwd to change 'p'revious amounts for record 2
+*  2018/03/19 DM	- audit report used to just dump the record as it ended
+*			  up after a change, with nothing to show who made
+*			  the change or what the record looked like before
+*			  it - widened audit-record to carry the operator id
+*			  and date/time, and ra0-write-audit-rpt now writes
+*			  a BEFORE line (snapshotted in ab0-10-acpt-rec-nbr
+*			  right after the read, before any accept statements
+*			  touch the record) ahead of the existing AFTER line.
+*  2018/08/09 M.C.	- add a "clone settings from clinic ident" prompt to
+*			  the isam clinic record screen (fa0-isam-const-mstr-
+*			  routine) so a new clinic can be set up by copying
+*			  an existing one's cycle/date/afp flag/address/
+*			  writeoff limits/batch nbrs/reduction & overpay
+*			  factor instead of keying every field - see
+*			  ka0-clone-clinic-settings.  clinic ident/nbr/name
+*			  are unaffected by the clone.
 
 environment division. 
 input-output section. 
@@ -109,13 +125,39 @@ file section.
     copy "f090_const_mstr_rec_3.ws". 
 copy "f090_const_mstr_rec_4.ws". 
 copy "f090_const_mstr_rec_5.ws". 
-fd  audit-file 
-    record contains 132 characters. 
- 
-01  audit-record				pic x(132).					 
-working-storage section. 
- 
-77  temp					pic 99. 
+fd  audit-file
+    record contains 163 characters.
+
+* 2018/mar/19 DM - widened to capture who/when and a before-image ahead
+*		   of the changed record (see ra0-write-audit-rpt) - the
+*		   audit report used to only show the record as it ended
+*		   up, with no operator, no timestamp and no way to tell
+*		   what it looked like before the change.
+01  audit-record.
+    05  audit-who				pic 999.
+    05  filler					pic x		value space.
+    05  audit-date.
+	10  audit-yy				pic 9(4).
+	10  filler				pic x		value "/".
+	10  audit-mm				pic 99.
+	10  filler				pic x		value "/".
+	10  audit-dd				pic 99.
+    05  filler					pic x		value space.
+    05  audit-time.
+	10  audit-hrs				pic 99.
+	10  filler				pic x		value ":".
+	10  audit-min				pic 99.
+    05  filler					pic x		value space.
+    05  audit-type				pic x(6).
+    05  filler					pic x		value space.
+    05  audit-rec-ident			pic 99.
+    05  filler					pic x		value space.
+    05  audit-rec				pic x(132).
+working-storage section.
+
+77  ws-user-id				pic 999		value zero.
+77  ws-audit-before-rec			pic x(132)	value spaces.
+77  temp					pic 99.
 77  ws-misc-msg-curr				pic x(11)	value 
 		"SEE DOC REC". 
 77  i						pic 99 value zero. 
@@ -149,8 +191,20 @@ copy "rmapw.ws".
 77  feedback-iconst-mstr			pic xxxx	value zero. 
 77  const-mstr-rec-nbr				pic 99. 
 77  ws-const-mstr-rec-ident			pic 99. 
-77  ws-save-max-clinics				pic 99. 
-77  ws-save-max-rates				pic 99. 
+77  ws-save-max-clinics				pic 99.
+77  ws-save-max-rates				pic 99.
+
+* 2018/aug/09 - clone-clinic function (see ka0-clone-clinic-settings) -
+*		lets the operator copy an already set-up clinic's settings
+*		into a brand new clinic record instead of keying every field
+*		(cycle, period end date, afp flag, address, writeoff limits,
+*		batch nbrs, reduction/overpay factor) by hand.
+77  ws-clone-from-clinic				pic 99		value zero.
+77  ws-hold-clinic-ident			pic 99.
+77  ws-hold-clinic-nbr				pic x(4).
+77  ws-hold-clinic-name			pic x(20).
+77  ws-clone-source-rec			pic x(132).
+* 2018/aug/09 - end
  
 01  status-cobol-iconst-mstr. 
 	02 status-cobol-iconst-mstr-1		pic 9 		value zero.
@@ -233,12 +287,16 @@ copy "rmapw.ws".
 			"PREVIOUS DATE NOT LESS THAN CURRENT". 
 	10  filler				pic x(55)	value 
 			"CLASS LETTER ALREADY IN USE". 
-	10  filler				pic x(55)	value 
-			"CONSTANTS MSTR REC 'LOCKED' -- INFORM OPERATIONS". 
- 
-    05  error-messages-r redefines error-messages. 
-	10  err-msg				pic x(55) 
-			occurs  9 times. 
+	10  filler				pic x(55)	value
+			"CONSTANTS MSTR REC 'LOCKED' -- INFORM OPERATIONS".
+* 2018/aug/09 - clone-clinic function (see ka0-clone-clinic-settings)
+	10  filler				pic x(55)	value
+			"CLONE-FROM CLINIC NOT FOUND ON CONSTANTS MASTER".
+* 2018/aug/09 - end
+
+    05  error-messages-r redefines error-messages.
+	10  err-msg				pic x(55)
+			occurs 10 times.
  
 01  err-msg-comment				pic x(55). 
  
@@ -1096,10 +1154,15 @@ screen section.
 					iconst-clinic-batch-nbr. 
     05  scr-reduction-factor    line 21 col 57 pic z9.99 using 
 					iconst-reduction-factor. 
-    05  scr-overpay-factor      line 22 col 57 pic z9.99 using 
-					iconst-overpay-factor. 
-* 
-01   scr-confirm       	line 23 col 1 pic x using confirm-space auto. 
+    05  scr-overpay-factor      line 22 col 57 pic z9.99 using
+					iconst-overpay-factor.
+* 2018/aug/09 - clone-clinic function (see ka0-clone-clinic-settings)
+    05				line 08 col 04 value "CLONE SETTINGS FROM CLINIC IDENT (00 = NONE)".
+    05  scr-clone-from-clinic	line 08 col 51 pic 99 using
+					ws-clone-from-clinic.
+* 2018/aug/09 - end
+*
+01   scr-confirm       	line 23 col 1 pic x using confirm-space auto.
 * 
 procedure division. 
 declaratives. 
@@ -1162,12 +1225,14 @@ aa0-initialization.
     move sys-yy				to run-yy. 
  
     accept sys-time			from time. 
-    move sys-hrs			to run-hrs. 
-    move sys-min			to run-min. 
-    move sys-sec			to run-sec. 
- 
- 
-*	DELETE AUDIT FILE 
+    move sys-hrs			to run-hrs.
+    move sys-min			to run-min.
+    move sys-sec			to run-sec.
+
+*   (2018/mar/19 DM - who is making the change, for the audit report)
+    accept ws-user-id			from user name.
+
+*	DELETE AUDIT FILE
 *    expunge audit-file. 
  
     open i-o iconst-mstr.   
@@ -1285,11 +1350,15 @@ ab0-10-acpt-rec-nbr.
 	perform za0-common-error	thru za0-99-exit 
 **	GO TO AB0-PROCESSING. 
 	go to ab0-10-acpt-rec-nbr. 
-*   (ELSE) 
-*   ENDIF 
- 
-ab0-100-continue. 
- 
+*   (ELSE)
+*   ENDIF
+
+*   (2018/mar/19 DM - snapshot before any accept statements touch the
+*    record, so ra0-write-audit-rpt can show before and after)
+    move constants-mstr-rec-1		to	ws-audit-before-rec.
+
+ab0-100-continue.
+
     if iconst-clinic-nbr-1-2 = 1 
     then 
 	perform ba0-const-mstr-1-routine	thru	ba0-99-exit 
@@ -2738,11 +2807,26 @@ fa0-isam-const-mstr-routine.
 	next sentence. 
 *   ENDIF 
  
-    accept scr-clinic-nbr. 
-    accept scr-clinic-name. 
-    accept scr-clinic-cycle. 
- 
-fa0-10. 
+    accept scr-clinic-nbr.
+    accept scr-clinic-name.
+
+* 2018/aug/09 - clone an already set-up clinic's settings into this
+*		 record instead of keying every field by hand; clinic
+*		 ident/nbr/name above are always keyed individually and
+*		 are left as they are - only the settings fields below
+*		 get copied.  leave 00 to key the record from scratch.
+    move zero				to	ws-clone-from-clinic.
+    display scr-clone-from-clinic.
+    accept  scr-clone-from-clinic.
+
+    if ws-clone-from-clinic not = zero
+    then
+	perform ka0-clone-clinic-settings	thru ka0-99-exit.
+* 2018/aug/09 - end
+
+    accept scr-clinic-cycle.
+
+fa0-10.
  
 * (y2k)
     accept scr-date-period-end-yy. 
@@ -2806,10 +2890,44 @@ fa0-30.
     accept scr-reduction-factor. 
     accept scr-overpay-factor. 
  
-fa0-99-exit. 
-    exit. 
- 
-ga0-const-mstr-3-routine. 
+fa0-99-exit.
+    exit.
+
+* 2018/aug/09 - clone-clinic function - copy an existing clinic's settings
+*		(cycle, period end date, afp flag, address, writeoff limits,
+*		batch nbrs, reduction/overpay factor) into the clinic record
+*		currently being keyed, so a new clinic doesn't have to be
+*		built up field by field.  the identity fields (clinic ident,
+*		clinic nbr, clinic name) belong to the record being keyed
+*		and are preserved across the copy.
+ka0-clone-clinic-settings.
+
+    move iconst-clinic-nbr-1-2		to	ws-hold-clinic-ident.
+    move iconst-clinic-nbr		to	ws-hold-clinic-nbr.
+    move iconst-clinic-name		to	ws-hold-clinic-name.
+
+    move ws-clone-from-clinic		to	iconst-clinic-nbr-1-2.
+
+    read iconst-mstr into ws-clone-source-rec
+	invalid key
+	    move 10				to	err-ind
+	    perform za0-common-error		thru	za0-99-exit
+	    move ws-hold-clinic-ident		to	iconst-clinic-nbr-1-2
+	    go to ka0-99-exit.
+
+    move ws-clone-source-rec		to	constants-mstr-rec-1.
+
+    move ws-hold-clinic-ident		to	iconst-clinic-nbr-1-2.
+    move ws-hold-clinic-nbr		to	iconst-clinic-nbr.
+    move ws-hold-clinic-name		to	iconst-clinic-name.
+
+    display scr-const-isam-mask.
+
+ka0-99-exit.
+    exit.
+* 2018/aug/09 - end
+
+ga0-const-mstr-3-routine.
  
     move zeros				to	save-misc-code-values. 
  
@@ -3417,15 +3535,35 @@ pa1-re-write-iconst-mstr.
  
 pa1-99-exit. 
     exit. 
-ra0-write-audit-rpt. 
- 
-    move constants-mstr-rec-1		to audit-record. 
-    write audit-record. 
- 
-    add 1				to ctr-audit-rpt-writes. 
- 
-ra0-99-exit. 
-    exit. 
+ra0-write-audit-rpt.
+
+*   (2018/mar/19 DM - record who made the change and when, and show
+*    the record both before and after so a reviewer can tell what
+*    actually changed, instead of just the final result)
+    accept sys-date			from date.
+    perform y2k-default-sysdate	thru	y2k-default-sysdate-exit.
+    accept sys-time			from time.
+
+    move ws-user-id			to	audit-who.
+    move sys-yy				to	audit-yy.
+    move sys-mm				to	audit-mm.
+    move sys-dd				to	audit-dd.
+    move sys-hrs			to	audit-hrs.
+    move sys-min			to	audit-min.
+    move iconst-clinic-nbr-1-2		to	audit-rec-ident.
+
+    move "BEFORE"			to	audit-type.
+    move ws-audit-before-rec		to	audit-rec.
+    write audit-record.
+
+    move "AFTER"			to	audit-type.
+    move constants-mstr-rec-1		to	audit-rec.
+    write audit-record.
+
+    add 2				to ctr-audit-rpt-writes.
+
+ra0-99-exit.
+    exit.
 az0-end-of-job. 
     
     display blank-screen. 
