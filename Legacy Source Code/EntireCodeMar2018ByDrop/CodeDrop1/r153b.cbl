@@ -121,6 +121,31 @@ security.
 * 2014/may/13 MC1       - change the field size in u119_chgeft.ps as it was changed from integer*8 to integer*10
 *                       - transaction-type to 470 as requested by Helena
 * 2014-may-14 be2	- use debit not credit values for this program
+* 2018/mar/18 DM	- looked at reviving the "a"/"c"/"z" cpa 005 writes
+*			  below for direct eft submission.  confirmed the
+*			  input procedure that built the "c" transaction
+*			  records and wrote the "z" trailer (ab1-wf-stmnts,
+*			  wb0-write-c-record, wb1-write-z-record) has had no
+*			  caller since the sort that drove it was disabled in
+*			  the 98/jun/15 unix split below - it is not just
+*			  commented-out writes, the whole input procedure is
+*			  orphaned.  turning the "a" header write back on by
+*			  itself would just put a header-and-nothing-else
+*			  file in front of the bank, which is worse than the
+*			  current empty one.  left as-is - see the 93/jun/15
+*			  note above, this pgm's eft output has not been the
+*			  source of record since r124x took over; the cpa 005
+*			  rework belongs there.
+* 2018/jun/12 m.c.	- removed the orphaned "c"/"z" record procedure DM
+*			  looked at above (ab1-wf-stmnts, wb0-write-c-record,
+*			  wb1-write-z-record) along with the deposit-list/
+*			  cheque/eft-summary procedure it fed (ab2-bank-list-
+*			  chqs, fa0-eft-summary and their subordinates) -
+*			  none of it has had a live caller since the 98/jun/15
+*			  split, matching the same dead-code cleanup already
+*			  done to r123b (the r123 chain's equivalent program)
+*			  in 2016.  no change in behaviour: this program has
+*			  only ever run the eft sort and end-of-job since then.
 
 environment division. 
 input-output section. 
@@ -1411,311 +1436,17 @@ az0-100-end-job.
  
 az0-99-exit. 
     exit. 
-ab1-wf-stmnts. 
- 
-    perform da0-read-doc-mstr   	thru 	da0-99-exit. 
- 
-    perform db0-read-dept-mstr     	thru	db0-99-exit. 
- 
-    perform ua1-add-to-totals		thru 	ua1-99-exit 
-	varying	ss-mth-nbr 
-	from    7 
-	by      1 
-	until	ss-mth-nbr > ss-chq.      
- 
-*   (suppress print if zero) 
- 
-    if    chq-reg-mth-misc-amt (ss-chq, 1)	= zero 
-      and chq-reg-mth-misc-amt (ss-chq, 2)	= zero 
-      and chq-reg-mth-misc-amt (ss-chq, 3)	= zero 
-      and chq-reg-mth-misc-amt (ss-chq, 4)  	= zero 
-      and chq-reg-mth-misc-amt (ss-chq, 5)  	= zero 
-      and chq-reg-mth-misc-amt (ss-chq, 6)  	= zero 
-      and chq-reg-mth-misc-amt (ss-chq, 7)  	= zero 
-      and chq-reg-mth-misc-amt (ss-chq, 8)	= zero 
-      and chq-reg-mth-misc-amt (ss-chq, 9)	= zero 
-      and chq-reg-mth-misc-amt (ss-chq, 10)	= zero 
-      and chq-reg-mth-bill-amt (ss-chq)         = zero 
-      and ws-misc-gross (ss-ytd, 1)             = zero 
-      and ws-misc-gross (ss-ytd, 2)		= zero 
-      and ws-misc-gross (ss-ytd, 3)		= zero 
-      and ws-misc-gross (ss-ytd, 4)		= zero 
-      and ws-misc-gross (ss-ytd, 5)		= zero 
-      and ws-misc-gross (ss-ytd, 6)		= zero 
-      and ws-misc-gross (ss-ytd, 7)		= zero 
-      and ws-misc-gross (ss-ytd, 8)		= zero 
-      and ws-misc-gross (ss-ytd, 9)		= zero 
-      and ws-misc-gross (ss-ytd,10)		= zero 
-      and ws-bill-gross (ss-ytd)		= zero 
-      and ws-inc        (ss-ytd)		= zero 
-      and ws-pay-due    (ss-ytd)		= zero 
-      and ws-tax        (ss-ytd)		= zero 
-      and ws-bank-deposit(ss-ytd)		= zero 
-      and ws-manual-chqs (ss-ytd)		= zero 
-    then 
-	go to ab1-10-next-record.  
-*   (else) 
-*   endif 
- 
-    perform wa0-write-headings			thru 	wa0-99-exit. 
-               
-    perform wa1-write-report			thru 	wa1-99-exit. 
- 
- 
-    if chq-reg-regular-pay-this-mth (ss-chq) not = 0 
-    then 
-        perform wb0-write-c-record              thru    wb0-99-exit 
-	perform ba0-write-wf			thru	ba0-99-exit. 
-*   (else) 
-*   endif 
- 
- 
- 
- 
- 
-ab1-10-next-record.   
- 
-    perform bb0-read-next-chq            	thru 	bb0-99-exit. 
- 
-    if eof-chq-reg-mstr not = "Y" 
-    then 
-    	go to ab1-wf-stmnts. 
-*   (else) 
-*   endif 
- 
-    perform wa3-print-totals			thru	wa3-99-exit. 
- 
-    perform wb1-write-z-record 			thru	wb1-99-exit. 
- 
-ab1-99-exit. 
-    exit. 
- 
- 
-wb0-write-c-record. 
- 
-    add    1   to  ws-record-count. 
-
-*   be2
-*    add    1   to  ws-total-credit-nbr. 
-    add    1   to  ws-total-debit-nbr. 
-
-*  be2
-*    add    ws-bank-deposit (ss-mtd)       to  ws-total-credit-value. 
-    add    ws-bank-deposit (ss-mtd)       to  ws-total-debit-value. 
- 
-    move   doc-bank-nbr			  to  ws-bank-nbr. 
-    move   doc-bank-branch                to  ws-bank-branch. 
-    move   doc-bank-acct                  to  ws-payee-acc-nbr. 
-    move   doc-nbr                        to  ws-sin-nbr. 
-*   move   doc-name                       to  ws-payee-name. 
-    move   doc-name			  to  ws-payee-last-name. 
-    move   doc-inits			  to  ws-payee-initial. 
- 
-*   display  screen-traces. 
- 
-    move   ws-rec-d                       to  c-01-record-type. 
-    move   ws-record-count                to  c-02-record-count. 
-
-*   move   ws-origin-contl-nbr            to  c-03-origin-contl-nbr. 
-
-*   CASE
-    if sel-clinic = 22
-    then
-        move ws-originator-nbr-clinic-22  to    c-03-originator-nbr
-    else
-    if sel-clinic = 81
-    then
-        move ws-originator-nbr-clinic-81  to    c-03-originator-nbr
-    else
-    if sel-clinic = 85
-    then
-        move ws-originator-nbr-clinic-85  to    c-03-originator-nbr
-    else
-    if sel-clinic = 99
-    then
-        move ws-originator-nbr-clinic-mp  to    c-03-originator-nbr
-    else
-        move 9                          to      err-ind
-        perform za0-common-error        thru    za0-99-exit
-        go to az0-end-of-job.
-*   ENDCASE
-
-    move   ws-file-creation-nbr      to    a-04-file-creation-number. 
-
-
-    move   ws-transaction-type            to  c-04-transaction-type. 
-    move   ws-bank-deposit (ss-mtd)       to  c-05-amount. 
-* (y2k)
-    move   ws-fund-avail-date             to  c-06-fund-available-date. 
-    move   ws-bank-code                   to  c-07-bank-nbr. 
-    move   ws-payee-acc-nbr               to  c-08-payee-acc-nbr. 
-    move   ws-reserved                    to  c-09-reserved. 
-    move   ws-stored-trans-type           to  c-10-stored-trans-type. 
-    move   ws-short-name                  to  c-11-short-name. 
-    move   ws-payee-name		  to  c-12-payee-name. 
-    move   ws-long-name                   to  c-13-long-name. 
-
-*   (verify that valid payroll clinic was entered)
-*   CASE
-    if sel-clinic = 22
-    then
-        move ws-originator-nbr-clinic-22  to    c-14-originator-nbr
-    else
-    if sel-clinic = 81
-    then
-        move ws-originator-nbr-clinic-81  to    c-14-originator-nbr
-    else
-    if sel-clinic = 85
-    then
-        move ws-originator-nbr-clinic-85  to    c-14-originator-nbr
-    else
-    if sel-clinic = 99
-    then
-        move ws-originator-nbr-clinic-mp  to    c-14-originator-nbr
-    else
-        move 9                          to      err-ind
-        perform za0-common-error        thru    za0-99-exit
-        go to az0-end-of-job.
-*   ENDCASE
-
-    move   ws-sin-nbr                     to  c-15-cross-ref-nbr. 
-    move   ws-institution-return          to  c-16-institution-return. 
-    move   ws-account-return              to  c-17-account-return. 
-    move   ws-sundry                      to  c-18-sundry. 
-    move   spaces                         to  c-19-filler. 
-    move   ws-settlement-indicator        to  c-20-settlement-indicator. 
-    move   ws-invalid-indicator           to  c-21-invalid-indicator. 
-    move   ws-seg-two-six                 to  c-seg-two-six. 
- 
-*mf brad    write  eft-record-type-c. 
- 
-wb0-99-exit. 
- 
- 
-sec-60  section 60. 
- 
- 
-wb1-write-z-record. 
- 
-    add    1				  to  ws-record-count. 
-    move   ws-rec-z                       to  z-01-record-type. 
-    move   ws-record-count		  to  z-02-record-count. 
-
-*   move   ws-origin-contl-nbr            to  z-03-origin-contl-nbr. 
-*   CASE
-    if sel-clinic = 22
-    then
-        move ws-originator-nbr-clinic-22  to    z-03-originator-nbr
-    else
-    if sel-clinic = 81
-    then
-        move ws-originator-nbr-clinic-81  to    z-03-originator-nbr
-    else
-    if sel-clinic = 85
-    then
-        move ws-originator-nbr-clinic-85  to    z-03-originator-nbr
-    else
-    if sel-clinic = 99
-    then
-        move ws-originator-nbr-clinic-mp  to    z-03-originator-nbr
-    else
-        move 9                            to    err-ind
-        perform za0-common-error          thru  za0-99-exit
-        go to az0-end-of-job.
-*   ENDCASE
-
-    move   ws-file-creation-nbr           to    z-03-file-creation-number.
-
-    move   ws-total-debit-value           to  z-04-total-debit-value. 
-    move   ws-total-debit-nbr             to  z-05-total-debit-nbr. 
-    move   ws-total-credit-value          to  z-06-total-credit-value. 
-    move   ws-total-credit-nbr            to  z-07-total-credit-nbr. 
-    move   spaces                         to  z-08-filler. 
- 
-*   display  screen-traces-1. 
- 
-    write  eft-record-type-z. 
- 
-wb1-99-exit. 
-    exit. 
- 
- 
-fa0-eft-summary. 
- 
-     move spaces        to    prt-summary. 
-     write   prt-summary   from   eft-prt-head  after page. 
-     move spaces        to    prt-summary. 
-     move eft-prt-1     to    prt-summary. 
-*    write   prt-summary   after  advancing 6 lines. 
-     write   prt-summary   after  advancing 5 lines. 
- 
-     move ws-file-creation-nbr    to    eft-creation. 
-     move ws-version-nbr          to    eft-version. 
-* (y2k)
-     move ws-fund-yr              to    eft-f-yr. 
-     move ws-fund-day             to    eft-f-day. 
-     move ws-record-count         to    eft-record. 
-
-*    be2 use debit not credit values for this program
-*     move ws-total-credit-nbr     to    eft-tran. 
-     move ws-total-debit-nbr     to    eft-tran. 
-*     move ws-total-credit-value   to    eft-value. 
-     move ws-total-debit-value   to    eft-value. 
-* (y2k)
-     move ws-tape-yr              to    eft-sy-yr. 
-     move ws-tape-day             to    eft-sy-day. 
- 
-     write    prt-summary  from   eft-prt-2  after  2  lines. 
-     write    prt-summary  from   eft-prt-3  after  2  lines. 
-     write    prt-summary  from   eft-prt-4  after  2  lines. 
-     write    prt-summary  from   eft-prt-5  after  2  lines. 
-     write    prt-summary  from   eft-prt-6  after  2  lines. 
-     write    prt-summary  from   eft-prt-7  after  2  lines. 
-     write    prt-summary  from   eft-prt-8  after  2  lines. 
- 
- 
-fa0-99-exit. 
- 
-ab2-bank-list-chqs. 
- 
-    perform cc2-read-work-file		thru	cc2-99-exit. 
-    move 0				to	cur-bank-cd-branch. 
- 
-ab2-10-next-record. 
- 
-    if wf-bank-cd-branch not = cur-bank-cd-branch 
-    then 
-      move wf-bank-cd-branch		to	cur-bank-cd-branch 
-      perform ca0-get-address-bank-mstr	thru	ca0-99-exit 
-      perform cb0-print-headings	thru	cb0-99-exit 
-      perform ea0-bank-info-to-chq   	thru	ea0-99-exit. 
-*   (else) 
-*   endif 
- 
-    perform cc0-process-docs-by-branch	thru	cc0-99-exit 
-	until 	wf-bank-cd-branch not = cur-bank-cd-branch 
-	     or eof-work-file = "Y". 
- 
-    if ws-bank-total not = zeroes 
-    then 
-        perform cd0-write-bank-total	thru	cd0-99-exit  
-    	perform eb0-write-chq		thru	eb0-99-exit. 
-*   (else) 
-*   endif 
- 
-    if eof-work-file not = "Y" 
-    then 
-	go to ab2-10-next-record. 
-*   (else) 
-*   endif 
- 
-    perform ed0-print-totals		thru	ed0-99-exit. 
- 
-ab2-99-exit. 
-    exit. 
- 
- 
- 
+* 2018/jun/12 MC removed this same dead input procedure from r123b
+* (the r123 chain's equivalent EFT program) as "not needed... very
+* confusing".  DM's 2018/mar/18 note above confirmed ab1-wf-stmnts /
+* wb0-write-c-record / wb1-write-z-record and the deposit-list/cheque
+* procedure they used to feed (ab2-bank-list-chqs, fa0-eft-summary,
+* and everything those two call) have had no live caller since the
+* 98/jun/15 sort/print split - the sort's input/output procedure
+* clauses above are commented out ("*test") and nothing else reaches
+* them.  removing them here as well brings this program in line with
+* r123b; behaviour is unchanged (this program has only ever executed
+* ab3-sort-eft-record / az0-end-of-job since 98/jun/15).
 ab3-sort-eft-record. 
  
 *test	close            eft-logical-rec-file. 
@@ -1732,944 +1463,7 @@ ab3-sort-eft-record.
  
 ab3-99-exit. 
    exit.
- 
- 
-ba0-write-wf.           
- 
-    if sel-clinic not = doc-clinic-nbr 
-    then 
-	go to ba0-99-exit. 
-*   (else) 
-*   endif 
- 
-    move doc-bank-nbr			to	wf-bank-cd. 
-    move doc-bank-branch		to	wf-bank-branch. 
-    move doc-bank-acct			to	wf-bank-acct-nbr. 
-    move doc-nbr			to	wf-doc-nbr. 
-    move doc-inits			to	wf-doc-inits. 
-    move doc-name			to	wf-doc-name. 
-    move chq-reg-regular-pay-this-mth (ss-chq) 
-					to	wf-pay. 
-* (y2k)
-    move chq-reg-pay-date (ss-chq)	to 	wf-period-end. 
- 
-    release work-file-rec. 
-    add 1				to 	ctr-wf-writes.        
- 
-ba0-99-exit. 
-    exit. 
- 
- 
- 
- 
-bb0-read-next-chq.  
- 
-*   read cheque-reg-mstr next 
-*     at end 
-*	move "Y"			to 	eof-chq-reg-mstr 
-*	go to bb0-99-exit. 
-    add 1				to	ctr-chq-reads. 
-*********************************************************************** 
-    perform xa0-read-u119-build-f060	thru	xa0-99-exit. 
-*********************************************************************** 
- 
-*   if chq-reg-clinic-nbr-1-2 not = sel-clinic 
-*   then 
-*	move "Y"			to 	eof-chq-reg-mstr. 
-*   (else) 
-*   endif 
- 
-bb0-99-exit. 
-  exit. 
-ca0-get-address-bank-mstr. 
- 
-    move cur-bank-cd-branch		to	bank-cd. 
-    read bank-mstr 
-      invalid key 
-	move "ADDRESS UNKNOWN"		to	bank-name 
-	move spaces 			to	bank-address1 
-						bank-address2 
-						bank-city-prov 
-						bank-postal-cd 
-	go to ca0-99-exit. 
- 
-    add 1				to	ctr-bank-mstr-reads. 
- 
-ca0-99-exit. 
-    exit. 
- 
- 
-cb0-print-headings. 
-  
-    write prt-line-b from r153b-head-first	after 	page. 
-    add 1 				to 	page-cnt. 
-    move page-cnt			to 	r153b-h1-page. 
-    move bank-name			to	r153b-h1-bank-name. 
-*   write prt-line-b from r153b-head-1 	after 	page. 
-    write prt-line-b from r153b-head-1 	after 	1 line. 
-    move spaces				to	r153b-h1-bank-name. 
- 
-    move bank-address1			to	r153b-h2-bank-addr. 
-    move ws-chq-mth			to	r153b-h2-mth. 
-    move ws-chq-day			to	r153b-h2-day. 
-* (y2k)
-    move ws-chq-yr 			to	r153b-h2-yr. 
-    write prt-line-b from r153b-head-2 	after 	1 line. 
-    move spaces 			to	r153b-head-2. 
- 
-    move bank-address2			to	r153b-h2a-bank-addr. 
-    write prt-line-b from r153b-head-2a after 	1 line. 
-    move spaces 			to	r153b-head-2a. 
- 
-    move bank-city-prov			to	r153b-h2a-bank-addr. 
-    write prt-line-b from r153b-head-2a	after 	1 line. 
-    move spaces 			to	r153b-head-2a. 
- 
-    move bank-postal-cd			to	ws-postal-code. 
-    move ws-pc-153		to	r153b-h3-pc-153. 
-    move ws-pc-456		to	r153b-h3-pc-456. 
-    write prt-line-b from r153b-head-3 	after 	1 line.                 
-    move spaces				to	r153b-head-3.       
-                                          
-    write prt-line-b from r153b-head-2 	after 	5 lines. 
-    move 19				to	ctr-lines. 
-    move zeros				to 	form-cnt. 
- 
- 
-cb0-99-exit. 
-    exit. 
- 
-cc0-process-docs-by-branch. 
- 
-    move wf-bank-acct-nbr			to	r153b-p1-acct. 
-    move "DR."				to	r153b-p1-dr-lit. 
- 
-    move spaces				to	ws-inits 
-						ws-initials. 
- 
-    if wf-init1 not = spaces 
-    then 
-	move wf-init1			to	ws-init1 
-	move "."			to	ws-dot1.   
-*   (else) 
-*   endif 
- 
-    if wf-init2 not = spaces 
-    then 
-	move wf-init2			to	ws-init2 
-	move "."			to	ws-dot2. 
-*   (else) 
-*   endif 
- 
-    if wf-init3 not = spaces 
-    then 
-	move wf-init3			to	ws-init3 
-	move "."			to	ws-dot3. 
-*   (else) 
-*   endif 
- 
-    string ws-1st-init delimited by spaces, 
-	   ws-2nd-init delimited by spaces, 
-	   ws-3rd-init delimited by spaces, 
-					into	ws-inits.          
-    move ws-inits     		to	r153b-p1-inits. 
-    move wf-doc-name		to	r153b-p1-name. 
- 
-    move wf-pay				to	r153b-p1-pay. 
-    perform cc1-write-detail-line	thru	cc1-99-exit. 
-    add wf-pay				to	ws-bank-total. 
-    perform cc2-read-work-file		thru	cc2-99-exit. 
- 
-cc0-99-exit. 
-    exit. 
-cc1-write-detail-line. 
- 
-    if ctr-lines > max-nbr-lines 
-    then 
-	perform cb0-print-headings	thru	cb0-99-exit. 
-*   (else) 
-*   endif 
- 
-    if total-flag = "Y" 
-    then 
-        write prt-line-b from r153b-prt-1 after advancing ctr-nbr-lines lines 
-        move "N" to total-flag 
-    else 
-        write prt-line-b from r153b-prt-1 after advancing 2 lines. 
-*    endif. 
- 
-    move spaces				to	r153b-prt-1. 
-    add 2				to	ctr-lines  
-						form-cnt. 
- 
-cc1-99-exit. 
-    exit. 
- 
- 
- 
- 
-cc2-read-work-file. 
- 
-    return r153-work-file 
-      at end 
-	move "Y"			to	eof-work-file 
-	go to cc2-99-exit. 
- 
-    add 1				to	ctr-wf-reads.         
- 
-cc2-99-exit. 
-    exit. 
- 
- 
- 
-cd0-write-bank-total. 
- 
-    move "BANK TOTAL"			to	r153b-p1-name. 
-    move ws-bank-total			to	r153b-p1-pay. 
- 
-    subtract form-cnt from max-form-lines giving ctr-nbr-lines. 
- 
-    move "Y" 				to	total-flag. 
- 
-    perform cc1-write-detail-line	thru	cc1-99-exit. 
- 
-cd0-99-exit. 
-    exit. 
- 
- 
- 
-da0-read-doc-mstr. 
- 
-    move chq-reg-doc-nbr		to	doc-nbr. 
-    move zeroes				to	ws-doc-totals-mtd-ytd (ss-mtd) 
-						ws-doc-totals-mtd-ytd (ss-ytd). 
- 
-    read doc-mstr 
-      invalid key 
-	move spaces			to	doc-mstr-rec 
-	move chq-reg-doc-nbr		to	doc-nbr 
-	move "***UNKNOWN***"		to	doc-name 
-	move zeros			to	doc-bank-nbr 
-						doc-bank-branch 
-						doc-bank-acct 
-	move chq-reg-clinic-nbr-1-2	to	doc-clinic-nbr 
-	go to da0-99-exit. 
- 
-    add 1				to	ctr-doc-mstr-reads. 
- 
-da0-99-exit. 
-    exit. 
- 
- 
- 
- 
-db0-read-dept-mstr. 
- 
-    move doc-dept to dept-nbr. 
-    read dept-mstr 
-	 invalid key 
-	 move "***INVALID DEPT NUMBER***" to dept-name. 
- 
-db0-99-exit. 
-    exit. 
- 
- 
-ea0-bank-info-to-chq. 
- 
-    move bank-name			to	r153c-p4-bank-name. 
-    move bank-address1			to	r153c-p5-bank-addr1. 
-    move bank-address2			to	r153c-p5-bank-addr2. 
-    move bank-city-prov			to	r153c-p6-city-prov. 
-    move bank-postal-cd			to	ws-postal-code. 
-    move ws-pc-153			to	r153c-p3-pc-153. 
-    move ws-pc-456			to	r153c-p3-pc-456.  
- 
-ea0-99-exit. 
-    exit. 
- 
-eb0-write-chq.        
- 
-    move ws-bank-total			to	r153c-p1-chq-amt 
-						r153c-p2-chq-amt.  
-***  rounded off total to nearest hundred 
-    add 99.99, ws-bank-total		giving	ws-bank-total-1. 
-    divide 100				into	ws-bank-total-1 
-					giving	ws-rounded-total. 
-    move ws-rounded-total		to	r153c-p2-hundreds. 
- 
- 
-*   write prt-line-c from blank-line  	after 	page. 
-    write prt-line-c from r153c-head-first 	after page. 
-    write prt-line-c from r153c-head-1 	after	5 lines. 
-    write prt-line-c from r153c-prt-1 	after 	1 line. 
-    move "NOT TO EXCEED***"		to	r153c-p2-lit1. 
-    move "****HUNDRED DOLLARS"		to	r153c-p2-lit2. 
-    write prt-line-c from r153c-prt-2 	after 	6 lines.              
-    write prt-line-c from r153c-prt-4 	after 	4 lines.           
-    write prt-line-c from r153c-prt-5 	after 	1 line.           
-    write prt-line-c from r153c-prt-5a 	after 	1 line. 
-    write prt-line-c from r153c-prt-6 	after 	1 line.              
-    write prt-line-c from r153c-prt-3 	after 	1 line.                
-    move spaces				to	r153c-prt-2  
-						r153c-prt-3 
-						r153c-prt-4             
-						r153c-prt-5        
-						r153c-prt-5a 
-						r153c-prt-6. 
- 
-    add 1				to	ctr-cheques. 
-    add ws-bank-total			to	ws-final-total. 
-    move 0				to	ws-bank-total. 
- 
-eb0-99-exit. 
-    exit. 
- 
- 
- 
-ed0-print-totals. 
- 
-    add 1 				to	page-cnt. 
-    move page-cnt			to	r153b-h1-page. 
-                                                               
-*   write prt-line-b from blank-line	after	page. 
-    write prt-line-b from r153b-head-first 	after page. 
- 
-    move "FINAL TOTAL"			to	r153b-p1-name. 
-    move ws-final-total			to	r153b-p1-pay. 
-    write prt-line-b from r153b-prt-1 	after 	19 lines. 
- 
-    write prt-line-c from r153c-head-first       after page. 
-    move "TOTAL CHEQUES-"		to	r153c-p7-tot-chq. 
-    move "  TOTAL AMT-"			to	r153c-p7-tot-amt. 
-    move ctr-cheques			to	r153c-p7-nbr-chqs. 
-    move ws-final-total			to	r153c-p7-fin-total. 
-    write prt-line-c from r153c-prt-7 	after 	18 lines.            
- 
-ed0-99-exit. 
-    exit. 
-ua1-add-to-totals. 
- 
-*	calculate net mtd 
- 
-    if chq-reg-mth-misc-amt (ss-mth-nbr, 1) not = zeroes 
-    then 
-	add chq-reg-mth-misc-amt (ss-mth-nbr, 1) 
-					to	ws-misc-gross (ss-mtd,1) 
-	multiply chq-reg-mth-misc-amt (ss-mth-nbr, 1) 
-					by	chq-reg-perc-misc (ss-mth-nbr) 
-					giving	ws-misc-net (ss-mtd,1) rounded 
-	add ws-misc-net (ss-mtd,1)		to	ws-inc (ss-mtd). 
-*   (else) 
-*   endif 
- 
-    perform ua2-remaining-misc		thru	ua2-99-exit 
-	varying	ss-misc 
-		from 2 by 1 
-	until	ss-misc > 10. 
- 
-    if chq-reg-mth-bill-amt (ss-mth-nbr) not = zeroes 
-    then 
-	add chq-reg-mth-bill-amt (ss-mth-nbr) to	ws-bill-gross (ss-mtd) 
-	multiply chq-reg-mth-bill-amt (ss-mth-nbr) 
-					by	chq-reg-perc-bill (ss-mth-nbr) 
-					giving	ws-bill-net (ss-mtd) rounded 
-	add ws-bill-net (ss-mtd)			to	ws-inc (ss-mtd). 
-*   (else) 
-*   endif 
- 
-* 
-*  stmt. added 		may/86		k.p. 
-* 
-    move chq-reg-mth-exp-amt (ss-mth-nbr)	to	ws-exp-amt (ss-mtd). 
- 
-    move chq-reg-mth-ceil-amt (ss-mth-nbr)	to	ws-ceil-amt (ss-mtd). 
- 
-    add	chq-reg-earnings-this-mth (ss-mth-nbr) 
-	chq-reg-man-tax-this-mth  (ss-mth-nbr) 
-	chq-reg-man-pay-this-mth  (ss-mth-nbr) 
-					giving	ws-pay-due (ss-mtd). 
- 
-    add chq-reg-regular-tax-this-mth (ss-mth-nbr) 
-	chq-reg-man-tax-this-mth     (ss-mth-nbr) 
-					giving	ws-tax (ss-mtd). 
- 
-    move chq-reg-regular-pay-this-mth (ss-mth-nbr) 
-					to    	ws-bank-deposit (ss-mtd). 
-    move chq-reg-man-pay-this-mth     (ss-mth-nbr) 
-					to      ws-manual-chqs   (ss-mtd). 
- 
-*	update ytd 
- 
-    perform ua3-add-misc-to-ytd		thru	ua3-99-exit 
-	varying	ss-misc 
-		from 1 by 1 
-	until	ss-misc > 10. 
- 
-    add ws-bill-gross   (ss-mtd)	to	ws-bill-gross   (ss-ytd). 
-    add ws-bill-net     (ss-mtd)	to	ws-bill-net     (ss-ytd). 
-    add ws-inc          (ss-mtd)	to	ws-inc          (ss-ytd). 
-* 
-*  stmt.  added.		jun/86		k.p. 
-* 
-    add ws-exp-amt      (ss-mtd)	to	ws-exp-amt      (ss-ytd). 
-    add ws-ceil-amt     (ss-mtd)	to	ws-ceil-amt     (ss-ytd). 
-    add ws-pay-due      (ss-mtd)	to	ws-pay-due      (ss-ytd). 
-    add ws-tax          (ss-mtd)	to	ws-tax          (ss-ytd). 
-    add ws-bank-deposit (ss-mtd)	to    	ws-bank-deposit (ss-ytd). 
-    add ws-manual-chqs  (ss-mtd)	to      ws-manual-chqs  (ss-ytd). 
- 
-    if ss-mth-nbr not = ss-chq 
-    then 
-	move zeroes			to	ws-doc-totals-mtd-ytd (ss-mtd). 
- 
-ua1-99-exit. 
-    exit. 
-ua2-remaining-misc. 
- 
-    if chq-reg-mth-misc-amt (ss-mth-nbr, ss-misc) not = zeroes 
-    then 
-	add chq-reg-mth-misc-amt (ss-mth-nbr, ss-misc) 
-					to	ws-misc-gross (ss-mtd,ss-misc) 
-	subtract 1			from	ss-misc 
-					giving	ss-perc 
-	multiply chq-reg-mth-misc-amt (ss-mth-nbr, ss-misc) 
-					by	const-misc-curr (ss-perc) 
-					giving	ws-misc-net (ss-mtd, ss-misc) rounded    
-	add ws-misc-net (ss-mtd, ss-misc)	to	ws-inc (ss-mtd). 
-*   (else) 
-*   endif 
- 
-ua2-99-exit. 
-    exit. 
- 
- 
- 
- 
-ua3-add-misc-to-ytd. 
- 
-    add ws-misc-net (ss-mtd, ss-misc)	to	ws-misc-net (ss-ytd, ss-misc). 
-    add ws-misc-gross (ss-mtd, ss-misc)	to	ws-misc-gross (ss-ytd, ss-misc). 
- 
-ua3-99-exit. 
-    exit. 
-wa0-write-headings. 
-    move spaces				to	ws-initials 
-						ws-inits-name. 
- 
-    if doc-init1 not = spaces 
-    then 
-	move doc-init1			to	ws-init1 
-	move "."			to	ws-dot1. 
-*   (else) 
-*   endif 
- 
-    if doc-init2 not = spaces  
-    then 
-	move doc-init2			to	ws-init2 
-	move "."			to	ws-dot2. 
-*   (else) 
-*   endif 
- 
-    if doc-init3 not = spaces 
-    then 
-	move doc-init3			to	ws-init3 
-	move "."			to	ws-dot3. 
-*   (else) 
-*   endif 
- 
-    string ws-1st-init delimited by spaces,  
-	   ws-2nd-init delimited by spaces, 
-	   ws-3rd-init delimited by spaces, 
-*    sms 114 s.f.   string the doctor name with 2 spaces rather than 1. 
-*          doc-name delimited by spaces, 
-	   doc-name delimited by ws-xx, 
-					into	ws-inits-name. 
- 
-    move ws-inits-name			to	r153a-h1-inits-name. 
-    move doc-nbr			to	r153a-h1-doc-nbr. 
-    move doc-dept			to	r153a-h1-dept. 
-    move dept-name 			to	r153a-h1-1-dept-name. 
-    write prt-line-a from r153a-head-first 	after page. 
-*   write prt-line-a from r153a-head-1	after	page. 
-    write prt-line-a from r153a-head-1	after	1 line. 
-    write prt-line-a from r153a-head-1-1  after  1 line. 
-    write prt-line-a from r153a-head-2	after	2 lines. 
-    write prt-line-a from r153a-head-3	after	2 lines. 
-    write prt-line-a from r153a-head-4	after	5 lines. 
-    write prt-line-a from r153a-head-5	after	2 lines. 
-    write prt-line-a from r153a-head-6	after	3 lines. 
-    write prt-line-a from r153a-head-7	after	1 line.  
-    write prt-line-a from blank-line	after	1 line. 
- 
-wa0-99-exit. 
-    exit. 
-wa1-write-report. 
- 
-    move zeroes				to	ctr-nbr-misc-lines  
-						ws-print-gross-misc-total 
-						ws-print-mtd-misc-total 
-						ws-print-ytd-misc-total. 
-    perform wa2-print-misc		thru	wa2-99-exit 
-	varying ss-misc 
-		from 1 by 1 
-	until	ss-misc > 10. 
- 
-    if ctr-nbr-misc-lines > 1 
-    then 
-	write prt-line-a from underscore-detail after 1 line 
-	move ws-print-gross-misc-total	to	r153a-p2-gross 
-	move ws-print-mtd-misc-total	to	r153a-p2-mtd 
-	move ws-print-ytd-misc-total	to	r153a-p2-ytd 
-	write prt-line-a from r153a-prt-2	after	1 line. 
-*   (else) 
-*   endif 
- 
-    move spaces				to	r153a-p3-plus-lit. 
- 
-    if ctr-nbr-misc-lines = zero 
-    then 
-	move "$"			to	r153a-p3-lit-1 
-						r153a-p3-lit-2 
-						r153a-p3-lit-3 
-    else 
-	move "PLUS"			to	r153a-p3-plus-lit 
-	move spaces			to	r153a-p3-lit-2 
-						r153a-p3-lit-3. 
-*   endif 
- 
-    move chq-reg-mth-bill-amt (ss-chq) 
-					to	r153a-p3-gross. 
-    multiply chq-reg-perc-bill (ss-chq) 
-					by	100 
-					giving	ws-print-percent. 
-    move ws-print-percent		to	r153a-p3-percent. 
-    move ws-bill-net (ss-mtd)			to	r153a-p3-mtd. 
-    move ws-bill-net (ss-ytd)			to	r153a-p3-ytd. 
-    write prt-line-a from r153a-prt-3	after	1 line. 
-* 
-* 'IF' stmt. added for faculty expense detail line 
-* 
- 
-    if ctr-nbr-misc-lines > zero   or  ws-exp-amt (ss-ytd) > zero 
-    then 
-	write prt-line-a from underscore-total after 1 line 
-	move ws-inc (ss-mtd)			to	r153a-p4-mtd 
-	move ws-inc (ss-ytd)			to	r153a-p4-ytd 
-	write prt-line-a from r153a-prt-4 after 1 line. 
-*   (else) 
-*   endif 
-
-*mf brad - what happending to doc-pay-code ????? 
-*mf  if  doc-pay-code    not = "4" 
-     if  doc-ep-pay-code not = "4" 
-     then 
-          next sentence 
-     else 
-          move 	ws-exp-amt (ss-mtd) 		to  r153a-p3-a-mtd 
-	  move  ws-exp-amt (ss-ytd) 		to  r153a-p3-a-ytd 
-	  write prt-line-a from r153a-prt-3-a after 1 line. 
-*    (endif) 
-* 
-    write prt-line-a from underscore-total after 1 line. 
- 
-    subtract ws-exp-amt (ss-mtd)             from     ws-inc (ss-mtd) 
-                                        giving   ws-net-inc (ss-mtd). 
-    subtract ws-exp-amt (ss-ytd)             from     ws-inc (ss-ytd) 
-                                        giving   ws-net-inc (ss-ytd). 
- 
-    move ws-net-inc (ss-mtd)            to r153a-p4-a-mtd. 
-    move ws-net-inc (ss-ytd)            to r153a-p4-a-ytd. 
-    write prt-line-a from r153a-prt-4-a after 1 line. 
- 
- 
-    move ws-ceil-amt (ss-mtd)		to	r153a-p5-mtd. 
-    move ws-ceil-amt (ss-ytd)		to	r153a-p5-ytd. 
-    write prt-line-a from r153a-prt-5	after	2 lines. 
- 
-    move ws-pay-due (ss-mtd)			to	r153a-p6-mtd. 
-    move ws-pay-due (ss-ytd)			to	r153a-p6-ytd. 
-    write prt-line-a from r153a-prt-6	after	5 lines. 
- 
-    move ws-tax (ss-mtd)			to	r153a-p7-mtd. 
-    move ws-tax (ss-ytd)			to	r153a-p7-ytd. 
-    write prt-line-a from r153a-prt-7	after	1 line. 
- 
-    write prt-line-a from underscore-total after	1 line. 
- 
-*   (print deposit only if non-zer0 m.t.d. or y.t.d. amounts) 
-    if   ws-bank-deposit (ss-mtd) = zero 
-     and ws-bank-deposit (ss-ytd) = zero 
-    then 
-	next sentence 
-    else 
-	move ws-bank-deposit (ss-mtd)		to	r153a-p8-mtd 
-	move ws-bank-deposit (ss-ytd)		to	r153a-p8-ytd 
-	write prt-line-a from r153a-prt-8	after	1 line. 
-*   endif 
- 
-*   (print manual payments only if non-zero m.t.d. or y.t.d. amounts) 
-    if    ws-manual-chqs (ss-mtd) = zero 
-      and ws-manual-chqs (ss-ytd) = zero 
-    then 
-	next sentence 
-    else 
-	move ws-manual-chqs (ss-mtd)		to	r153a-p9-mtd 
-	move ws-manual-chqs (ss-ytd)		to	r153a-p9-ytd 
-	write prt-line-a from r153a-prt-9	after	1 line. 
-*   endif 
- 
-    write prt-line-a from underscore-total after	1 line. 
-    write prt-line-a from underscore-total after	1 line. 
- 
-    move zero                              to total-earnings. 
-    add ws-tax (ss-ytd)                    to total-earnings. 
-    add ws-bank-deposit (ss-ytd)           to total-earnings. 
-    add ws-manual-chqs (ss-ytd)            to total-earnings. 
-    subtract ws-inc (ss-ytd)             from total-earnings 
-                               giving ws-difference. 
-    if ws-difference > 0 
-    then 
-        move ws-difference                 to r153a-p9-a-ytd 
-        write prt-line-a      from r153a-prt-9-a  after 2 lines. 
-* endif. 
- 
-    write prt-line-a from r153a-prt-10	after 	2 lines. 
-    write prt-line-a from r153a-prt-11	after 	1 line.  
-    write prt-line-a from r153a-prt-12	after 	1 line.  
-    if doc-full-part-ind = "P" 
-    then 
-        write prt-line-a from r153a-prt-14   after    2 lines 
-    else 
-        next sentence. 
-*   endif 
-* (y2k)
-    if yearend-option = "Y" 
-    then 
-        write prt-line-a from r153a-prt-13   after    2 lines 
-    else 
-        next sentence. 
-*   endif 
- 
-                     
-    add 1				to	ctr-rpt-writes. 
- 
-*	update final statement totals 
- 
-    perform wa1a-add-misc		thru	wa1a-99-exit 
-	varying	ss-misc 
-		from 1 by 1 
-	until	ss-misc > 10. 
- 
-    add ws-bill-gross (ss-mtd)		to	ws-fin-bill-gross (ss-mtd). 
-    add ws-bill-gross (ss-ytd)		to	ws-fin-bill-gross (ss-ytd). 
-    add ws-bill-net (ss-mtd)		to	ws-fin-bill-net (ss-mtd). 
-    add ws-bill-net (ss-ytd)		to	ws-fin-bill-net (ss-ytd). 
-    add ws-inc (ss-mtd)			to	ws-fin-inc (ss-mtd). 
-    add ws-inc (ss-ytd)			to	ws-fin-inc (ss-ytd). 
-* 
-* following two stmts. added. 		may/86	k.p. 
-* 
-    add ws-exp-amt (ss-mtd)		to	ws-fin-exp-amt (ss-mtd). 
-    add ws-exp-amt (ss-ytd)		to	ws-fin-exp-amt (ss-ytd). 
-    add ws-ceil-amt (ss-mtd)		to	ws-fin-ceil-amt (ss-mtd). 
-    add ws-ceil-amt (ss-ytd)		to	ws-fin-ceil-amt (ss-ytd). 
-    add ws-pay-due (ss-mtd)		to	ws-fin-pay-due (ss-mtd). 
-    add ws-pay-due (ss-ytd)		to	ws-fin-pay-due (ss-ytd). 
-    add ws-tax (ss-mtd)			to	ws-fin-tax (ss-mtd). 
-    add ws-tax (ss-ytd)			to	ws-fin-tax (ss-ytd). 
-    add ws-bank-deposit (ss-mtd)	to	ws-fin-deposit (ss-mtd). 
-    add ws-bank-deposit (ss-ytd)	to	ws-fin-deposit (ss-ytd). 
-    add ws-manual-chqs  (ss-mtd)	to	ws-fin-man-chqs (ss-mtd). 
-    add ws-manual-chqs  (ss-ytd)	to	ws-fin-man-chqs (ss-ytd). 
- 
-*	verify that statement totals agree 
- 
-    add ws-print-mtd-misc-total		to	ws-bill-net (ss-mtd). 
-    add ws-print-ytd-misc-total		to	ws-bill-net (ss-ytd). 
- 
-*   if   ws-bill-net (ss-mtd) not = ws-inc (ss-mtd) 
-*     or ws-bill-net (ss-ytd) not = ws-inc (ss-ytd) 
-*   then 
-*	write prt-line-a from r153a-prt-err after 3 lines 
-*	go to wa1-99-exit. 
-*   (else) 
-*   endif 
- 
-    subtract ws-tax (ss-mtd)			from	ws-pay-due (ss-mtd). 
-    subtract ws-tax (ss-ytd)			from	ws-pay-due (ss-ytd). 
- 
-*   if   ws-pay-due(ss-mtd) not = (ws-bank-deposit(ss-mtd) + ws-manual-chqs(ss-mtd)) 
-*     or ws-pay-due(ss-ytd) not = (ws-bank-deposit(ss-ytd) + ws-manual-chqs(ss-ytd)) 
-*   then 
-*	write prt-line-a from r153a-prt-err after 3 lines. 
-*   (else) 
-*   endif 
- 
-wa1-99-exit. 
-    exit. 
- 
- 
- 
- 
-wa1a-add-misc. 
- 
-    add ws-misc-gross (ss-mtd,ss-misc)	to	ws-fin-misc-gross (ss-mtd,ss-misc). 
-    add ws-misc-gross (ss-ytd,ss-misc)	to	ws-fin-misc-gross (ss-ytd,ss-misc). 
-    add ws-misc-net (ss-mtd,ss-misc)		to	ws-fin-misc-net (ss-mtd,ss-misc). 
-    add ws-misc-net (ss-ytd,ss-misc)		to	ws-fin-misc-net (ss-ytd,ss-misc). 
- 
-wa1a-99-exit. 
-    exit. 
-wa2-print-misc. 
- 
-    if ws-misc-net (ss-ytd, ss-misc) = zeroes 
-    then 
-	go to wa2-99-exit. 
-*   (else) 
-*   endif 
- 
-    if ctr-nbr-misc-lines = zeroes 
-    then 
-	move "$"			to	r153a-p1-lit-1 
-						r153a-p1-lit-2 
-						r153a-p1-lit-3 
-    else 
-	move spaces			to	r153a-p1-lit-1 
-						r153a-p1-lit-2 
-						r153a-p1-lit-3. 
-*   endif 
- 
-    move chq-reg-mth-misc-amt (ss-chq, ss-misc) 
-					to	r153a-p1-gross. 
-    add chq-reg-mth-misc-amt (ss-chq, ss-misc) 
-					to	ws-print-gross-misc-total. 
- 
-    if ss-misc = 1 
-    then 
-	multiply chq-reg-perc-misc (ss-chq)	by 100 
-					giving	ws-print-percent 
-    else 
-	subtract 1			from	ss-misc 
-					giving	ss-perc  
-	multiply const-misc-curr (ss-perc) by	100 
-					giving	ws-print-percent. 
-*   endif 
- 
-    move ws-print-percent		to	r153a-p1-percent. 
- 
-    move ws-misc-net (ss-mtd, ss-misc)		to	r153a-p1-mtd. 
-    add  ws-misc-net (ss-mtd, ss-misc)		to	ws-print-mtd-misc-total. 
-    move ws-misc-net (ss-ytd, ss-misc)		to	r153a-p1-ytd.  
-    add  ws-misc-net (ss-ytd, ss-misc)		to	ws-print-ytd-misc-total. 
- 
-    write prt-line-a from r153a-prt-1	after	1 line. 
-    add 1				to	ctr-nbr-misc-lines. 
-    move spaces				to	r153a-p1-lit-1 
-						r153a-p1-lit-2 
-						r153a-p1-lit-3. 
- 
-wa2-99-exit. 
-    exit. 
-wa3-print-totals. 
- 
-*  print the pgm name at the upper left corner for the last page 
-*  of the report r153a 
- 
-    write prt-line-a from r153a-head-first after page. 
- 
-*   write prt-line-a from r153a-head-3	 after	page. 
-    write prt-line-a from r153a-head-3	 after	2 lines. 
-    write prt-line-a from r153a-head-4   after	2 lines. 
-    write prt-line-a from r153a-tot-head after	2 lines. 
-    write prt-line-a from r153a-head-6   after	3 lines. 
-    write prt-line-a from r153a-head-7   after	1 line. 
-    write prt-line-a from blank-line     after	1 line. 
- 
-    move "$"				to	r153a-p1-lit-1 
-						r153a-p1-lit-2 
-						r153a-p1-lit-3. 
- 
-    move 0				to	ws-print-gross-misc-total 
-						ws-print-mtd-misc-total 
-						ws-print-ytd-misc-total. 
- 
-    perform wa3a-print-misc		thru	wa3a-99-exit 
-	varying	ss-misc 
-		from 1 by 1 
-	until	ss-misc > 10. 
- 
-    write prt-line-a from underscore-detail after 1 line. 
-    move ws-print-gross-misc-total	to	r153a-p2-gross. 
-    move ws-print-mtd-misc-total	to	r153a-p2-mtd. 
-    move ws-print-ytd-misc-total	to	r153a-p2-ytd. 
-    write prt-line-a from r153a-prt-2	after	1 line. 
-     
-    move "PLUS"				to	r153a-p3-plus-lit. 
-    move spaces				to	r153a-p3-lit-2 
-						r153a-p3-lit-3. 
-    move ws-fin-bill-gross (ss-mtd)		to	r153a-p3-gross. 
-    move spaces				to	r153a-p3-percent-r. 
-    move ws-fin-bill-net (ss-mtd)		to	r153a-p3-mtd. 
-    move ws-fin-bill-net (ss-ytd)		to	r153a-p3-ytd. 
-    write prt-line-a from r153a-prt-3	after	1 line. 
-* 
-*  following two stmts. added 		may/85  k.p. 
-* 
-    move ws-fin-exp-amt (ss-mtd)	to 	r153a-p3-a-mtd. 
-    move ws-fin-exp-amt (ss-ytd) 	to 	r153a-p3-a-ytd. 
-    write prt-line-a from r153a-prt-3-a after 	1 line. 
- 
-    write prt-line-a from underscore-total  
-					after	1 line. 
-    move ws-fin-inc (ss-mtd)		to	r153a-p4-mtd. 
-    move ws-fin-inc (ss-ytd)		to	r153a-p4-ytd. 
-    write prt-line-a from r153a-prt-4	after	1 line. 
- 
-    move ws-fin-ceil-amt (ss-mtd)	to	r153a-p5-mtd. 
-    move ws-fin-ceil-amt (ss-ytd)	to	r153a-p5-ytd. 
-    write prt-line-a from r153a-prt-5	after	2 lines. 
- 
-    move ws-fin-pay-due (ss-mtd)	to	r153a-p6-mtd. 
-    move ws-fin-pay-due (ss-ytd)	to	r153a-p6-ytd. 
-    write prt-line-a from r153a-prt-6	after	5 lines. 
- 
-    move ws-fin-tax (ss-mtd)		to	r153a-p7-mtd. 
-    move ws-fin-tax (ss-ytd)		to	r153a-p7-ytd. 
-    write prt-line-a from r153a-prt-7   after	1 line. 
- 
-    write prt-line-a from underscore-total 
-					after	1 line. 
- 
-    move ws-fin-deposit (ss-mtd)	to	r153a-p8-mtd. 
-    move ws-fin-deposit (ss-ytd)	to	r153a-p8-ytd. 
-    write prt-line-a from r153a-prt-8	after	1 line. 
- 
-    move ws-fin-man-chqs(ss-mtd)	to	r153a-p9-mtd. 
-    move ws-fin-man-chqs(ss-ytd)	to	r153a-p9-ytd. 
-    write prt-line-a from r153a-prt-9	after	1 line. 
-    write prt-line-a from underscore-total 
-					after	1 line. 
- 
-    add ws-print-mtd-misc-total		to	ws-fin-bill-net (ss-mtd). 
-    add ws-print-ytd-misc-total		to	ws-fin-bill-net (ss-ytd). 
- 
-*   if   ws-fin-bill-net (ss-mtd) not = ws-fin-inc (ss-mtd) 
-*     or ws-fin-bill-net (ss-ytd) not = ws-fin-inc (ss-ytd) 
-*   then 
-*	write prt-line-a from r153a-prt-err after 3 lines 
-*	go to wa3-99-exit. 
-*   (else) 
-*   endif 
-    subtract ws-fin-tax (ss-mtd)	from	ws-fin-pay-due (ss-mtd). 
-    subtract ws-fin-tax (ss-ytd)	from	ws-fin-pay-due (ss-ytd). 
- 
-* modified if statement to make wa3 section compatible to wa1. s.f. june/89 
-*   if   ws-fin-pay-due (ss-mtd) not = ws-fin-deposit (ss-mtd) 
-*     or ws-fin-pay-due (ss-ytd) not = ws-fin-deposit (ss-ytd) 
-*   if   ws-fin-pay-due (ss-mtd) not = (ws-fin-deposit (ss-mtd) + ws-fin-man-chqs(ss-mtd)) 
-*     or ws-fin-pay-due (ss-ytd) not = (ws-fin-deposit (ss-ytd) + ws-fin-man-chqs(ss-ytd)) 
-*   then 
-*	write prt-line-a from r153a-prt-err after 3 lines. 
-*   (else) 
-*   endif 
- 
-wa3-99-exit. 
-    exit. 
-wa3a-print-misc. 
- 
-    move ws-fin-misc-gross (ss-mtd,ss-misc)	to	r153a-p1-gross. 
-    if ss-misc = 1 
-    then 
-	move spaces			to	r153a-p1-percent-r 
-    else 
-	subtract 1 			from	ss-misc 
-					giving	ss-perc 
-	multiply const-misc-curr (ss-perc) by	100 
-					giving	ws-print-percent 
-	move ws-print-percent          to	r153a-p1-percent. 
-*   endif 
- 
-    move ws-fin-misc-net (ss-mtd, ss-misc)	to	r153a-p1-mtd. 
-    move ws-fin-misc-net (ss-ytd, ss-misc)	to	r153a-p1-ytd. 
-    write prt-line-a from r153a-prt-1	after	1 line. 
-    move spaces				to	r153a-p1-lit-1 
-						r153a-p1-lit-2 
-						r153a-p1-lit-3. 
-    add ws-fin-misc-gross (ss-mtd, ss-misc)	to	ws-print-gross-misc-total. 
-    add ws-fin-misc-net (ss-mtd, ss-misc)	to	ws-print-mtd-misc-total. 
-    add ws-fin-misc-net (ss-ytd, ss-misc)	to	ws-print-ytd-misc-total. 
- 
-wa3a-99-exit. 
-    exit. 
-xa0-read-u119-build-f060. 
- 
-*   (zero f060 cheque reg before moving in u119 values) 
-    move zeros				to	cheque-reg-rec. 
-    perform xb1-zero-chq		thru	xb1-99-exit.
- 
-    read u119-chgeft-file 
-	at end 
-	   move "Y"			to	eof-u119-chgeft-file 
-	   move "Y"			to	eof-chq-reg-mstr 
-	   go to xa0-99-exit. 
- 
-    move 0				to	n-doc-dept.
-    move w-doc-dept			to	n-doc-dept. 
-* 2003/11/18 - MC
-*!  move 0				to	n-doc-nbr.
-    move spaces				to	n-doc-nbr.
-* 2003/11/18 - end
-
-    move w-doc-nbr 			to	n-doc-nbr. 
-    move 0					to	n-chgeft-amt-n. 
-    move w-chgeft-amt-n			to	n-chgeft-amt-n. 
 
-*   (don't hard code payroll clinic)
-*   move 22				to	chq-reg-clinic-nbr-1-2. 
-    move sel-clinic			to      chq-reg-clinic-nbr-1-2.
-
-    move n-doc-dept                     to	chq-reg-dept. 
-    move n-doc-nbr                     	to	chq-reg-doc-nbr. 
-    move n-chgeft-amt-n 
-					to	chq-reg-regular-pay-this-mth(ss-chq). 
- 
-    add 1				to	ctr-u119-chgeft-reads. 
- 
-xa0-99-exit. 
-    exit. 
- 
- 
-xb1-zero-chq. 
- 
-	move 0  to  chq-reg-perc-bill              (ss-chq). 
-	move 0  to  chq-reg-perc-misc              (ss-chq). 
-	move 0  to  chq-reg-pay-code               (ss-chq). 
-	move 0  to  chq-reg-perc-tax               (ss-chq). 
-	move 0  to  chq-reg-mth-bill-amt           (ss-chq). 
-	move 0  to  chq-reg-mth-misc-amt (ss-chq,1) 
-	move 0  to  chq-reg-mth-misc-amt (ss-chq,2) 
-	move 0  to  chq-reg-mth-misc-amt (ss-chq,3) 
-	move 0  to  chq-reg-mth-misc-amt (ss-chq,4) 
-	move 0  to  chq-reg-mth-misc-amt (ss-chq,5) 
-	move 0  to  chq-reg-mth-misc-amt (ss-chq,6) 
-	move 0  to  chq-reg-mth-misc-amt (ss-chq,7) 
-	move 0  to  chq-reg-mth-misc-amt (ss-chq,8) 
-	move 0  to  chq-reg-mth-misc-amt (ss-chq,9) 
-	move 0  to  chq-reg-mth-misc-amt (ss-chq,10) 
-        move 0  to  chq-reg-mth-exp-amt	          (ss-chq). 
-	move 0  to  chq-reg-comp-ann-exp-this-pay  (ss-chq). 
-	move 0  to  chq-reg-mth-ceil-amt           (ss-chq). 
-	move 0  to  chq-reg-comp-ann-ceil-this-pay (ss-chq). 
-	move 0  to  chq-reg-earnings-this-mth      (ss-chq). 
-	move 0  to  chq-reg-regular-pay-this-mth   (ss-chq). 
-	move 0  to  chq-reg-regular-tax-this-mth   (ss-chq). 
-	move 0  to  chq-reg-man-pay-this-mth       (ss-chq). 
-	move 0  to  chq-reg-man-tax-this-mth       (ss-chq). 
-* (y2k)
-	move 0  to  chq-reg-pay-date		  (ss-chq). 
- 
-xb1-99-exit. 
-    exit. 
 za0-common-error. 
  
     move err-msg (err-ind)		to	err-msg-comment. 
