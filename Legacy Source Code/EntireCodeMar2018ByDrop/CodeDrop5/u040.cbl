@@ -22,27 +22,37 @@ security.
 *			 pic x(4) and infos status is pic x(11). 
 * 
 * 2001/oct/01 B.E. - added min/max fees into roll over logic
-* 
-environment division. 
-input-output section. 
-file-control. 
-* 
-*   place your file select statements here 
-* 
-    copy "f040_oma_fee_mstr.slr". 
-* 
-* 
- 
-    select print-file 
+*
+* 2018/Mar/15 DM - CURR was simply overwriting PREV every rollover, so
+*		    only one prior generation of fees was ever available.
+*		    now every generation gets archived, dated, to the new
+*		    f045_oma_fee_hist file before it is rolled - see
+*		    zy0-write-fee-history - so a claim can be repriced
+*		    correctly even after more than one rollover has gone
+*		    by since its date of service.
+*
+environment division.
+input-output section.
+file-control.
+*
+*   place your file select statements here
+*
+    copy "f040_oma_fee_mstr.slr".
+    copy "f045_oma_fee_hist.slr".
+*
+*
+
+    select print-file
 	assign to printer print-file-name 
 	file status is status-prt-file. 
 * 
 data division. 
 file section. 
 * 
-    copy "f040_oma_fee_mstr.fd". 
-* 
-fd  print-file 
+    copy "f040_oma_fee_mstr.fd".
+    copy "f045_oma_fee_hist.fd".
+*
+fd  print-file
     record contains 132 characters. 
  
 01  print-record				pic x(132). 
@@ -66,8 +76,9 @@ working-storage section.
 77  status-prt-file				pic xx      value zero. 
 *mf 77  common-status-file				pic x(11). 
 *mf 77  status-oma-mstr				pic x(11)   value zero. 
-77  common-status-file				pic x(2). 
-77  status-cobol-oma-mstr			pic x(2)   value zero. 
+77  common-status-file				pic x(2).
+77  status-cobol-oma-mstr			pic x(2)   value zero.
+77  status-cobol-oma-fee-hist			pic x(2)   value zero.
 *	subscripts 
  
 *	('CURR'ent and 'PREV'ious used in selecting the appropriate year'S FEES -- 
@@ -295,14 +306,21 @@ declaratives.
  
 err-oma-fee-file section. 
     use after standard error procedure on oma-fee-mstr.    
-err-oma-fee-mstr. 
-*mf    move status-oma-mstr		to common-status-file. 
-    move status-cobol-oma-mstr		to common-status-file. 
-    display file-status-display. 
-    stop "ERROR IN ACCESSING OMA-FEE MASTER". 
- 
- 
-end declaratives. 
+err-oma-fee-mstr.
+*mf    move status-oma-mstr		to common-status-file.
+    move status-cobol-oma-mstr		to common-status-file.
+    display file-status-display.
+    stop "ERROR IN ACCESSING OMA-FEE MASTER".
+
+err-oma-fee-hist-file section.
+    use after standard error procedure on oma-fee-hist.
+err-oma-fee-hist.
+    move status-cobol-oma-fee-hist	to common-status-file.
+    display file-status-display.
+    stop "ERROR IN ACCESSING OMA-FEE HISTORY FILE".
+
+
+end declaratives.
 main-line section. 
 mainline. 
  
@@ -328,7 +346,8 @@ aa0-initialization.
  
  
 *************************************** 
-    open i-o	oma-fee-mstr. 
+    open i-o	oma-fee-mstr
+		oma-fee-hist.
 *************************************** 
  
     move spaces				to	l1-print-line 
@@ -348,8 +367,11 @@ aa0-initialization.
 	perform za0-common-error	thru	za0-99-exit 
 	go to az0-end-of-job. 
  
-*	(move 'CURR'ent rates to 'PREV'ious rates) 
-    perform zz0-move-curr-rates-to-prev	thru	zz0-99-exit. 
+*	(archive the generation about to be rolled before it is lost)
+    perform zy0-write-fee-history	thru	zy0-99-exit.
+
+*	(move 'CURR'ent rates to 'PREV'ious rates)
+    perform zz0-move-curr-rates-to-prev	thru	zz0-99-exit.
  
     add 1				to	ctr-oma-fee-mstr-reads. 
  
@@ -364,7 +386,8 @@ aa0-99-exit.
     exit. 
 az0-end-of-job. 
  
-    close oma-fee-mstr. 
+    close oma-fee-mstr
+	  oma-fee-hist.
  
     display blank-screen. 
     accept sys-time			from time. 
@@ -486,8 +509,11 @@ bc0-read-oma-fee-mstr.
 	go to bc0-99-exit. 
     add 1				to ctr-oma-fee-mstr-reads. 
  
-*	(move 'CURR'ent rates to 'PREV'ious rates) 
-    perform zz0-move-curr-rates-to-prev	thru	zz0-99-exit. 
+*	(archive the generation about to be rolled before it is lost)
+    perform zy0-write-fee-history	thru	zy0-99-exit.
+
+*	(move 'CURR'ent rates to 'PREV'ious rates)
+    perform zz0-move-curr-rates-to-prev	thru	zz0-99-exit.
  
 *mf    retrieve	oma-fee-mstr	key  fix position 
 *mf	into fee-oma-cd. 
@@ -521,9 +547,43 @@ za0-common-error.
     stop " ". 
     display blank-line-24. 
  
-za0-99-exit. 
-    exit. 
-zz0-move-curr-rates-to-prev. 
+za0-99-exit.
+    exit.
+zy0-write-fee-history.
+
+*   (one history record per oma code per effective date - if this
+*    generation was already archived by an earlier run, leave the
+*    archived copy alone rather than erroring out)
+    move fee-oma-cd			to	hist-oma-cd.
+    move fee-date-yy			to	hist-effective-yy.
+    move fee-date-mm			to	hist-effective-mm.
+    move fee-date-dd			to	hist-effective-dd.
+    move fee-desc			to	hist-desc.
+    move fee-curr-a-fee-1		to	hist-a-fee-1.
+    move fee-curr-h-fee-1		to	hist-h-fee-1.
+    move fee-curr-a-fee-2		to	hist-a-fee-2.
+    move fee-curr-h-fee-2		to	hist-h-fee-2.
+    move fee-curr-a-anae		to	hist-a-anae.
+    move fee-curr-h-anae		to	hist-h-anae.
+    move fee-curr-a-asst		to	hist-a-asst.
+    move fee-curr-h-asst		to	hist-h-asst.
+    move fee-curr-a-min			to	hist-a-min.
+    move fee-curr-h-min			to	hist-h-min.
+    move fee-curr-a-max			to	hist-a-max.
+    move fee-curr-h-max			to	hist-h-max.
+    move fee-curr-add-on-cd(1)		to	hist-add-on-cd(1).
+    move fee-curr-add-on-cd(2)		to	hist-add-on-cd(2).
+    move fee-curr-add-on-cd(3)		to	hist-add-on-cd(3).
+    move fee-curr-add-on-cd(4)		to	hist-add-on-cd(4).
+    move fee-curr-add-on-perc-flat-ind	to	hist-add-on-perc-flat-ind.
+
+    write oma-fee-hist-rec
+	invalid key
+	    next sentence.
+
+zy0-99-exit.
+    exit.
+zz0-move-curr-rates-to-prev.
  
     move fee-curr-a-fee-1			to fee-prev-a-fee-1. 
     move fee-curr-h-fee-1			to fee-prev-h-fee-1. 
