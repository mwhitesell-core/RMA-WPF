@@ -25,20 +25,43 @@ security.
 *
 *  1999/May/11 S.B.	- changed 75 to 70 for the position of sysdate.
 *
-environment division. 
-input-output section. 
-file-control. 
-* 
-    copy "f094_msg_sub_mstr.slr". 
-* 
-data division. 
-file section. 
-* 
-copy "f094_msg_sub_mstr.fd". 
-* 
-working-storage section. 
- 
-	copy "f094_msg_sub_mstr.fw". 
+*  2018/aug/09 M.C.	- add a subdivision-to-client (insurer) cross-
+*			  reference: each subdivision can now be linked to
+*			  the client (insurer) it bills to, keyed against
+*			  the existing client master (f072) and held on a
+*			  new small cross-reference file (f097) - see
+*			  ba0-acpt-insurer, xe0-update-xref and the new
+*			  "INSURER" field/column on the maintenance and
+*			  inquiry screens.
+*
+environment division.
+input-output section.
+file-control.
+*
+    copy "f094_msg_sub_mstr.slr".
+*
+    copy "f072_client_mstr.slr".
+    copy "f097_sub_client_xref.slr".
+*
+data division.
+file section.
+*
+copy "f094_msg_sub_mstr.fd".
+*
+    copy "f072_client_mstr.fd".
+    copy "f097_sub_client_xref.fd".
+*
+working-storage section.
+
+	copy "f094_msg_sub_mstr.fw".
+
+*   2018/aug/09 - subdivision-to-client (insurer) cross-reference
+77  status-cobol-client-mstr		pic x(2)	value zero.
+77  feedback-client-mstr		pic x(4).
+77  status-cobol-sub-client-xref	pic x(2)	value zero.
+77  feedback-sub-client-xref		pic x(4).
+77  ws-client-desc-disp			pic x(30)	value spaces.
+* 2018/aug/09 - end
  
 77  err-ind					pic 99 	value zero. 
 77  err-rtn					pic x	value spaces. 
@@ -100,12 +123,22 @@ working-storage section.
 			"(Y)ES OR (N)O AUTO LOGOUT REQUIRED". 
 	10  filler				pic x(45)   value 
 			"SUBDIVISION NAME DETAIL REQUIRED". 
-	10  filler				pic x(45)   value 
-			"INVALID WRITE TO SUBDIVISON MASTER". 
- 
-    05  error-messages-r redefines error-messages. 
-	10  err-msg				pic x(45) 
-			occurs 10 times. 
+	10  filler				pic x(45)   value
+			"INVALID WRITE TO SUBDIVISON MASTER".
+* 2018/aug/09 - subdivision-to-client (insurer) cross-reference
+	10  filler				pic x(45)   value
+			"INVALID INSURER - NOT ON CLIENT MASTER".
+	10  filler				pic x(45)   value
+			"INVALID WRITE TO INSURER CROSS-REFERENCE".
+	10  filler				pic x(45)   value
+			"INVALID RE-WRITE TO INSURER CROSS-REFERENCE".
+	10  filler				pic x(45)   value
+			"INVALID DELETE ON INSURER CROSS-REFERENCE".
+* 2018/aug/09 - end
+
+    05  error-messages-r redefines error-messages.
+	10  err-msg				pic x(45)
+			occurs 14 times.
  
 01  err-msg-comment				pic x(55).  
  
@@ -133,16 +166,23 @@ screen section.
     05  line 01 col 70 pic xxxx/xx/xx from sys-date-long. 
  
  
-01  scr-sub-lit. 
-     05  line 03 col 01 blank line. 
-     05  line 05 col 01 value "NAME:". 
-     05  line 06 col 01 value "FEE COMPLEX:". 
-     05  line 07 col 01 value "AUTO LOGOUT:". 
- 
-01  scr-sub-var. 
-     05  scr-sub-name		line 05 col 17 pic x(25) using sub-name auto. 
-     05  scr-sub-fee-complex	line 06 col 17 pic x(01) using sub-fee-complex auto. 
-     05  scr-sub-auto-logout	line 07 col 17 pic x(01) using sub-auto-logout auto. 
+01  scr-sub-lit.
+     05  line 03 col 01 blank line.
+     05  line 05 col 01 value "NAME:".
+     05  line 06 col 01 value "FEE COMPLEX:".
+     05  line 07 col 01 value "AUTO LOGOUT:".
+*    2018/aug/09 - subdivision-to-client (insurer) cross-reference
+     05  line 08 col 01 value "INSURER:".
+* 2018/aug/09 - end
+
+01  scr-sub-var.
+     05  scr-sub-name		line 05 col 17 pic x(25) using sub-name auto.
+     05  scr-sub-fee-complex	line 06 col 17 pic x(01) using sub-fee-complex auto.
+     05  scr-sub-auto-logout	line 07 col 17 pic x(01) using sub-auto-logout auto.
+*    2018/aug/09 - subdivision-to-client (insurer) cross-reference
+     05  scr-sub-client-id		line 08 col 17 pic x(05) using xref-client-id auto.
+     05  scr-sub-client-desc	line 08 col 25 pic x(30) from ws-client-desc-disp.
+* 2018/aug/09 - end
  
 01 add-mode. 
 	05  line 01 col 31 value "ADD MODE                   ". 
@@ -160,14 +200,20 @@ screen section.
 	05  line 01 col 31 value "(ADD/CHANGE/DELETE/INQUIRE)". 
         05  line 03 col 01 blank line. 
  
-01  inquire-screen. 
-	05  line 03 col 03 value "        NBR        FEE        AUTO-LOG        NAME". 
- 
-01  inquire-detail. 
-	05  line cur-line col 10 pic x	   using msg-sub-key-3. 
-        05  line cur-line col 21 pic x     using sub-fee-complex. 
-        05  line cur-line col 34 pic x     using sub-auto-logout. 
-	05  line cur-line col 47 pic x(25) using sub-name. 
+01  inquire-screen.
+	05  line 03 col 03 value "        NBR        FEE        AUTO-LOG        NAME".
+*   2018/aug/09 - subdivision-to-client (insurer) cross-reference
+	05  line 03 col 73 value "INSURER".
+* 2018/aug/09 - end
+
+01  inquire-detail.
+	05  line cur-line col 10 pic x	   using msg-sub-key-3.
+        05  line cur-line col 21 pic x     using sub-fee-complex.
+        05  line cur-line col 34 pic x     using sub-auto-logout.
+	05  line cur-line col 47 pic x(25) using sub-name.
+*   2018/aug/09 - subdivision-to-client (insurer) cross-reference
+	05  line cur-line col 73 pic x(05) using xref-client-id.
+* 2018/aug/09 - end
  
 01  clear-inquire-screen. 
 	03  line cur-line col 01 blank line. 
@@ -250,9 +296,11 @@ aa0-initialization.
     move sys-min			to run-min. 
     move sys-sec			to run-sec. 
  
-    open i-o	msg-sub-mstr. 
- 
-    move spaces				to ws-msg-sub-key. 
+    open i-o	msg-sub-mstr
+		sub-client-xref.
+    open input	client-mstr.
+
+    move spaces				to ws-msg-sub-key.
     move sub-indexer			to ws-msg-sub-key-1. 
  
     display scr-titles. 
@@ -273,9 +321,11 @@ az0-end-of-job.
     move space 			to	err-rtn. 
     accept err-msg-line. 
  
-    close msg-sub-mstr. 
- 
-    call program "menu". 
+    close msg-sub-mstr
+	  sub-client-xref
+	  client-mstr.
+
+    call program "menu".
     stop run. 
  
 az0-99-exit. 
@@ -424,11 +474,15 @@ ab0-95-next-sub.
 ab0-99-exit. 
     exit. 
  
-ba0-add-change. 
- 
-    move spaces to sub-rec. 
- 
-ba0-acpt-name. 
+ba0-add-change.
+
+    move spaces to sub-rec.
+*   2018/aug/09 - subdivision-to-client (insurer) cross-reference
+    move spaces to xref-client-id.
+    move spaces to ws-client-desc-disp.
+* 2018/aug/09 - end
+
+ba0-acpt-name.
  
     accept scr-sub-name. 
     if sub-name = spaces 
@@ -449,18 +503,44 @@ ba0-acpt-fee-complex.
  
 ba0-acpt-auto-logout. 
  
-    accept scr-sub-auto-logout. 
-    if sub-auto-logout not = "Y" and 
-       sub-auto-logout not = "N" 
-    then 
-	move 8				to 	err-ind 
- 	perform za0-common-error	thru	za0-99-exit 
-	go to ba0-acpt-auto-logout. 
- 
-ba0-99-exit. 
-    exit. 
- 
-ca0-display-records. 
+    accept scr-sub-auto-logout.
+    if sub-auto-logout not = "Y" and
+       sub-auto-logout not = "N"
+    then
+	move 8				to 	err-ind
+ 	perform za0-common-error	thru	za0-99-exit
+	go to ba0-acpt-auto-logout.
+
+* 2018/aug/09 - subdivision-to-client (insurer) cross-reference - key the
+*		client (insurer) id this subdivision bills to (blank = none)
+*		and confirm it against the client master, displaying the
+*		client's description so the operator can see who they've
+*		just linked without having to look it up separately.
+ba0-acpt-insurer.
+
+    accept scr-sub-client-id.
+
+    if xref-client-id = spaces
+    then
+	move spaces			to	ws-client-desc-disp
+	display scr-sub-client-desc
+    else
+	move xref-client-id		to	client-id
+	perform xb0-read-client-mstr	thru	xb0-99-exit
+	if not-ok
+	then
+	    move 11			to	err-ind
+	    perform za0-common-error	thru	za0-99-exit
+	    go to ba0-acpt-insurer
+	else
+	    move client-desc		to	ws-client-desc-disp
+	    display scr-sub-client-desc.
+* 2018/aug/09 - end
+
+ba0-99-exit.
+    exit.
+
+ca0-display-records.
  
     move 5					to	cur-line. 
  
@@ -498,10 +578,17 @@ ca1-99-exit.
     exit. 
  
  
-ca2-load-inquire. 
- 
-    display inquire-detail. 
-    add 1 to cur-line. 
+ca2-load-inquire.
+
+*   2018/aug/09 - subdivision-to-client (insurer) cross-reference
+    move msg-sub-key-3			to	xref-sub-nbr.
+    read sub-client-xref
+	invalid key
+	    move spaces			to	xref-client-id.
+* 2018/aug/09 - end
+
+    display inquire-detail.
+    add 1 to cur-line.
  
     if cur-line < 23 
     then perform ya0-read-msg-sub-mstr-next	thru	ya0-99-exit. 
@@ -509,51 +596,70 @@ ca2-load-inquire.
 ca2-99-exit. 
  
     exit. 
-ia0-write-new-rec. 
- 
-    write msg-sub-mstr-rec 
-  	invalid key 
-	    move 10			to err-ind 
-	    perform za0-common-error	thru za0-99-exit 
-	    go to az0-end-of-job. 
- 
-    add 1				to	ctr-msg-mstr-writes 
-						ctr-msg-mstr-adds. 
- 
-ia0-99-exit. 
-    exit. 
- 
- 
- 
-ka0-re-write-rec. 
+ia0-write-new-rec.
+
+    write msg-sub-mstr-rec
+  	invalid key
+	    move 10			to err-ind
+	    perform za0-common-error	thru za0-99-exit
+	    go to az0-end-of-job.
+
+    add 1				to	ctr-msg-mstr-writes
+						ctr-msg-mstr-adds.
+
+    perform xe0-update-xref		thru	xe0-99-exit.
+
+ia0-99-exit.
+    exit.
  
-    rewrite msg-sub-mstr-rec 
-	invalid key 
-	    move 4			to err-ind 
-	    perform za0-common-error	thru za0-99-exit 
-	    go to az0-end-of-job. 
  
-    add 1				to	ctr-msg-mstr-changes 
-						ctr-msg-mstr-writes. 
  
-ka0-99-exit. 
-    exit. 
+ka0-re-write-rec.
+
+    rewrite msg-sub-mstr-rec
+	invalid key
+	    move 4			to err-ind
+	    perform za0-common-error	thru za0-99-exit
+	    go to az0-end-of-job.
+
+    add 1				to	ctr-msg-mstr-changes
+						ctr-msg-mstr-writes.
+
+    perform xe0-update-xref		thru	xe0-99-exit.
+
+ka0-99-exit.
+    exit.
  
  
  
 ma0-delete-rec. 
  
-*mf delete msg-sub-mstr record physical 
-    delete msg-sub-mstr record 
-	invalid key 
-	    move 5			to err-ind 
-	    perform za0-common-error	thru za0-99-exit 
-	    go to az0-end-of-job. 
- 
-    add 1				to	ctr-msg-mstr-deletes. 
- 
-ma0-99-exit. 
-    exit. 
+*mf delete msg-sub-mstr record physical
+    delete msg-sub-mstr record
+	invalid key
+	    move 5			to err-ind
+	    perform za0-common-error	thru za0-99-exit
+	    go to az0-end-of-job.
+
+    add 1				to	ctr-msg-mstr-deletes.
+
+* 2018/aug/09 - subdivision-to-client (insurer) cross-reference - the
+*		subdivision itself is gone, so drop its cross-reference too,
+*		if it had one.
+    move ws-msg-sub-key-3		to	xref-sub-nbr.
+    read sub-client-xref
+	invalid key
+	    go to ma0-99-exit.
+
+    delete sub-client-xref record
+	invalid key
+	    move 14			to err-ind
+	    perform za0-common-error	thru za0-99-exit
+	    go to az0-end-of-job.
+* 2018/aug/09 - end
+
+ma0-99-exit.
+    exit.
  
  
  
@@ -566,12 +672,25 @@ xa0-acpt-sub-entered.
 *   (else) 
 *   endif 
  
-xa0-99-exit. 
-    exit. 
- 
- 
- 
-xc0-read-msg-sub-mstr. 
+xa0-99-exit.
+    exit.
+
+
+* 2018/aug/09 - subdivision-to-client (insurer) cross-reference
+xb0-read-client-mstr.
+
+    move 'Y'					to flag-status.
+    read client-mstr
+	invalid key
+	    move 'N'				to flag-status
+	    go to xb0-99-exit.
+
+xb0-99-exit.
+    exit.
+* 2018/aug/09 - end
+
+
+xc0-read-msg-sub-mstr.
  
     move 'Y'					to flag-status. 
     read msg-sub-mstr 
@@ -653,17 +772,93 @@ xd0-10-acpt-sub.
      move ws-msg-sub-key			to	msg-sub-key. 
      perform xc0-read-msg-sub-mstr			thru xc0-99-exit. 
  
-    if ok 
-    then 
-	if delete-code or change-code 
-	then 
-	    display scr-sub-var. 
-*   endif 
- 
-xd0-99-exit. 
-    exit. 
- 
-ya0-read-msg-sub-mstr-next. 
+    if ok
+    then
+	if delete-code or change-code
+	then
+	    display scr-sub-var
+	    perform xf0-load-xref-and-display	thru	xf0-99-exit.
+*   endif
+
+xd0-99-exit.
+    exit.
+
+* 2018/aug/09 - subdivision-to-client (insurer) cross-reference - keep the
+*		subdivision master's write/re-write/delete in step with the
+*		linked client (insurer), if any: add one where none existed,
+*		change one, or drop it if the operator blanked the field.
+xe0-update-xref.
+
+    move ws-msg-sub-key-3		to	xref-sub-nbr.
+
+    read sub-client-xref
+	invalid key
+	    move 'N'			to	flag-status
+	    go to xe0-10-continue.
+
+    move 'Y'				to	flag-status.
+
+xe0-10-continue.
+
+    if xref-client-id = spaces
+    then
+	if ok
+	then
+	    delete sub-client-xref record
+		invalid key
+		    move 14		to	err-ind
+		    perform za0-common-error	thru	za0-99-exit
+		    go to az0-end-of-job
+	else
+	    next sentence
+    else
+	if ok
+	then
+	    rewrite sub-client-xref-rec
+		invalid key
+		    move 13		to	err-ind
+		    perform za0-common-error	thru	za0-99-exit
+		    go to az0-end-of-job
+	else
+	    write sub-client-xref-rec
+		invalid key
+		    move 12		to	err-ind
+		    perform za0-common-error	thru	za0-99-exit
+		    go to az0-end-of-job.
+
+xe0-99-exit.
+    exit.
+
+*   loads (and displays) the client (insurer) linked to the subdivision
+*   currently on the screen, so a change/inquire shows what's already
+*   on file before the operator keys anything.
+xf0-load-xref-and-display.
+
+    move ws-msg-sub-key-3		to	xref-sub-nbr.
+    move spaces				to	xref-client-id.
+
+    read sub-client-xref
+	invalid key
+	    move spaces			to	ws-client-desc-disp
+	    go to xf0-10-display.
+
+    move xref-client-id		to	client-id.
+    perform xb0-read-client-mstr	thru	xb0-99-exit.
+    if ok
+    then
+	move client-desc		to	ws-client-desc-disp
+    else
+	move spaces			to	ws-client-desc-disp.
+
+xf0-10-display.
+
+    display scr-sub-client-id scr-sub-client-desc.
+
+xf0-99-exit.
+    exit.
+* 2018/aug/09 - end
+
+ya0-read-msg-sub-mstr-next.
  
     read msg-sub-mstr next record 
         at end move "Y" to flag-eof-msg-sub-mstr 
