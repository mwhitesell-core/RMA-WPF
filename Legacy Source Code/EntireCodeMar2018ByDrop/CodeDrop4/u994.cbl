@@ -0,0 +1,328 @@
+identification division.
+program-id. u994.
+author. dyad technologies inc.
+installation. rma.
+date-written. 2018/03/20.
+date-compiled.
+security.
+*
+*    files      : f010 - patient master
+*		: "ru994" - duplicate ikey report file
+*
+*    program purpose : this program scans the patient master, by
+*		       console number and ikey, looking for two patient
+*		       records that were assigned the same ikey on the
+*		       same console.  it is a detection-only report -
+*		       unlike u993, it does not touch the constants
+*		       master or the patient master in any way.  it is
+*		       intended to be run nightly, ahead of u993, so a
+*		       duplicate ikey is found and can be investigated
+*		       before it shows up as a "DUPLICATE IKEY" error in
+*		       m010 patient maintenance.
+*
+*   revision 2018/03/20 (dm) - written.
+*
+environment division.
+input-output section.
+file-control.
+*
+    copy "f010_new_patient_mstr.slr".
+*
+    select report-file
+	  assign to printer print-file-name
+	  file status is status-report-rpt.
+*
+data division.
+file section.
+*
+    copy "f010_patient_mstr.fd".
+*
+
+fd  report-file
+    record contains 132 characters.
+
+01  report-record				pic x(132).
+
+
+working-storage section.
+
+77  err-ind					pic 99 	value zero.
+77  print-file-name				pic x(5) value "ru994".
+
+77  pat-occur					pic 9(12).
+77  feedback-pat-mstr				pic x(4).
+77  eof-pat-mstr				pic x		value "N".
+
+77  hold-pat-i-key				pic x		value spaces.
+77  hold-pat-con-nbr				pic 99		value zero.
+77  hold-pat-i-nbr				pic 9(12)	value zero.
+77  flag-have-previous				pic x		value "N".
+*
+*  status file indicators
+*
+01  status-indicators.
+    05  status-file				pic xx.
+    05  status-cobol-pat-mstr			pic xx    value zero.
+    05  status-report-rpt			pic xx    value zero.
+
+*   counters for records read/written for all input/output files
+
+01  counters.
+    05  ctr-pat-mstr-reads			pic 9(7).
+    05  ctr-dup-ikeys-found			pic 9(7).
+    05  ctr-report-rpt-writes			pic 9(7).
+    05  ctr-lines-prt				pic 99.
+
+01  error-message-table.
+
+    05  error-messages.
+	10  filler				pic x(60)   value
+			"FATAL - STARTING PATIENT MASTER".
+	10  filler				pic x(60)   value
+			"FATAL - READING PATIENT MASTER".
+
+    05  error-messages-r redefines error-messages.
+	10  err-msg				pic x(60)
+			occurs  2 times.
+
+    copy "sysdatetime.ws".
+
+01  head-line-1.
+
+    05  filler				pic x(11)	value "U994".
+    05  filler				pic x(5)	value spaces.
+    05  head-date.
+	10  h1-yy			pic 9(4).
+	10  filler			pic x		value "/".
+	10  h1-mm			pic 99.
+	10  filler			pic x		value "/".
+	10  h1-dd			pic 99.
+    05  filler				pic x(3)	value spaces.
+    05  filler				pic x(56)	value
+        "DUPLICATE  IKEY  DETECTION  REPORT".
+    05  filler				pic x(5)	value spaces.
+    05  filler				pic x(5)	value "PAGE ".
+    05  h1-page				pic 999.
+
+01  head-line-2.
+
+    05  filler				pic x(27)	value spaces.
+    05  filler				pic x(10)	value "CONSOLE".
+    05  filler				pic x(15)	value "IKEY".
+
+01  detail-line.
+
+    05  filler				pic x(27)	value spaces.
+    05  l1-con-nbr			pic 99b.
+    05  filler				pic x(5)	value spaces.
+    05  l1-i-nbr			pic z(10)9.
+    05  filler				pic x(60)	value spaces.
+
+01  total-line.
+
+    05  filler				pic x(30)	value spaces.
+    05  t1-message			pic x(38).
+    05  t1-dup-tot-nbr			pic zzz9.
+    05  filler				pic x(60)	value spaces.
+
+01  l1-print-line.
+    05  l1-desc   				pic x(60).
+    05  l1-value				pic z(6)9.
+    05  filler					pic x(65).
+
+
+screen section.
+
+01  scr-title.
+
+    05  blank screen.
+    05  line 12 col 16 value "PROGRAM U994 NOW BEING PROCESSED".
+*
+01  file-status-display.
+    05  line 24 col 56	"FILE STATUS = ".
+    05  line 24 col 70	pic x(2) from status-file	bell blink.
+
+01  scr-closing-screen.
+    05  blank screen.
+    05  line 21 col 01	value "PROGRAM U994 ENDING".
+    05  line 21 col 40  pic 9(4)	from sys-yy.
+    05  line 21 col 44	value "/".
+    05  line 21 col 45	pic 99	from sys-mm.
+    05  line 21 col 47	value "/".
+    05  line 21 col 48	pic 99	from sys-dd.
+    05  line 21 col 52	pic 99	from sys-hrs.
+    05  line 21 col 54	value ":".
+    05  line 21 col 55	pic 99	from sys-min.
+    05  line 23 col 20	value "DUPLICATE IKEY REPORT IS IN FILE - ".
+    05  line 23 col 56	pic x(5) from print-file-name.
+
+procedure division.
+declaratives.
+
+err-pat-mstr-file section.
+    use after standard error procedure on pat-mstr.
+err-pat-mstr.
+    move status-cobol-pat-mstr		to status-file.
+    display file-status-display.
+    stop "ERROR IN ACCESSING PATIENT MASTER".
+    stop run.
+
+err-report-rpt-file section.
+    use after standard error procedure on report-file.
+err-report-rpt.
+    move status-report-rpt		to status-file.
+    display file-status-display.
+    stop "ERROR IN WRITING TO DUPLICATE IKEY REPORT FILE".
+
+end declaratives.
+
+main-line section.
+mainline.
+
+    perform aa0-initialization		thru aa0-99-exit.
+    perform ba0-process-record		thru ba0-99-exit.
+    perform az0-end-of-job		thru az0-99-exit.
+
+    stop run.
+
+aa0-initialization.
+
+    accept sys-date			from date.
+    perform y2k-default-sysdate		thru y2k-default-sysdate-exit.
+    move sys-mm				to run-mm.
+    move sys-dd				to run-dd.
+    move sys-yy				to run-yy.
+
+    accept sys-time			from time.
+    move sys-hrs			to run-hrs.
+    move sys-min			to run-min.
+    move sys-sec			to run-sec.
+
+    move run-yy				to h1-yy.
+    move run-mm				to h1-mm.
+    move run-dd				to h1-dd.
+
+    open input	pat-mstr.
+    open output report-file.
+
+    move 0				to   counters.
+    move 98				to   ctr-lines-prt.
+
+*	    display scr-title.
+
+    move spaces				to pat-mstr-rec.
+    move "I"				to pat-i-key.
+    move zero				to pat-con-nbr
+					   pat-i-nbr.
+
+    start pat-mstr  key is greater than or equal to key-pat-mstr
+	invalid key
+		move 1 			to	err-ind
+		perform za1-common-error thru	za1-99-exit
+		go to az0-10-end-of-job.
+
+aa0-99-exit.
+    exit.
+
+ba0-process-record.
+
+    read pat-mstr next
+	at end
+		move "Y"		to	eof-pat-mstr
+		go to ba0-99-exit.
+
+    add 1				to	ctr-pat-mstr-reads.
+
+    if pat-i-key not = "I"
+    then
+	go to ba0-99-exit.
+*   (else)
+*   endif
+
+    if flag-have-previous = "Y"
+	and hold-pat-i-key   = "I"
+	and hold-pat-con-nbr = pat-con-nbr
+	and hold-pat-i-nbr   = pat-i-nbr
+    then
+	perform ca0-write-detail-line	thru	ca0-99-exit.
+*   (else)
+*   endif
+
+    move "I"				to	hold-pat-i-key.
+    move pat-con-nbr			to	hold-pat-con-nbr.
+    move pat-i-nbr			to	hold-pat-i-nbr.
+    move "Y"				to	flag-have-previous.
+
+    go to ba0-process-record.
+
+ba0-99-exit.
+    exit.
+
+ca0-write-detail-line.
+
+    add  1				to	ctr-lines-prt.
+    if ctr-lines-prt     > 50
+    then
+	perform cb0-heading-routine	thru	cb0-99-exit.
+*   (else)
+*   endif
+
+    move spaces				to	detail-line.
+    move pat-con-nbr			to	l1-con-nbr.
+    move pat-i-nbr			to	l1-i-nbr.
+    write report-record from detail-line.
+
+    add  1				to	ctr-report-rpt-writes.
+    add  1				to	ctr-dup-ikeys-found.
+
+ca0-99-exit.
+    exit.
+
+cb0-heading-routine.
+
+    write report-record from head-line-1 after advancing page.
+    write report-record from head-line-2 after advancing 2 lines.
+    add  1				to	ctr-report-rpt-writes.
+    move 3				to	ctr-lines-prt.
+
+cb0-99-exit.
+    exit.
+
+cc0-total-routine.
+
+    move ctr-dup-ikeys-found		to	t1-dup-tot-nbr.
+    move "TOTAL DUPLICATE IKEYS FOUND = "
+					to	t1-message.
+    write report-record  from total-line after advancing 3 lines.
+    add  1				to	ctr-report-rpt-writes.
+
+cc0-99-exit.
+    exit.
+
+za1-common-error.
+
+    move err-msg (err-ind)		to	report-record.
+    write report-record			after advancing 2 lines.
+    add 1				to ctr-report-rpt-writes.
+
+za1-99-exit.
+    exit.
+
+az0-end-of-job.
+
+    perform cc0-total-routine		thru	cc0-99-exit.
+
+az0-10-end-of-job.
+
+*	    display scr-closing-screen.
+
+    close pat-mstr
+	  report-file.
+
+    stop run.
+
+az0-99-exit.
+    exit.
+
+
+    copy "y2k_default_sysdate_century.rtn".
