@@ -1,43 +1,694 @@
-identification division.     
-program-id. createsusp.      
-author. dyad systems inc.     
-installation. rma.     
-date-written. 98/07/16.     
-date-compiled.     
-security.     
-environment division.     
-input-output section.     
-file-control.     
+identification division.
+program-id. createsusp.
+author. dyad systems inc.
+installation. rma.
+date-written. 98/07/16.
+date-compiled.
+security.
+*
+*   2018/03/21 DM  - createsusp used to just open the four suspense
+*		     files and stop - nothing ever aged the records out.
+*		     added an aged-suspense report (cutoff computed the
+*		     same "count down by days" way u035's re-invoicing
+*		     age works out its cutoff date) and an optional purge
+*		     of the header plus its matching detail/address/
+*		     description records, so orphaned intake batches that
+*		     never got promoted into the claims master don't just
+*		     sit in suspense forever.
+*
+environment division.
+input-output section.
+file-control.
 
     copy "f002_suspend_address.slr".
     copy "f002_suspend_dtl.slr".
     copy "f002_suspend_hdr.slr".
     copy "f002_suspend_desc.slr".
 
-data division.     
-file section.     
+    select report-file
+	  assign to printer print-file-name
+	  file status is status-report-rpt.
+
+data division.
+file section.
     copy "f002_suspend_address.fd".
     copy "f002_suspend_dtl.fd".
     copy "f002_suspend_hdr.fd".
     copy "f002_suspend_desc.fd".
 
+fd  report-file
+    record contains 132 characters.
+
+01  report-record				pic x(132).
+
 
-working-storage section.     
-     
-77  password-input				pic x(3).     
-77  status-common				pic x(11).     
-77  status-cobol-suspend-hdr                    pic  xx         value zero.  
-77  status-cobol-suspend-addr                   pic  xx         value zero.  
+working-storage section.
+
+77  password-input				pic x(3).
+77  status-common				pic x(11).
+77  status-cobol-suspend-hdr                    pic  xx         value zero.
+77  status-cobol-suspend-addr                   pic  xx         value zero.
 77  status-cobol-suspend-dtl                    pic  xx         value zero.
 77  status-cobol-suspend-desc                   pic  xx         value zero.
+77  status-report-rpt			 	 pic  xx	 value zero.
+
+77  print-file-name				pic x(8)	value "crsuspag".
+77  err-ind					pic 99		value zero.
+77  ws-reply					pic x		value "P".
+77  ws-purge-reply				pic x		value "N".
+77  ws-age-days				pic 999		value 180.
+77  eof-suspend-hdr				pic x		value "N".
+
+77  cutoff-date				pic 9(8)	value zero.
+
+77  ws-tbl-idx				pic 9(5)	value zero.
+77  ws-found-flag				pic x		value "N".
+
+77  ws-search-doc-pract-nbr			pic x(6)	value spaces.
+77  ws-search-accounting-nbr		pic x(8)	value spaces.
+
+*   (remembers the batch/doctor/account keys of every header purged in
+*    the current run, so the matching detail/address/description
+*    records can be found and purged with a single pass each - rather
+*    than re-scanning those files once per header purged)
+
+01  aged-hdr-table.
+    05  aged-hdr-entry			occurs 2000 times.
+	10  aged-batch-nbr			pic x(8).
+	10  aged-doc-pract-nbr			pic x(6).
+	10  aged-accounting-nbr		pic x(8).
+
+77  ctr-aged-table-max			pic 9(5)	value zero.
+
+01  ws-date-sys				pic 9(8)	value zero.
+01  ws-date-sys-r redefines ws-date-sys.
+    05  ws-date-sys-yy				pic 9(4).
+    05  ws-date-sys-mm				pic 99.
+    05  ws-date-sys-dd				pic 99.
+
+01  age-date.
+    05  age-yy					pic 9(4).
+    05  age-mm					pic 99.
+    05  age-dd					pic 99.
+
+01  age-date-r redefines age-date		pic 9(8).
+
+copy "mth_desc_max_days.ws".
+
+*   counters for records read/found/purged
+
+01  counters.
+    05  ctr-suspend-hdr-reads			pic 9(7).
+    05  ctr-suspend-hdr-aged			pic 9(7).
+    05  ctr-suspend-hdr-purged			pic 9(7).
+    05  ctr-suspend-dtl-purged			pic 9(7).
+    05  ctr-suspend-addr-purged		pic 9(7).
+    05  ctr-suspend-desc-purged		pic 9(7).
+    05  ctr-report-rpt-writes			pic 9(7).
+    05  ctr-lines-prt				pic 99.
+
+01  error-message-table.
+
+    05  error-messages.
+	10  filler				pic x(60)   value
+			"INVALID REPLY".
+
+    05  error-messages-r redefines error-messages.
+	10  err-msg				pic x(60)
+			occurs 01 times.
+
+01  err-msg-comment				pic x(60).
+
+01  e1-error-line.
+
+    05  e1-error-word				pic x(13)    value
+			"***  ERROR - ".
+    05  e1-error-msg				pic x(119).
+
+    copy "sysdatetime.ws".
+
+01  head-line-1.
+
+    05  filler				pic x(11)	value "CREATESUSP".
+    05  filler				pic x(5)	value spaces.
+    05  head-date.
+	10  h1-yy			pic 9(4).
+	10  filler			pic x		value "/".
+	10  h1-mm			pic 99.
+	10  filler			pic x		value "/".
+	10  h1-dd			pic 99.
+    05  filler				pic x(3)	value spaces.
+    05  filler				pic x(56)	value
+        "AGED  SUSPENSE  RECORDS  REPORT".
+    05  filler				pic x(5)	value spaces.
+    05  filler				pic x(5)	value "PAGE ".
+    05  h1-page				pic 999.
+
+01  head-line-2.
+
+    05  filler				pic x(27)	value spaces.
+    05  filler				pic x(18)	value "DOCTOR   ACCT NBR".
+    05  filler				pic x(20)	value "DATE SUSPENDED".
+    05  filler				pic x(20)	value "ACTION".
+
+01  detail-line.
+
+    05  filler				pic x(27)	value spaces.
+    05  l1-doc-pract-nbr			pic x(6)b.
+    05  l1-accounting-nbr			pic x(9)b.
+    05  l1-date-sys.
+	10  l1-sys-yy			pic 9(4).
+	10  filler			pic x		value "/".
+	10  l1-sys-mm			pic 99.
+	10  filler			pic x		value "/".
+	10  l1-sys-dd			pic 99.
+    05  filler				pic x(4)	value spaces.
+    05  l1-action			pic x(20).
+
+01  total-line.
+
+    05  filler				pic x(30)	value spaces.
+    05  t1-message			pic x(38).
+    05  t1-tot-nbr			pic zzz9.
+
+
+screen section.
+
+01  scr-title.
+    05  blank screen.
+    05  line 07 col 24 value "AGED  SUSPENSE  RECORD  CLEANUP".
+    05  line 10 col 18 value "ENTER DAYS OLD BEFORE A SUSPENSE RECORD IS AGED: ".
+    05  line 10 col 68 pic zz9 using ws-age-days auto.
+    05  line 12 col 20 value "C)HANGE DAYS, P)ROCEED OR E)XIT: ".
+    05  scr-reply line 12 col 54 pic x using ws-reply auto required.
+
+01  scr-purge-confirm.
+    05  line 16 col 18 value "PURGE THE AGED RECORDS LISTED ABOVE (Y/N): ".
+    05  scr-purge-reply line 16 col 62 pic x using ws-purge-reply auto required.
+
+01  err-msg-line.
+    05  line 24 col 01 value " ERROR - "  bell blink.
+    05  line 24 col 11 pic x(60) from err-msg-comment.
+
+01  confirm.
+    05  line 23 col 01 value " ".
+
+01  file-status-display.
+    05  line 24 col 56	"FILE STATUS = ".
+    05  line 24 col 70	pic x(2) from status-common	bell blink.
+
+01  program-in-progress.
+    05  line 20 col 20 value "PROGRAM CREATESUSP IN PROGRESS".
 
-procedure division.     
-main-line section.     
-mainline.     
-    open i-o	
-		suspend-address
+01  scr-closing-screen.
+    05  blank screen.
+    05  line 21 col 17	value "PROGRAM CREATESUSP ENDING".
+    05  line 21 col 45  pic 9(4)	from sys-yy.
+    05  line 21 col 49	value "/".
+    05  line 21 col 50	pic 99	from sys-mm.
+    05  line 21 col 52	value "/".
+    05  line 21 col 53	pic 99	from sys-dd.
+    05  line 21 col 56	pic 99	from sys-hrs.
+    05  line 21 col 58	value ":".
+    05  line 21 col 59	pic 99	from sys-min.
+    05  line 23 col 20	value "AGED SUSPENSE REPORT IS IN FILE - ".
+    05  line 23 col 56	pic x(8) from print-file-name.
+
+
+procedure division.
+declaratives.
+
+err-suspend-hdr-file section.
+    use after standard error procedure on suspend-hdr.
+err-suspend-hdr.
+    move status-cobol-suspend-hdr	to status-common.
+    display file-status-display.
+    stop "ERROR IN ACCESSING SUSPEND HEADER".
+    stop run.
+
+err-suspend-dtl-file section.
+    use after standard error procedure on suspend-dtl.
+err-suspend-dtl.
+    move status-cobol-suspend-dtl	to status-common.
+    display file-status-display.
+    stop "ERROR IN ACCESSING SUSPEND DETAIL".
+    stop run.
+
+err-suspend-addr-file section.
+    use after standard error procedure on suspend-address.
+err-suspend-addr.
+    move status-cobol-suspend-addr	to status-common.
+    display file-status-display.
+    stop "ERROR IN ACCESSING SUSPEND ADDRESS".
+    stop run.
+
+err-suspend-desc-file section.
+    use after standard error procedure on suspend-desc.
+err-suspend-desc.
+    move status-cobol-suspend-desc	to status-common.
+    display file-status-display.
+    stop "ERROR IN ACCESSING SUSPEND DESCRIPTION".
+    stop run.
+
+err-report-rpt-file section.
+    use after standard error procedure on report-file.
+err-report-rpt.
+    move status-report-rpt		to status-common.
+    display file-status-display.
+    stop "ERROR IN WRITING TO AGED SUSPENSE REPORT FILE".
+
+end declaratives.
+
+main-line section.
+mainline.
+    perform aa0-initialization		thru aa0-99-exit.
+    perform ab0-processing		thru ab0-99-exit
+	until eof-suspend-hdr = "Y".
+    perform az0-end-of-job		thru az0-99-exit.
+
+    stop run.
+
+aa0-initialization.
+
+    accept sys-date			from date.
+    perform y2k-default-sysdate		thru y2k-default-sysdate-exit.
+    move sys-mm				to run-mm.
+    move sys-dd				to run-dd.
+    move sys-yy				to run-yy.
+
+    accept sys-time			from time.
+    move sys-hrs			to run-hrs.
+    move sys-min			to run-min.
+    move sys-sec			to run-sec.
+
+    move run-yy				to h1-yy.
+    move run-mm				to h1-mm.
+    move run-dd				to h1-dd.
+
+    move 0				to counters.
+    move 98				to ctr-lines-prt.
+
+aa0-10-ask-days.
+
+    display scr-title.
+    accept scr-title.
+
+    if ws-reply = "C"
+    then
+	go to aa0-10-ask-days.
+*   (else)
+*   endif
+
+    if ws-reply = "E"
+    then
+	stop run.
+*   (else)
+*   endif
+
+    if ws-reply not = "P"
+    then
+	move 1				to	err-ind
+	perform za0-common-error	thru	za0-99-exit
+	go to aa0-10-ask-days.
+*   (else)
+*   endif
+
+*   (count backwards from today's date by the number of days entered to
+*    get the cutoff date - same technique used by u035's re-invoicing
+*    age calculation)
+
+    move sys-date			to age-date.
+
+aa0-20-calc-cutoff.
+
+    perform aa1-calc-age-date		thru aa1-99-exit
+	until ws-age-days = zero.
+
+    move age-date-r			to cutoff-date.
+
+    display program-in-progress.
+
+    open i-o	suspend-address
 		suspend-dtl
 		suspend-hdr
 		suspend-desc.
+    open output report-file.
 
-    stop run.
+    move low-values			to suspend-hdr-id.
+
+    start suspend-hdr key is greater than or equal to suspend-hdr-id
+	invalid key
+		move "Y"		to	eof-suspend-hdr.
+
+aa0-99-exit.
+    exit.
+
+ab0-processing.
+
+    read suspend-hdr next record
+	at end
+		move "Y"		to	eof-suspend-hdr
+		go to ab0-99-exit.
+
+    add 1				to	ctr-suspend-hdr-reads.
+
+    if clmhdr-date-sys not > cutoff-date
+    then
+	perform ba0-write-detail-line	thru	ba0-99-exit.
+*   (else)
+*   endif
+
+ab0-99-exit.
+    exit.
+
+ba0-write-detail-line.
+
+    add 1				to	ctr-suspend-hdr-aged.
+
+    add  1				to	ctr-lines-prt.
+    if ctr-lines-prt     > 50
+    then
+	perform bb0-heading-routine	thru	bb0-99-exit.
+*   (else)
+*   endif
+
+    move clmhdr-date-sys		to	ws-date-sys.
+
+    move spaces				to	detail-line.
+    move clmhdr-doc-pract-nbr		to	l1-doc-pract-nbr.
+    move clmhdr-accounting-nbr		to	l1-accounting-nbr.
+    move ws-date-sys-yy		to	l1-sys-yy.
+    move ws-date-sys-mm		to	l1-sys-mm.
+    move ws-date-sys-dd		to	l1-sys-dd.
+    move "LISTED"			to	l1-action.
+    write report-record from detail-line.
+    add  1				to	ctr-report-rpt-writes.
+
+ba0-99-exit.
+    exit.
+
+bb0-heading-routine.
+
+    write report-record from head-line-1 after advancing page.
+    write report-record from head-line-2 after advancing 2 lines.
+    add  1				to	ctr-report-rpt-writes.
+    move 3				to	ctr-lines-prt.
+
+bb0-99-exit.
+    exit.
+
+az0-end-of-job.
+
+    perform ca0-total-routine		thru	ca0-99-exit.
+
+    if ctr-suspend-hdr-aged > zero
+    then
+	perform da0-ask-purge		thru	da0-99-exit.
+*   (else)
+*   endif
+
+    close suspend-address
+	  suspend-dtl
+	  suspend-hdr
+	  suspend-desc
+	  report-file.
+
+    accept sys-time			from time.
+    move sys-hrs			to run-hrs.
+    move sys-min			to run-min.
+    display scr-closing-screen.
+    display confirm.
+
+az0-99-exit.
+    exit.
+
+ca0-total-routine.
+
+    move ctr-suspend-hdr-aged		to	t1-tot-nbr.
+    move "TOTAL AGED SUSPENSE HEADERS FOUND = "
+					to	t1-message.
+    write report-record  from total-line after advancing 3 lines.
+    add  1				to	ctr-report-rpt-writes.
+
+ca0-99-exit.
+    exit.
+
+da0-ask-purge.
+
+    display scr-purge-confirm.
+    accept scr-purge-confirm.
+
+    if ws-purge-reply  =  "Y"
+		       or "N"
+    then
+	next sentence
+    else
+	move 1				to	err-ind
+	perform za0-common-error	thru	za0-99-exit
+	go to da0-ask-purge.
+*   endif
+
+    if ws-purge-reply not = "Y"
+    then
+	go to da0-99-exit.
+*   (else)
+*   endif
+
+    move low-values			to suspend-hdr-id.
+
+    start suspend-hdr key is greater than or equal to suspend-hdr-id
+	invalid key
+		go to da0-20-purge-children.
+
+da0-10-read-next-hdr.
+
+    read suspend-hdr next record
+	at end
+		go to da0-20-purge-children.
+
+    if clmhdr-date-sys not > cutoff-date
+    then
+	perform db0-purge-hdr-and-remember
+					thru	db0-99-exit.
+*   (else)
+*   endif
+
+    go to da0-10-read-next-hdr.
+
+da0-20-purge-children.
+
+*   (the matching detail/address/description records are purged here,
+*    in a single pass each, once every aged header has been purged and
+*    remembered in aged-hdr-table above)
+
+    if ctr-aged-table-max > zero
+    then
+	perform dc0-purge-dtl-recs	thru	dc0-99-exit.
+	perform dd0-purge-addr-recs	thru	dd0-99-exit.
+	perform de0-purge-desc-recs	thru	de0-99-exit.
+*   (else)
+*   endif
+
+da0-99-exit.
+    exit.
+
+db0-purge-hdr-and-remember.
+
+    if ctr-aged-table-max < 2000
+    then
+	add 1				to	ctr-aged-table-max
+	move clmhdr-batch-nbr		to	aged-batch-nbr (ctr-aged-table-max)
+	move clmhdr-doc-pract-nbr	to	aged-doc-pract-nbr (ctr-aged-table-max)
+	move clmhdr-accounting-nbr	to	aged-accounting-nbr (ctr-aged-table-max).
+*   (else - aged-hdr-table is full for this run; the header itself is
+*    still purged below, but its detail/address/description records
+*    will be left for the next run to catch)
+
+*
+*   2019/Jan/22 MC - the period after "next sentence" closed the
+*		     INVALID KEY clause right there, so the add below
+*		     used to run unconditionally, whether or not the
+*		     delete actually succeeded - go straight to the exit
+*		     on a failed delete instead, so only a real purge
+*		     bumps the counter.
+    delete suspend-hdr
+	invalid key
+		go to db0-99-exit.
+
+    add 1				to	ctr-suspend-hdr-purged.
+
+db0-99-exit.
+    exit.
+
+dc0-purge-dtl-recs.
+
+dc0-10-read-next-dtl.
+
+    read suspend-dtl next record
+	at end
+		go to dc0-99-exit.
+
+*
+*   2019/Jan/08 MC - batch numbers are only unique within a clinic, not
+*		     across clinics - match on the same doc-pract-nbr/
+*		     accounting-nbr compound key dd0/de0 already use
+*		     below, not the batch nbr alone, or this can purge
+*		     (or skip) another clinic's detail records that
+*		     happen to share a batch nbr.
+    move clmdtl-doc-pract-nbr		to	ws-search-doc-pract-nbr.
+    move clmdtl-accounting-nbr		to	ws-search-accounting-nbr.
+    perform eb0-search-by-doc-acct	thru	eb0-99-exit.
+
+    if ws-found-flag = "Y"
+    then
+*
+*   2019/Jan/22 MC - with no period before it, this add used to be
+*		     folded into the same INVALID KEY imperative as
+*		     "next sentence" - NEXT SENTENCE transfers control
+*		     away on failure before the add is reached, and the
+*		     whole clause is skipped on success, so the counter
+*		     could never increment either way. Go straight back
+*		     to the read loop on a failed delete instead, so
+*		     only a real purge falls through to the add.
+	delete suspend-dtl
+	    invalid key
+		go to dc0-10-read-next-dtl.
+
+	add 1				to	ctr-suspend-dtl-purged.
+*   (else)
+*   endif
+
+    go to dc0-10-read-next-dtl.
+
+dc0-99-exit.
+    exit.
+
+dd0-purge-addr-recs.
+
+dd0-10-read-next-addr.
+
+    read suspend-address next record
+	at end
+		go to dd0-99-exit.
+
+    move addr-doc-pract-nbr		to	ws-search-doc-pract-nbr.
+    move addr-accounting-nbr		to	ws-search-accounting-nbr.
+    perform eb0-search-by-doc-acct	thru	eb0-99-exit.
+
+    if ws-found-flag = "Y"
+    then
+	delete suspend-address
+	    invalid key
+		go to dd0-10-read-next-addr.
+
+	add 1				to	ctr-suspend-addr-purged.
+*   (else)
+*   endif
+
+    go to dd0-10-read-next-addr.
+
+dd0-99-exit.
+    exit.
+
+de0-purge-desc-recs.
+
+de0-10-read-next-desc.
+
+    read suspend-desc next record
+	at end
+		go to de0-99-exit.
+
+    move clmdtl-doc-pract-nbr of suspend-desc-rec
+					to	ws-search-doc-pract-nbr.
+    move clmdtl-accounting-nbr of suspend-desc-rec
+					to	ws-search-accounting-nbr.
+    perform eb0-search-by-doc-acct	thru	eb0-99-exit.
+
+    if ws-found-flag = "Y"
+    then
+	delete suspend-desc
+	    invalid key
+		go to de0-10-read-next-desc.
+
+	add 1				to	ctr-suspend-desc-purged.
+*   (else)
+*   endif
+
+    go to de0-10-read-next-desc.
+
+de0-99-exit.
+    exit.
+
+eb0-search-by-doc-acct.
+
+    move "N"				to	ws-found-flag.
+    move 1				to	ws-tbl-idx.
+
+    perform eb1-check-doc-acct-entry	thru	eb1-99-exit
+	until ws-tbl-idx > ctr-aged-table-max
+	   or ws-found-flag = "Y".
+
+eb0-99-exit.
+    exit.
+
+eb1-check-doc-acct-entry.
+
+    if aged-doc-pract-nbr (ws-tbl-idx)   = ws-search-doc-pract-nbr
+	and aged-accounting-nbr (ws-tbl-idx) = ws-search-accounting-nbr
+    then
+	move "Y"			to	ws-found-flag
+    else
+	add 1				to	ws-tbl-idx.
+*   endif
+
+eb1-99-exit.
+    exit.
+
+aa1-calc-age-date.
+
+    if ws-age-days not < age-dd
+    then
+	subtract age-dd 		from ws-age-days
+	perform aa11-reduc-mm		thru aa11-99-exit
+	if age-mm = 9 or 4 or 6 or 11
+	then
+	    move 30			to age-dd
+	else
+	    if age-mm = 2
+	    then
+		move 28			to age-dd
+	    else
+		move 31			to age-dd
+    else
+	subtract ws-age-days	from age-dd
+	move zero			to ws-age-days.
+*   endif
+
+aa1-99-exit.
+    exit.
+
+aa11-reduc-mm.
+
+    if age-mm = 1
+    then
+	move 12 			to age-mm
+	subtract 1			from age-yy
+    else
+	subtract 1			from age-mm.
+*   endif
+
+aa11-99-exit.
+    exit.
+
+za0-common-error.
+
+    move err-msg (err-ind)		to	err-msg-comment.
+    display err-msg-line.
+    display confirm.
+    stop " ".
+
+za0-99-exit.
+    exit.
+
+
+    copy "y2k_default_sysdate_century.rtn".
