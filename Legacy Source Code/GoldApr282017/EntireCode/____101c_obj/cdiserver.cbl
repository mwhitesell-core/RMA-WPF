@@ -24,6 +24,15 @@ security.
 * 2005/jan/31 b.e.	- added request type 2 and 3 to read a doctor's
 *			  contacts and contact-info respectively
 * 2005/mar/18 b.e.	- aded new fields for contact
+* 2018/mar/09 dm	- PIPEDA: log who is asking, not just what was asked.
+*			  "lookup" now takes a 3rd caller-id parameter (the
+*			  calling process name/workstation IP, supplied by
+*			  the C socket wrapper) which is written to the
+*			  existing rmaDoc_a.log request-audit line along
+*			  with the request type and key values already
+*			  logged there - see l1-caller-id and
+*			  xa0-write-audit-request. cdi.c must be rebuilt to
+*			  pass the extra argument.
 
 *
 
@@ -386,7 +395,9 @@ working-storage section.
     05  filler                                  pic x(01).
 *    05  l1-key-value3                           pic 9(7).
     05  l1-key-value3                           pic x(3).
- 
+    05  filler                                  pic x(01).
+    05  l1-caller-id                            pic x(40).
+
 
 linkage section.
 
@@ -428,6 +439,11 @@ linkage section.
         20  key-value3          pic x(03).
         20  x-filler            pic x(21).
 
+*   2018/mar/09 dm - calling process name/workstation IP, passed by the
+*                    C socket wrapper so the access-audit log can show
+*                    who asked for a given doctor's contact data.
+01  caller-id                   pic x(40).
+
 ****************************************************************************
 01 buffer-doctor-records.
 *						= 7 + 1 + 1696 = 1704
@@ -673,7 +689,8 @@ ab0-99-exit.
 
 entry "lookup"	using
 			request
-			buffer-doctor-records.
+			buffer-doctor-records
+			caller-id.
 ab1-perform-lookup.
 
 
@@ -1008,6 +1025,7 @@ xa0-write-audit-request.
     move key-value1				to	l1-key-value1.
     move key-value2				to	l1-key-value2.
     move key-value3				to	l1-key-value3.
+    move caller-id				to	l1-caller-id.
 
     write rpt-rec-a from l1-line after advancing 1 line.
     
