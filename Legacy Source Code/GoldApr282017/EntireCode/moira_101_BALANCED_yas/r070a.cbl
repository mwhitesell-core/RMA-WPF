@@ -87,8 +87,15 @@ security.
 *  2004/jun/04 b.e.	- correct alpha doctor number "add to claim number" to
 *			  consider adding to alpha number
 *  2017/Apr/20 MC1      - balance due should be calculated based on oma fee and amount paid for direct bill agent
+*  2018/Mar/07 DM	- accepting "**" at the clinic prompt now actually
+*			  produces a consolidated run covering every clinic
+*			  on the constants master (browsed in clinic-nbr
+*			  sequence) instead of looping forever on an invalid
+*			  key - see ac0-process-all-clinics. the consolidated
+*			  work/param files are written under reserved clinic
+*			  suffix "99" so r070b/r070c pick them up unchanged.
 
-environment division. 
+environment division.
 input-output section. 
 file-control. 
   
@@ -200,8 +207,16 @@ copy "def_agents.ws".
 77  day-old-r					pic xxx. 
 77  i						pic 99. 
 77  dept-nbr					pic 9. 
-77  request-clinic				pic 9(4). 
-77  sel-clinic-nbr				pic xx. 
+77  request-clinic				pic 9(4).
+77  sel-clinic-nbr				pic xx.
+*
+*   2018/Mar/07 DM - consolidated multi-clinic run ("**" at the clinic
+*                    prompt)
+77  ws-all-clinics-flag			pic x	value "N".
+    88  all-clinics-selected			value "Y".
+77  eof-iconst-mstr				pic x	value "N".
+77  all-clinics-work-nbr			pic xx	value "99".
+*
 77  age-yy					pic s9(4). 
 77  age-mm					pic s99. 
 77  age-dd					pic s99.    
@@ -485,31 +500,44 @@ aa0-initialization.
 						   save-agent-cd 
 						   age-category 
 	            				   mth-old 
-						   age-yy 
-						   age-mm   
-						   age-dd      
-						   counters. 
+						   age-yy
+						   age-mm
+						   age-dd
+						   counters.
+*
+*   2018/Mar/07 DM - consolidated multi-clinic run
+    move "N"				to	ws-all-clinics-flag
+						eof-iconst-mstr.
+*
  
 *    (display screen title) 
 *   display scr-title. 
  
-aa0-10-enter-clinic-nbr. 
- 
-*   accept scr-clinic-nbr. 
-    accept sel-clinic-nbr. 
- 
-    if 	sel-clinic-nbr = "**" 
-    then 
-        move  0  			to iconst-clinic-nbr-1-2 
-    else 
-        move sel-clinic-nbr 		to iconst-clinic-nbr-1-2. 
-*   endif  
- 
-    read iconst-mstr 
-        invalid key 
-		move 6 				to err-ind 
-		perform za0-common-error 	thru za0-99-exit 
-  		go to aa0-10-enter-clinic-nbr. 
+aa0-10-enter-clinic-nbr.
+
+*   accept scr-clinic-nbr.
+    accept sel-clinic-nbr.
+
+*
+*   2018/Mar/07 DM - "**" requests a consolidated run over every clinic
+*                    on the constants master instead of a single clinic
+*                    - there is no one clinic record to validate here,
+*                    so skip straight to the continue prompt.
+    if 	sel-clinic-nbr = "**"
+    then
+	move "Y"			to	ws-all-clinics-flag
+	go to aa0-11.
+*   (else)
+*   endif
+*
+
+    move sel-clinic-nbr 		to iconst-clinic-nbr-1-2.
+
+    read iconst-mstr
+        invalid key
+		move 6 				to err-ind
+		perform za0-common-error 	thru za0-99-exit
+  		go to aa0-10-enter-clinic-nbr.
  
 *   display msg-month. 
  
@@ -534,14 +562,24 @@ aa0-11.
 *   accept reply. 
     accept ws-reply. 
  
-    if 	ws-reply not = "Y" 
-    then 
-        go to az0-finalization 
-    else 
-*       display program-in-progress. 
-*  (endif) 
- 
-    move sel-clinic-nbr			to	work-file-clinic-nbr. 
+    if 	ws-reply not = "Y"
+    then
+        go to az0-finalization
+    else
+*       display program-in-progress.
+*  (endif)
+
+*
+*   2018/Mar/07 DM - consolidated multi-clinic run
+    if  all-clinics-selected
+    then
+	perform ac0-process-all-clinics	thru	ac0-99-exit
+	go to az0-finalization.
+*   (else)
+*   endif
+*
+
+    move sel-clinic-nbr			to	work-file-clinic-nbr.
 *    expunge param-file. 
 *    expunge claims-work-mstr. 
 *    expunge print-file. 
@@ -644,9 +682,100 @@ ab1-wk-file-creation.
 *   (else) 
 *   endif 
  
-ab1-99-exit. 
-    exit. 
-az0-finalization. 
+ab1-99-exit.
+    exit.
+*
+*   2018/Mar/07 DM - consolidated multi-clinic run - open the
+*                    consolidated work/param/print files under the
+*                    reserved "99" clinic suffix, then browse the
+*                    constants master in clinic-nbr sequence, writing
+*                    one param-file record and extracting one claims
+*                    work run per clinic found. wk-clinic-nbr on each
+*                    claims work record (set by r070a_ab1.rtn) keeps
+*                    the clinics apart in the consolidated work file.
+ac0-process-all-clinics.
+
+    move all-clinics-work-nbr		to	work-file-clinic-nbr.
+
+    open output param-file
+		print-file
+ 		claims-work-mstr.
+
+    write print-rec from h1-head after advancing page.
+
+    write print-rec from h2-head after advancing 3 lines.
+
+*
+*   2018/Mar/07 DM - a synthetic "header" param record under the
+*                    reserved clinic suffix, written first, so r070b
+*                    names the consolidated work/sort files
+*                    consistently and r070c recognizes this as a
+*                    consolidated run - the per-clinic records that
+*                    follow drive r070c's per-clinic report sections.
+    move spaces				to	param-file-rec.
+    move all-clinics-work-nbr		to	param-clinic-nbr-1-2.
+    move sys-date-long			to	param-run-date.
+    move "ALL CLINICS - CONSOLIDATED"	to	param-clinic-name.
+    write param-file-rec.
+*
+
+    move low-values			to	iconst-clinic-nbr-1-2.
+    start iconst-mstr key is greater than or equal to iconst-clinic-nbr-1-2
+        invalid key
+	    move "Y"			to	eof-iconst-mstr.
+
+    perform ac1-read-next-clinic	thru	ac1-99-exit.
+
+    perform ac2-process-one-clinic	thru	ac2-99-exit
+	until eof-iconst-mstr = "Y".
+
+ac0-99-exit.
+    exit.
+*
+ac1-read-next-clinic.
+
+    read iconst-mstr next
+	at end
+	    move "Y"			to	eof-iconst-mstr.
+
+ac1-99-exit.
+    exit.
+*
+ac2-process-one-clinic.
+
+    move iconst-clinic-nbr-1-2		to	sel-clinic-nbr.
+
+    move spaces				to	param-file-rec.
+    move sel-clinic-nbr			to	param-clinic-nbr-1-2.
+    move sys-date-long			to	param-run-date.
+    move iconst-date-period-end-yy 	to  param-date-period-end-yy.
+    move iconst-date-period-end-dd 	to  param-date-period-end-dd.
+    move mth-desc (iconst-date-period-end-mm)	to
+					    param-date-period-end-mm.
+    move iconst-clinic-name		to  param-clinic-name.
+    move iconst-clinic-nbr		to	param-clinic-nbr.
+    write param-file-rec.
+
+    move zero				to	clmdtl-b-data.
+    move "B"				to	clmdtl-b-key-type.
+    move sel-clinic-nbr 		to	clmdtl-b-clinic-nbr-1-2.
+    move "N"				to	eof-claims-mstr.
+
+    perform cb0-read-select-claim-apprx	thru	cb0-99-exit.
+
+    if eof-claims-mstr not = "Y"
+    then
+	move clmhdr-agent-cd		to	save-agent-cd
+	perform ab1-wk-file-creation	thru	ab1-99-exit.
+*   (else - no claims for this clinic this period, go on to the next)
+*   endif
+
+    perform ac1-read-next-clinic	thru	ac1-99-exit.
+
+ac2-99-exit.
+    exit.
+*
+az0-finalization.
  
     close claims-mstr 
           iconst-mstr 
