@@ -121,6 +121,14 @@ security.
 *		 - still edit check on birth date and version cd for existing patient as well
 * 15/Oct/28 MC9  - modify $use/process_mrn_containing_ikey_values.ws, $use/process_mrn_containing_ikey_values.rtn
 *                and $use/set_blank_mrn_with_ikey_values.rtn to set pat-chart-nbr-4 to be '?' + ikey[7:9] if blank
+* 18/Aug/09 MC10 - the acronym check in cc0-10-check-acron only caught a duplicate
+*		   patient if the incoming health/ohip nbr matched an existing
+*		   record with the same name; a mistyped/incorrect health nbr
+*		   let a true duplicate slip through and get added as a brand
+*		   new patient.  now, when the acronym matches but the health/
+*		   ohip nbr doesn't, also compare birth date and sex against
+*		   the existing record - if those match too, flag it (msg 61)
+*		   instead of creating the duplicate
 **
 *    GENERAL NOTES: 
 * 
@@ -581,18 +589,22 @@ copy "process_mrn_containing_ikey_values.ws".
 			"Patient BIRTH DATE and VERSION CODE changed".
 	10  filler				pic x(60)   value 
 			"Patient OTHER THAN the Birth Date/Version Code changed".
-*   MSG 60   * 
+*   MSG 60   *
 * MC8
-	10  filler				pic x(60)   value 
+	10  filler				pic x(60)   value
 			"VERSION CODE CANNOT BE NUMERIC".
 * MC8 - end
+* MC10
+	10  filler				pic x(60)   value
+			"PROBABLE DUPLICATE - NAME/BIRTH DATE/SEX MATCH EXISTING PAT".
+* MC10 - end
 
- 
-    05  error-messages-r redefines error-messages. 
-	10  err-msg				pic x(60) 
-			occurs 60 times. 
+
+    05  error-messages-r redefines error-messages.
+	10  err-msg				pic x(60)
+			occurs 61 times.
 77  max-error-message-table
-		pic 9(2) value 60. 
+		pic 9(2) value 61.
  
 01  err-msg-table. 
     05  err-no                                  pic x(4). 
@@ -1649,23 +1661,37 @@ cc0-10-check-acron.
 *mf    if (tp-pat-ohip-health-no   = acr-pat-health-nbr )   or 
 *mf       (tp-pat-ohip-health-no   = acr-pat-ohip-mmyy  ) 
        if   (tp-pat-ohip-health-no   = pat-health-nbr of pat-mstr)
-         or 
+         or
             (tp-pat-ohip-health-no   = pat-ohip-mmyy  of pat-mstr)
-    then 
-	move 41					to err-ind 
-	perform xa0-write-tp-error-report	thru xa0-99-exit 
-    else 
-	perform yb0-10-read-next-pat-mstr	thru yb0-10-99-exit 
-	if pat-not-exist 
-	then 
-	    go to cc0-99-exit 
-	else 
-	    if pat-exist 
-	    then 
-		go to cc0-10-check-acron. 
-*	    endif 
-*       endif 
-*   endif 
+    then
+	move 41					to err-ind
+	perform xa0-write-tp-error-report	thru xa0-99-exit
+    else
+* MC10 - health/ohip nbr didn't match this acronym-linked record, but if
+*	 the birth date and sex also match, it's almost certainly the same
+*	 patient under a bad health nbr rather than an unrelated namesake -
+*	 flag it instead of falling through and adding a duplicate
+      move tp-pat-birth-yy			to ws-birth-date-yy
+      move tp-pat-birth-mm			to ws-birth-date-mm
+      move tp-pat-birth-dd			to ws-birth-date-dd
+      if     ws-birth-date  = pat-birth-date of pat-mstr
+        and  tp-pat-sex     = pat-sex        of pat-mstr
+      then
+	  move 61				to err-ind
+	  perform xa0-write-tp-error-report	thru xa0-99-exit
+      else
+	perform yb0-10-read-next-pat-mstr	thru yb0-10-99-exit
+	if pat-not-exist
+	then
+	    go to cc0-99-exit
+	else
+	    if pat-exist
+	    then
+		go to cc0-10-check-acron.
+*	    endif
+*       endif
+*   endif
+* MC10 - end
  
 cc0-99-exit. 
     exit. 
