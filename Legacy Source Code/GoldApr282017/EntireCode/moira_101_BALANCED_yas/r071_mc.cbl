@@ -73,8 +73,14 @@ security.
 *  2011/Sep/13      MC1  - Yasemin  wants to change from < to  <= when comparing with cutoff-date  
 *  2012/Sep/18      MC2  - change the condition when calculating balance due to be same as u072.qts
 *  2014/Mar/29      MC3  - calculate balance due to use clmhdr-tot-claim-ar-ohip for all agents, same as r073.cbl & u072.qts
- 
-environment division. 
+*  2018/Mar/08      DM   - grand totals are now dropped to
+*			   r071_r073_recon so r073 can automatically
+*			   reconcile them against its own post-purge
+*			   totals instead of an operator comparing the
+*			   two printed reports by hand - see
+*			   xr0-write-recon-totals.
+
+environment division.
 input-output section. 
 file-control. 
   
@@ -84,14 +90,24 @@ file-control.
 * 
     copy "f090_constants_mstr.slr". 
  
-    select print-file 
- assign to printer print-file-name 
-       file status is status-prt-file. 
-* 
-data division. 
-file section. 
-  
-    copy "f002_claims_mstr.fd". 
+    select print-file
+ assign to printer print-file-name
+       file status is status-prt-file.
+*
+*   2018/Mar/08 DM - automated reconciliation for the r071/u072/r073
+*                    purge cycle - r071 drops its grand totals here so
+*                    r073 can compare them against its own after the
+*                    purge instead of an operator eyeballing the two
+*                    printed reports.
+    select r071-r073-recon-file
+	assign to "r071_r073_recon"
+	organization is line sequential
+	file status is status-recon-file.
+*
+data division.
+file section.
+
+    copy "f002_claims_mstr.fd".
 * 
     copy "f002_claims_mstr_rec1_2.ws". 
 * 
@@ -99,10 +115,23 @@ file section.
 * 
     copy "f090_constants_mstr.fd". 
  
-fd  print-file 
-    record contains 132 characters. 
-01  print-record                            pic x(132). 
-working-storage section. 
+fd  print-file
+    record contains 132 characters.
+01  print-record                            pic x(132).
+*
+*   2018/Mar/08 DM - automated reconciliation for the r071/u072/r073
+*                    purge cycle
+fd  r071-r073-recon-file.
+01  recon-record.
+    05  recon-stage				pic x(8).
+    05  recon-run-date.
+	10  recon-yy				pic 9(4).
+	10  recon-mm				pic 99.
+	10  recon-dd				pic 99.
+    05  recon-item				pic s9(9)v99
+					occurs 8 times.
+*
+working-storage section.
 
 77  ws-display-counter				pic 9(4) value 0.
 77  elapsed-hrs                                 pic 99. 
@@ -148,8 +177,13 @@ working-storage section.
 77  status-claims-mstr                        pic x(11) value zero. 
 77  status-claims-mstr-new                    pic x(11) value zero. 
 77  status-iconst-mstr                        pic x(11) value zero. 
-77  status-prt-file                           pic xx    value zero. 
-77  feedback-claims-mstr                      pic x(4). 
+77  status-prt-file                           pic xx    value zero.
+*
+*   2018/Mar/08 DM - automated reconciliation for the r071/u072/r073
+*                    purge cycle
+77  status-recon-file			       pic xx	 value zero.
+*
+77  feedback-claims-mstr                      pic x(4).
 77  feedback-claims-mstr-new                  pic x(4). 
 77  feedback-iconst-mstr                      pic x(4). 
 77  const-mstr-rec-nbr                        pic x. 
@@ -934,12 +968,17 @@ ab2-ctr-con.
  
 ab2-99-exit. 
     exit. 
-az0-finalization. 
- 
-*        (PRINT LAST CLINIC'S TOTALS) 
-    perform zb0-print-totals-summary                	thru    zb0-99-exit. 
-    perform la0-print-clinic-totals         		thru    la0-99-exit. 
- 
+az0-finalization.
+
+*        (PRINT LAST CLINIC'S TOTALS)
+    perform zb0-print-totals-summary                	thru    zb0-99-exit.
+    perform la0-print-clinic-totals         		thru    la0-99-exit.
+*
+*   2018/Mar/08 DM - automated reconciliation for the r071/u072/r073
+*                    purge cycle
+    perform xr0-write-recon-totals			thru	xr0-99-exit.
+*
+
     accept sys-date                         		from    date. 
     perform y2k-default-sysdate				thru y2k-default-sysdate-exit.
     accept sys-time                                	from    time.      
@@ -1769,9 +1808,48 @@ za1-print-err-in-rpt.
     move 4                         	to      line-advance. 
     perform xa0-write-audit-rpt-line    thru    xa0-99-exit. 
  
-za1-99-exit. 
-    exit. 
-zb0-print-totals-summary. 
+za1-99-exit.
+    exit.
+*
+*   2018/Mar/08 DM - automated reconciliation for the r071/u072/r073
+*                    purge cycle - drop this run's grand totals for
+*                    r073 to pick up after the purge.
+xr0-write-recon-totals.
+
+    open extend r071-r073-recon-file.
+    if status-recon-file = "35"
+    then
+	open output r071-r073-recon-file.
+*   (else)
+*   endif
+
+    move "R071    "			to	recon-stage.
+    move sys-yy				to	recon-yy.
+    move sys-mm				to	recon-mm.
+    move sys-dd				to	recon-dd.
+    move tbl-tot (ss-grand-tot, ss-agent-tot, 1)
+					to	recon-item (1).
+    move tbl-tot (ss-grand-tot, ss-agent-tot, 2)
+					to	recon-item (2).
+    move tbl-tot (ss-grand-tot, ss-agent-tot, 3)
+					to	recon-item (3).
+    move tbl-tot (ss-grand-tot, ss-agent-tot, 4)
+					to	recon-item (4).
+    move tbl-tot (ss-grand-tot, ss-agent-tot, 5)
+					to	recon-item (5).
+    move tbl-tot (ss-grand-tot, ss-agent-tot, 6)
+					to	recon-item (6).
+    move tbl-tot (ss-grand-tot, ss-agent-tot, 7)
+					to	recon-item (7).
+    move tbl-tot (ss-grand-tot, ss-agent-tot, 8)
+					to	recon-item (8).
+    write recon-record.
+    close r071-r073-recon-file.
+
+xr0-99-exit.
+    exit.
+*
+zb0-print-totals-summary.
  
 *    (START TOTALS ON NEW PAGE) 
     move 98                           to     ctr-line. 
