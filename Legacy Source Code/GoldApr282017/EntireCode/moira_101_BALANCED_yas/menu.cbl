@@ -93,25 +93,61 @@ configuration section.
 special-names.
 *       "D050_SCREEN" is screen-dump-file. 
 
-input-output section. 
-file-control. 
-* 
-*   place your file select statements here 
-* 
- 
-* 
-data division. 
-file section. 
-* 
-working-storage section. 
+input-output section.
+file-control.
+*
+*   place your file select statements here
+*
+* 2018/dec/14 - MC	- if a login isn't running the live version, aa0-6
+*			  already blinks a warning on scr-line-1-blinking -
+*			  also write who/where/what-version/when to a
+*			  small audit log so a later data discrepancy can
+*			  be traced to who was testing against which
+*			  version and when - see ba0-write-version-audit.
+    select login-version-audit
+	assign        to "$HOME/login_version_audit.menu"
+	file status   is status-cobol-login-version-audit.
+* 2018/dec/14 - end
+*
+data division.
+file section.
+*
+* 2018/dec/14 - MC
+fd  login-version-audit
+    block contains 1 characters
+    record      contains 33 characters .
+
+01  login-version-audit-rec.
+    05  lva-user-id				pic 999.
+    05  lva-terminal				pic x(10).
+    05  lva-version				pic x(6).
+    05  lva-date-written.
+	10  lva-yy				pic 9(4).
+	10  lva-mm				pic 99.
+	10  lva-dd				pic 99.
+    05  lva-time-written.
+	10  lva-hrs				pic 99.
+	10  lva-min				pic 99.
+	10  lva-sec				pic 99.
+* 2018/dec/14 - end
+*
+working-storage section.
 77  app-version					pic x(6).
 77  app-message					pic x(17).
 77  menu-name					pic x(10).
 77  menu-desc					pic x(30).
 
-77  err-ind					pic 99 	value zero. 
-77  option					pic x. 
-77  confirm-space				pic x   value space. 
+77  err-ind					pic 99 	value zero.
+77  option					pic x.
+77  confirm-space				pic x   value space.
+
+* 2018/dec/14 - MC	- fields for the login/version audit log write in
+*			  aa0-6 - see ba0-write-version-audit.
+77  ws-user-id					pic 999		value zero.
+77  ws-terminal-name				pic x(10)	value spaces.
+77  status-cobol-login-version-audit		pic xx		value zero.
+* 2018/dec/14 - end
+
 01  x-environment pic x(80).
 01  macro-line.
     02 macro					pic x(50) value space.
@@ -407,12 +443,21 @@ aa0-6.
     move sys-dd				to run-dd. 
     move sys-yy				to run-yy. 
  
-    accept sys-time			from time. 
-    move sys-hrs			to run-hrs. 
-    move sys-min			to run-min. 
-    move sys-sec			to run-sec. 
- 
-aa0-10. 
+    accept sys-time			from time.
+    move sys-hrs			to run-hrs.
+    move sys-min			to run-min.
+    move sys-sec			to run-sec.
+
+* 2018/dec/14 - MC	- a login against anything but the live version
+*			  already gets flagged to the operator above (see
+*			  app-message) - also log it, so a data discrepancy
+*			  found later can be traced back to who was testing
+*			  against which version, on what terminal, and when.
+    if app-version not = version-live
+	perform ba0-write-version-audit	thru	ba0-99-exit.
+* 2018/dec/14 - end
+
+aa0-10.
  
     display scr-1. 
     move "Menu"				  to menu-name.
@@ -548,11 +593,71 @@ aa0-10.
  
     go to aa0-10. 
  
-aa0-99-exit. 
-  exit. 
+aa0-99-exit.
+  exit.
+
+
+* 2018/dec/14 - MC
+ba0-write-version-audit.
+
+*   who is logging in, and from where - see d003/m090 for the same
+*   "accept ... from user name" convention used to populate an
+*   operator-number field elsewhere in this system.
+
+    accept ws-user-id			from	user name.
+
+*
+*   2019/Jan/22 MC - $TERM only names the terminal emulation (e.g.
+*		     "vt220"), which is the same for every operator on
+*		     the same kind of terminal and does not tell two
+*		     concurrent logins apart - $SSH_TTY is the actual
+*		     device path this session is attached to, so it
+*		     really does vary login to login.
+    display "SSH_TTY"			upon	environment-name
+	on exception
+	    move spaces			to	ws-terminal-name.
+
+    accept ws-terminal-name		from	environment-value
+	on exception
+	    move spaces			to	ws-terminal-name.
+
+    move ws-user-id			to	lva-user-id.
+    move ws-terminal-name		to	lva-terminal.
+    move app-version			to	lva-version.
+    move run-yy				to	lva-yy.
+    move run-mm				to	lva-mm.
+    move run-dd				to	lva-dd.
+    move run-hrs			to	lva-hrs.
+    move run-min			to	lva-min.
+    move run-sec			to	lva-sec.
+
+*
+*   2019/Jan/22 MC - nothing ever creates $HOME/login_version_audit.menu
+*		     with an OPEN OUTPUT, so on a login's very first
+*		     write OPEN EXTEND fails (status "35") and never
+*		     auto-creates it, the same way r004b/r004c's own
+*		     checkpoint file has to be created the first time -
+*		     fall back to OPEN OUTPUT once, then EXTEND finds
+*		     the file there on every later login.
+    open extend login-version-audit.
+    if status-cobol-login-version-audit = "35"
+    then
+	open output login-version-audit.
+*   (else)
+*   endif
+
+    write login-version-audit-rec.
+    if status-cobol-login-version-audit not = "00"
+	display "WARNING - UNABLE TO WRITE LOGIN VERSION AUDIT - STATUS = "
+					status-cobol-login-version-audit.
+    close login-version-audit.
+
+ba0-99-exit.
+    exit.
+* 2018/dec/14 - end
 
 
-az0-end-of-job. 
+az0-end-of-job.
     display blank-screen. 
     accept sys-time			from 	time. 
     display scr-closing-screen. 
