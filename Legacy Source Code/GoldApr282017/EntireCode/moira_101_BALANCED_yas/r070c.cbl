@@ -54,8 +54,15 @@ security.
 * 2013/Aug/19 MC1  - allow negative amount
 * 2016/Oct/25 MC2  - show final ohip fee, amt paid and balance due at the end of the report
 * 2017/Apr/20 MC3  - include to show oma fee at the end of the report
+* 2018/Mar/07 DM	- a param-file under the reserved "99" clinic
+*			  suffix (r070a's "**" consolidated run option)
+*			  now drives a report per clinic off the same
+*			  sorted work file, followed by an extra
+*			  ALL CLINICS - CONSOLIDATED TOTALS summary page
+*			  - see ad0/ae0/wa9 and the consolidated-run
+*			  switch in working-storage.
 
-environment division. 
+environment division.
 input-output section. 
 file-control. 
   
@@ -104,10 +111,29 @@ working-storage section.
 *   flag indicators 
 77  err-ind					pic 99 	value zero. 
 77  header-done					pic x 	value "N". 
-77  eof-work-mstr				pic x   value "N". 
-77  totals-written				pic x	value "N". 
-77  display-key-type				pic x(7). 
- 
+77  eof-work-mstr				pic x   value "N".
+77  totals-written				pic x	value "N".
+77  display-key-type				pic x(7).
+*
+*   2018/Mar/07 DM - consolidated multi-clinic run (r070a's "**"
+*                    option) - a param-clinic-nbr-1-2 of this reserved
+*                    value names the shared consolidated work/param
+*                    file set and flags every section after the first
+*                    param record as another clinic in the same run.
+77  all-clinics-work-nbr			pic xx	value "99".
+77  ws-consolidated-flag			pic x	value "N".
+    88  consolidated-run			value "Y".
+77  eof-param-file				pic x	value "N".
+
+*   running totals across every clinic in a consolidated run
+77  consol-nbr-of-clms				pic 9(8).
+77  consol-amount				pic s9(9)v99.
+77  consol-oma-fee				pic s9(8)v99.
+77  consol-ohip-fee				pic s9(8)v99.
+77  consol-amt-paid				pic s9(8)v99.
+77  consol-bal-due				pic s9(8)v99.
+*
+
 01  flag					pic x. 
     88 ok					value "Y". 
     88 not-ok					value "N". 
@@ -596,19 +622,39 @@ aa0-initialization.
                                            final-grand-amount(7) 
                                            final-grand-amount(8) 
                                            final-grand-amount(9) 
-                                           final-grand-amount(10) 
-                                           final-grand-amount(11). 
- 
-    open input param-file. 
- 
-    read param-file 
-	at end 
-	      move 1				to  err-ind 
-	      perform za0-common-error		thru za0-99-exit 
-	      go to az0-10-end-of-job. 
-    add 1					to  ctr-param-file-reads. 
- 
-    move param-date-mm				to run-mm. 
+                                           final-grand-amount(10)
+                                           final-grand-amount(11)
+                                           consol-nbr-of-clms
+                                           consol-amount
+                                           consol-oma-fee
+                                           consol-ohip-fee
+                                           consol-amt-paid
+                                           consol-bal-due.
+
+    open input param-file.
+ 
+    read param-file
+	at end
+	      move 1				to  err-ind
+	      perform za0-common-error		thru za0-99-exit
+	      go to az0-10-end-of-job.
+    add 1					to  ctr-param-file-reads.
+*
+*   2018/Mar/07 DM - consolidated multi-clinic run - the first record
+*                    under the reserved "99" clinic suffix is a
+*                    synthetic header r070a writes to mark this work/
+*                    param file pair as covering every clinic; the
+*                    real first clinic's own param record follows it
+*                    immediately.
+    if param-clinic-nbr-1-2 = all-clinics-work-nbr
+    then
+	move "Y"			to	ws-consolidated-flag
+	perform ad0-read-next-param-rec	thru	ad0-99-exit.
+*   (else)
+*   endif
+*
+
+    move param-date-mm				to run-mm.
     move param-date-dd				to run-dd. 
     move param-date-yy				to run-yy. 
  
@@ -638,15 +684,30 @@ aa0-initialization.
      
     add 1					to ctr-claims-work-mstr-reads. 
  
-    if param-clinic-nbr-1-2 not = wk-clinic-nbr 
-    then 
-        move 2					to err-ind 
-	perform za0-common-error		thru za0-99-exit 
-        go to az0-10-end-of-job. 
-*   (else) 
-*   endif 
- 
-    accept sys-date		from	 date. 
+*
+*   2019/Jan/08 MC - a clinic that never made it onto the sorted
+*		     claims-work-mstr file (no claims at all) leaves the
+*		     buffered record above belonging to a later clinic
+*		     than the one r070a's param-file says comes first -
+*		     in a consolidated run skip forward past the empty
+*		     clinic(s) instead of aborting the whole run (see
+*		     ae2-skip-empty-clinics).
+    if param-clinic-nbr-1-2 not = wk-clinic-nbr and not consolidated-run
+    then
+        move 2					to err-ind
+	perform za0-common-error		thru za0-99-exit
+        go to az0-10-end-of-job.
+*   (else)
+*   endif
+
+    if param-clinic-nbr-1-2 not = wk-clinic-nbr and consolidated-run
+    then
+	perform ae2-skip-empty-clinics		thru	ae2-99-exit.
+*   (else)
+*   endif
+*
+
+    accept sys-date		from	 date.
     perform y2k-default-sysdate		thru y2k-default-sysdate-exit.
     move sys-date		to	 test-date. 
     perform  aa1-set-test-date	thru	 aa1-99-exit	4 times. 
@@ -723,13 +784,25 @@ ba0-process-report.
         go to ba0-process-report. 
 *   endif 
  
-    read claims-work-mstr     
-  	at end 
-		move "Y"			to   eof-work-mstr 
-		go to ba0-99-exit. 
-    add 1					to ctr-claims-work-mstr-reads. 
- 
-ba0-99-exit. 
+    read claims-work-mstr
+  	at end
+		move "Y"			to   eof-work-mstr
+		go to ba0-99-exit.
+    add 1					to ctr-claims-work-mstr-reads.
+*
+*   2018/Mar/07 DM - consolidated multi-clinic run - the sorted work
+*                    file is in clinic-nbr major sequence (r070b), so
+*                    a change of clinic here is treated the same as
+*                    end of file - az0-finalization picks the record
+*                    back up as the first record of the next clinic.
+    if consolidated-run and wk-clinic-nbr not = param-clinic-nbr-1-2
+    then
+	move "Y"			to   eof-work-mstr.
+*   (else)
+*   endif
+*
+
+ba0-99-exit.
     exit. 
  
 ba1-process-totals. 
@@ -748,15 +821,50 @@ ba1-99-exit.
     exit. 
  
  
-az0-finalization   section. 
- 
-    perform wa7-write-final-gr-totals		thru   wa7-99-exit. 
- 
-az0-10-end-of-job. 
- 
-    close claims-work-mstr 
-          param-file  
-          print-file. 
+az0-finalization   section.
+
+    perform wa7-write-final-gr-totals		thru   wa7-99-exit.
+*
+*   2018/Mar/07 DM - consolidated multi-clinic run - wa7 above just
+*                    finished this clinic's own final-totals page;
+*                    move on to the next clinic's param record (if
+*                    any) against the same still-open, clinic-sorted
+*                    claims-work-mstr file, or print the consolidated
+*                    summary page once every clinic on the param file
+*                    has been reported on.
+    if consolidated-run
+    then
+	perform ad0-read-next-param-rec	thru	ad0-99-exit
+*
+*   2019/Jan/08 MC - the clinic just read off param-file may itself
+*		     have no claims on the sorted work file, the same as
+*		     a first clinic can at program start - catch it up to
+*		     a clinic that does have claims (or run out of
+*		     param-file trying) before building its report.
+	if eof-param-file not = "Y" and param-clinic-nbr-1-2 not = wk-clinic-nbr
+	then
+	    perform ae2-skip-empty-clinics	thru	ae2-99-exit.
+*	(else)
+*	endif
+*
+	if eof-param-file not = "Y"
+	then
+	    perform ae0-start-next-clinic	thru	ae0-99-exit
+	    perform ab2-create-report		thru	ab2-99-exit
+	    go to az0-finalization
+	else
+	    perform wa9-write-consolidated-totals
+						thru	wa9-99-exit.
+*	(else - endif)
+*   (else - ordinary single-clinic run, nothing further to do)
+*   endif
+*
+
+az0-10-end-of-job.
+
+    close claims-work-mstr
+          param-file
+          print-file.
  
     accept sys-date				from     date. 
     perform y2k-default-sysdate		thru y2k-default-sysdate-exit.
@@ -1158,13 +1266,85 @@ wa7-write-final-gr-totals.
     move final-ohip-fee               to	d-final-ohip-fee.
     move final-amt-paid               to	d-final-amt-paid.
     move final-bal-due                to	d-final-bal-due.  
-    write prt-line from detail-line-final after advancing 2 line. 
+    write prt-line from detail-line-final after advancing 2 line.
 * MC2 - end
- 
-wa7-99-exit. 
-    exit. 
- 
-wa8-write-sub-summary-lines. 
+*
+*   2018/Mar/07 DM - consolidated multi-clinic run - fold this
+*                    clinic's final totals into the running
+*                    consolidated totals, then reset the per-clinic
+*                    accumulators so the next clinic's final-totals
+*                    page (the next pass through this paragraph)
+*                    starts clean.
+    if consolidated-run
+    then
+	add final-grand-nbr-of-clms(11)	to	consol-nbr-of-clms
+	add final-grand-amount(11)		to	consol-amount
+	add final-oma-fee			to	consol-oma-fee
+	add final-ohip-fee			to	consol-ohip-fee
+	add final-amt-paid			to	consol-amt-paid
+	add final-bal-due			to	consol-bal-due
+
+	move zero		to	final-grand-nbr-of-clms(1)
+					final-grand-nbr-of-clms(2)
+					final-grand-nbr-of-clms(3)
+					final-grand-nbr-of-clms(4)
+					final-grand-nbr-of-clms(5)
+					final-grand-nbr-of-clms(6)
+					final-grand-nbr-of-clms(7)
+					final-grand-nbr-of-clms(8)
+					final-grand-nbr-of-clms(9)
+					final-grand-nbr-of-clms(10)
+					final-grand-nbr-of-clms(11)
+					final-grand-amount(1)
+					final-grand-amount(2)
+					final-grand-amount(3)
+					final-grand-amount(4)
+					final-grand-amount(5)
+					final-grand-amount(6)
+					final-grand-amount(7)
+					final-grand-amount(8)
+					final-grand-amount(9)
+					final-grand-amount(10)
+					final-grand-amount(11)
+					final-oma-fee
+					final-ohip-fee
+					final-amt-paid
+					final-bal-due.
+*   (else)
+*   endif
+*
+
+wa7-99-exit.
+    exit.
+*
+wa9-write-consolidated-totals.
+
+    add 1				to	page-cnt.
+    move page-cnt			to	h1-page.
+    move zero				to	h1-clinic-nbr.
+    move "ALL CLINICS"			to	h2-clinic.
+    write prt-line from head-line-1 after advancing page.
+    write prt-line from head-line-2.
+
+    move "ALL CLINICS - CONSOLIDATED TOTALS"
+					to	h9-title.
+    write prt-line from head-line-9 after advancing 2 lines.
+    move consol-amount			to	d9-amount.
+    move consol-nbr-of-clms		to	d9-nbr-of-clms.
+    write prt-line from detail-line-9 after advancing 2 lines.
+
+    write prt-line from blank-line.
+    write prt-line from head-line-final  after advancing 3 line.
+    move consol-oma-fee		to	d-final-oma-fee.
+    move consol-ohip-fee		to	d-final-ohip-fee.
+    move consol-amt-paid		to	d-final-amt-paid.
+    move consol-bal-due		to	d-final-bal-due.
+    write prt-line from detail-line-final after advancing 2 line.
+
+wa9-99-exit.
+    exit.
+*
+wa8-write-sub-summary-lines.
  
     write prt-line from head-line-8 after advancing 5 lines. 
     write prt-line from head-line-11 after advancing 2 lines. 
@@ -1257,8 +1437,69 @@ za0-common-error.
  
     move "Y" 				to error-flag. 
  
-za0-99-exit. 
-    exit. 
- 
+za0-99-exit.
+    exit.
+
+*
+*   2018/Mar/07 DM - consolidated multi-clinic run helpers
+*
+ad0-read-next-param-rec.
+
+    read param-file
+	at end
+	    move "Y"			to	eof-param-file
+	    go to ad0-99-exit.
+
+    add 1				to	ctr-param-file-reads.
+
+ad0-99-exit.
+    exit.
+*
+*   2019/Jan/08 MC - a param-file clinic with no claims on the sorted
+*		     work file never produced any records for
+*		     claims-work-mstr, so the record already buffered by
+*		     the last read can belong to a clinic further down
+*		     the param file than the one just picked up - walk
+*		     the param file forward, skipping the report for each
+*		     clinic that has no claims, until the buffered
+*		     record's clinic matches the current param record, or
+*		     the param file runs out (a genuine error - it means
+*		     none of the remaining clinics on param-file have any
+*		     claims left on the work file).
+ae2-skip-empty-clinics.
+
+    perform ad0-read-next-param-rec	thru	ad0-99-exit
+	until param-clinic-nbr-1-2 = wk-clinic-nbr
+	   or eof-param-file = "Y".
+
+    if eof-param-file = "Y"
+    then
+	move 2				to	err-ind
+	perform za0-common-error	thru	za0-99-exit
+	go to az0-10-end-of-job.
+*   (else)
+*   endif
+
+ae2-99-exit.
+    exit.
+*
+ae0-start-next-clinic.
+
+    move param-date-mm			to	run-mm.
+    move param-date-dd			to	run-dd.
+    move param-date-yy			to	run-yy.
+
+    move param-clinic-nbr-1-2		to	h1-clinic-nbr.
+    move param-date-period-end-yy	to	h1-year.
+    move param-date-period-end-dd	to	h1-day.
+    move param-date-period-end-mm	to	h1-month.
+    move param-clinic-name		to	h2-clinic.
+
+    move "N"				to	eof-work-mstr.
+    move 90				to	line-cnt.
+
+ae0-99-exit.
+    exit.
+*
 
     copy "y2k_default_sysdate_century.rtn".
