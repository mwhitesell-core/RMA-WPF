@@ -0,0 +1,18 @@
+*   corrected patient id/eligibility log - one record per correction,
+*   written whenever d003/moira+d001/u011 detects the patient's birth
+*   date or version code has changed since the last time the claim was
+*   keyed (see those programs' ab2/ga0 paragraphs and the
+*   process_pat_eligibility_change.rtn logic that writes pat-id-rec).
+*   pat-id-correction-date added 2018/nov/09 (M.C.) so r086 can report
+*   how long ago each correction was made - the write logic was never
+*   visible in this snapshot to confirm it stamps this field, so r086
+*   treats a zero date as "date not available" rather than erroring.
+fd  corrected-pat
+    block contains 1 characters
+    record      contains 30 characters .
+
+01  pat-id-rec.
+    05  clmhdr-pat-ohip-id-or-chart      pic x(12).
+    05  pat-last-birth-date              pic 9(08).
+    05  pat-last-version-cd              pic x(02).
+    05  pat-id-correction-date           pic 9(08).
