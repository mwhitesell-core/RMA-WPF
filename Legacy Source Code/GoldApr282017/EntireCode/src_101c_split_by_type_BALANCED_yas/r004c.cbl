@@ -107,6 +107,14 @@ file-control.
 * 
 * 
 * 
+*
+*   2018/Mar/05 DM - checkpoint/restart for the r004 extract/sort/
+*                    print chain
+    select r004-ckpt-file
+	assign to "r004_checkpoint"
+	organization is line sequential
+	file status is status-ckpt-file.
+*
     copy "r004_parm_file.slr". 
 * 
 * 
@@ -128,6 +136,21 @@ file section.
 
     copy 'f020_doctor_mstr.fd'. 
     copy "f070_dept_mstr.fd". 
+*
+*   2018/Mar/05 DM - checkpoint/restart
+fd  r004-ckpt-file.
+01  ckpt-record.
+    05  ckpt-stage				pic x(8).
+    05  ckpt-status				pic x(8).
+    05  ckpt-date.
+	10  ckpt-yy				pic 9(4).
+	10  ckpt-mm				pic 99.
+	10  ckpt-dd				pic 99.
+    05  ckpt-time.
+	10  ckpt-hh				pic 99.
+	10  ckpt-mn				pic 99.
+    05  ckpt-count				pic 9(7).
+*
 fd  print-file 
     record contains 132 characters. 
  
@@ -198,6 +221,11 @@ working-storage section.
 77  status-cobol-doc-mstr			pic   xx    value zero. 
 77  status-prt-file				pic   xx    value zero. 
 77  status-sort-file				pic   xx. 
+*
+*   2018/Mar/05 DM - checkpoint/restart
+77  status-ckpt-file				pic xx    value zero.
+77  ckpt-found					pic x     value "N".
+    88  ckpt-stage-found			value "Y".
 77  sel-clinic-nbr				pic 99. 
 77  claims-occur				pic 9(5). 
  
@@ -535,6 +563,79 @@ err-dept-mstr.
  
 end declaratives. 
  
+*
+*   2018/Mar/05 DM - checkpoint/restart
+xg0-verify-prior-checkpoint.
+
+    move "N"				to	ckpt-found.
+    open input r004-ckpt-file.
+*
+*   2019/Jan/08 MC - status "35" means r004b never even ran once (no
+*		     checkpoint file exists yet) - that is exactly the
+*		     case the stop run below is meant to catch, so skip
+*		     straight past the read loop (there is nothing to
+*		     read) instead of bypassing the ckpt-stage-found test
+*		     altogether.
+    if status-ckpt-file = "35"
+    then
+	go to xg0-20-close.
+*   (else)
+*   endif
+
+xg0-10-read-ckpt.
+
+    read r004-ckpt-file
+	at end
+	    go to xg0-20-close.
+
+    if ckpt-stage = "SORT    "
+       and ckpt-status = "COMPLETE"
+    then
+	move "Y"			to	ckpt-found.
+*   (else)
+*   endif
+
+    go to xg0-10-read-ckpt.
+
+xg0-20-close.
+
+    close r004-ckpt-file.
+
+    if not ckpt-stage-found
+    then
+	display "R004C - R004B SORT STAGE NOT CHECKPOINTED COMPLETE"
+	display "        RERUN R004B BEFORE RERUNNING THE PRINT STAGE"
+	stop run.
+*   (else)
+*   endif
+
+xg0-99-exit.
+    exit.
+*
+*   2018/Mar/05 DM - checkpoint/restart
+xh0-write-checkpoint.
+
+    open extend r004-ckpt-file.
+    if status-ckpt-file = "35"
+    then
+	open output r004-ckpt-file.
+*   (else)
+*   endif
+
+    move "PRINT   "			to	ckpt-stage.
+    move "COMPLETE"			to	ckpt-status.
+    move run-yy				to	ckpt-yy.
+    move run-mm				to	ckpt-mm.
+    move run-dd				to	ckpt-dd.
+    move run-hrs			to	ckpt-hh.
+    move run-min			to	ckpt-mn.
+    move ctr-work-file-reads		to	ckpt-count.
+    write ckpt-record.
+    close r004-ckpt-file.
+
+xh0-99-exit.
+    exit.
+*
 main-line section. 
 mainline. 
  
@@ -555,6 +656,13 @@ aa0-initialization.
     move sys-hrs			to run-hrs. 
     move sys-min			to run-min. 
     move sys-sec			to run-sec. 
+*
+*   2018/Mar/05 DM - checkpoint/restart - make sure r004b's sort
+*                    stage actually completed before printing its
+*                    output, so a failed print run can simply be
+*                    rerun without redoing the extract/sort
+    perform xg0-verify-prior-checkpoint	thru	xg0-99-exit.
+*
 *    ( select printing of automatic adjustment        j.l. 87/07/13) 
  
 aa1-scr-reply-edit. 
@@ -625,6 +733,10 @@ az0-end-of-job.
  
 *   call program "MENU". 
  
+*
+*   2018/Mar/05 DM - checkpoint/restart
+    perform xh0-write-checkpoint		thru	xh0-99-exit.
+*
     stop run. 
  
 az0-99-exit. 
