@@ -15,10 +15,12 @@ security.
 *		: f073 -   client-doc-mstr 
 * 
 *    program purpose : - this is the 2nd in a series of 2 programs that
-*			 process the RA for doctors who submit claims
-*			 to RMA via diskette. For a description of how
-*			 u030aa1 and u030aa2 work - refer to the documentation
-*			 in u030aa1.cbl
+*			 process the RA and extract, for every doctor in
+*			 the clinic/group who matches f073, the records
+*			 that apply against their own system - regardless
+*			 of whether they submit by diskette, paper or EDT.
+*			 For a description of how u030aa1 and u030aa2 work -
+*			 refer to the documentation in u030aa1.cbl
 *
 * 
 *  93/jul/21  m. chan	- sms 142 
@@ -41,7 +43,12 @@ security.
 *  03/aug/22  M.C.	- change to read client-rma-claim-nbr by the new key
 *		          claim-nbr-rma-clinic instead of claim-nbr-rma     
 *  03/dec/10  M.C.	- alpha doc nbr
-*  05/Jan/04  M.C. 	- check up to 63 clinics instead of 40   
+*  05/Jan/04  M.C. 	- check up to 63 clinics instead of 40
+*  2018/mar/31  DM	- u030aa1 no longer limits posting to a single
+*			  client id, so this program no longer filters
+*			  record 4/5 extracts down to one client - every
+*			  doctor matched on f073 is extracted in the same
+*			  pass.
 
  
 *
@@ -219,8 +226,8 @@ working-storage section.
 			"GROUP IDENTIFICATION MUST BE NUMERIC". 
         10  filler				pic x(70)   value 
 			"INVALID REPLY". 
-	10  filler				pic x(70)    value 
-			"INVALID CLIENT". 
+	10  filler				pic x(70)    value
+			"*** CAN BE RE-USED ***".
         10  filler				pic x(70)   value 
 			"CONSTANT MSTR RECORD 1 DOES NOT EXIST". 
     05  error-messages-r redefines error-messages. 
@@ -343,17 +350,15 @@ aa0-initialization.
 *    endif 
  
  
-    open input client-mstr. 
- 
-    move u030aa-client-id 		to client-id of client-mstr-rec. 
-    read client-mstr 
-	invalid key 
-	    move 7			to err-ind 
-	    perform za0-common-error    thru za0-99-exit 
-	    go to zb1-close-files. 
- 
- 
-    open input	ohip-rat-tape 
+    open input client-mstr.
+
+* 2018/mar/31 - DM - the parm file no longer names a single client,
+*                    so there is nothing to look up client-mstr by
+*                    here - every doctor matched on f073 is extracted
+*                    below (see xb0-process-rec-4).
+* 2018/mar/31 - end
+
+    open input	ohip-rat-tape
 		client-doc-mstr 
                 client-rma-claim-nbr. 
 	 
@@ -394,7 +399,9 @@ aa0-20-continue-reading.
 *   endif 
  
  
-    move client-desc				to rat-1-payee-name. 
+* 2018/mar/31 - DM - header now covers every doctor picked up this run
+    move "ALL DOCTORS"				to rat-1-payee-name.
+* 2018/mar/31 - end
  
     write out-rat-record from rat-record-1. 
     add 1 					to ctr-rat-write. 
@@ -598,12 +605,10 @@ xb0-process-rec-4.
 		move 'N'		to doc-flag 
 		go to xb0-99-exit. 
  
-    if client-id of client-doc-rec not = u030aa-client-id 
-    then 
-	move 'N'			to client-flag 
-	go to xb0-99-exit. 
-*   endif 
- 
+* 2018/mar/31 - DM - any doctor found on f073 now qualifies, not just
+*                    a single selected client
+* 2018/mar/31 - end
+
 * 2003/dec/10 - MC
     move const-clinic-nbr-1-2(i) 	to clinic-nbr.
 * 2003/dec/10 - end
