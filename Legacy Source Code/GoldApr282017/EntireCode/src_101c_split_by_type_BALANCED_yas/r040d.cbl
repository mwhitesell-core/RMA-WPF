@@ -0,0 +1,306 @@
+identification division.
+program-id. r040d.
+author. dyad computer systems inc.
+installation. rma.
+date-written. 2018/09/12.
+date-compiled.
+security.
+*
+*    files      : f040 - oma fee master
+*		: "r040d" - oma fee schedule delta report
+*
+*    program purpose : print only the oma codes whose current fee
+*		      differs from the fee in effect as of the file's
+*		      retained prior year, so doctors' offices only need
+*		      to be notified of the codes that actually moved
+*		      instead of the whole schedule (f040 keeps one
+*		      generation of prior fees alongside the current
+*		      ones - see fee-curr-*/fee-prev-* pairs maintained
+*		      by m040 - so that is the "prior date" version
+*		      compared against here).
+*
+*   revision history:
+*
+*	revised 2018/sep/12 (mc) - written.
+*
+environment division.
+input-output section.
+file-control.
+*
+    copy "f040_oma_fee_mstr.slr".
+*
+    select print-file
+	assign to printer print-file-name
+	file status is status-prt-file.
+*
+data division.
+file section.
+*
+    copy "f040_oma_fee_mstr.fd".
+fd  print-file
+    record contains 132 characters.
+
+01  print-record				pic x(132).
+
+working-storage section.
+
+77  print-file-name				pic x(5)
+	value "r040d".
+77  max-nbr-lines				pic 99   value 56.
+77  ctr-lines					pic 99	   value 70.
+77  feedback-oma-fee-mstr			pic x(4).
+*  eof indicators
+*
+77  eof-oma-mstr				pic x	value "N".
+*
+77  status-prt-file				pic xx    value zero.
+*  status file indicators
+*
+77  common-status-file				pic x(2).
+77  status-cobol-oma-mstr			pic x(2) value zero.
+
+*   any-changed switch - "Y" once ba1-compare-fees finds a difference
+*
+77  fee-changed-flag				pic x	value "N".
+    88  fee-changed				value "Y".
+    88  fee-not-changed			value "N".
+
+*   counters for records read/written for all input/output files
+
+01  counters.
+    05  ctr-oma-fee-mstr-reads			pic 9(7).
+    05  ctr-oma-fee-mstr-changed		pic 9(7).
+    05  ctr-print-rpt-writes			pic 9(7).
+    05  ctr-pages				pic 9999.
+
+    copy "sysdatetime.ws".
+01  h1-head.
+
+    05  filler					pic x(50)  value
+		"R040D".
+    05  filler					pic x(51)  value
+		"OMA FEE SCHEDULE DELTA REPORT".
+    05  filler					pic x(9)   value
+		"RUN DATE".
+    05  h1-date.
+	10  h1-yy				pic 9999.
+	10  h1-slash1				pic x.
+	10  h1-mm				pic 99.
+	10  h1-slash2				pic x.
+	10  h1-dd				pic 99.
+	10  filler				pic xxx   value spaces.
+     05  filler					pic x(5)   value
+		"PAGE".
+    05  h1-page					pic zzz9.
+
+01  h2-head.
+
+    05  filler					pic x(10)   value
+	"OMA CODE".
+    05  filler					pic x(32)   value
+	"DESCRIPTION".
+    05  filler					pic x(30)   value
+	"        H-FEE-1      A-FEE-1".
+    05  filler					pic x(30)   value
+	"        H-FEE-2      A-FEE-2".
+
+01  h3-head.
+    05  filler					pic x(42)   value spaces.
+    05  filler					pic x(15)   value
+	"PREV     CURR ".
+    05  filler					pic x(15)   value
+	"PREV     CURR ".
+    05  filler					pic x(15)   value
+	"PREV     CURR ".
+    05  filler					pic x(15)   value
+	"PREV     CURR ".
+
+01  detail-line.
+    05  l1-oma-code				pic x999.
+    05  filler					pic xx.
+    05  l1-description				pic x(30).
+    05  filler					pic x.
+    05  l1-prev-h-fee-1			pic z(3)9.999-.
+    05  filler					pic x.
+    05  l1-curr-h-fee-1			pic z(3)9.999-.
+    05  filler					pic xx.
+    05  l1-prev-a-fee-1			pic z(3)9.999-.
+    05  filler					pic x.
+    05  l1-curr-a-fee-1			pic z(3)9.999-.
+    05  filler					pic xx.
+    05  l1-prev-h-fee-2			pic z(3)9.999-.
+    05  filler					pic x.
+    05  l1-curr-h-fee-2			pic z(3)9.999-.
+    05  filler					pic xx.
+    05  l1-prev-a-fee-2			pic z(3)9.999-.
+    05  filler					pic x.
+    05  l1-curr-a-fee-2			pic z(3)9.999-.
+
+01  total-line.
+
+    05  filler					pic x(40)	value
+	"TOTAL OMA CODES WITH FEE CHANGES  =".
+    05  t1-tot-nbr				pic zzzz9.
+
+
+procedure division.
+declaratives.
+
+err-oma-fee-file section.
+    use after standard error procedure on oma-fee-mstr.
+err-oma-fee-mstr.
+    move status-cobol-oma-mstr		to common-status-file.
+    display common-status-file.
+    stop "ERROR IN ACCESSING OMA-FEE MASTER".
+    stop run.
+
+err-print-rpt-file section.
+    use after standard error procedure on print-file.
+err-print-rpt.
+    move status-prt-file		to common-status-file.
+    display common-status-file.
+    stop "ERROR IN WRITING TO OMA FEE DELTA REPORT FILE".
+    stop run.
+
+end declaratives.
+
+main-line section.
+mainline.
+
+    perform aa0-initialization		thru aa0-99-exit.
+    perform ab0-mainline		thru ab0-99-exit.
+    perform az0-end-of-job		thru az0-99-exit.
+*
+    stop run.
+aa0-initialization.
+
+    accept sys-date			from date.
+    perform y2k-default-sysdate		thru y2k-default-sysdate-exit.
+    move sys-mm				to run-mm.
+    move sys-dd				to run-dd.
+    move sys-yy				to run-yy.
+
+    move zero				to	counters.
+
+    open input oma-fee-mstr.
+    open output print-file.
+
+    move run-mm				to	h1-mm.
+    move run-dd				to	h1-dd.
+    move run-yy				to	h1-yy.
+    move "/"				to	h1-slash1
+						h1-slash2.
+
+    perform bc0-read-oma-fee-mstr	thru	bc0-99-exit.
+
+aa0-99-exit.
+    exit.
+
+az0-end-of-job.
+
+    move ctr-oma-fee-mstr-changed	to	t1-tot-nbr.
+    write print-record from total-line after advancing 3 lines.
+    add 1				to	ctr-print-rpt-writes.
+
+    close oma-fee-mstr.
+    close print-file.
+
+    accept sys-time			from time.
+
+az0-99-exit.
+    exit.
+
+ab0-mainline.
+
+    perform ba0-compare-and-build-line	thru	ba0-99-exit.
+    if fee-changed
+    then
+	perform bb0-write-print-line	thru	bb0-99-exit.
+*   (else)
+*   endif
+    perform bc0-read-oma-fee-mstr	thru	bc0-99-exit.
+    if eof-oma-mstr not = "Y"
+    then
+	go to ab0-mainline.
+*   (else)
+*   endif
+
+ab0-99-exit.
+    exit.
+
+ba0-compare-and-build-line.
+
+    move "N"				to	fee-changed-flag.
+    move spaces				to	detail-line.
+
+    if      fee-curr-h-fee-1 not = fee-prev-h-fee-1
+	 or fee-curr-a-fee-1 not = fee-prev-a-fee-1
+	 or fee-curr-h-fee-2 not = fee-prev-h-fee-2
+	 or fee-curr-a-fee-2 not = fee-prev-a-fee-2
+	 or fee-curr-h-anae  not = fee-prev-h-anae
+	 or fee-curr-h-asst  not = fee-prev-h-asst
+	 or fee-curr-a-anae  not = fee-prev-a-anae
+	 or fee-curr-a-asst  not = fee-prev-a-asst
+	 or fee-curr-h-min   not = fee-prev-h-min
+	 or fee-curr-h-max   not = fee-prev-h-max
+    then
+	move "Y"			to	fee-changed-flag
+	move fee-oma-cd			to	l1-oma-code
+	move fee-desc			to	l1-description
+	move fee-prev-h-fee-1		to	l1-prev-h-fee-1
+	move fee-curr-h-fee-1		to	l1-curr-h-fee-1
+	move fee-prev-a-fee-1		to	l1-prev-a-fee-1
+	move fee-curr-a-fee-1		to	l1-curr-a-fee-1
+	move fee-prev-h-fee-2		to	l1-prev-h-fee-2
+	move fee-curr-h-fee-2		to	l1-curr-h-fee-2
+	move fee-prev-a-fee-2		to	l1-prev-a-fee-2
+	move fee-curr-a-fee-2		to	l1-curr-a-fee-2
+	add 1				to	ctr-oma-fee-mstr-changed.
+*   (else)
+*   endif
+
+ba0-99-exit.
+    exit.
+
+bb0-write-print-line.
+
+    if ctr-lines > max-nbr-lines
+    then
+	perform ca0-write-headings	thru	ca0-99-exit.
+*   (else)
+*   endif
+
+    write print-record from detail-line after advancing 1 line.
+    add 1				to	ctr-lines
+						ctr-print-rpt-writes.
+
+bb0-99-exit.
+    exit.
+
+bc0-read-oma-fee-mstr.
+
+    read oma-fee-mstr next
+      at end
+	move "Y"			to eof-oma-mstr
+	go to bc0-99-exit.
+
+    add 1				to ctr-oma-fee-mstr-reads.
+
+bc0-99-exit.
+    exit.
+
+ca0-write-headings.
+
+    add 1				to	ctr-pages.
+    move ctr-pages			to	h1-page.
+    write print-record from h1-head after advancing page.
+    write print-record from h2-head after advancing 2 lines.
+    write print-record from h3-head after advancing 1 line.
+    add 1				to	ctr-print-rpt-writes.
+    move 4				to	ctr-lines.
+
+ca0-99-exit.
+    exit.
+
+
+    copy "y2k_default_sysdate_century.rtn".
