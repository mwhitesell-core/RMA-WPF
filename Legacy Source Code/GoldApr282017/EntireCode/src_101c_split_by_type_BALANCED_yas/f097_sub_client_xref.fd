@@ -0,0 +1,9 @@
+*   2018/aug/09 M.C.	- new file - see f097_sub_client_xref.slr remarks.
+fd  sub-client-xref
+        block contains 1 characters
+        record      contains 30 characters .
+
+01  sub-client-xref-rec.
+    05  xref-sub-nbr                        pic x(01).
+    05  xref-client-id                      pic x(05).
+    05  filler                              pic x(24).
