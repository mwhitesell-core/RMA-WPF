@@ -60,13 +60,18 @@ security.
 * 
 *         feb 09/95 (b.e.)      - change print format on t4a slips 
 *	 
-*	  jan 15/96 (m.c.)	- allow negative value in earnings & 
-*				  tax for each doctor level 
-* 
+*	  jan 15/96 (m.c.)	- allow negative value in earnings &
+*				  tax for each doctor level
+*
 *         feb 2/98  (j.c.)      - s149 unix conversion
 *	  jan 15/99 (b.e.)	- new layout of t4a
-* 
-environment division. 
+*
+*	  2016/05/09 (m.c.)	- write CRA Internet File Transfer T4
+*				  XML slips (r150_t4_xml) alongside the
+*				  printed t4/audit reports, one T4Slip
+*				  element per doctor totalled on this run
+*
+environment division.
 input-output section. 
 file-control. 
  
@@ -86,10 +91,15 @@ file-control.
           assign to printer print-file-name 
           file status is status-prt-file. 
  
-    select  print-audit 
-          assign to printer print-audit-name 
-          file status is status-audit-file. 
-data division. 
+    select  print-audit
+          assign to printer print-audit-name
+          file status is status-audit-file.
+
+    select xml-t4-file
+          assign to xml-file-name
+          organization line sequential
+          file status is status-xml-file.
+data division.
 file section. 
  
     copy "f020_doctor_mstr.fd". 
@@ -101,18 +111,23 @@ fd  print-file
     record contains 132 characters. 
 01  prt-line                            pic x(132). 
  
-fd  print-audit 
-    record contains 132  characters. 
-01  prt-audit                           pic x(132). 
- 
-working-storage section. 
+fd  print-audit
+    record contains 132  characters.
+01  prt-audit                           pic x(132).
+
+fd  xml-t4-file
+    record contains 200 characters.
+01  xml-t4-line                         pic x(200).
+
+working-storage section.
  
 *   status file indicators 
 *mf 77  status-work-mstr                        pic x(11) value zero. 
 *mf 77  common-status-file                      pic x(11) value zero. 
 *mf 77  status-doc-mstr                         pic x(11) value zero. 
-77  status-audit-file                           pic xx    value zero. 
-77  status-prt-file                             pic xx    value zero. 
+77  status-audit-file                           pic xx    value zero.
+77  status-prt-file                             pic xx    value zero.
+77  status-xml-file                             pic xx    value zero.
  
 77  common-status-file                         pic x(2) value zero. 
 77  status-cobol-doc-mstr                      pic x(2) value zero. 
@@ -199,10 +214,27 @@ working-storage section.
  
  
  
-01  work-file-name. 
-    05  filler                                  pic x(18)    value "r150_srt_work_mstr". 
- 
-01  blank-line                                  pic x(132)   value spaces. 
+01  work-file-name.
+    05  filler                                  pic x(18)    value "r150_srt_work_mstr".
+
+01  xml-file-name.
+    05  filler                                  pic x(12)    value "r150_t4_xml".
+
+01  blank-line                                  pic x(132)   value spaces.
+
+* CRA internet file transfer t4 xml - working fields for one t4 slip
+01  ws-xml-sin-ed                                pic 9(9).
+*
+*   2019/Jan/22 MC - hold-earnings/hold-tax (below) are signed, so a
+*		     tax adjustment can carry a doctor's earnings or tax
+*		     negative - these were unsigned and silently dropped
+*		     the sign before it ever reached the T4 XML slip.
+01  ws-xml-earnings-ed                           pic s9(9)v99.
+01  ws-xml-tax-ed                                pic s9(9)v99.
+01  ws-xml-doc-nbr-ed                             pic 9(3).
+01  ws-xml-earnings-disp                         pic zzzzzz9.99-.
+01  ws-xml-tax-disp                               pic zzzzzz9.99-.
+01  ctr-xml-slips-written                        pic 9(7)     value zero.
  
 copy "sysdatetime.ws". 
  
@@ -442,10 +474,14 @@ screen section.
     05  line 21 col 50  pic z9  using sys-hrs. 
     05  line 21 col 52  value ":". 
     05  line 21 col 53  pic 99  using sys-min. 
-    05  line 22 col 20  value "REPORTS ARE FOUND IN". 
-    05  line 22 col 42  pic x(6) using print-file-name . 
-    05  line 23 col 42  pic x(6) using print-audit-name . 
-procedure division. 
+    05  line 22 col 20  value "REPORTS ARE FOUND IN".
+    05  line 22 col 42  pic x(6) using print-file-name .
+    05  line 23 col 42  pic x(6) using print-audit-name .
+    05  line 10 col 20  value "NUMBER OF T4 XML SLIPS WRITTEN  = ".
+    05  line 10 col 60  pic z(6)9 using ctr-xml-slips-written.
+    05  line 11 col 20  value "T4 XML FILE IS FOUND IN".
+    05  line 11 col 45  pic x(12) using xml-file-name .
+procedure division.
 declaratives. 
  
 err-doc-mstr-file section. 
@@ -497,11 +533,14 @@ aa0-initialization.
 *    expunge   print-audit 
 *mf              print-file. 
  
-    open     input  doc-mstr 
-                    doc-work-mstr. 
-    open    output  print-file 
-                    print-audit. 
-    display program-in-progress. 
+    open     input  doc-mstr
+                    doc-work-mstr.
+    open    output  print-file
+                    print-audit
+                    xml-t4-file.
+    display program-in-progress.
+
+    perform bh0-write-xml-header                thru    bh0-99-exit.
  
  
     move spaces                         to      prt-line 
@@ -567,13 +606,14 @@ bb0-print-reports.
     move "Y"                            to      flag-doc-file. 
     move hold-doc-nbr                   to      doc-nbr. 
  
-    perform  xb0-read-doc-mstr          thru    xb0-99-exit. 
- 
-    perform bc0-print-t4                thru    bc0-99-exit. 
-    perform bd0-print-audit             thru    bd0-99-exit. 
- 
-bb0-99-exit. 
-    exit. 
+    perform  xb0-read-doc-mstr          thru    xb0-99-exit.
+
+    perform bc0-print-t4                thru    bc0-99-exit.
+    perform bd0-print-audit             thru    bd0-99-exit.
+    perform bg0-write-t4-xml-slip       thru    bg0-99-exit.
+
+bb0-99-exit.
+    exit.
 bc0-print-t4. 
  
     move "N"                            to      flag-pcode-write. 
@@ -712,10 +752,104 @@ bd0-print-audit.
 *   (else) 
 *   endif 
  
-bd0-99-exit. 
-    exit. 
- 
-be0-move-write-audit. 
+bd0-99-exit.
+    exit.
+
+bg0-write-t4-xml-slip.
+
+    if hold-doc-nbr = zero
+    then
+        go to bg0-99-exit.
+*   (else)
+*   endif
+
+    move hold-sin-nbr                   to      ws-xml-sin-ed.
+    move hold-doc-nbr                   to      ws-xml-doc-nbr-ed.
+    add hold-earnings, hold-tax         giving  ws-xml-earnings-ed.
+    move hold-tax                       to      ws-xml-tax-ed.
+    move ws-xml-earnings-ed             to      ws-xml-earnings-disp.
+    move ws-xml-tax-ed                  to      ws-xml-tax-disp.
+
+    move spaces                         to      xml-t4-line.
+    string "  <T4Slip>"                 delimited by size
+                                         into    xml-t4-line.
+    write xml-t4-line.
+
+    move spaces                         to      xml-t4-line.
+    string "    <SIN>"                  delimited by size
+           ws-xml-sin-ed                delimited by size
+           "</SIN>"                     delimited by size
+                                         into    xml-t4-line.
+    write xml-t4-line.
+
+    move spaces                         to      xml-t4-line.
+    string "    <EmployeeNbr>"          delimited by size
+           ws-xml-doc-nbr-ed            delimited by size
+           "</EmployeeNbr>"             delimited by size
+                                         into    xml-t4-line.
+    write xml-t4-line.
+
+    move spaces                         to      xml-t4-line.
+    string "    <EmploymentIncome>"     delimited by size
+           ws-xml-earnings-disp         delimited by size
+           "</EmploymentIncome>"        delimited by size
+                                         into    xml-t4-line.
+    write xml-t4-line.
+
+    move spaces                         to      xml-t4-line.
+    string "    <IncomeTaxDeducted>"    delimited by size
+           ws-xml-tax-disp              delimited by size
+           "</IncomeTaxDeducted>"       delimited by size
+                                         into    xml-t4-line.
+    write xml-t4-line.
+
+    move spaces                         to      xml-t4-line.
+    string "  </T4Slip>"                delimited by size
+                                         into    xml-t4-line.
+    write xml-t4-line.
+
+    add 1                               to      ctr-xml-slips-written.
+
+bg0-99-exit.
+    exit.
+
+bh0-write-xml-header.
+
+    move spaces                         to      xml-t4-line.
+    string "<?xml version=" '"1.0"' " encoding=" '"UTF-8"' "?>"
+                                         delimited by size
+                                         into    xml-t4-line.
+    write xml-t4-line.
+
+    move spaces                         to      xml-t4-line.
+    string "<Return>"                   delimited by size
+                                         into    xml-t4-line.
+    write xml-t4-line.
+
+    move spaces                         to      xml-t4-line.
+    string " <T4>"                      delimited by size
+                                         into    xml-t4-line.
+    write xml-t4-line.
+
+bh0-99-exit.
+    exit.
+
+bi0-write-xml-footer.
+
+    move spaces                         to      xml-t4-line.
+    string " </T4>"                     delimited by size
+                                         into    xml-t4-line.
+    write xml-t4-line.
+
+    move spaces                         to      xml-t4-line.
+    string "</Return>"                  delimited by size
+                                         into    xml-t4-line.
+    write xml-t4-line.
+
+bi0-99-exit.
+    exit.
+
+be0-move-write-audit.
  
     if ctr-line > max-nbr-lines 
     then 
@@ -897,14 +1031,17 @@ az0-end-of-job.
     move grand-total-earnings                   to      tot-aud-earn. 
     move grand-total-tax                        to      tot-aud-tax. 
     move "**"                                   to      tot-stars. 
-    write prt-audit from tot-audit after 2 lines. 
- 
-az0-10-continue. 
- 
-    close   print-file 
-            print-audit 
-            doc-mstr 
-            doc-work-mstr. 
+    write prt-audit from tot-audit after 2 lines.
+
+    perform bi0-write-xml-footer                thru    bi0-99-exit.
+
+az0-10-continue.
+
+    close   print-file
+            print-audit
+            xml-t4-file
+            doc-mstr
+            doc-work-mstr.
  
 *    expunge doc-work-mstr. 
 * (y2k)
