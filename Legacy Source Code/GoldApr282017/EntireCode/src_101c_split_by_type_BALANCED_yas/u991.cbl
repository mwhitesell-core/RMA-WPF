@@ -72,10 +72,13 @@ file-control.
 * 
     copy "f002_claims_mstr.slr". 
 * 
-    copy "f090_constants_mstr.slr". 
-* 
- 
-    select print-file 
+    copy "f090_constants_mstr.slr".
+*
+* 2018/nov/23 - machine-readable batch hash-total exceptions file -
+* see u991_exceptions.fd remarks.
+    copy "u991_exceptions.slr".
+*
+    select print-file
           assign to printer print-file-name 
 	  file status is status-prt-file. 
 * 
@@ -88,9 +91,11 @@ file section.
 * 
     copy "f002_claims_mstr_rec1_2.ws". 
 * 
-    copy "f090_constants_mstr.fd". 
-* 
-fd  print-file 
+    copy "f090_constants_mstr.fd".
+*
+    copy "u991_exceptions.fd".
+*
+fd  print-file
     record contains 132 characters. 
  
 01  print-record				pic x(132). 
@@ -139,12 +144,14 @@ working-storage section.
 77  common-status-file				pic x(2). 
 77  status-cobol-batctrl-file			pic x(2) value zero. 
 77  status-cobol-claims-mstr			pic x(2) value zero. 
-77  status-cobol-iconst-mstr			pic x(2) value zero. 
-77  status-prt-file				pic xx    value zero. 
-* 
-* 
-*  flag from batches > "1" 
-77  batch-status-flag				pic x		value "N". 
+77  status-cobol-iconst-mstr			pic x(2) value zero.
+77  status-prt-file				pic xx    value zero.
+77  status-cobol-u991-exceptions		pic x(2) value zero.
+77  ctr-exceptions-written			pic 9(7) value zero.
+*
+*
+*  flag from batches > "1"
+77  batch-status-flag				pic x		value "N".
  
 copy "agent_code.ws". 
  
@@ -578,9 +585,11 @@ screen section.
     05  blank screen. 
     05  line  7 col 20  value "NUMBER OF BATCTRL-FILE ACCESSES = ". 
     05  line  7 col 60  pic 9(7) from ctr-batctrl-file-reads. 
-    05  line  9 col 20  value "NUMBER OF CLMHDR ACCESSES = ". 
-    05  line  9 col 60  pic 9(7) from ctr-claims-mstr-reads. 
-    05  line 21 col 17	value "PROGRAM U991 ENDING". 
+    05  line  9 col 20  value "NUMBER OF CLMHDR ACCESSES = ".
+    05  line  9 col 60  pic 9(7) from ctr-claims-mstr-reads.
+    05  line 11 col 20  value "NUMBER OF EXCEPTIONS WRITTEN = ".
+    05  line 11 col 60  pic 9(7) from ctr-exceptions-written.
+    05  line 21 col 17	value "PROGRAM U991 ENDING".
 * (y2k - auto fix)
 *   05  line 21 col 41  pic 99	from sys-yy. 
     05  line 21 col 39  pic 9(4)	from sys-yy. 
@@ -612,15 +621,24 @@ err-constants-mstr.
     display file-status-display. 
     stop "ERROR IN ACCESSING ICONSTANTS MASTER". 
  
-err-claim-header-mstr-file section. 
-    use after standard error procedure on claims-mstr. 
-err-claims-mstr. 
-*mf    move status-claims-mstr		to common-status-file. 
-    move status-cobol-claims-mstr	to common-status-file. 
-    display file-status-display. 
-    stop "ERROR IN ACCESSING CLAIMS MASTER". 
- 
-end declaratives. 
+err-claim-header-mstr-file section.
+    use after standard error procedure on claims-mstr.
+err-claims-mstr.
+*mf    move status-claims-mstr		to common-status-file.
+    move status-cobol-claims-mstr	to common-status-file.
+    display file-status-display.
+    stop "ERROR IN ACCESSING CLAIMS MASTER".
+
+* 2018/nov/23 - exceptions file
+err-u991-exceptions-file section.
+    use after standard error procedure on u991-exceptions.
+err-u991-exceptions.
+    move status-cobol-u991-exceptions	to common-status-file.
+    display file-status-display.
+    stop "ERROR IN ACCESSING BATCH EXCEPTIONS FILE".
+* 2018/nov/23 - end
+
+end declaratives.
 main-line section. 
 mainline. 
  
@@ -645,10 +663,11 @@ aa0-initialization.
 *	(delete print file) 
 *    expunge print-file. 
  
-    open i-o  	batch-ctrl-file. 
-    open input  claims-mstr 
-		iconst-mstr. 
-    open output print-file. 
+    open i-o  	batch-ctrl-file.
+    open input  claims-mstr
+		iconst-mstr.
+    open output print-file.
+    open output u991-exceptions.
  
     move run-date			to  h1-date.     
     move zero				to counters  
@@ -746,10 +765,11 @@ aa0-99-exit.
     exit. 
 az0-end-of-job. 
  
-    close batch-ctrl-file 
-	  claims-mstr 
-	  iconst-mstr 
-	  print-file. 
+    close batch-ctrl-file
+	  claims-mstr
+	  iconst-mstr
+	  print-file
+	  u991-exceptions.
  
     display blank-screen. 
     accept sys-time			from time. 
@@ -1114,9 +1134,120 @@ fa0-print-batch-totals.
 *   endif 
  
  
-fa0-05-error. 
- 
-    display ring-bell. 
+* 2018/nov/23 - write one exceptions-file record for every control
+* total that doesn't tie back to what was just recomputed from f002,
+* so the mismatch can be picked up by a nightly job instead of only
+* ever existing as the printed report below.
+fa0-04-write-exceptions.
+
+    if batctrl-last-claim-nbr not = ws-claim-nbr
+    then
+	move "LAST CLAIM NBR"		to	exc-field-name
+	move batctrl-last-claim-nbr	to	exc-expected-value
+	move ws-claim-nbr		to	exc-actual-value
+	perform fa0-041-write-exc-rec	thru	fa0-041-99-exit.
+*   (else)
+*   endif
+
+    if batctrl-nbr-claims-in-batch not = ctr-nbr-claims-in-batch
+    then
+	move "NBR CLAIMS IN BATCH"	to	exc-field-name
+	move batctrl-nbr-claims-in-batch
+					to	exc-expected-value
+	move ctr-nbr-claims-in-batch	to	exc-actual-value
+	perform fa0-041-write-exc-rec	thru	fa0-041-99-exit.
+*   (else)
+*   endif
+
+*   2019/Jan/08 MC - mirror the "or batctrl-batch-type not = 'C'" carve
+*		     -out fa0-print-batch-totals' own balance test gives
+*		     the amt-act/fee-oma comparison - without it, a batch
+*		     out of balance purely on the OMA fee total never got
+*		     an exception record.
+    if batctrl-batch-type = "C" and batctrl-amt-act not = act-sum-fee-oma
+    then
+	move "AMT ACT / FEE OMA"	to	exc-field-name
+	move batctrl-amt-act		to	exc-expected-value
+	move act-sum-fee-oma		to	exc-actual-value
+	perform fa0-041-write-exc-rec	thru	fa0-041-99-exit.
+*   (else)
+*   endif
+
+*   2019/Jan/08 MC - mirror the "or direct-bill-agent" carve-out
+*		     fa0-print-batch-totals' own balance test gives the
+*		     services comparison - without it, a direct-bill-
+*		     agent batch that the real logic correctly treats as
+*		     balanced got a spurious exception record here.
+    if batctrl-svc-act not = act-sum-nbr-serv and not direct-bill-agent
+    then
+	move "NBR OF SERVICES"		to	exc-field-name
+	move batctrl-svc-act		to	exc-expected-value
+	move act-sum-nbr-serv		to	exc-actual-value
+	perform fa0-041-write-exc-rec	thru	fa0-041-99-exit.
+*   (else)
+*   endif
+
+    if batctrl-manual-pay-tot not = act-manual-pay-tot
+    then
+	move "MANUAL PAY TOT"		to	exc-field-name
+	move batctrl-manual-pay-tot	to	exc-expected-value
+	move act-manual-pay-tot		to	exc-actual-value
+	perform fa0-041-write-exc-rec	thru	fa0-041-99-exit.
+*   (else)
+*   endif
+
+    if batctrl-calc-ar-due not = act-calc-ar-due
+    then
+	move "CALC A/R DUE"		to	exc-field-name
+	move batctrl-calc-ar-due	to	exc-expected-value
+	move act-calc-ar-due		to	exc-actual-value
+	perform fa0-041-write-exc-rec	thru	fa0-041-99-exit.
+*   (else)
+*   endif
+
+    if batctrl-calc-tot-rev not = act-calc-tot-rev
+    then
+	move "CALC TOT REV"		to	exc-field-name
+	move batctrl-calc-tot-rev	to	exc-expected-value
+	move act-calc-tot-rev		to	exc-actual-value
+	perform fa0-041-write-exc-rec	thru	fa0-041-99-exit.
+*   (else)
+*   endif
+*
+*   2019/Jan/08 MC - fa0-04-write-exceptions is only ever reached by
+*		     falling into it from fa0-print-batch-totals' "next
+*		     sentence" branches, not by a PERFORM ... THRU - go
+*		     straight on to fa0-05-error instead of falling
+*		     through into fa0-041-write-exc-rec's label, which
+*		     used to write one extra, unconditional exceptions-
+*		     rec per batch regardless of whether anything above
+*		     actually mismatched.
+    go to fa0-05-error.
+
+fa0-041-write-exc-rec.
+
+    move batctrl-batch-nbr		to	exc-batch-nbr.
+    move batctrl-bat-clinic-nbr-1-2	to	exc-clinic-nbr.
+    move run-yy				to	exc-date-yy.
+    move run-mm				to	exc-date-mm.
+    move run-dd				to	exc-date-dd.
+
+    write exceptions-rec.
+    add  1				to	ctr-exceptions-written.
+
+fa0-041-99-exit.
+    exit.
+* 2018/nov/23 - end
+
+fa0-05-error.
+
+*   2019/Jan/08 MC - fa0-04-write-exceptions' fall-through already
+*		     lands here once its six checks are done (see the
+*		     "go to fa0-05-error." above) - a second explicit
+*		     perform here used to re-run those same checks and
+*		     double up every genuine exceptions-rec.
+
+    display ring-bell.
     display ring-bell. 
     display ring-bell. 
     display ring-bell. 
