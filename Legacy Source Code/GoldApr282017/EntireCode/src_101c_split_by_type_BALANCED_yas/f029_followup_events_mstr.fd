@@ -0,0 +1,20 @@
+*   2018/Mar/22 DM	- new file - see f029_followup_events_mstr.slr remarks.
+fd  followup-events-mstr
+        block contains 1 characters
+        record      contains 100 characters .
+
+01  followup-events-mstr-rec.
+    05  fe-key.
+        10  fe-doc-nbr                      pic x(03).
+        10  fe-due-date                     pic 9(08).
+        10  fe-event-nbr                    pic 9(04).
+    05  fe-pat-key-type                     pic a(01).
+    05  fe-pat-key-data                     pic x(15).
+    05  fe-event-desc                       pic x(40).
+    05  fe-status-flag                      pic x(01).
+        88  fe-status-open                  value "N".
+        88  fe-status-resolved              value "Y".
+    05  fe-created-date                     pic 9(08).
+    05  fe-created-by                       pic x(03).
+    05  fe-resolved-date                    pic 9(08).
+    05  filler                              pic x(09).
