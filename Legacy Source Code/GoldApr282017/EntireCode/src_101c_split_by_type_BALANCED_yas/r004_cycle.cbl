@@ -71,6 +71,16 @@ file-control.
     select print-file 
 	assign to printer print-file-name 
 	file status is status-prt-file. 
+*
+*   2018/Mar/05 DM - checkpoint/restart - standalone completion record
+*                    for the cycle-balancing version of the monthly
+*                    claims summary (not chained to r004a/b/c's sort
+*                    work file, so no prior-stage check is needed)
+    select r004-ckpt-file
+	assign to "r004_checkpoint"
+	organization is line sequential
+	file status is status-ckpt-file.
+*
 data division. 
 file section. 
 * 
@@ -81,6 +91,21 @@ file section.
 * 
     copy "f090_constants_mstr.fd". 
 * 
+*
+*   2018/Mar/05 DM - checkpoint/restart
+fd  r004-ckpt-file.
+01  ckpt-record.
+    05  ckpt-stage				pic x(8).
+    05  ckpt-status				pic x(8).
+    05  ckpt-date.
+	10  ckpt-yy				pic 9(4).
+	10  ckpt-mm				pic 99.
+	10  ckpt-dd				pic 99.
+    05  ckpt-time.
+	10  ckpt-hh				pic 99.
+	10  ckpt-mn				pic 99.
+    05  ckpt-count				pic 9(7).
+*
 fd  print-file 
     record contains 132 characters. 
  
@@ -140,6 +165,9 @@ working-storage section.
 77  status-cobol-claims-mstr			pic x(2)  value zero. 
 77  status-cobol-iconst-mstr			pic x(2)  value zero. 
 77  status-prt-file				pic xx    value zero. 
+*
+*   2018/Mar/05 DM - checkpoint/restart
+77  status-ckpt-file				pic xx    value zero.
 77  status-sort-file				pic xx. 
 77  hold-clinic-nbr				pic 99. 
 77  claims-occur				pic 9(5). 
@@ -566,6 +594,31 @@ err-claims-mstr.
  
 end declaratives. 
  
+*
+*   2018/Mar/05 DM - checkpoint/restart
+xh0-write-checkpoint.
+
+    open extend r004-ckpt-file.
+    if status-ckpt-file = "35"
+    then
+	open output r004-ckpt-file.
+*   (else)
+*   endif
+
+    move "CYCLE   "			to	ckpt-stage.
+    move "COMPLETE"			to	ckpt-status.
+    move run-yy				to	ckpt-yy.
+    move run-mm				to	ckpt-mm.
+    move run-dd				to	ckpt-dd.
+    move run-hrs			to	ckpt-hh.
+    move run-min			to	ckpt-mn.
+    move nbr-rec-processed		to	ckpt-count.
+    write ckpt-record.
+    close r004-ckpt-file.
+
+xh0-99-exit.
+    exit.
+*
 main-line section. 
 mainline. 
  
@@ -860,6 +913,10 @@ az0-end-of-job.
  
 *   call program "MENU". 
  
+*
+*   2018/Mar/05 DM - checkpoint/restart
+    perform xh0-write-checkpoint		thru	xh0-99-exit.
+*
     stop run. 
  
 az0-99-exit. 
