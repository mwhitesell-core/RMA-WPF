@@ -7,19 +7,34 @@ date-compiled.
 security. 
 
 *  2003/dec/11	M.C.	- alpha doc nbr
-* 
-environment division. 
-input-output section. 
-file-control. 
-  
-    copy "f002_claims_mstr.slr". 
- 
-select claims-keys 
-    assign to       "u706a_claims_keys.sf" 
-    organization is sequential 
-    access mode  is sequential 
-*mf    infos status is status-claims-keys 
-    status       is status-cobol-claims-keys. 
+*  2018/aug/30	M.C.	- this runs unattended overnight with no operator
+*			  watching a screen, so there was no way to tell the
+*			  next morning whether last night's key extract ran
+*			  to completion or how much it processed - append a
+*			  one-line record to a completion log, with the run's
+*			  start/end time and record counts, each time the job
+*			  finishes
+*
+environment division.
+input-output section.
+file-control.
+
+    copy "f002_claims_mstr.slr".
+
+select claims-keys
+    assign to       "u706a_claims_keys.sf"
+    organization is sequential
+    access mode  is sequential
+*mf    infos status is status-claims-keys
+    status       is status-cobol-claims-keys.
+
+* 2018/aug/30 - nightly completion log
+select completion-log
+    assign to       "u706b_completion.log"
+    organization is sequential
+    access mode  is sequential
+    status       is status-cobol-completion-log.
+* 2018/aug/30 - end
  
 * 
 * 
@@ -38,13 +53,55 @@ fd  claims-keys
     record contains 36 characters 
     data record is claims-keys-record. 
  
-01  claims-keys-record. 
-*!  05 b-key	pic x(18). 
-*!  05 p-key	pic x(18). 
-    05 b-key	pic x(17). 
-    05 p-key	pic x(17). 
- 
-working-storage section. 
+01  claims-keys-record.
+*!  05 b-key	pic x(18).
+*!  05 p-key	pic x(18).
+    05 b-key	pic x(17).
+    05 p-key	pic x(17).
+
+* 2018/aug/30 - nightly completion log
+fd  completion-log
+    record contains 87 characters.
+
+01  completion-log-rec.
+    05  cl-run-date.
+	10  cl-run-yy			pic 9(4).
+	10  filler			pic x		value "/".
+	10  cl-run-mm			pic 99.
+	10  filler			pic x		value "/".
+	10  cl-run-dd			pic 99.
+    05  filler				pic x		value space.
+    05  filler				pic x(7)	value "START ".
+    05  cl-start-time.
+	10  cl-start-hh			pic 99.
+	10  filler			pic x		value ":".
+	10  cl-start-mi			pic 99.
+	10  filler			pic x		value ":".
+	10  cl-start-ss			pic 99.
+    05  filler				pic x		value space.
+    05  filler				pic x(5)	value "END ".
+    05  cl-end-time.
+	10  cl-end-hh			pic 99.
+	10  filler			pic x		value ":".
+	10  cl-end-mi			pic 99.
+	10  filler			pic x		value ":".
+	10  cl-end-ss			pic 99.
+    05  filler				pic x		value space.
+    05  filler				pic x(7)	value "READS=".
+*
+*   2019/Jan/22 MC - ctr-claims-mstr-reads/ctr-nbr-keys-rec-writes are
+*		     both pic 9(9) - these were only 7 digits wide and
+*		     silently truncated a run of 10,000,000 or more.
+    05  cl-claims-mstr-reads		pic z(8)9.
+    05  filler				pic x		value space.
+    05  filler				pic x(8)	value "WRITES=".
+    05  cl-keys-rec-writes		pic z(8)9.
+    05  filler				pic x		value space.
+    05  cl-status			pic x(9).
+    05  filler				pic x(2)	value spaces.
+* 2018/aug/30 - end
+
+working-storage section.
  
 77  claims-occur				pic 9(12). 
  
@@ -54,9 +111,12 @@ working-storage section.
 *mf 77  status-claims-keys			pic x(11) value zero. 
 77  feedback-claims-mstr			pic x(4). 
  
-77  common-status-file				pic xx. 
-77  status-cobol-claims-mstr			pic xx    value zero. 
-77  status-cobol-claims-keys			pic xx    value zero. 
+77  common-status-file				pic xx.
+77  status-cobol-claims-mstr			pic xx    value zero.
+77  status-cobol-claims-keys			pic xx    value zero.
+* 2018/aug/30 - nightly completion log
+77  status-cobol-completion-log		pic xx    value zero.
+* 2018/aug/30 - end
 
 *   eof flags 
 77  error-flag					pic x   value "N". 
@@ -90,17 +150,28 @@ err-claims-mstr.
     display common-status-file 
     stop run. 
  
-err-claims-keys-file section. 
-    use after standard error procedure on claims-keys. 
- 
-err-claims-keys. 
-    stop "ERROR IN ACCESSING KEYS FILE". 
-*mf    move status-claims-keys			to common-status-file. 
-    move status-cobol-claims-keys		to common-status-file. 
-    display common-status-file 
-    stop run. 
- 
-end declaratives. 
+err-claims-keys-file section.
+    use after standard error procedure on claims-keys.
+
+err-claims-keys.
+    stop "ERROR IN ACCESSING KEYS FILE".
+*mf    move status-claims-keys			to common-status-file.
+    move status-cobol-claims-keys		to common-status-file.
+    display common-status-file
+    stop run.
+
+* 2018/aug/30 - nightly completion log
+err-completion-log-file section.
+    use after standard error procedure on completion-log.
+
+err-completion-log.
+    stop "ERROR IN ACCESSING COMPLETION LOG".
+    move status-cobol-completion-log		to common-status-file.
+    display common-status-file
+    stop run.
+* 2018/aug/30 - end
+
+end declaratives.
  
 mainline section.  
  
@@ -109,15 +180,32 @@ mainline section.
 		until	eof-claims-keys	= 'Y'. 
     perform az0-finalization			thru az0-99-exit. 
     stop run. 
-aa0-initialization. 
- 
-    open input 	claims-keys. 
-    open i-o	claims-mstr. 
- 
-    perform ya0-read-keys	thru	ya0-99-exit. 
- 
-aa0-99-exit. 
-    exit. 
+aa0-initialization.
+
+    open input 	claims-keys.
+    open i-o	claims-mstr.
+
+* 2018/aug/30 - nightly completion log
+    accept sys-date				from date.
+    perform y2k-default-sysdate		thru y2k-default-sysdate-exit.
+    move sys-mm					to run-mm.
+    move sys-dd					to run-dd.
+    move sys-yy					to run-yy.
+
+    accept sys-time				from time.
+    move sys-hrs				to run-hrs.
+    move sys-min				to run-min.
+    move sys-sec				to run-sec.
+
+    move zero					to counters.
+
+    open extend		completion-log.
+* 2018/aug/30 - end
+
+    perform ya0-read-keys	thru	ya0-99-exit.
+
+aa0-99-exit.
+    exit.
 ab0-processing. 
  
     perform ya1-read-claims-mstr	thru	ya1-99-exit. 
@@ -128,15 +216,21 @@ ab0-processing.
  
 ab0-99-exit. 
     exit. 
-az0-finalization. 
- 
-    close claims-mstr 
-	  claims-keys. 
- 
-    stop run. 
- 
-az0-99-exit. 
-    exit. 
+az0-finalization.
+
+* 2018/aug/30 - nightly completion log
+    perform yb0-write-completion-log	thru	yb0-99-exit.
+
+    close completion-log.
+* 2018/aug/30 - end
+
+    close claims-mstr
+	  claims-keys.
+
+    stop run.
+
+az0-99-exit.
+    exit.
 xa0-write-inverted-key. 
  
 * (c.e.) write  inverted  claims-mstr-hdr-rec	key is key-claims-mstr 
@@ -164,15 +258,44 @@ exit.
  
 ya1-read-claims-mstr. 
  
-    move zero		to	claims-occur 
-				feedback-claims-mstr. 
-    move b-key		to	key-claims-mstr. 
-    read claims-mstr key is key-claims-mstr 
-	invalid key 
-            stop run. 
- 
-ya1-99-exit. 
-    exit. 
- 
+    move zero		to	claims-occur
+				feedback-claims-mstr.
+    move b-key		to	key-claims-mstr.
+    read claims-mstr key is key-claims-mstr
+	invalid key
+            stop run.
+
+    add 1				to ctr-claims-mstr-reads.
+
+ya1-99-exit.
+    exit.
+
+* 2018/aug/30 - nightly completion log
+yb0-write-completion-log.
+
+    accept sys-time				from time.
+
+    move run-yy					to cl-run-yy.
+    move run-mm					to cl-run-mm.
+    move run-dd					to cl-run-dd.
+
+    move run-hrs				to cl-start-hh.
+    move run-min				to cl-start-mi.
+    move run-sec				to cl-start-ss.
+
+    move sys-hrs				to cl-end-hh.
+    move sys-min				to cl-end-mi.
+    move sys-sec				to cl-end-ss.
+
+    move ctr-claims-mstr-reads			to cl-claims-mstr-reads.
+    move ctr-nbr-keys-rec-writes		to cl-keys-rec-writes.
+
+    move "COMPLETED"				to cl-status.
+
+    write completion-log-rec.
+
+yb0-99-exit.
+    exit.
+* 2018/aug/30 - end
 
     copy "y2k_default_sysdate_century.rtn".
