@@ -0,0 +1,17 @@
+*   2003/dec/10 - MC   - comment out the fd in each program that used
+*			  to code this file directly (see u030aa1
+*			  remarks) and copy this member instead.
+*   2018/dec/14 - MC   - add client-edi-flag/client-edi-submitter-id -
+*			  see f072_client_mstr.slr remarks.
+fd  client-mstr
+    block contains 1 characters
+    record contains 49 characters.
+
+01  client-mstr-rec.
+    05  client-id			pic x(5).
+    05  client-operator-nbr		pic 9(3).
+    05  client-desc			pic x(30).
+    05  client-edi-flag		pic x.
+	88  client-edi-capable		value "Y".
+	88  client-edi-not-capable	value "N".
+    05  client-edi-submitter-id	pic x(10).
