@@ -0,0 +1,8 @@
+*   see f202_clinic_group_mstr.slr remarks
+fd  clinic-group-mstr
+    block contains 1 characters
+    record      contains 4 characters .
+
+01  clinic-group-mstr-rec.
+    05  grp-clinic-nbr                 pic 9(02).
+    05  grp-report-clinic-nbr          pic 9(02).
