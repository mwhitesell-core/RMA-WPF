@@ -75,8 +75,16 @@ security.
 *  2012/Sep/18 	    MC3  - change the condition when calculating balance due to be the same as u072.qts
 *  2014/Mar/29      MC4  - calculate balance due to use clmhdr-tot-claim-ar-ohip for all agents, same as r073.cbl & u072.qts
 *
-* 
-environment division. 
+*  2018/Mar/08      DM   - automatically reconcile this run's grand
+*			   totals against r071's pre-purge totals (the
+*			   deleted-claims totals should now be zero, the
+*			   retained-claims totals should be unchanged)
+*			   and flag any variance on the audit report
+*			   instead of an operator comparing the two
+*			   printed reports by hand - see
+*			   xr0-read-recon-totals/xr1-compare-recon-totals.
+*
+environment division.
 input-output section. 
 file-control. 
 
@@ -97,29 +105,47 @@ file-control.
     copy "f090_constants_mstr.slr". 
 * 
 * 
-    select print-file 
-	assign to printer print-file-name 
-	file status is status-prt-file. 
-* 
-* 
-* 
-* 
-* 
-* 
-* 
-data division. 
-file section. 
-  
-    copy "f002_claims_mstr.fd". 
-* 
-    copy "f002_claims_mstr_rec1_2.ws". 
-* 
-    copy "f090_constants_mstr.fd". 
- 
-fd  print-file 
-    record contains 132 characters. 
-01  print-record				pic x(132). 
-working-storage section. 
+    select print-file
+	assign to printer print-file-name
+	file status is status-prt-file.
+*
+*   2018/Mar/08 DM - automated reconciliation for the r071/u072/r073
+*                    purge cycle
+    select r071-r073-recon-file
+	assign to "r071_r073_recon"
+	organization is line sequential
+	file status is status-recon-file.
+*
+*
+*
+*
+*
+data division.
+file section.
+
+    copy "f002_claims_mstr.fd".
+*
+    copy "f002_claims_mstr_rec1_2.ws".
+*
+    copy "f090_constants_mstr.fd".
+
+fd  print-file
+    record contains 132 characters.
+01  print-record				pic x(132).
+*
+*   2018/Mar/08 DM - automated reconciliation for the r071/u072/r073
+*                    purge cycle
+fd  r071-r073-recon-file.
+01  recon-record.
+    05  recon-stage				pic x(8).
+    05  recon-run-date.
+	10  recon-yy				pic 9(4).
+	10  recon-mm				pic 99.
+	10  recon-dd				pic 99.
+    05  recon-item				pic s9(9)v99
+					occurs 8 times.
+*
+working-storage section.
  
 77  elapsed-hrs					pic 99. 
 77  elapsed-min					pic 99. 
@@ -173,8 +199,18 @@ working-storage section.
 *mf 77  status-cobol-claims-mstr-new		pic xx    value zero. 
 *mf 77  status-claims-mstr-new			pic x(11) value zero. 
 *mf 77  status-iconst-mstr			pic x(11) value zero. 
-77  status-prt-file				pic xx    value zero. 
-77  feedback-claims-mstr			pic x(4). 
+77  status-prt-file				pic xx    value zero.
+*
+*   2018/Mar/08 DM - automated reconciliation for the r071/u072/r073
+*                    purge cycle
+77  status-recon-file				pic xx	  value zero.
+77  recon-r071-found				pic x	  value "N".
+77  recon-variance-found			pic x	  value "N".
+01  recon-r071-totals.
+    05  recon-r071-item			pic s9(9)v99
+					occurs 8 times.
+*
+77  feedback-claims-mstr			pic x(4).
 77  feedback-claims-mstr-new			pic x(4). 
 77  feedback-iconst-mstr			pic x(4). 
 77  const-mstr-rec-nbr				pic x. 
@@ -961,13 +997,22 @@ ab2-ctr-con.
  
 ab2-99-exit. 
     exit. 
-az0-finalization. 
- 
-*	(print last clinic'S TOTALS) 
-    perform zb0-print-totals-summary		thru	zb0-99-exit. 
-    perform la0-print-clinic-totals		thru	la0-99-exit. 
- 
-    accept sys-date				from	date. 
+az0-finalization.
+
+*	(print last clinic'S TOTALS)
+    perform zb0-print-totals-summary		thru	zb0-99-exit.
+    perform la0-print-clinic-totals		thru	la0-99-exit.
+*
+*   2018/Mar/08 DM - automated reconciliation for the r071/u072/r073
+*                    purge cycle - compare this run's grand totals
+*                    against r071's, then drop this run's own grand
+*                    totals for next time.
+    perform xr0-read-recon-totals		thru	xr0-99-exit.
+    perform xr1-compare-recon-totals		thru	xr1-99-exit.
+    perform xr2-write-recon-totals		thru	xr2-99-exit.
+*
+
+    accept sys-date				from	date.
     accept sys-time				from	time.      
     move sys-hrs				to	sys-hrs-pr. 
     move sys-min				to	sys-min-pr. 
@@ -1776,9 +1821,170 @@ za1-print-err-in-rpt.
     move 4				to	line-advance. 
     perform xa0-write-audit-rpt-line	thru	xa0-99-exit. 
  
-za1-99-exit. 
-    exit. 
-zb0-print-totals-summary. 
+za1-99-exit.
+    exit.
+*
+*   2018/Mar/08 DM - automated reconciliation for the r071/u072/r073
+*                    purge cycle
+xr0-read-recon-totals.
+
+    move "N"				to	recon-r071-found.
+    move zero				to	recon-r071-totals.
+
+    open input r071-r073-recon-file.
+    if status-recon-file = "35"
+    then
+	go to xr0-99-exit.
+*   (else)
+*   endif
+
+xr0-10-read-recon.
+
+    read r071-r073-recon-file
+	at end
+	    go to xr0-20-close.
+
+    if recon-stage = "R071    "
+    then
+	move "Y"			to	recon-r071-found
+	move recon-item (1)		to	recon-r071-item (1)
+	move recon-item (2)		to	recon-r071-item (2)
+	move recon-item (3)		to	recon-r071-item (3)
+	move recon-item (4)		to	recon-r071-item (4)
+	move recon-item (5)		to	recon-r071-item (5)
+	move recon-item (6)		to	recon-r071-item (6)
+	move recon-item (7)		to	recon-r071-item (7)
+	move recon-item (8)		to	recon-r071-item (8).
+*   (else - not an R071 record, ignore)
+*   endif
+
+    go to xr0-10-read-recon.
+
+xr0-20-close.
+
+    close r071-r073-recon-file.
+
+xr0-99-exit.
+    exit.
+*
+xr1-compare-recon-totals.
+
+    if recon-r071-found not = "Y"
+    then
+	go to xr1-99-exit.
+*   (else)
+*   endif
+
+    move "N"				to	recon-variance-found.
+
+*   (items 1-4 are the deleted-claims totals - r071 flagged these
+*    for purge, so none of them should still be on the new master)
+    if tbl-tot (ss-grand-tot, ss-agent-tot, 1) not = zero
+       or tbl-tot (ss-grand-tot, ss-agent-tot, 2) not = zero
+       or tbl-tot (ss-grand-tot, ss-agent-tot, 3) not = zero
+       or tbl-tot (ss-grand-tot, ss-agent-tot, 4) not = zero
+    then
+	move "Y"			to	recon-variance-found.
+*   (else)
+*   endif
+
+*   (items 5-8 are the retained-claims totals - these should carry
+*    through the purge unchanged)
+    if tbl-tot (ss-grand-tot, ss-agent-tot, 5) not = recon-r071-item (5)
+       or tbl-tot (ss-grand-tot, ss-agent-tot, 6) not = recon-r071-item (6)
+       or tbl-tot (ss-grand-tot, ss-agent-tot, 7) not = recon-r071-item (7)
+       or tbl-tot (ss-grand-tot, ss-agent-tot, 8) not = recon-r071-item (8)
+    then
+	move "Y"			to	recon-variance-found.
+*   (else)
+*   endif
+
+    move 98				to	ctr-line.
+    move "PURGE CYCLE RECONCILIATION (R071 / R073)"
+					to	l1-msg.
+    move 3				to	line-advance.
+    perform xa0-write-audit-rpt-line	thru	xa0-99-exit.
+
+    if recon-variance-found = "Y"
+    then
+	move "*** VARIANCE - R071/R073 TOTALS DO NOT RECONCILE ***"
+					to	l1-msg
+	move 1				to	line-advance
+	perform xa0-write-audit-rpt-line thru	xa0-99-exit
+    else
+	move "TOTALS RECONCILE - NO VARIANCE FOUND"
+					to	l1-msg
+	move 1				to	line-advance
+	perform xa0-write-audit-rpt-line thru	xa0-99-exit.
+*   (else - endif)
+
+    move "DELETED-CLAIMS STILL ON NEW MASTER   - NUMBER"
+					to	l2-msg.
+    move tbl-tot (ss-grand-tot, ss-agent-tot, 4)
+					to	l2-ctr.
+    move 1				to	line-advance.
+    perform xa0-write-audit-rpt-line	thru	xa0-99-exit.
+
+    move "DELETED-CLAIMS STILL ON NEW MASTER   - AMOUNT"
+					to	l3-msg.
+    move tbl-tot (ss-grand-tot, ss-agent-tot, 1)
+					to	l3-amt.
+    move 1				to	line-advance.
+    perform xa0-write-audit-rpt-line	thru	xa0-99-exit.
+
+    move "RETAINED-CLAIMS - R071 VS R073       - NUMBER"
+					to	l2-msg.
+    move tbl-tot (ss-grand-tot, ss-agent-tot, 8)
+					to	l2-ctr.
+    move 1				to	line-advance.
+    perform xa0-write-audit-rpt-line	thru	xa0-99-exit.
+
+    move "RETAINED-CLAIMS - R071 VS R073       - AMOUNT"
+					to	l3-msg.
+    move tbl-tot (ss-grand-tot, ss-agent-tot, 5)
+					to	l3-amt.
+    move 1				to	line-advance.
+    perform xa0-write-audit-rpt-line	thru	xa0-99-exit.
+
+xr1-99-exit.
+    exit.
+*
+xr2-write-recon-totals.
+
+    open extend r071-r073-recon-file.
+    if status-recon-file = "35"
+    then
+	open output r071-r073-recon-file.
+*   (else)
+*   endif
+
+    move "R073    "			to	recon-stage.
+    move sys-yy				to	recon-yy.
+    move sys-mm				to	recon-mm.
+    move sys-dd				to	recon-dd.
+    move tbl-tot (ss-grand-tot, ss-agent-tot, 1)
+					to	recon-item (1).
+    move tbl-tot (ss-grand-tot, ss-agent-tot, 2)
+					to	recon-item (2).
+    move tbl-tot (ss-grand-tot, ss-agent-tot, 3)
+					to	recon-item (3).
+    move tbl-tot (ss-grand-tot, ss-agent-tot, 4)
+					to	recon-item (4).
+    move tbl-tot (ss-grand-tot, ss-agent-tot, 5)
+					to	recon-item (5).
+    move tbl-tot (ss-grand-tot, ss-agent-tot, 6)
+					to	recon-item (6).
+    move tbl-tot (ss-grand-tot, ss-agent-tot, 7)
+					to	recon-item (7).
+    move tbl-tot (ss-grand-tot, ss-agent-tot, 8)
+					to	recon-item (8).
+    write recon-record.
+    close r071-r073-recon-file.
+
+xr2-99-exit.
+    exit.
+*
+zb0-print-totals-summary.
  
 *	(start totals on new page) 
     move 98				to	ctr-line. 
