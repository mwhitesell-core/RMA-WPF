@@ -51,7 +51,11 @@ security.
 *
 *  revised 1999/May/18 S.B. 	- Y2K conversion.
 *
-environment division. 
+*  revised 2018/Nov/12 M.C.	- added dry-run/report-only mode so the
+*				  patient/subscriber list can be reviewed
+*				  before the purge is actually committed.
+*
+environment division.
 input-output section. 
 file-control. 
 * 
@@ -100,8 +104,11 @@ working-storage section.
 77  claims-pat-access-occur			pic 9(12). 
 *mf 77  feedback-claims-mstr-pat-access		pic x(4). 
 77  display-key-type				pic x(7). 
-77  del-ind					pic x	value "N". 
-77  claim-exists-for-this-patient		pic x	value "N". 
+77  del-ind					pic x	value "N".
+77  claim-exists-for-this-patient		pic x	value "N".
+77  ws-dry-run-flag				pic x	value "N".
+    88  dry-run-yes				value "Y".
+    88  dry-run-no				value "N".
 *77  print-file-name				pic x(4) value 
 *		"r099". 
 77  print-file-name				pic x(5) value 
@@ -241,10 +248,17 @@ working-storage section.
 	10  filler			pic x	     value "/". 
 	10  h1-date-dd			pic xx. 
 *    05  filler    		        pic x(6).   
-    05  filler    		        pic x(4).   
-    05  filler    		        pic x(5)     value "PAGE". 
-    05  h1-page-nbr			pic zzz9. 
- 
+    05  filler    		        pic x(4).
+    05  filler    		        pic x(5)     value "PAGE".
+    05  h1-page-nbr			pic zzz9.
+
+01  h2-dry-run-head.
+
+    05  filler				pic x(45)    value spaces.
+    05  filler				pic x(50)    value
+	"*** DRY RUN - NO RECORDS WERE ACTUALLY DELETED ***".
+
+
 01  h3-audit-head. 
  
     05  filler				pic x(34)    value spaces. 
@@ -412,10 +426,12 @@ screen section.
 *   05  scr-yy line 10 col 37 pic 99 using sel-yy auto required. 
     05  scr-yy line 10 col 37 pic 9(4) using sel-yy auto required. 
     05  line 10 col 41 value is "/". 
-    05  scr-mm line 10 col 42 pic 99 using sel-mm auto required. 
-*   05  line 10 col 42 value is "/". 
-*   05  scr-dd line 10 col 43 pic 99 using sel-dd auto required. 
- 
+    05  scr-mm line 10 col 42 pic 99 using sel-mm auto required.
+*   05  line 10 col 42 value is "/".
+*   05  scr-dd line 10 col 43 pic 99 using sel-dd auto required.
+    05  line 12 col 10 value is "DRY RUN - LIST ONLY, DO NOT DELETE (Y/N) ".
+    05  scr-dry-run line 12 col 53 pic x using ws-dry-run-flag auto required.
+
 01 file-status-display. 
     05  line 24 col 01 "ERROR IN ACCESSING PATIENT MASTER - KEY = ". 
     05  line 24 col 44 pic x(7) from display-key-type. 
@@ -461,9 +477,14 @@ screen section.
     05  line 21 col 52	pic 99	from sys-hrs. 
     05  line 21 col 54	value ":". 
     05  line 21 col 55	pic 99	from sys-min. 
-    05  line 23 col 20  value "AUDIT REPORT IS IN FILE - ". 
-    05  line 23 col 51  pic x(5) from print-file-name. 
-procedure division. 
+    05  line 23 col 20  value "AUDIT REPORT IS IN FILE - ".
+    05  line 23 col 51  pic x(5) from print-file-name.
+
+01  scr-dry-run-notice.
+    05  line 22 col 20  value "DRY RUN - NO PATIENTS WERE DELETED"
+					bell blink.
+
+procedure division.
 declaratives. 
  
 **err-subscr-mstr-file section. 
@@ -566,11 +587,21 @@ aa0-10-enter-month.
     then 
 	move 2				to	err-ind 
 	perform za0-common-error	thru	za0-99-exit 
-	go to aa0-10-enter-month. 
-*   (else) 
-*   endif 
- 
-aa0-10-enter-day. 
+	go to aa0-10-enter-month.
+*   (else)
+*   endif
+
+aa0-10-enter-dry-run.
+    accept scr-dry-run.
+    if ws-dry-run-flag not = "Y" and ws-dry-run-flag not = "N"
+    then
+	move 2				to	err-ind
+	perform za0-common-error	thru	za0-99-exit
+	go to aa0-10-enter-dry-run.
+*   (else)
+*   endif
+
+aa0-10-enter-day.
 *    accept scr-dd. 
 *    if sel-dd < 1 or sel-dd > max-nbr-days (sel-mm) 
 *    then 
@@ -634,10 +665,15 @@ az0-end-of-job.
  
     display blank-screen. 
     accept sys-time			from time. 
-    display scr-closing-screen. 
-    display confirm. 
- 
-*   call program "MENU". 
+    display scr-closing-screen.
+    if dry-run-yes
+    then
+	display scr-dry-run-notice.
+*   (else)
+*   endif
+    display confirm.
+
+*   call program "MENU".
  
 az0-10-stop. 
  
@@ -813,16 +849,24 @@ cc2-read-claims-mstr-p-access.
 cc2-99-exit. 
     exit. 
  
-da0-del-pat-rec. 
- 
-    move zero				to	err-ind. 
-*mf    delete pat-mstr record physical 
+da0-del-pat-rec.
+
+    move zero				to	err-ind.
+
+    if dry-run-yes
+    then
+	go to da0-counted.
+*   (else)
+*   endif
+
+*mf    delete pat-mstr record physical
     delete pat-mstr record
-	invalid key 
-	  move 6  			to	err-ind 
-	  perform za0-common-error	thru	za0-99-exit. 
- 
-    if err-ind = 0 
+	invalid key
+	  move 6  			to	err-ind
+	  perform za0-common-error	thru	za0-99-exit.
+
+da0-counted.
+    if err-ind = 0
     then 
         if hso 
         then 
@@ -845,8 +889,13 @@ xa0-print-hdr.
  
     add 1				to	page-nbr. 
     move page-nbr			to	h1-page-nbr. 
-    write audit-record			from	h1-audit-head after advancing page. 
-    write audit-record			from	h6-audit-head after advancing 2 lines. 
+    write audit-record			from	h1-audit-head after advancing page.
+    if dry-run-yes
+    then
+	write audit-record		from	h2-dry-run-head after advancing 1 line.
+*   (else)
+*   endif
+    write audit-record			from	h6-audit-head after advancing 2 lines.
     write audit-record			from	h7-audit-head after advancing 1 line. 
     write audit-record			from	h8-audit-head after advancing 1 line.                 
     move 2				to 	nbr-lines-to-adv. 
