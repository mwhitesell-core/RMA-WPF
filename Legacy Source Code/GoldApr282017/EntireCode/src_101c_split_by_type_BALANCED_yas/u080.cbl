@@ -31,7 +31,15 @@ security.
 *			 include the record. 
 *   revised 1999/May/18 S.B.	- Y2K conversion.
 *
-environment division. 
+*   revised 2016/06/21 (m.c.)	- add a subscriber-linkage validation
+*				  pass: a dependant patient (relationship
+*				  code not = subscriber) whose linked
+*				  subscriber health nbr is blank/zero is
+*				  now flagged on the run report (warning
+*				  only - the record is still copied, same
+*				  as the july/92 blank-ikey handling above).
+*
+environment division.
 input-output section. 
 file-control. 
 * 
@@ -121,8 +129,9 @@ working-storage section.
     05  ctr-ohip-key-writes			pic 9(7). 
     05  ctr-chart-key-writes 			pic 9(7). 
     05  ctr-direct-key-writes 			pic 9(7). 
-    05  ctr-health-key-writes                   pic 9(7). 
-01  error-message-table. 
+    05  ctr-health-key-writes                   pic 9(7).
+    05  ctr-subscriber-link-warnings		pic 9(7).
+01  error-message-table.
  
     05  error-messages. 
 	10  filler				pic x(60)   value 
@@ -145,10 +154,12 @@ working-storage section.
 			"FATAL - HEALTH HEALTH NBR ALREADY EXISTS ". 
 	10  filler				pic x(60)   value 
 			"HEALTH, OHIP AND CHART NUMBERS = SPACES". 
+	10  filler				pic x(60)   value 
+			"WARNING - DEPENDANT SUBSCRIBER LINK NBR = SPACES/ZERO". 
  
     05  error-messages-r redefines error-messages. 
 	10  err-msg				pic x(60) 
-			occurs 10 times. 
+			occurs 11 times. 
  
 01  err-msg-comment				pic x(60). 
  
@@ -373,12 +384,17 @@ az1-totals.
     write print-record                  from l1-print-line after 2. 
     move spaces				to l1-print-line. 
  
-    move "HEALTH   KEY WRITES    = "    to l1-desc. 
-    move ctr-health-key-writes          to l1-value. 
-    write print-record                  from l1-print-line after 2. 
-    move spaces				to l1-print-line. 
- 
-**  move "DIRECT   KEY WRITES     = "   to l1-desc. 
+    move "HEALTH   KEY WRITES    = "    to l1-desc.
+    move ctr-health-key-writes          to l1-value.
+    write print-record                  from l1-print-line after 2.
+    move spaces				to l1-print-line.
+
+    move "SUBSCRIBER LINK WARNINGS = "  to l1-desc.
+    move ctr-subscriber-link-warnings   to l1-value.
+    write print-record                  from l1-print-line after 2.
+    move spaces				to l1-print-line.
+
+**  move "DIRECT   KEY WRITES     = "   to l1-desc.
 **  move ctr-direct-key-writes          to l1-value. 
 **  write print-record                  from l1-print-line after 2. 
 **  move spaces				to l1-print-line. 
@@ -406,12 +422,14 @@ ab0-processing.
       and pat-ohip-mmyy-r = spaces 
       and pat-chart-nbr   = spaces 
     then 
-	move 10				to err-ind 
-	perform za0-common-error	thru za0-99-exit. 
-*	go to ab0-processing. 
-*   endif 
- 
-    perform ab1-write-new-file     	thru ab1-99-exit. 
+	move 10				to err-ind
+	perform za0-common-error	thru za0-99-exit.
+*	go to ab0-processing.
+*   endif
+
+    perform za2-check-subscriber-link	thru za2-99-exit.
+
+    perform ab1-write-new-file     	thru ab1-99-exit.
  
     go to ab0-processing. 
  
@@ -600,8 +618,32 @@ za0-common-error.
     write print-record			after advancing 1 line. 
     move spaces				to	print-record. 
  
-za0-99-exit. 
-    exit. 
- 
+za0-99-exit.
+    exit.
+
+za2-check-subscriber-link.
+
+*   a dependant (relationship code not "1" - self/subscriber) carries
+*   the health nbr of the subscriber whose policy covers them.  flag
+*   (but still copy) any dependant whose subscriber link nbr is blank
+*   or zero, the way the july/92 blank-ikey warning above does.
+
+*
+*   2019/Jan/22 MC - pat-relationship-cd and pat-sub-health-nbr do not
+*		     exist in pat-mstr - pat-relationship is the real
+*		     relationship field, and a dependant's subscriber
+*		     link is carried in the same pat-health-nbr field
+*		     the blank-ikey check above already tests.
+    if pat-relationship not = "1"
+      and pat-relationship not = spaces
+      and pat-health-nbr = 0
+    then
+	add 1				to	ctr-subscriber-link-warnings
+	move 11				to	err-ind
+	perform za0-common-error	thru	za0-99-exit.
+
+za2-99-exit.
+    exit.
+
 
     copy "y2k_default_sysdate_century.rtn".
