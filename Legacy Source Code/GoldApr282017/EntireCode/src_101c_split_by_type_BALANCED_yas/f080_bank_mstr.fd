@@ -0,0 +1,30 @@
+*   see f080_bank_mstr.slr remarks - bank-account-nbr added 2018/nov/02
+*   (M.C.) for the settlement/deposit account r123a/r153b read off this
+*   record, sized to match wf-bank-acct-nbr in those two programs.
+fd  bank-mstr
+    block contains 1 characters
+    record      contains 147 characters .
+
+01  bank-mstr-rec.
+    05  bank-cd.
+        10  bank-nbr                    pic 9(04).
+        10  branch-nbr                  pic 9(05).
+    05  bank-name                       pic x(30).
+    05  bank-address1                   pic x(30).
+    05  bank-address2                   pic x(30).
+    05  bank-city                       pic x(15).
+    05  bank-prov                       pic x(15).
+    05  bank-postal-cd.
+        10  bank-pc-123                 pic x(03).
+        10  bank-pc-456                 pic x(03).
+    05  bank-postal-cd-r redefines bank-postal-cd.
+        10  bank-pc1                    pic x(01).
+        10  bank-pc2                    pic x(01).
+        10  bank-pc3                    pic x(01).
+        10  bank-pc4                    pic x(01).
+        10  bank-pc5                    pic x(01).
+        10  bank-pc6                    pic x(01).
+*   2018/nov/02 M.C. - settlement/deposit account number - see
+*   m080's mb0-mask-bank-acct-nbr for the masked-on-screen/masked-in-
+*   the-audit-trail handling
+    05  bank-account-nbr                pic x(12).
