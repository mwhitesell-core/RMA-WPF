@@ -0,0 +1,536 @@
+identification division.
+program-id. m202.
+author. dyad computer systems inc.
+installation. rma.
+date-written. 2018/12/07.
+date-compiled.
+security.
+*
+*    files      f202  : clinic summary-report grouping master
+*		rm202 : audit file
+*
+*    program purpose : maintain which clinic's printed total (r014sum,
+*		       the agent summary report) a clinic's batches
+*		       should be folded into - see f202_clinic_group_
+*		       mstr.slr remarks and r014sum's ga0-look-up-
+*		       clinic-group. moving or adding a clinic to a
+*		       summary group used to mean editing r014sum's
+*		       ab0-processing every time; this program is the
+*		       data-change side of that instead.
+*
+*	revision history:
+*
+*		2018/12/07 (m.c.) - new program - see f202_clinic_group_
+*			mstr.slr for why the file was added.
+*
+environment division.
+input-output section.
+file-control.
+*
+copy "f202_clinic_group_mstr.slr".
+*
+    select audit-file
+	  assign to printer print-file-name
+	  file status is status-audit-rpt.
+*
+data division.
+file section.
+*
+copy "f202_clinic_group_mstr.fd".
+fd  audit-file
+    record contains 132 characters.
+
+01  audit-record.
+    05  option-type				pic x(7).
+    05  clinic-group-mstr-rec-audit		pic x(4).
+    05  filler					pic x(121).
+
+working-storage section.
+
+77  err-ind					pic 99	value zero.
+77  ws-closing-msg				pic x(40)	value
+		"AUDIT REPORT IS IN FILE RM202".
+77  print-file-name				pic x(5)
+			value "rm202".
+77  option					pic x.
+*
+77  confirm-space				pic x   value space.
+*
+01  ws-clinic-nbr				pic 99.
+*
+*  eof flags
+*
+77  eof-clinic-group				pic x	value "N".
+*
+*  status file indicators
+*
+77  status-file				pic x(2).
+77  status-cobol-clinic-group			pic xx	value zero.
+77  status-audit-rpt				pic xx	value zero.
+
+01  flag					pic x.
+    88 ok					value "Y".
+    88 not-ok					value "N".
+
+*   counters for records read/written for all input/output files
+
+01  counters.
+    05  ctr-clinic-group-reads			pic 9(7).
+    05  ctr-clinic-group-adds			pic 9(7).
+    05  ctr-clinic-group-changes		pic 9(7).
+    05  ctr-clinic-group-deletes		pic 9(7).
+
+01  error-message-table.
+
+    05  error-messages.
+	10  filler				pic x(60)   value
+			"INVALID REPLY".
+	10  filler				pic x(60)   value
+			"ALREADY ON FILE".
+	10  filler				pic x(60)   value
+			"CLINIC NBR CANNOT BE ZERO".
+	10  filler				pic x(60)   value
+			"REPORT CLINIC NBR CANNOT BE ZERO".
+	10  filler				pic x(60)   value
+			"NOT ON FILE".
+	10  filler				pic x(60)   value
+			"REPLY MUST BE 'Y'ES OR 'N'O".
+
+    05  error-messages-r redefines error-messages.
+	10  err-msg				pic x(60)
+			occurs 6 times.
+
+01  err-msg-comment				pic x(60).
+
+01  acpt-inq				pic x.
+
+copy "sysdatetime.ws".
+
+screen section.
+01 scr-title.
+    05  blank screen.
+    05 line 01 col 01 value is "M202      CLINIC SUMMARY GROUPING MAINTENANCE".
+    05 line 01 col 49 pic x to option auto required.
+    05 line 01 col 51 value is "(ADD/CHANGE/DELETE/INQUIRY)".
+    05 line 01 col 87 pic 9(4) from sys-yy.
+    05 line 01 col 91 value is "/".
+    05 line 01 col 92 pic 99 from sys-mm.
+    05 line 01 col 94 value is "/".
+    05 line 01 col 95 pic 99 from sys-dd.
+    05 line 05 col 22 value is "CLINIC NBR".
+    05 line 08 col 22 value is "REPORTS UNDER CLINIC NBR".
+*
+
+01 scr-option-displays.
+    05  scr-option-add  line 1 col 51 " ADD                          ".
+    05  scr-option-chg	 line 1 col 51 " CHANGE                       ".
+    05  scr-option-del	 line 1 col 51 " DELETE                       ".
+    05  scr-option-inq	 line 1 col 51 " INQUIRY                      ".
+*
+01 scr-acpt-clinic-cd.
+    05 scr-clinic-nbr		line 05 col 45 pic 99 using
+					ws-clinic-nbr auto required.
+*
+01 scr-mask1.
+     05 scr-report-clinic-nbr	line 08 col 47 pic 99 using
+					grp-report-clinic-nbr auto.
+*
+
+01 file-status-display.
+    05  line 24 col 56	"FILE STATUS = ".
+    05  line 24 col 70	pic x(2) from status-file	bell blink.
+*
+01  err-msg-line.
+    05  line 24 col 01	value " ERROR -  "	bell blink.
+    05  line 24 col 11	pic x(60)	from err-msg-comment.
+
+01  confirm.
+    05 line 23 col 01 value " ".
+
+01  blank-line-24.
+    05  line 24 col 1	blank line.
+
+01  blank-screen.
+    05  blank screen.
+
+01  verification-screen-add-chg.
+    05  line 20 col 30	value "ACCEPT (Y/N/M) ".
+    05  line 20 col 45 pic x using flag auto required.
+
+01  verification-screen-del.
+    05  line 20 col 30 value "DELETE (Y/N)".
+    05  line 20 col 45 pic x using flag auto required.
+
+01  verification-screen-inq.
+    05 line 20 col 30 value "ENTER NEWLINE TO CONTINUE".
+    05 line 20 col 57 pic x using acpt-inq secure.
+
+01  scr-reject-entry.
+    05  line 24 col 50	value "ENTRY IS ".
+    05  line 24 col 59	value "REJECTED"	bell blink.
+
+01  scr-closing-screen.
+    05  blank screen.
+    05  line  5 col 20  value "NUMBER OF CLINIC-GROUP READS".
+    05  line  5 col 60  pic z(6)9 from ctr-clinic-group-reads.
+    05  line  6 col 20  value "                     ADDS".
+    05  line  6 col 60  pic z(6)9 from ctr-clinic-group-adds.
+    05  line  7 col 20  value "                     CHANGES".
+    05  line  7 col 60  pic z(6)9 from ctr-clinic-group-changes.
+    05  line  8 col 20  value "                     DELETES".
+    05  line  8 col 60  pic z(6)9 from ctr-clinic-group-deletes.
+    05  line 21 col 20	value "PROGRAM M202 ENDING".
+    05  line 21 col 40	pic 9(4)	from sys-yy.
+    05  line 21 col 44	value "/".
+    05  line 21 col 45	pic 99	from sys-mm.
+    05  line 21 col 47	value "/".
+    05  line 21 col 48	pic 99	from sys-dd.
+    05  line 21 col 52	pic z9	from sys-hrs.
+    05  line 21 col 54	value ":".
+    05  line 21 col 55	pic 99	from sys-min.
+    05  line 23 col 30 pic x(40) using ws-closing-msg.
+*
+01   scr-confirm       	line 23 col 1 pic x using confirm-space auto.
+*
+procedure division.
+declaratives.
+err-clinic-group-file section.
+    use after standard error procedure on clinic-group-mstr.
+err-clinic-group.
+    move status-cobol-clinic-group	to status-file.
+    display file-status-display.
+    stop "ERROR IN ACCESSING CLINIC GROUP MASTER".
+
+err-audit-rpt-file section.
+    use after standard error procedure on audit-file.
+err-audit-rpt.
+    move status-audit-rpt		to status-file.
+    display file-status-display.
+    stop "ERROR IN WRITING AUDIT REPORT FILE".
+
+end declaratives.
+
+main-line section.
+mainline.
+
+    perform aa0-initialization		thru aa0-99-exit.
+    perform ab0-processing		thru ab0-99-exit.
+    perform az0-end-of-job		thru az0-99-exit.
+*
+    stop run.
+aa0-initialization.
+
+    accept sys-date			from date.
+    perform y2k-default-sysdate		thru y2k-default-sysdate-exit.
+    move sys-mm				to run-mm.
+    move sys-dd				to run-dd.
+    move sys-yy				to run-yy.
+
+    accept sys-time			from time.
+    move sys-hrs			to run-hrs.
+    move sys-min			to run-min.
+    move sys-sec			to run-sec.
+
+    open i-o	clinic-group-mstr.
+    open output audit-file.
+
+aa0-99-exit.
+    exit.
+ab0-processing.
+
+    display scr-title.
+
+    accept scr-title.
+
+    if option = "*"
+    then
+	go to ab0-99-exit.
+*   (else)
+*   (endif)
+
+    if option = "A"
+    then
+	display scr-option-add
+	move "ADD"			to	option-type
+    else
+	if option = "C"
+	then
+	    display scr-option-chg
+	    move "CHANGE"		to	option-type
+	else
+	    if option = "D"
+	    then
+		display scr-option-del
+		move "DELETE"		to	option-type
+	    else
+		if option = "I"
+		then
+		    display scr-option-inq
+		else
+		    move 1		to	err-ind
+		    perform za0-common-error
+					thru za0-99-exit
+		    go to ab0-processing.
+*		endif
+*	    endif
+*	endif
+*   endif
+
+    move zero				to	ws-clinic-nbr.
+
+ab0-01.
+
+    move zero				to	ws-clinic-nbr.
+
+    display scr-acpt-clinic-cd.
+    accept scr-clinic-nbr.
+
+    if ws-clinic-nbr = 99
+    then
+	go to ab0-processing
+    else
+	if ws-clinic-nbr = zero
+	then
+	    move 3			to	err-ind
+	    perform za0-common-error	thru	za0-99-exit
+	    go to ab0-01.
+*   (else)
+*   endif
+
+    perform ma0-read-clinic-group	thru ma0-99-exit.
+
+    if    ok
+     and option = "A"
+    then
+*	(error - rec already exists)
+	move 2				to err-ind
+	perform za0-common-error	thru za0-99-exit
+	move spaces			to	clinic-group-mstr-rec
+	go to ab0-01.
+*   (else)
+*   endif
+
+    if not-ok
+    then
+	if option =    "I"
+		    or "C"
+		    or "D"
+	then
+*	(error - record doesn't exist)
+	    move 5			to	err-ind
+	    perform za0-common-error	thru	za0-99-exit
+	    go to ab0-01.
+*	(else)
+*	endif
+*   (else)
+*   endif
+
+    if    ok
+      and option = "I" or "C" or "D"
+    then
+	display scr-mask1.
+*   endif
+
+ab0-05.
+
+    if option = "I"
+    then
+	display verification-screen-inq
+	accept verification-screen-inq
+	go to ab0-100-next-record.
+*   (else)
+*   endif
+
+    if option =    "A"
+		or "C"
+    then
+*	validate data for record
+	perform ia0-acpt-report-clinic-nbr
+					thru	ia0-99-exit.
+*   (else)
+*   endif
+
+ab0-10.
+
+    move spaces					to flag.
+
+    if option = "A" or "C"
+    then
+	display verification-screen-add-chg
+	accept verification-screen-add-chg
+    else
+	if option = "D"
+	then
+	    display verification-screen-del
+	    accept verification-screen-del.
+*	(else)
+*	endif
+*   endif
+
+    if flag = "Y" or "N" or "M"
+    then
+	next sentence
+    else
+	    move 6			to	err-ind
+	    perform za0-common-error	thru	za0-99-exit
+	    go to ab0-10.
+*	endif
+*   endif
+
+    if flag = "M"
+    then
+	if option = "A" or "C"
+	then
+	    go to ab0-05
+	else
+	    move 6			to	err-ind
+	    perform za0-common-error	thru	za0-99-exit
+	    go to ab0-10.
+*	endif
+*   (else)
+*   endif
+
+	if flag = "Y"
+	then
+	    perform ra0-write-audit-rpt thru	ra0-99-exit
+	    if option = "A"
+	    then
+		perform na0-write-clinic-group
+					thru	na0-99-exit
+	    else
+		if option = "C"
+		then
+		    perform pa0-re-write-clinic-group
+					thru	pa0-99-exit
+ 		else
+		    if option = "D"
+		    then
+		    perform qa0-delete-clinic-group
+					thru	qa0-99-exit.
+*		endif
+*	    endif
+
+	    if flag = "N"
+	    then
+		display scr-reject-entry
+		display confirm
+		stop " "
+*	    (else)
+*	    endif
+
+    display blank-line-24.
+
+ab0-100-next-record.
+
+    move spaces				to	clinic-group-mstr-rec
+						flag.
+    move zero				to	ws-clinic-nbr.
+
+    display scr-acpt-clinic-cd.
+    display scr-mask1.
+    go to ab0-01.
+
+ab0-99-exit.
+    exit.
+
+ia0-acpt-report-clinic-nbr.
+    accept scr-report-clinic-nbr.
+
+    if grp-report-clinic-nbr = zero
+    then
+	move 4				to err-ind
+	perform za0-common-error	thru za0-99-exit
+	go to ia0-acpt-report-clinic-nbr.
+*   (else)
+*   endif
+ia0-99-exit.
+    exit.
+
+
+ma0-read-clinic-group.
+
+    move "N"				to	flag.
+    move ws-clinic-nbr			to	grp-clinic-nbr.
+
+   read clinic-group-mstr
+	invalid key
+		go to ma0-99-exit.
+
+    move "Y"				to flag.
+    move grp-clinic-nbr			to	ws-clinic-nbr.
+
+    add 1				to ctr-clinic-group-reads.
+
+ma0-99-exit.
+    exit.
+
+
+na0-write-clinic-group.
+
+    write clinic-group-mstr-rec
+	invalid key
+	    perform err-clinic-group.
+
+    add 1				to ctr-clinic-group-adds.
+
+na0-99-exit.
+    exit.
+
+
+pa0-re-write-clinic-group.
+
+    rewrite clinic-group-mstr-rec.
+    add 1				to ctr-clinic-group-changes.
+
+pa0-99-exit.
+    exit.
+
+
+qa0-delete-clinic-group.
+
+    delete clinic-group-mstr record.
+    add 1				to	ctr-clinic-group-deletes.
+
+qa0-99-exit.
+    exit.
+
+
+ra0-write-audit-rpt.
+
+    move clinic-group-mstr-rec		to clinic-group-mstr-rec-audit.
+    write audit-record.
+
+ra0-99-exit.
+    exit.
+
+az0-end-of-job.
+
+    close clinic-group-mstr.
+    close  audit-file.
+
+az0-100-end-job.
+
+    accept sys-time			from time.
+    display scr-closing-screen.
+    display confirm.
+
+    call program "menu".
+
+    stop run.
+
+az0-99-exit.
+    exit.
+za0-common-error.
+
+    move err-msg (err-ind)		to	err-msg-comment.
+    display err-msg-line.
+
+    accept scr-confirm.
+
+    display blank-line-24.
+
+za0-99-exit.
+    exit.
+
+
+    copy "y2k_default_sysdate_century.rtn".
