@@ -0,0 +1,567 @@
+identification division.
+program-id. m076.
+author. dyad computer systems inc.
+installation. rma.
+date-written. 2018/12/14.
+date-compiled.
+security.
+*
+*    files      f072  : client (insurance company) master
+*		rm076 : audit file
+*
+*    program purpose : maintain the insurance company (client) master
+*		       and its electronic claim submission capability
+*		       flag/submitter id - see f072_client_mstr.slr
+*		       remarks, f097_sub_client_xref (m095, "INSURER"
+*		       field) and the new u036 electronic submission
+*		       export.
+*
+*	revision history:
+*
+*		2018/12/14 (m.c.) - new program - the "Bill Direct
+*			Submenu" option "1   Insurance Company Master"
+*			has called $pb_obj/m076.qkc since it was added,
+*			but the maintenance program itself was never
+*			written.
+*
+environment division.
+input-output section.
+file-control.
+*
+copy "f072_client_mstr.slr".
+*
+    select audit-file
+	  assign to printer print-file-name
+	  file status is status-audit-rpt.
+*
+data division.
+file section.
+*
+copy "f072_client_mstr.fd".
+fd  audit-file
+    record contains 132 characters.
+
+01  audit-record.
+    05  option-type				pic x(7).
+    05  client-mstr-rec-audit			pic x(49).
+    05  filler					pic x(76).
+
+working-storage section.
+
+77  err-ind					pic 99	value zero.
+77  ws-closing-msg				pic x(40)	value
+		"AUDIT REPORT IS IN FILE RM076".
+77  print-file-name				pic x(5)
+			value "rm076".
+77  option					pic x.
+*
+77  confirm-space				pic x   value space.
+*
+77  ws-edi-flag-disp				pic x.
+*
+*  eof flags
+*
+77  eof-client					pic x	value "N".
+*
+*  status file indicators
+*
+77  status-file				pic x(2).
+77  status-cobol-client-mstr			pic xx	value zero.
+77  status-audit-rpt				pic xx	value zero.
+
+01  flag					pic x.
+    88 ok					value "Y".
+    88 not-ok					value "N".
+
+*   counters for records read/written for all input/output files
+
+01  counters.
+    05  ctr-client-reads			pic 9(7).
+    05  ctr-client-adds			pic 9(7).
+    05  ctr-client-changes			pic 9(7).
+    05  ctr-client-deletes			pic 9(7).
+
+01  error-message-table.
+
+    05  error-messages.
+	10  filler				pic x(60)   value
+			"INVALID REPLY".
+	10  filler				pic x(60)   value
+			"ALREADY ON FILE".
+	10  filler				pic x(60)   value
+			"CLIENT ID CANNOT BE SPACES".
+	10  filler				pic x(60)   value
+			"CLIENT DESC CANNOT BE SPACES".
+	10  filler				pic x(60)   value
+			"NOT ON FILE".
+	10  filler				pic x(60)   value
+			"REPLY MUST BE 'Y'ES OR 'N'O".
+	10  filler				pic x(60)   value
+			"EDI CAPABLE MUST BE 'Y'ES OR 'N'O".
+
+    05  error-messages-r redefines error-messages.
+	10  err-msg				pic x(60)
+			occurs 7 times.
+
+01  err-msg-comment				pic x(60).
+
+01  acpt-inq				pic x.
+
+copy "sysdatetime.ws".
+
+screen section.
+01 scr-title.
+    05  blank screen.
+    05 line 01 col 01 value is "M076      INSURANCE COMPANY MASTER MAINTENANCE".
+    05 line 01 col 51 pic x to option auto required.
+    05 line 01 col 53 value is "(ADD/CHANGE/DELETE/INQUIRY)".
+    05 line 01 col 87 pic 9(4) from sys-yy.
+    05 line 01 col 91 value is "/".
+    05 line 01 col 92 pic 99 from sys-mm.
+    05 line 01 col 94 value is "/".
+    05 line 01 col 95 pic 99 from sys-dd.
+    05 line 05 col 22 value is "CLIENT ID".
+    05 line 07 col 22 value is "OPERATOR NBR".
+    05 line 09 col 22 value is "DESCRIPTION".
+    05 line 11 col 22 value is "ELECTRONIC SUBMISSION CAPABLE (Y/N)".
+    05 line 13 col 22 value is "ELECTRONIC SUBMITTER ID".
+*
+
+01 scr-option-displays.
+    05  scr-option-add  line 1 col 53 " ADD                          ".
+    05  scr-option-chg	 line 1 col 53 " CHANGE                       ".
+    05  scr-option-del	 line 1 col 53 " DELETE                       ".
+    05  scr-option-inq	 line 1 col 53 " INQUIRY                      ".
+*
+01 scr-acpt-client-cd.
+    05 scr-client-id		line 05 col 45 pic x(5) using
+					client-id auto required.
+*
+01 scr-mask1.
+     05 scr-client-operator-nbr line 07 col 45 pic 9(3) using
+					client-operator-nbr auto.
+     05 scr-client-desc	line 09 col 45 pic x(30) using
+					client-desc auto.
+     05 scr-client-edi-flag	line 11 col 60 pic x using
+					client-edi-flag auto.
+     05 scr-client-edi-sub-id	line 13 col 45 pic x(10) using
+					client-edi-submitter-id auto.
+*
+
+01 file-status-display.
+    05  line 24 col 56	"FILE STATUS = ".
+    05  line 24 col 70	pic x(2) from status-file	bell blink.
+*
+01  err-msg-line.
+    05  line 24 col 01	value " ERROR -  "	bell blink.
+    05  line 24 col 11	pic x(60)	from err-msg-comment.
+
+01  confirm.
+    05 line 23 col 01 value " ".
+
+01  blank-line-24.
+    05  line 24 col 1	blank line.
+
+01  blank-screen.
+    05  blank screen.
+
+01  verification-screen-add-chg.
+    05  line 20 col 30	value "ACCEPT (Y/N/M) ".
+    05  line 20 col 45 pic x using flag auto required.
+
+01  verification-screen-del.
+    05  line 20 col 30 value "DELETE (Y/N)".
+    05  line 20 col 45 pic x using flag auto required.
+
+01  verification-screen-inq.
+    05 line 20 col 30 value "ENTER NEWLINE TO CONTINUE".
+    05 line 20 col 57 pic x using acpt-inq secure.
+
+01  scr-reject-entry.
+    05  line 24 col 50	value "ENTRY IS ".
+    05  line 24 col 59	value "REJECTED"	bell blink.
+
+01  scr-closing-screen.
+    05  blank screen.
+    05  line  5 col 20  value "NUMBER OF CLIENT READS".
+    05  line  5 col 60  pic z(6)9 from ctr-client-reads.
+    05  line  6 col 20  value "                ADDS".
+    05  line  6 col 60  pic z(6)9 from ctr-client-adds.
+    05  line  7 col 20  value "                CHANGES".
+    05  line  7 col 60  pic z(6)9 from ctr-client-changes.
+    05  line  8 col 20  value "                DELETES".
+    05  line  8 col 60  pic z(6)9 from ctr-client-deletes.
+    05  line 21 col 20	value "PROGRAM M076 ENDING".
+    05  line 21 col 40	pic 9(4)	from sys-yy.
+    05  line 21 col 44	value "/".
+    05  line 21 col 45	pic 99	from sys-mm.
+    05  line 21 col 47	value "/".
+    05  line 21 col 48	pic 99	from sys-dd.
+    05  line 21 col 52	pic z9	from sys-hrs.
+    05  line 21 col 54	value ":".
+    05  line 21 col 55	pic 99	from sys-min.
+    05  line 23 col 30 pic x(40) using ws-closing-msg.
+*
+01   scr-confirm       	line 23 col 1 pic x using confirm-space auto.
+*
+procedure division.
+declaratives.
+err-client-file section.
+    use after standard error procedure on client-mstr.
+err-client.
+    move status-cobol-client-mstr	to status-file.
+    display file-status-display.
+    stop "ERROR IN ACCESSING CLIENT MASTER".
+
+err-audit-rpt-file section.
+    use after standard error procedure on audit-file.
+err-audit-rpt.
+    move status-audit-rpt		to status-file.
+    display file-status-display.
+    stop "ERROR IN WRITING AUDIT REPORT FILE".
+
+end declaratives.
+
+main-line section.
+mainline.
+
+    perform aa0-initialization		thru aa0-99-exit.
+    perform ab0-processing		thru ab0-99-exit.
+    perform az0-end-of-job		thru az0-99-exit.
+*
+    stop run.
+aa0-initialization.
+
+    accept sys-date			from date.
+    perform y2k-default-sysdate		thru y2k-default-sysdate-exit.
+    move sys-mm				to run-mm.
+    move sys-dd				to run-dd.
+    move sys-yy				to run-yy.
+
+    accept sys-time			from time.
+    move sys-hrs			to run-hrs.
+    move sys-min			to run-min.
+    move sys-sec			to run-sec.
+
+    open i-o	client-mstr.
+    open output audit-file.
+
+aa0-99-exit.
+    exit.
+ab0-processing.
+
+    display scr-title.
+
+    accept scr-title.
+
+    if option = "*"
+    then
+	go to ab0-99-exit.
+*   (else)
+*   (endif)
+
+    if option = "A"
+    then
+	display scr-option-add
+	move "ADD"			to	option-type
+    else
+	if option = "C"
+	then
+	    display scr-option-chg
+	    move "CHANGE"		to	option-type
+	else
+	    if option = "D"
+	    then
+		display scr-option-del
+		move "DELETE"		to	option-type
+	    else
+		if option = "I"
+		then
+		    display scr-option-inq
+		else
+		    move 1		to	err-ind
+		    perform za0-common-error
+					thru za0-99-exit
+		    go to ab0-processing.
+*		endif
+*	    endif
+*	endif
+*   endif
+
+    move spaces				to	client-id.
+
+ab0-01.
+
+    move spaces				to	client-id.
+
+    display scr-acpt-client-cd.
+    accept scr-client-id.
+
+    if client-id = spaces
+    then
+	move 3				to	err-ind
+	perform za0-common-error	thru	za0-99-exit
+	go to ab0-01.
+*   (else)
+*   endif
+
+    perform ma0-read-client		thru ma0-99-exit.
+
+    if    ok
+     and option = "A"
+    then
+*	(error - rec already exists)
+	move 2				to err-ind
+	perform za0-common-error	thru za0-99-exit
+	move spaces			to	client-mstr-rec
+	go to ab0-01.
+*   (else)
+*   endif
+
+    if not-ok
+    then
+	if option =    "I"
+		    or "C"
+		    or "D"
+	then
+*	(error - record doesn't exist)
+	    move 5			to	err-ind
+	    perform za0-common-error	thru	za0-99-exit
+	    go to ab0-01.
+*	(else)
+*	endif
+*   (else)
+*   endif
+
+    if    ok
+      and option = "I" or "C" or "D"
+    then
+	move client-edi-flag		to	ws-edi-flag-disp
+	display scr-mask1.
+*   endif
+
+ab0-05.
+
+    if option = "I"
+    then
+	display verification-screen-inq
+	accept verification-screen-inq
+	go to ab0-100-next-record.
+*   (else)
+*   endif
+
+    if option =    "A"
+		or "C"
+    then
+*	validate data for record
+	perform ia0-acpt-client-desc	thru	ia0-99-exit
+	perform ja0-acpt-edi-flag	thru	ja0-99-exit.
+*   (else)
+*   endif
+
+ab0-10.
+
+    move spaces					to flag.
+
+    if option = "A" or "C"
+    then
+	display verification-screen-add-chg
+	accept verification-screen-add-chg
+    else
+	if option = "D"
+	then
+	    display verification-screen-del
+	    accept verification-screen-del.
+*	(else)
+*	endif
+*   endif
+
+    if flag = "Y" or "N" or "M"
+    then
+	next sentence
+    else
+	    move 6			to	err-ind
+	    perform za0-common-error	thru	za0-99-exit
+	    go to ab0-10.
+*	endif
+*   endif
+
+    if flag = "M"
+    then
+	if option = "A" or "C"
+	then
+	    go to ab0-05
+	else
+	    move 6			to	err-ind
+	    perform za0-common-error	thru	za0-99-exit
+	    go to ab0-10.
+*	endif
+*   (else)
+*   endif
+
+	if flag = "Y"
+	then
+	    perform ra0-write-audit-rpt thru	ra0-99-exit
+	    if option = "A"
+	    then
+		perform na0-write-client
+					thru	na0-99-exit
+	    else
+		if option = "C"
+		then
+		    perform pa0-re-write-client
+					thru	pa0-99-exit
+ 		else
+		    if option = "D"
+		    then
+		    perform qa0-delete-client
+					thru	qa0-99-exit.
+*		endif
+*	    endif
+
+	    if flag = "N"
+	    then
+		display scr-reject-entry
+		display confirm
+		stop " "
+*	    (else)
+*	    endif
+
+    display blank-line-24.
+
+ab0-100-next-record.
+
+    move spaces				to	client-mstr-rec
+						flag.
+
+    display scr-acpt-client-cd.
+    display scr-mask1.
+    go to ab0-01.
+
+ab0-99-exit.
+    exit.
+
+ia0-acpt-client-desc.
+    accept scr-client-operator-nbr.
+    accept scr-client-desc.
+
+    if client-desc = spaces
+    then
+	move 4				to err-ind
+	perform za0-common-error	thru za0-99-exit
+	go to ia0-acpt-client-desc.
+*   (else)
+*   endif
+ia0-99-exit.
+    exit.
+
+ja0-acpt-edi-flag.
+    display scr-client-edi-flag.
+    accept scr-client-edi-flag.
+
+    if not client-edi-capable
+	and not client-edi-not-capable
+    then
+	move 7				to err-ind
+	perform za0-common-error	thru za0-99-exit
+	go to ja0-acpt-edi-flag.
+*   (else)
+*   endif
+
+    if client-edi-capable
+    then
+	display scr-client-edi-sub-id
+	accept scr-client-edi-sub-id
+    else
+	move spaces			to	client-edi-submitter-id.
+*   (else)
+*   endif
+ja0-99-exit.
+    exit.
+
+
+ma0-read-client.
+
+    move "N"				to	flag.
+
+   read client-mstr
+	invalid key
+		go to ma0-99-exit.
+
+    move "Y"				to flag.
+
+    add 1				to ctr-client-reads.
+
+ma0-99-exit.
+    exit.
+
+
+na0-write-client.
+
+    write client-mstr-rec
+	invalid key
+	    perform err-client.
+
+    add 1				to ctr-client-adds.
+
+na0-99-exit.
+    exit.
+
+
+pa0-re-write-client.
+
+    rewrite client-mstr-rec.
+    add 1				to ctr-client-changes.
+
+pa0-99-exit.
+    exit.
+
+
+qa0-delete-client.
+
+    delete client-mstr record.
+    add 1				to	ctr-client-deletes.
+
+qa0-99-exit.
+    exit.
+
+
+ra0-write-audit-rpt.
+
+    move client-mstr-rec		to client-mstr-rec-audit.
+    write audit-record.
+
+ra0-99-exit.
+    exit.
+
+az0-end-of-job.
+
+    close client-mstr.
+    close  audit-file.
+
+az0-100-end-job.
+
+    accept sys-time			from time.
+    display scr-closing-screen.
+    display confirm.
+
+    call program "menu".
+
+    stop run.
+
+az0-99-exit.
+    exit.
+za0-common-error.
+
+    move err-msg (err-ind)		to	err-msg-comment.
+    display err-msg-line.
+
+    accept scr-confirm.
+
+    display blank-line-24.
+
+za0-99-exit.
+    exit.
+
+
+    copy "y2k_default_sysdate_century.rtn".
