@@ -0,0 +1,947 @@
+identification division.
+program-id. m027.
+author. dyad computer systems inc.
+installation. rma.
+date-written. 2018/10/11.
+date-compiled.
+security.
+*
+*    program id : m027
+*    files      : f027 - doctor/secretary contacts master
+*		: f028 - contacts home/office info master
+*		: audit file
+*    program purpose : doctor/secretary contacts maintenance - add,
+*		      change and delete a contact and the home/office
+*		      contact-info that goes with it. previously these
+*		      files could only be read, through cdiserver's
+*		      socket interface - there was no way to maintain them.
+*
+*   revision history:
+*
+*	revised 2018/oct/11 (mc) - written.
+*
+environment division.
+input-output section.
+file-control.
+*
+    copy "f027_contacts_mstr.slr".
+    copy "f028_contacts_info_mstr.slr".
+*
+    select audit-file
+          assign to printer print-file-name
+	  file status is status-audit-rpt.
+*
+data division.
+file section.
+*
+    copy "f027_contacts_mstr.fd".
+    copy "f028_contacts_info_mstr.fd".
+fd  audit-file
+    record contains 132 characters.
+
+01  audit-record				pic x(132).
+working-storage section.
+
+77  err-ind					pic 99 	value zero.
+77  print-file-name				pic x(5)
+			value "rm027".
+77  option					pic x.
+*
+*  eof flags
+*
+77  eof-contacts-mstr				pic x	value "N".
+*
+*  status file indicators
+*
+77  status-file				pic x(2).
+77  status-cobol-contacts-mstr			pic x(2) value zero.
+77  status-cobol-contacts-info			pic x(2) value zero.
+77  status-audit-rpt				pic xx	  value zero.
+*
+77  confirm-space				pic x   value space.
+*
+
+01  flag					pic x.
+    88 ok					value "Y".
+    88 not-ok					value "N".
+
+*   (key of contacts-mstr-rec is overlaid while contacts-info-mstr
+*    is being read for the same doctor/type - held here and restored
+*    afterwards)
+01  hold-doc-nbr				pic x(3).
+01  hold-contacts-type			pic x.
+
+*   (home/office contact-info records are kept off to the side while
+*    the operator works on-screen, since both share the one
+*    contacts-info-mstr-rec record area in the file section)
+01  home-info-hold.
+    05  filler					pic x(168).
+01  office-info-hold.
+    05  filler					pic x(168).
+
+*   (does the home/office contact-info record already exist, so we know
+*    whether to WRITE or REWRITE it)
+01  home-flag					pic x.
+    88 home-exists				value "Y".
+    88 home-not-exist				value "N".
+
+01  office-flag				pic x.
+    88 office-exists				value "Y".
+    88 office-not-exist			value "N".
+
+*   counters for records read/written for all input/output files
+
+01  counters.
+    05  ctr-contacts-mstr-reads			pic 9(7).
+    05  ctr-contacts-mstr-writes		pic 9(7).
+    05  ctr-contacts-mstr-rewrites		pic 9(7).
+    05  ctr-contacts-info-reads			pic 9(7).
+    05  ctr-contacts-info-writes		pic 9(7).
+    05  ctr-contacts-info-rewrites		pic 9(7).
+    05  ctr-audit-rpt-writes			pic 9(7).
+01  error-message-table.
+
+    05  error-messages.
+	10  filler				pic x(60)   value
+			"INVALID REPLY".
+	10  filler				pic x(60)   value
+			"CONTACT ALREADY EXISTS".
+	10  filler				pic x(60)   value
+			"CONTACT TYPE must be 'D'octor or 'S'ecretary".
+	10  filler				pic x(60)   value
+			"GIVEN NAME/SURNAME MUST NOT BE BLANK".
+	10  filler				pic x(60)   value
+			"SEX must be 'M'ale or 'F'emale or blank".
+	10  filler				pic x(60)   value
+			"BILLING ENTRY flag must be 'Y'es or 'N'o".
+	10  filler				pic x(60)   value
+			"RECORD DOESN'T EXIST".
+	10  filler				pic x(60)   value
+			"NEWSLETTER flag must be 'Y'es or 'N'o".
+
+    05  error-messages-r redefines error-messages.
+	10  err-msg				pic x(60)
+			occurs 8 times.
+
+01  err-msg-comment				pic x(60).
+
+01  e1-error-line.
+
+    05  e1-error-word				pic x(13)    value
+			"***  ERROR - ".
+    05  e1-error-msg				pic x(119).
+
+
+
+
+copy "sysdatetime.ws".
+
+screen section.
+01 scr-title.
+    05  blank screen.
+     05 line 01 col 01 value is "M027        DOCTOR CONTACTS MAINTENANCE -".
+     05 line 01 col 43 pic x to option auto required.
+     05 line 01 col 45 value is "(ADD/CHANGE/DELETE/INQUIRY)".
+     05 line 01 col 71 pic 9(4) from sys-yy.
+     05 line 01 col 75 value is "/".
+     05 line 01 col 76 pic 99 from sys-mm.
+     05 line 01 col 78 value is "/".
+     05 line 01 col 79 pic 99 from sys-dd.
+*
+01 scr-option-displays.
+05  scr-option-add    	line 1 col 43 "ADD                           ".
+    05  scr-option-chg	line 1 col 43 "CHANGE                        ".
+    05  scr-option-del	line 1 col 43 "DELETE                        ".
+    05  scr-option-inq	line 1 col 43 "INQUIRY                       ".
+*
+01 scr-acpt-contacts-key.
+     05 line 03 col 10 value is "DOCTOR NUMBER:".
+     05 line 03 col 28 pic x(3) to doc-nbr of contacts-mstr-rec auto.
+     05 line 04 col 10 value is "CONTACT TYPE (D/S):".
+     05 line 04 col 28 pic x to contacts-type of contacts-mstr-rec auto.
+*
+01 scr-mask1.
+     05				line 06 col 01 value is
+						"Given Names            -".
+     05 scr-given-names	line 06 col 28 pic x(30) using
+						contacts-given-names auto.
+     05				line 08 col 01 value is
+						"Surname                -".
+     05 scr-surname		line 08 col 28 pic x(30) using
+						contacts-surname auto.
+     05				line 10 col 01 value is
+						"Initials               -".
+     05 scr-inits		line 10 col 28 pic x(3) using
+						contacts-inits auto.
+     05				line 12 col 01 value is
+						"Title                  -".
+     05 scr-title-fld		line 12 col 28 pic x(30) using
+						contacts-title auto.
+     05				line 14 col 01 value is
+						"Sex (M/F)              -".
+     05 scr-sex		line 14 col 28 pic x using
+						contacts-sex auto.
+     05				line 16 col 01 value is
+						"Billing Entry? (Y/N)   -".
+     05 scr-billing-entry	line 16 col 28 pic x using
+						contacts-billing-entry-flag
+						auto.
+
+01 scr-mask2-home.
+     05				line 06 col 41 value is
+						"HOME:".
+     05				line 07 col 41 value is
+						"Address 1  -".
+     05 scr-home-addr-1	line 07 col 55 pic x(24) using
+						contacts-addr-1 auto.
+     05				line 08 col 41 value is
+						"Address 2  -".
+     05 scr-home-addr-2	line 08 col 55 pic x(24) using
+						contacts-addr-2 auto.
+     05				line 09 col 41 value is
+						"Address 3  -".
+     05 scr-home-addr-3	line 09 col 55 pic x(24) using
+						contacts-addr-3 auto.
+     05				line 10 col 41 value is
+						"Postal Cd  -".
+     05 scr-home-addr-pc	line 10 col 55 pic x(6) using
+						contacts-addr-pc auto.
+     05				line 11 col 41 value is
+						"Phone      -".
+     05 scr-home-phone-nbr	line 11 col 55 pic x(10) using
+						contacts-phone-nbr auto.
+     05 scr-home-phone-ext	line 11 col 68 pic x(5) using
+						contacts-phone-ext auto.
+     05				line 12 col 41 value is
+						"E-mail     -".
+     05 scr-home-email		line 12 col 55 pic x(24) using
+						contacts-email-addr auto.
+     05				line 13 col 41 value is
+						"Newsletter?-".
+     05 scr-home-newsletter	line 13 col 55 pic x using
+						contacts-newsletter-flag auto.
+
+01 scr-mask3-office.
+     05				line 16 col 41 value is
+						"OFFICE:".
+     05				line 17 col 41 value is
+						"Address 1  -".
+     05 scr-off-addr-1		line 17 col 55 pic x(24) using
+						contacts-addr-1 auto.
+     05				line 18 col 41 value is
+						"Address 2  -".
+     05 scr-off-addr-2		line 18 col 55 pic x(24) using
+						contacts-addr-2 auto.
+     05				line 19 col 41 value is
+						"Address 3  -".
+     05 scr-off-addr-3		line 19 col 55 pic x(24) using
+						contacts-addr-3 auto.
+     05				line 20 col 41 value is
+						"Postal Cd  -".
+     05 scr-off-addr-pc	line 20 col 55 pic x(6) using
+						contacts-addr-pc auto.
+     05				line 21 col 41 value is
+						"Phone      -".
+     05 scr-off-phone-nbr	line 21 col 55 pic x(10) using
+						contacts-phone-nbr auto.
+     05 scr-off-phone-ext	line 21 col 68 pic x(5) using
+						contacts-phone-ext auto.
+     05				line 22 col 41 value is
+						"E-mail     -".
+     05 scr-off-email		line 22 col 55 pic x(24) using
+						contacts-email-addr auto.
+     05				line 23 col 41 value is
+						"Newsletter?-".
+     05 scr-off-newsletter	line 23 col 55 pic x using
+						contacts-newsletter-flag auto.
+*
+01 file-status-display.
+    05  line 24 col 56	"FILE STATUS = ".
+    05  line 24 col 70	pic x(2) from status-file	bell blink.
+*
+01  err-msg-line.
+    05  line 24 col 01	value " ERROR -  "	bell blink.
+    05  line 24 col 11	pic x(60)	from err-msg-comment.
+
+01  confirm.
+    05 line 23 col 01 value " ".
+
+01  blank-line-24.
+    05  line 24 col 1	blank line.
+
+01  blank-screen.
+    05  blank screen.
+
+01  verification-screen-add-chg.
+    05  line 24 col 30	value "ACCEPT (Y/N/M) ".
+    05  line 24 col 45	pic x	to flag.
+
+01  verification-screen-inq.
+    05  line 24 col 30 value "CONTINUE X".
+    05  line 24 col 45 pic x   to flag.
+
+01  verification-screen-del.
+    05  line 24 col 30 value "DELETE (Y/N)".
+    05  line 24 col 45 pic x   to flag.
+
+01  scr-reject-entry.
+    05  line 24 col 50	value "ENTRY IS ".
+    05  line 24 col 59	value "REJECTED"	bell blink.
+
+01  scr-closing-screen.
+    05  blank screen.
+    05  line  5 col 20  value "NUMBER OF CONTACTS-MSTR ACCESSES = ".
+    05  line  5 col 60  pic 9(7) from ctr-contacts-mstr-reads.
+    05  line  6 col 20  value "NUMBER OF CONTACTS-MSTR WRITES = ".
+    05  line  6 col 60  pic 9(7) from ctr-contacts-mstr-writes.
+    05  line  7 col 20  value "NUMBER OF CONTACTS-MSTR REWRITES = ".
+    05  line  7 col 60  pic 9(7) from ctr-contacts-mstr-rewrites.
+    05  line  8 col 20  value "NUMBER OF CONTACTS-INFO WRITES = ".
+    05  line  8 col 60  pic 9(7) from ctr-contacts-info-writes.
+    05  line  9 col 20  value "NUMBER OF CONTACTS-INFO REWRITES = ".
+    05  line  9 col 60  pic 9(7) from ctr-contacts-info-rewrites.
+    05  line 10 col 20  value "NUMBER OF AUDIT RPT WRITES = ".
+    05  line 10 col 60  pic 9(7) from ctr-audit-rpt-writes.
+    05  line 21 col 20	value "PROGRAM M027 ENDING".
+    05  line 21 col 40	pic 9(4)	from sys-yy.
+    05  line 21 col 44	value "/".
+    05  line 21 col 45	pic 99	from sys-mm.
+    05  line 21 col 47	value "/".
+    05  line 21 col 48	pic 99	from sys-dd.
+    05  line 21 col 52	pic 99	from sys-hrs.
+    05  line 21 col 54	value ":".
+    05  line 21 col 55	pic 99	from sys-min.
+    05  line 23 col 20	value "AUDIT REPORT IS IN FILE - ".
+    05  line 23 col 51	pic x(7)	from print-file-name.
+*
+01   scr-confirm       	line 23 col 1 pic x using confirm-space auto.
+*
+
+procedure division.
+declaratives.
+err-contacts-mstr-file section.
+    use after standard error procedure on contacts-mstr.
+err-contacts-mstr.
+    stop "ERROR IN ACCESSING CONTACTS MASTER".
+    move status-cobol-contacts-mstr	to status-file.
+    display file-status-display.
+    stop run.
+
+err-contacts-info-file section.
+    use after standard error procedure on contacts-info-mstr.
+err-contacts-info.
+    stop "ERROR IN ACCESSING CONTACTS INFO MASTER".
+    move status-cobol-contacts-info	to status-file.
+    display file-status-display.
+    stop run.
+
+err-audit-rpt-file section.
+    use after standard error procedure on audit-file.
+err-audit-rpt.
+    stop "ERROR IN WRITING TO AUDIT REPORT FILE".
+    move status-audit-rpt		to status-file.
+    display file-status-display.
+    stop run.
+
+end declaratives.
+
+main-line section.
+mainline.
+
+    perform aa0-initialization		thru aa0-99-exit.
+    perform ab0-processing		thru	ab0-99-exit.
+    perform az0-end-of-job		thru az0-99-exit.
+*
+    stop run.
+aa0-initialization.
+
+    accept sys-date			from date.
+    perform y2k-default-sysdate		thru y2k-default-sysdate-exit.
+    move sys-mm				to run-mm.
+    move sys-dd				to run-dd.
+    move sys-yy				to run-yy.
+
+    accept sys-time			from time.
+    move sys-hrs			to run-hrs.
+    move sys-min			to run-min.
+    move sys-sec			to run-sec.
+
+    open i-o contacts-mstr.
+    open i-o contacts-info-mstr.
+    open output audit-file.
+
+aa0-99-exit.
+    exit.
+ab0-processing.
+
+    display scr-title.
+    accept scr-title.
+
+    if option = "A"
+    then
+  	display scr-option-add
+    else
+  	if option = "C"
+  	then
+  	    display scr-option-chg
+  	else
+  	    if option = "D"
+  	    then
+  		display scr-option-del
+  	    else
+   		if option = "I"
+  		then
+  		    display scr-option-inq
+  		else
+		    if option = "*"
+		    then
+			go to ab0-99-exit
+		    else
+  			move 1		to err-ind
+  			perform za0-common-error
+  					thru za0-99-exit
+  			go to ab0-processing.
+*		    endif
+* 		endif
+*  	    endif
+* 	endif
+*   endif
+
+ab0-01.
+
+    move spaces				to contacts-mstr-rec.
+    move spaces				to contacts-info-mstr-rec.
+*
+*  (display contact key prompt)
+    display scr-acpt-contacts-key.
+
+    accept scr-acpt-contacts-key.
+    if   doc-nbr of contacts-mstr-rec = "*"
+      or doc-nbr of contacts-mstr-rec = "**"
+      or doc-nbr of contacts-mstr-rec = "***"
+    then
+	   go to ab0-processing.
+*   (else)
+*   endif
+
+    if     contacts-type of contacts-mstr-rec not = "D"
+       and contacts-type of contacts-mstr-rec not = "S"
+    then
+	move 3				to err-ind
+	perform za0-common-error	thru za0-99-exit
+	go to ab0-01.
+*   (else)
+*   endif
+
+    move "N"				to flag.
+    perform ma0-read-contacts-mstr	thru ma0-99-exit.
+
+    if    ok
+     and option = "A"
+    then
+*	(error - rec already exists)
+	move 2				to err-ind
+	perform za0-common-error	thru za0-99-exit
+	go to ab0-01.
+*   (else)
+*   endif
+
+    if not-ok
+    then
+	if  option = "I"
+	 or option = "C"
+	 or option = "D"
+	then
+*	(error - record doesn't exist)
+	    move 7			to	err-ind
+	    perform za0-common-error	thru	za0-99-exit
+	    go to ab0-01.
+*	(else)
+*	endif
+*   (else)
+*   endif
+
+    perform mb0-read-contacts-info-home
+					thru mb0-99-exit.
+    perform mc0-read-contacts-info-office
+					thru mc0-99-exit.
+
+ab0-05.
+
+    display scr-mask1.
+*
+*   2019/Jan/22 MC - scr-mask2-home and scr-mask3-office both display
+*		     out of the same contacts-info-mstr-rec area, and
+*		     mc0-read-contacts-info-office (above) leaves it
+*		     holding office data - re-load each hold area back
+*		     into contacts-info-mstr-rec right before its own
+*		     screen displays, the same way nb0/oc0 do further
+*		     down before they rewrite each record.
+    move home-info-hold			to contacts-info-mstr-rec.
+    display scr-mask2-home.
+    move office-info-hold		to contacts-info-mstr-rec.
+    display scr-mask3-office.
+
+    if  option = "A"
+     or option = "C"
+    then
+*	validate data for record
+	perform ka0-acpt-given-names	thru	ka0-99-exit
+	perform kb0-acpt-surname	thru	kb0-99-exit
+	perform kc0-acpt-inits		thru	kc0-99-exit
+	perform kd0-acpt-title		thru	kd0-99-exit
+	perform la0-acpt-sex		thru	la0-99-exit
+	perform ua0-acpt-billing-flag	thru	ua0-99-exit
+	perform pb0-acpt-home-info	thru	pb0-99-exit
+	perform pc0-acpt-office-info	thru	pc0-99-exit.
+*   (else)
+*   endif
+
+ab0-10.
+
+    if  option = "A"
+     or option = "C"
+    then
+	display verification-screen-add-chg
+	accept verification-screen-add-chg
+    else
+	if option = "D"
+	then
+	    display verification-screen-del
+	    accept verification-screen-del
+	else
+	    display verification-screen-inq
+	    accept verification-screen-inq.
+*	endif
+*   endif
+
+    if option not = "I"
+    then
+	if flag = "Y"
+	then
+	    if option = "A"
+	    then
+		perform na0-write-contacts-mstr
+					thru	na0-99-exit
+		perform nb0-write-contacts-info-home
+					thru	nb0-99-exit
+		perform nc0-write-contacts-info-office
+					thru	nc0-99-exit
+		perform ra0-write-audit-rpt
+					thru	ra0-99-exit
+		move spaces		to flag
+		display verification-screen-add-chg
+	    else
+		if option = "C"
+		then
+		    perform pa0-re-write-contacts-mstr
+					thru	pa0-99-exit
+		    perform nb0-write-contacts-info-home
+					thru	nb0-99-exit
+		    perform nc0-write-contacts-info-office
+					thru	nc0-99-exit
+		    perform ra0-write-audit-rpt
+					thru	ra0-99-exit
+		    move spaces		to	flag
+		    display verification-screen-add-chg
+ 		else
+		    perform qa0-delete-contacts-mstr
+					thru	qa0-99-exit
+		    perform qb0-delete-contacts-info
+					thru	qb0-99-exit
+		    perform ra0-write-audit-rpt
+					thru	ra0-99-exit
+		    move spaces		to	flag
+		    display verification-screen-del
+*		endif
+*	    endif
+	else
+	    if flag = "N"
+	    then
+		display scr-reject-entry
+		display confirm
+		stop " "
+		display blank-line-24
+	    else
+		if flag = "M"
+		then
+		    go to ab0-05
+		else
+		    move 1		to err-ind
+		    perform za0-common-error
+					thru za0-99-exit
+		    go to ab0-05
+*	endif
+    else
+	display verification-screen-inq.
+*   endif
+
+    move spaces				to	contacts-mstr-rec.
+    move spaces				to	contacts-info-mstr-rec.
+    display scr-mask1.
+
+      go to ab0-01.
+
+ab0-99-exit.
+    exit.
+
+
+ka0-acpt-given-names.
+    accept scr-given-names.
+
+    if contacts-given-names = spaces
+    then
+	move 4				to err-ind
+	perform za0-common-error	thru za0-99-exit
+	go to ka0-acpt-given-names.
+*   (else)
+*   endif
+
+ka0-99-exit.
+    exit.
+
+
+kb0-acpt-surname.
+    accept scr-surname.
+
+    if contacts-surname = spaces
+    then
+	move 4				to err-ind
+	perform za0-common-error	thru za0-99-exit
+	go to kb0-acpt-surname.
+*   (else)
+*   endif
+
+kb0-99-exit.
+    exit.
+
+
+kc0-acpt-inits.
+    accept scr-inits.
+kc0-99-exit.
+    exit.
+
+
+kd0-acpt-title.
+    accept scr-title-fld.
+kd0-99-exit.
+    exit.
+
+
+la0-acpt-sex.
+    accept scr-sex.
+
+    if contacts-sex		=   "M"
+				 or "F"
+				 or spaces
+    then
+	next sentence
+    else
+	move 5				to err-ind
+	perform za0-common-error	thru za0-99-exit
+	go to la0-acpt-sex.
+*   endif
+
+la0-99-exit.
+    exit.
+
+
+ua0-acpt-billing-flag.
+    accept scr-billing-entry.
+
+    if contacts-billing-entry-flag	=   "Y"
+					 or "N"
+    then
+	next sentence
+    else
+	move 6				to err-ind
+	perform za0-common-error	thru za0-99-exit
+	go to ua0-acpt-billing-flag.
+*   endif
+
+ua0-99-exit.
+    exit.
+
+
+pb0-acpt-home-info.
+    accept scr-home-addr-1.
+    accept scr-home-addr-2.
+    accept scr-home-addr-3.
+    accept scr-home-addr-pc.
+    accept scr-home-phone-nbr.
+    accept scr-home-phone-ext.
+    accept scr-home-email.
+    accept scr-home-newsletter.
+
+    if     contacts-newsletter-flag not = "Y"
+       and contacts-newsletter-flag not = "N"
+       and contacts-newsletter-flag not = spaces
+    then
+	move 8				to err-ind
+	perform za0-common-error	thru za0-99-exit
+	go to pb0-acpt-home-info.
+*   (else)
+*   endif
+
+*   (carry the home data forward in the working record until it's
+*    written by nb0-write-contacts-info-home, then re-read the office
+*    record so pc0-acpt-office-info starts from its own saved data)
+    move contacts-info-mstr-rec		to home-info-hold.
+
+    perform mc0-read-contacts-info-office
+					thru mc0-99-exit.
+
+pb0-99-exit.
+    exit.
+
+
+pc0-acpt-office-info.
+    accept scr-off-addr-1.
+    accept scr-off-addr-2.
+    accept scr-off-addr-3.
+    accept scr-off-addr-pc.
+    accept scr-off-phone-nbr.
+    accept scr-off-phone-ext.
+    accept scr-off-email.
+    accept scr-off-newsletter.
+
+    if     contacts-newsletter-flag not = "Y"
+       and contacts-newsletter-flag not = "N"
+       and contacts-newsletter-flag not = spaces
+    then
+	move 8				to err-ind
+	perform za0-common-error	thru za0-99-exit
+	go to pc0-acpt-office-info.
+*   (else)
+*   endif
+
+    move contacts-info-mstr-rec		to office-info-hold.
+
+pc0-99-exit.
+    exit.
+
+
+ma0-read-contacts-mstr.
+
+    move doc-nbr of contacts-mstr-rec			to hold-doc-nbr.
+    move contacts-type of contacts-mstr-rec			to hold-contacts-type.
+
+   read contacts-mstr
+	invalid key
+		move "N"		to flag
+		go to ma0-99-exit.
+
+    move "Y"				to flag.
+    add 1				to ctr-contacts-mstr-reads.
+
+    move hold-doc-nbr			to doc-nbr of contacts-mstr-rec.
+    move hold-contacts-type		to contacts-type of contacts-mstr-rec.
+
+ma0-99-exit.
+    exit.
+
+
+mb0-read-contacts-info-home.
+
+    move doc-nbr of contacts-mstr-rec			to hold-doc-nbr.
+    move contacts-type of contacts-mstr-rec			to hold-contacts-type.
+
+    move spaces				to contacts-info-mstr-rec.
+    move doc-nbr of contacts-mstr-rec			to doc-nbr of contacts-info-mstr-rec.
+    move contacts-type of contacts-mstr-rec			to contacts-type
+						of contacts-info-mstr-rec.
+    move "H"				to contacts-location.
+
+    read contacts-info-mstr
+	invalid key
+	    move "N"			to home-flag
+	    go to mb0-99-exit.
+
+    move "Y"				to home-flag.
+    add 1				to ctr-contacts-info-reads.
+
+mb0-99-exit.
+    move contacts-info-mstr-rec	to home-info-hold.
+    move hold-doc-nbr			to doc-nbr of contacts-mstr-rec.
+    move hold-contacts-type		to contacts-type of contacts-mstr-rec.
+    exit.
+
+
+mc0-read-contacts-info-office.
+
+    move doc-nbr of contacts-mstr-rec			to hold-doc-nbr.
+    move contacts-type of contacts-mstr-rec			to hold-contacts-type.
+
+    move spaces				to contacts-info-mstr-rec.
+    move doc-nbr of contacts-mstr-rec			to doc-nbr of contacts-info-mstr-rec.
+    move contacts-type of contacts-mstr-rec			to contacts-type
+						of contacts-info-mstr-rec.
+    move "O"				to contacts-location.
+
+    read contacts-info-mstr
+	invalid key
+	    move "N"			to office-flag
+	    go to mc0-99-exit.
+
+    move "Y"				to office-flag.
+    add 1				to ctr-contacts-info-reads.
+
+mc0-99-exit.
+    move contacts-info-mstr-rec	to office-info-hold.
+    move hold-doc-nbr			to doc-nbr of contacts-mstr-rec.
+    move hold-contacts-type		to contacts-type of contacts-mstr-rec.
+    exit.
+
+
+na0-write-contacts-mstr.
+
+    write contacts-mstr-rec
+	invalid key
+	    perform err-contacts-mstr.
+
+    add 1				to ctr-contacts-mstr-writes.
+
+na0-99-exit.
+    exit.
+
+
+nb0-write-contacts-info-home.
+
+    move home-info-hold			to contacts-info-mstr-rec.
+    move doc-nbr of contacts-mstr-rec			to doc-nbr of contacts-info-mstr-rec.
+    move contacts-type of contacts-mstr-rec			to contacts-type
+						of contacts-info-mstr-rec.
+    move "H"				to contacts-location.
+
+    if home-exists
+    then
+	rewrite contacts-info-mstr-rec
+	add 1				to ctr-contacts-info-rewrites
+    else
+	write contacts-info-mstr-rec
+	    invalid key
+		perform err-contacts-info
+	add 1				to ctr-contacts-info-writes.
+*   (else)
+*   endif
+
+nb0-99-exit.
+    exit.
+
+
+nc0-write-contacts-info-office.
+
+    move office-info-hold		to contacts-info-mstr-rec.
+    move doc-nbr of contacts-mstr-rec			to doc-nbr of contacts-info-mstr-rec.
+    move contacts-type of contacts-mstr-rec			to contacts-type
+						of contacts-info-mstr-rec.
+    move "O"				to contacts-location.
+
+    if office-exists
+    then
+	rewrite contacts-info-mstr-rec
+	add 1				to ctr-contacts-info-rewrites
+    else
+	write contacts-info-mstr-rec
+	    invalid key
+		perform err-contacts-info
+	add 1				to ctr-contacts-info-writes.
+*   (else)
+*   endif
+
+nc0-99-exit.
+    exit.
+
+
+pa0-re-write-contacts-mstr.
+
+    rewrite contacts-mstr-rec.
+    add 1				to ctr-contacts-mstr-rewrites.
+
+pa0-99-exit.
+    exit.
+
+
+qa0-delete-contacts-mstr.
+
+    move doc-nbr of contacts-mstr-rec			to hold-doc-nbr.
+    move contacts-type of contacts-mstr-rec			to hold-contacts-type.
+
+    delete contacts-mstr record.
+
+    move hold-doc-nbr			to doc-nbr of contacts-mstr-rec.
+    move hold-contacts-type		to contacts-type of contacts-mstr-rec.
+
+qa0-99-exit.
+    exit.
+
+
+qb0-delete-contacts-info.
+
+    move doc-nbr of contacts-mstr-rec			to doc-nbr of contacts-info-mstr-rec.
+    move contacts-type of contacts-mstr-rec			to contacts-type
+						of contacts-info-mstr-rec.
+    move "H"				to contacts-location.
+
+    if home-exists
+    then
+	delete contacts-info-mstr record.
+*   (else)
+*   endif
+
+    move "O"				to contacts-location.
+
+    if office-exists
+    then
+	delete contacts-info-mstr record.
+*   (else)
+*   endif
+
+qb0-99-exit.
+    exit.
+
+
+ra0-write-audit-rpt.
+
+    move contacts-mstr-rec		to audit-record.
+    write audit-record.
+
+    add 1				to ctr-audit-rpt-writes.
+
+ra0-99-exit.
+    exit.
+
+
+az0-end-of-job.
+
+    display blank-screen.
+
+    close  contacts-mstr
+           contacts-info-mstr
+           audit-file.
+
+    accept sys-time			from time.
+    display scr-closing-screen.
+    display confirm.
+
+    call program "menu".
+
+    stop run.
+
+az0-99-exit.
+    exit.
+
+
+za0-common-error.
+
+    move err-msg (err-ind)		to	err-msg-comment.
+    display err-msg-line.
+
+    accept scr-confirm.
+
+    display blank-line-24.
+
+za0-99-exit.
+    exit.
+
+    copy "y2k_default_sysdate_century.rtn".
