@@ -0,0 +1,25 @@
+*   2018/Oct/11 DM	- new file - see f028_contacts_info_mstr.slr remarks.
+fd  contacts-info-mstr
+        block contains 1 characters
+        record      contains 168 characters .
+
+01  contacts-info-mstr-rec.
+    05  contacts-info-key.
+        10  doc-nbr                         pic x(03).
+        10  contacts-type                   pic x(01).
+        10  contacts-location               pic x(01).
+            88  contacts-location-home      value "H".
+            88  contacts-location-office    value "O".
+*   (spare byte carried in the key area - see the matching remark in
+*    f027_contacts_mstr.fd)
+    05  filler-must-be-blank                pic x(01).
+    05  contacts-addr-1                     pic x(30).
+    05  contacts-addr-2                     pic x(30).
+    05  contacts-addr-3                     pic x(30).
+    05  contacts-addr-pc                    pic x(06).
+    05  contacts-email-addr                 pic x(30).
+    05  contacts-phone-nbr                  pic x(10).
+    05  contacts-phone-ext                  pic x(05).
+    05  contacts-newsletter-flag            pic x(01).
+        88  contacts-newsletter             value "Y".
+    05  filler                              pic x(20).
