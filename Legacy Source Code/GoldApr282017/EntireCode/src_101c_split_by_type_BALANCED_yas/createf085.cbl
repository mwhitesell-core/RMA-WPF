@@ -1,11 +1,18 @@
-identification division.     
-program-id. createf085.      
-author. dyad systems inc.     
-installation. rma.     
-date-written. 98/03/19.     
-date-compiled.     
-security.     
-environment division.     
+identification division.
+program-id. createf085.
+author. dyad systems inc.
+installation. rma.
+date-written. 98/03/19.
+date-compiled.
+security.
+*
+* 2018/dec/14 - MC	- add a post-creation file status check so a
+*			  copybook/on-disk layout mismatch on this file
+*			  is reported here instead of surfacing later as
+*			  a failed live transaction - see xa0-verify-
+*			  file-status.
+*
+environment division.
 input-output section.     
 file-control.     
 
@@ -21,11 +28,29 @@ file section.
 working-storage section.     
 77  status-cobol-rejected-claims		pic xx    	value zero.     
 
-procedure division.     
-main-line section.     
-mainline.     
-     
-	open i-o	rejected-claims.     
+procedure division.
+main-line section.
+mainline.
+
+	open i-o	rejected-claims.
+
+* 2018/dec/14 - MC
+    perform xa0-verify-file-status	thru	xa0-99-exit.
+* 2018/dec/14 - end
 
     stop run.
+
+xa0-verify-file-status.
+
+*   status-cobol-rejected-claims is set by the open above - anything
+*   other than "00" means the file that was already on disk doesn't
+*   match the record/key layout this program was compiled with (a
+*   boundary violation is typically reported as status "39").
+
+    if status-cobol-rejected-claims not = "00"
+	display "FILE LAYOUT MISMATCH - REJECTED-CLAIMS - STATUS = "
+					status-cobol-rejected-claims.
+
+xa0-99-exit.
+    exit.
  
