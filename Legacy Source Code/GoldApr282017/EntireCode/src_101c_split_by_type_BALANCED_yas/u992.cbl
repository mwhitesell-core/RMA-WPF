@@ -28,6 +28,11 @@ security.
 * 
 *   1999/May/20    S.B.	- Y2K conversion.
 *   2003/Dec/11	   M.C. - alpha doc nbr
+*   2018/Nov/16    M.C. - also report the other way round : a batch
+*			   control record in f001 with no claims at all
+*			   in f002 (an "orphan" batch) was invisible to
+*			   the missing-batch-control check above - see
+*			   da0-check-orphan-batches.
 
 
 environment division. 
@@ -71,14 +76,37 @@ working-storage section.
     05  ctr-claims-mstr-reads			pic 9(7)	value zero. 
     05  ctr-lines-prt				pic 99		value zero. 
     05  ctr-page				pic 99		value zero. 
-    05  ctr-batchctrl-reads			pic 9(7)	value zero. 
-    05  ctr-unf-bat-writes			pic 9(7)	value zero. 
- 
-* variables 
-77  print-file-name				pic x(4)	value "u992". 
-77  err-ind					pic 9. 
-77  eof-claims-mstr				pic x		value "N". 
-77  max-nbr-lines				pic 99		value 50. 
+    05  ctr-batchctrl-reads			pic 9(7)	value zero.
+    05  ctr-unf-bat-writes			pic 9(7)	value zero.
+* 2018/nov/16 - orphan batch check counters
+    05  ctr-batchctrl-scan-reads		pic 9(7)	value zero.
+    05  ctr-orphan-batch-writes		pic 9(7)	value zero.
+    05  ctr-lines-prt-orphan			pic 99		value zero.
+    05  ctr-page-orphan				pic 99		value zero.
+* 2018/nov/16 - end
+*
+*   2019/Jan/22 MC - da0-check-orphan-batches used to re-scan the
+*		     whole claims-mstr file from low-values for every
+*		     single batch, turning an N-batch run into N full
+*		     passes of f002 - load every batch nbr that appears
+*		     on a claim into this table with one pass instead
+*		     (see cg0-load-claim-batch-nbrs), so db0 can just
+*		     check the table.
+    05  ctr-claim-batch-nbrs			pic 9(4)	value zero.
+01  claim-batch-table.
+    05  claim-batch-entry			pic x(8)
+					occurs 9999 times
+					indexed by claim-batch-idx.
+
+* variables
+77  print-file-name				pic x(4)	value "u992".
+77  err-ind					pic 9.
+77  eof-claims-mstr				pic x		value "N".
+77  eof-batch-ctrl-file			pic x		value "N".
+77  flag-print-orphan-batch			pic x		value "N".
+77  claims-found-for-batch			pic x		value "N".
+77  batch-already-in-table			pic x		value "N".
+77  max-nbr-lines				pic 99		value 50.
 77  claims-occur				pic 9(12)	value zero. 
 77  feedback-claims-mstr			pic x(4). 
 77  feedback-batctrl-file			pic x(4). 
@@ -180,7 +208,64 @@ copy "sysdatetime.ws".
     05  t1-batch-tot-nbr		pic zzz9. 
     05  filler				pic x(60)	value spaces. 
  
-01  error-message-table. 
+* 2018/nov/16 - orphan batch section of the report - see
+* da0-check-orphan-batches
+01  head-line-3.
+
+    05  filler				pic x(11)	value "U992".
+    05  filler				pic x(5)	value spaces.
+    05  head-date-orphan.
+	10  h3-yy			pic 9999.
+	10  filler			pic x		value "/".
+	10  h3-mm			pic 99.
+	10  filler			pic x		value "/".
+	10  h3-dd			pic 99.
+    05  filler				pic x(3)	value spaces.
+    05  filler				pic x(56)	value
+        "NO  CLAIMS  IN  F002  FOR  THE  FOLLOWING  BATCHES".
+    05  filler				pic x(5)	value spaces.
+    05  filler				pic x(5)	value "PAGE ".
+    05  h3-page				pic 999.
+    05  filler				pic x(34) 	value spaces.
+
+01  head-line-4.
+
+    05  filler				pic x(27)	value spaces.
+    05  filler				pic x(19)	value "BATCH NBR".
+    05  filler				pic x(10)	value "CLINIC".
+    05  filler				pic x(10)	value "CYCLE".
+    05  filler				pic x(23)	value "PERIOD END DATE".
+    05  filler				pic x(60)	value
+        "NBR CLAIMS PER F001".
+
+01  orphan-detail-line.
+
+    05  filler				pic x(27)	value spaces.
+    05  l3-batch-nbr			pic 9(9)b.
+    05  filler				pic x(8)	value spaces.
+    05  l3-clinic			pic 99b.
+    05  filler				pic x(6)	value spaces.
+    05  l3-cycle-nbr			pic 99.
+    05  filler				pic x(11)	value spaces.
+    05  l3-end-date.
+	10  l3-end-yy			pic 9999.
+	10  filler			pic x		value "/".
+	10  l3-end-mm			pic 99.
+	10  filler			pic x		value "/".
+	10  l3-end-dd			pic 99.
+    05  filler				pic x(14)	value spaces.
+    05  l3-nbr-claims-per-f001		pic zzz9.
+    05  filler				pic x(50)	value spaces.
+
+01  orphan-total-line.
+
+    05  filler				pic x(30)	value spaces.
+    05  t3-message			pic x(38).
+    05  t3-orphan-tot-nbr		pic zzz9.
+    05  filler				pic x(60)	value spaces.
+* 2018/nov/16 - end
+
+01  error-message-table.
  
     05  error-messages. 
         10  filler				pic x(60)    value 
@@ -275,9 +360,11 @@ screen section.
     05  line 08 col 60  pic 9(7) from ctr-claims-mstr-reads. 
     05  line 09 col 20  value is "NUMBER OF BATCHCTRL FILE READS  = ". 
     05  line 09 col 60  pic 9(7) from ctr-batchctrl-reads. 
-    05  line 10 col 20  value is "NUMBER OF UNFOUND CLAIMS WRITES = ". 
-    05  line 10 col 60  pic 9(7) from ctr-unf-bat-writes. 
-    05  line 21 col 17	value "PROGRAM U992 ENDING". 
+    05  line 10 col 20  value is "NUMBER OF UNFOUND CLAIMS WRITES = ".
+    05  line 10 col 60  pic 9(7) from ctr-unf-bat-writes.
+    05  line 11 col 20  value is "NUMBER OF ORPHAN BATCH WRITES   = ".
+    05  line 11 col 60  pic 9(7) from ctr-orphan-batch-writes.
+    05  line 21 col 17	value "PROGRAM U992 ENDING".
 * (y2k - auto fix)
 *   05  line 21 col 40  pic 99	from sys-yy. 
     05  line 21 col 40  pic 9(4)	from sys-yy. 
@@ -608,16 +695,213 @@ ce0-heading-routine.
 ce0-99-exit.   exit. 
  
  
-cf0-total-routine. 
-     
-    move ctr-unf-bat-writes		to	t1-batch-tot-nbr. 
-    move "TOTAL MISSING BATCH CONTROL RECORDS = " 
-					to	t1-message. 
-    write prt-line  from total-line after 3 lines. 
- 
-cf0-99-exit. 
-    exit. 
-zb0-common-error. 
+cf0-total-routine.
+
+    move ctr-unf-bat-writes		to	t1-batch-tot-nbr.
+    move "TOTAL MISSING BATCH CONTROL RECORDS = "
+					to	t1-message.
+    write prt-line  from total-line after 3 lines.
+
+cf0-99-exit.
+    exit.
+
+* 2018/nov/16 - the other direction of the reconciliation : scan every
+* batch control record in the selection and confirm at least one claim
+* exists for it in claims-mstr - an "orphan" batch (no detail claims
+* at all) is invisible to the missing-batch-control check above since
+* that check only ever looks at batch numbers that DID come off a
+* claim.
+da0-check-orphan-batches.
+
+    perform cg0-load-claim-batch-nbrs	thru	cg0-99-exit.
+
+    move "N"				to	eof-batch-ctrl-file.
+    move low-values			to	key-batctrl-file.
+
+    start batch-ctrl-file key is greater than or equal to key-batctrl-file
+	invalid key
+	    move "Y"			to	eof-batch-ctrl-file
+	    go to da0-99-exit.
+
+da0-10-read-next-batch.
+
+    read batch-ctrl-file next record
+	at end
+	    move "Y"			to	eof-batch-ctrl-file
+	    go to da0-99-exit.
+
+    add 1				to	ctr-batchctrl-scan-reads.
+
+    if (sel-clinic-nbr not = batctrl-clinic-nbr-1-2)
+       or (    batctrl-cycle-nbr < sel-cycle-nbr-from
+            or batctrl-cycle-nbr > sel-cycle-nbr-to )
+       or (    batctrl-date-period-end < ws-from-date-r
+            or batctrl-date-period-end > ws-to-date-r )
+    then
+	go to da0-10-read-next-batch.
+
+    perform db0-scan-claims-for-batch	thru	db0-99-exit.
+
+    if claims-found-for-batch = "N"
+    then
+	perform ea0-move-orphan-to-print-line
+					thru	ea0-99-exit
+	perform eb0-write-orphan-detail-line
+					thru	eb0-99-exit.
+*   (else)
+*   endif
+
+    go to da0-10-read-next-batch.
+
+da0-99-exit.
+    exit.
+
+* (f002 has no batch-nbr-keyed alternate index - cg0-load-claim-batch-nbrs
+*  below has already loaded every batch nbr appearing on a claim into
+*  claim-batch-table with a single pass, so all this needs to do now
+*  is walk that in-memory table instead of re-reading f002 for every
+*  batch)
+db0-scan-claims-for-batch.
+
+    move "N"				to	claims-found-for-batch.
+    set claim-batch-idx			to	1.
+
+    perform db1-test-batch-table-entry	thru	db1-99-exit
+	varying claim-batch-idx from 1 by 1
+	until claim-batch-idx > ctr-claim-batch-nbrs
+	   or claims-found-for-batch = "Y".
+
+db0-99-exit.
+    exit.
+
+db1-test-batch-table-entry.
+
+    if claim-batch-entry (claim-batch-idx) = batctrl-batch-nbr
+    then
+	move "Y"			to	claims-found-for-batch.
+*   (else)
+*   endif
+
+db1-99-exit.
+    exit.
+
+* 2019/Jan/22 - one pass over claims-mstr to build claim-batch-table -
+*		 see da0-check-orphan-batches remarks above.
+cg0-load-claim-batch-nbrs.
+
+    move zero				to	ctr-claim-batch-nbrs.
+    move low-values			to	key-claims-mstr.
+
+    start claims-mstr key is greater than or equal to key-claims-mstr
+	invalid key
+	    go to cg0-99-exit.
+
+cg0-10-read-next-claim.
+
+    read claims-mstr next record
+	at end
+	    go to cg0-99-exit.
+
+    add 1				to	ctr-claims-mstr-reads.
+
+    perform cg1-add-batch-nbr-to-table	thru	cg1-99-exit.
+
+    go to cg0-10-read-next-claim.
+
+cg0-99-exit.
+    exit.
+
+cg1-add-batch-nbr-to-table.
+
+    set claim-batch-idx			to	1.
+    move "N"				to	batch-already-in-table.
+
+    perform cg2-test-batch-already-in-table
+					thru	cg2-99-exit
+	varying claim-batch-idx from 1 by 1
+	until claim-batch-idx > ctr-claim-batch-nbrs
+	   or batch-already-in-table = "Y".
+
+    if batch-already-in-table = "N"
+       and ctr-claim-batch-nbrs < 9999
+    then
+	add 1				to	ctr-claim-batch-nbrs
+	set claim-batch-idx		to	ctr-claim-batch-nbrs
+	move clmhdr-batch-nbr		to	claim-batch-entry (claim-batch-idx).
+*   (else)
+*   endif
+
+cg1-99-exit.
+    exit.
+
+cg2-test-batch-already-in-table.
+
+    if claim-batch-entry (claim-batch-idx) = clmhdr-batch-nbr
+    then
+	move "Y"			to	batch-already-in-table.
+*   (else)
+*   endif
+
+cg2-99-exit.
+    exit.
+
+ea0-move-orphan-to-print-line.
+
+    move batctrl-batch-nbr		to	l3-batch-nbr.
+    move batctrl-clinic-nbr-1-2	to	l3-clinic.
+    move batctrl-cycle-nbr		to	l3-cycle-nbr.
+    move batctrl-date-period-end-yy	to	l3-end-yy.
+    move batctrl-date-period-end-mm	to	l3-end-mm.
+    move batctrl-date-period-end-dd	to	l3-end-dd.
+    move batctrl-nbr-claims-in-batch	to	l3-nbr-claims-per-f001.
+
+ea0-99-exit.
+    exit.
+
+eb0-write-orphan-detail-line.
+
+    add  proper-spacing		to	ctr-lines-prt-orphan.
+    if ctr-lines-prt-orphan > max-nbr-lines
+       or flag-print-orphan-batch not = "Y"
+    then
+	perform ec0-heading-routine	thru	ec0-99-exit.
+*   (else)
+*   endif
+
+    write prt-line from orphan-detail-line after proper-spacing.
+    add  1				to	ctr-orphan-batch-writes.
+    move "Y"				to	flag-print-orphan-batch.
+
+eb0-99-exit.
+    exit.
+
+ec0-heading-routine.
+
+    add 1				to	ctr-page-orphan.
+    move ctr-page-orphan		to	h3-page.
+    move h1-yy				to	h3-yy.
+    move h1-mm				to	h3-mm.
+    move h1-dd				to	h3-dd.
+    write prt-line from head-line-3 after advancing page.
+    move 2				to	proper-spacing.
+    write prt-line from head-line-4 after proper-spacing.
+    move 3				to	ctr-lines-prt-orphan.
+
+ec0-99-exit.
+    exit.
+
+df0-total-orphan-routine.
+
+    move ctr-orphan-batch-writes	to	t3-orphan-tot-nbr.
+    move "TOTAL BATCHES WITH NO CLAIMS IN F002 = "
+					to	t3-message.
+    write prt-line  from orphan-total-line after 3 lines.
+
+df0-99-exit.
+    exit.
+* 2018/nov/16 - end
+
+zb0-common-error.
  
     move err-msg (err-ind)		to	err-msg-comment.      
     display err-msg-line. 
@@ -630,14 +914,25 @@ zb0-99-exit.
  
 za0-end-of-job. 
  
-    if flag-print-miss-claim = "Y" 
-    then 
-        perform cf0-total-routine	thru	cf0-99-exit. 
-*   (else) 
-*   endif 
- 
- 
-    close claims-mstr 
+    if flag-print-miss-claim = "Y"
+    then
+        perform cf0-total-routine	thru	cf0-99-exit.
+*   (else)
+*   endif
+
+* 2018/nov/16 - reverse-direction reconciliation - see
+* da0-check-orphan-batches
+    perform da0-check-orphan-batches	thru	da0-99-exit.
+
+    if flag-print-orphan-batch = "Y"
+    then
+        perform df0-total-orphan-routine
+					thru	df0-99-exit.
+*   (else)
+*   endif
+* 2018/nov/16 - end
+
+    close claims-mstr
           batch-ctrl-file 
           print-file. 
  
