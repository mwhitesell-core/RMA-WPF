@@ -23,7 +23,12 @@ security.
 * 
 *  1999/jan/31 B.E.	- y2k
 *  1999/dec/13 B.E.	- cosmetic changes
-environment division. 
+*  2018/aug/09 M.C.	- add a live preview of the message exactly as it
+*			  will print on the invoice (only the non-blank
+*			  detail lines, packed together with no gaps, in
+*			  dtl1-dtl4 order) - refreshed after each message
+*			  line is keyed, see bb0-refresh-preview
+environment division.
 input-output section. 
 file-control. 
 * 
@@ -60,12 +65,21 @@ working-storage section.
     88 ok					value "Y". 
     88 not-ok					value "N". 
  
-01  acc-mod-rej					pic x. 
-    88  accept-screen				value "Y". 
-    88  modify-screen				value "M". 
-    88  reject-screen    			value "N". 
- 
-*   counters for records read/written for all input/output files 
+01  acc-mod-rej					pic x.
+    88  accept-screen				value "Y".
+    88  modify-screen				value "M".
+    88  reject-screen    			value "N".
+
+*   2018/aug/09 - live invoice-wording preview (see bb0-refresh-preview) -
+*		 holds the message exactly as it will print on the invoice,
+*		 i.e. only the non-blank detail lines, packed together with
+*		 no gaps, in dtl1-dtl4 order.
+01  ws-preview-msg.
+    05  ws-preview-line			pic x(47)	occurs 4 times.
+
+77  ws-preview-ctr				pic 9		value zero.
+
+*   counters for records read/written for all input/output files
  
 01  counters. 
     05  ctr-msg-mstr-reads			pic 9(7). 
@@ -146,9 +160,20 @@ screen section.
     05  scr-msg-dtl1 line 07 col 17 pic x(47) using msg-dtl1 auto. 
     05  scr-msg-dtl2 line 08 col 17 pic x(47) using msg-dtl2 auto. 
     05  scr-msg-dtl3 line 09 col 17 pic x(47) using msg-dtl3 auto. 
-    05  scr-msg-dtl4 line 10 col 17 pic x(47) using msg-dtl4 auto. 
- 
-01 add-mode. 
+    05  scr-msg-dtl4 line 10 col 17 pic x(47) using msg-dtl4 auto.
+
+*   2018/aug/09 - live invoice-wording preview (see bb0-refresh-preview)
+01  scr-msg-preview-lit.
+    05  line 12 col 01 value "PREVIEW - AS IT WILL PRINT ON INVOICE:".
+
+01  scr-msg-preview.
+    05  line 13 col 17 pic x(47) from ws-preview-line (1).
+    05  line 14 col 17 pic x(47) from ws-preview-line (2).
+    05  line 15 col 17 pic x(47) from ws-preview-line (3).
+    05  line 16 col 17 pic x(47) from ws-preview-line (4).
+* 2018/aug/09 - end
+
+01 add-mode.
 	05  line 02 col 31 value "ADD MODE                   ". 
  
 01  change-mode. 
@@ -423,11 +448,13 @@ ab0-90-clear-screen.
     move spaces					to ws-msg-sub-key-23 
 						   msg-rec. 
  
-    display scr-msg-id. 
-    if not inquire-code 
-    then display scr-msg-var. 
- 
-ab0-95-next-msg. 
+    display scr-msg-id.
+    if not inquire-code
+    then display scr-msg-var.
+
+    perform bb0-refresh-preview		thru bb0-99-exit.
+
+ab0-95-next-msg.
  
     perform xd0-acpt-type-msg-read-msg	thru xd0-99-exit. 
  
@@ -448,41 +475,81 @@ ba0-acpt-reprint.
 	perform za0-common-error		thru 	za0-99-exit 
   	go to ba0-acpt-reprint. 
  
-ba0-acpt-dtl1. 
- 
-    accept scr-msg-dtl1. 
-    if msg-dtl1 equal spaces 
-    then 
-	move 11					to	err-ind 
-	perform za0-common-error		thru	za0-99-exit 
-	go to ba0-acpt-dtl1. 
- 
-ba0-acpt-dtl2. 
- 
-    accept scr-msg-dtl2. 
- 
-ba0-acpt-dtl3. 
- 
-    accept scr-msg-dtl3. 
-    if msg-dtl3 not = spaces and 
-       msg-dtl2 = spaces 
-    then 
-	move 4					to	err-ind 
-	perform za0-common-error		thru	za0-99-exit 
-	go to ba0-acpt-dtl2. 
- 
-ba0-acpt-dtl4. 
- 
-    accept scr-msg-dtl4. 
-    if msg-dtl4 not equal spaces and 
-       msg-dtl3 equal spaces 
-    then 
-	move 10					to	err-ind 
-	perform za0-common-error		thru	za0-99-exit 
-	go to ba0-acpt-dtl3. 
- 
-ba0-99-exit. 
-    exit. 
+ba0-acpt-dtl1.
+
+    accept scr-msg-dtl1.
+    perform bb0-refresh-preview		thru bb0-99-exit.
+    if msg-dtl1 equal spaces
+    then
+	move 11					to	err-ind
+	perform za0-common-error		thru	za0-99-exit
+	go to ba0-acpt-dtl1.
+
+ba0-acpt-dtl2.
+
+    accept scr-msg-dtl2.
+    perform bb0-refresh-preview		thru bb0-99-exit.
+
+ba0-acpt-dtl3.
+
+    accept scr-msg-dtl3.
+    perform bb0-refresh-preview		thru bb0-99-exit.
+    if msg-dtl3 not = spaces and
+       msg-dtl2 = spaces
+    then
+	move 4					to	err-ind
+	perform za0-common-error		thru	za0-99-exit
+	go to ba0-acpt-dtl2.
+
+ba0-acpt-dtl4.
+
+    accept scr-msg-dtl4.
+    perform bb0-refresh-preview		thru bb0-99-exit.
+    if msg-dtl4 not equal spaces and
+       msg-dtl3 equal spaces
+    then
+	move 10					to	err-ind
+	perform za0-common-error		thru	za0-99-exit
+	go to ba0-acpt-dtl3.
+
+ba0-99-exit.
+    exit.
+
+* 2018/aug/09 - live invoice-wording preview - build & display the message
+*		exactly as it will print on the invoice: only the non-blank
+*		detail lines, packed together with no gaps, in dtl1-dtl4
+*		order (same compression the invoice print routine applies).
+bb0-refresh-preview.
+
+    move spaces					to	ws-preview-msg.
+    move zero					to	ws-preview-ctr.
+
+    if msg-dtl1 not = spaces
+    then
+	add 1					to	ws-preview-ctr
+	move msg-dtl1				to	ws-preview-line (ws-preview-ctr).
+
+    if msg-dtl2 not = spaces
+    then
+	add 1					to	ws-preview-ctr
+	move msg-dtl2				to	ws-preview-line (ws-preview-ctr).
+
+    if msg-dtl3 not = spaces
+    then
+	add 1					to	ws-preview-ctr
+	move msg-dtl3				to	ws-preview-line (ws-preview-ctr).
+
+    if msg-dtl4 not = spaces
+    then
+	add 1					to	ws-preview-ctr
+	move msg-dtl4				to	ws-preview-line (ws-preview-ctr).
+
+    display scr-msg-preview-lit.
+    display scr-msg-preview.
+
+bb0-99-exit.
+    exit.
+* 2018/aug/09 - end
  
 ca0-display-records. 
  
@@ -689,12 +756,13 @@ xd0-10-acpt-msg.
      move ws-msg-sub-key			to	msg-sub-key. 
      perform xc0-read-msg-mstr			thru xc0-99-exit. 
  
-    if ok 
-    then 
-	if delete-code or change-code 
-	then 
-	    display scr-msg-var. 
-*   endif 
+    if ok
+    then
+	if delete-code or change-code
+	then
+	    display scr-msg-var
+	    perform bb0-refresh-preview	thru bb0-99-exit.
+*   endif
  
 xd0-99-exit. 
     exit. 
