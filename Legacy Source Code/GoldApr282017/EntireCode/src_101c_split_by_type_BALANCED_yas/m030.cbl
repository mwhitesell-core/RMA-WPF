@@ -44,24 +44,32 @@ security.
 *			  HSC and RMA
 *			- added new 'active for entry' field
 * 2006/apr/06 M.C.	- add service location indicator for hospital in-patient
-*			  diagnostic services 
+*			  diagnostic services
+* 2018/oct/18 M.C.	- warn the operator, with a count of the claims
+*			  affected, if a location being changed or
+*			  deactivated is still referenced by claims on
+*			  f002 - see wa0-check-loc-usage-in-claims
 
-environment division. 
-input-output section. 
-file-control. 
-* 
-*   place your file select statements here 
-* 
-copy "f030_locations_mstr.slr". 
-* 
-    select audit-file 
-          assign to printer print-file-name 
-	  file status is status-audit-rpt. 
-* 
-data division. 
-file section. 
-* 
-copy "f030_locations_mstr.fd". 
+environment division.
+input-output section.
+file-control.
+*
+*   place your file select statements here
+*
+copy "f030_locations_mstr.slr".
+*
+    copy "f002_claims_mstr.slr".
+*
+    select audit-file
+          assign to printer print-file-name
+	  file status is status-audit-rpt.
+*
+data division.
+file section.
+*
+copy "f030_locations_mstr.fd".
+*
+    copy "f002_claims_mstr.fd".
 fd  audit-file 
     record contains 132 characters. 
  
@@ -76,31 +84,46 @@ copy "site_id.ws".
 * 
 *  eof flags 
 * 
-77  eof-loc-mstr				pic x	value "N". 
-* 
-*  status file indicators 
-* 
-*mf 77  status-file				pic x(11). 
-*mf 77  status-loc-mstr				pic x(11) value zero. 
+77  eof-loc-mstr				pic x	value "N".
+77  eof-claims-mstr				pic x	value "N".
+*
+*  status file indicators
+*
+*mf 77  status-file				pic x(11).
+*mf 77  status-loc-mstr				pic x(11) value zero.
 
-77  status-file					pic x(2). 
-77  status-cobol-loc-mstr			pic x(2) value zero. 
-77  status-audit-rpt				pic xx	  value zero. 
-* 
-77  confirm-space				pic x   value space. 
-* 
- 
-01  flag					pic x. 
-    88 ok					value "Y". 
-    88 not-ok					value "N". 
- 
-*   counters for records read/written for all input/output files 
- 
-01  counters. 
-    05  ctr-loc-mstr-reads			pic 9(7). 
-    05  ctr-loc-mstr-writes			pic 9(7). 
-    05  ctr-loc-mstr-rewrites			pic 9(7). 
-    05  ctr-audit-rpt-writes			pic 9(7). 
+77  status-file					pic x(2).
+77  status-cobol-loc-mstr			pic x(2) value zero.
+77  status-cobol-claims-mstr			pic x(2) value zero.
+77  status-audit-rpt				pic xx	  value zero.
+*
+77  confirm-space				pic x   value space.
+*
+
+01  flag					pic x.
+    88 ok					value "Y".
+    88 not-ok					value "N".
+
+*   (was this location active for entry before the operator's change -
+*    used to detect a Y-to-N deactivation - see wa0-check-loc-usage-
+*    in-claims)
+01  hold-active-flag				pic x.
+
+*   set by wa0-check-loc-usage-in-claims to say whether any claim on
+*   file still points at loc-nbr
+01  claims-in-use-flag				pic x.
+    88 claims-in-use				value "Y".
+    88 claims-not-in-use			value "N".
+
+*   counters for records read/written for all input/output files
+
+01  counters.
+    05  ctr-loc-mstr-reads			pic 9(7).
+    05  ctr-loc-mstr-writes			pic 9(7).
+    05  ctr-loc-mstr-rewrites			pic 9(7).
+    05  ctr-claims-mstr-reads			pic 9(7).
+    05  ctr-claims-affected			pic 9(7).
+    05  ctr-audit-rpt-writes			pic 9(7).
 01  error-message-table. 
  
     05  error-messages. 
@@ -245,9 +268,19 @@ screen section.
     05  line 24 col 30 value "DELETE (Y/N)". 
     05  line 24 col 45 pic x   to flag. 
  
-01  scr-reject-entry. 
-    05  line 24 col 50	value "ENTRY IS ". 
-    05  line 24 col 59	value "REJECTED"	bell blink. 
+01  scr-reject-entry.
+    05  line 24 col 50	value "ENTRY IS ".
+    05  line 24 col 59	value "REJECTED"	bell blink.
+
+* 2018/oct/18 - see wa0-check-loc-usage-in-claims
+01  scr-loc-in-use-warning.
+    05  line 22 col 01	value "WARNING - "			bell blink.
+    05  line 22 col 11	pic zzz,zz9	from ctr-claims-affected.
+    05  line 22 col 22	value
+			"CLAIM(S) ON FILE STILL REFERENCE THIS LOCATION".
+    05  line 23 col 01	value "PROCEED ANYWAY (Y/N) ".
+    05  line 23 col 23	pic x	to flag.
+* 2018/oct/18 - end
  
 01  scr-closing-screen. 
     05  blank screen. 
@@ -261,10 +294,12 @@ screen section.
 *    05  line  9 col 60  pic 9(7) from ctr-x. 
     05  line  6 col 20  value "NUMBER OF LOC-MSTR WRITES = ". 
     05  line  6 col 60  pic 9(7) from ctr-loc-mstr-writes. 
-    05  line  7 col 20  value "NUMBER OF LOC-MSTR REWRITES = ". 
-    05  line  7 col 60  pic 9(7) from ctr-loc-mstr-rewrites. 
-    05  line  8 col 20  value "NUMBER OF AUDIT RPT WRITES = ". 
-    05  line  8 col 60  pic 9(7) from ctr-audit-rpt-writes. 
+    05  line  7 col 20  value "NUMBER OF LOC-MSTR REWRITES = ".
+    05  line  7 col 60  pic 9(7) from ctr-loc-mstr-rewrites.
+    05  line  8 col 20  value "NUMBER OF AUDIT RPT WRITES = ".
+    05  line  8 col 60  pic 9(7) from ctr-audit-rpt-writes.
+    05  line  9 col 20  value "NUMBER OF CLAIMS-MSTR ACCESSES = ".
+    05  line  9 col 60  pic 9(7) from ctr-claims-mstr-reads.
 *    05  line  9 col 20  value "NUMBER OF X WRITES = ". 
 *    05  line  9 col 60  pic 9(7) from ctr-x. 
     05  line 21 col 20	value "PROGRAM M030 ENDING". 
@@ -288,14 +323,24 @@ procedure division.
 declaratives. 
 err-loc-mstr-file section. 
     use after standard error procedure on loc-mstr.       
-err-loc-mstr. 
-    stop "ERROR IN ACCESSING LOCATION MASTER". 
-*mf    move status-loc-mstr		to status-file. 
-    move status-cobol-loc-mstr		to status-file. 
-    display file-status-display. 
-    stop run. 
- 
-err-audit-rpt-file section. 
+err-loc-mstr.
+    stop "ERROR IN ACCESSING LOCATION MASTER".
+*mf    move status-loc-mstr		to status-file.
+    move status-cobol-loc-mstr		to status-file.
+    display file-status-display.
+    stop run.
+
+* 2018/oct/18 - see wa0-check-loc-usage-in-claims
+err-claims-mstr-file section.
+    use after standard error procedure on claims-mstr.
+err-claims-mstr.
+    stop "ERROR IN ACCESSING CLAIMS MASTER".
+    move status-cobol-claims-mstr	to status-file.
+    display file-status-display.
+    stop run.
+* 2018/oct/18 - end
+
+err-audit-rpt-file section.
     use after standard error procedure on audit-file.     
 err-audit-rpt. 
     stop "ERROR IN WRITING TO AUDIT REPORT FILE". 
@@ -330,9 +375,10 @@ aa0-initialization.
 *	delete audit file 
 *    expunge audit-file. 
  
-*    open input constants-master. 
-    open i-o loc-mstr. 
-    open output audit-file. 
+*    open input constants-master.
+    open i-o loc-mstr.
+    open input claims-mstr.
+    open output audit-file.
  
 ** 
 ** aa0-10 has been transfered to ab0-processing. 
@@ -472,10 +518,40 @@ ab0-05.
 	perform la0-acpt-in-out-ind	thru	la0-99-exit
         perform va0-acpt-payroll-flag   thru    va0-99-exit
 	perform ua0-acpt-active-flag	thru	ua0-99-exit.
-*   (else) 
-*   endif 
- 
-ab0-10. 
+*   (else)
+*   endif
+
+* 2018/oct/18 - warn if claims still reference a location being deleted
+*		or deactivated - see wa0-check-loc-usage-in-claims
+    if      option = "D"
+       or ( option = "C"
+        and hold-active-flag = "Y"
+        and loc-active-for-entry = "N" )
+    then
+	perform wa0-check-loc-usage-in-claims
+					thru	wa0-99-exit
+	if claims-in-use
+	then
+	    display scr-loc-in-use-warning
+	    accept scr-loc-in-use-warning
+	    if flag not = "Y"
+	    then
+*
+*   2019/Jan/22 MC - looping back to ab0-05 re-ran the same accepts
+*		     against the same values and landed right back on
+*		     this warning with no way out - send a decline back
+*		     to the option-selection prompt instead, the same
+*		     way an operator backs out with "*" at ab0-01 above.
+		go to ab0-processing.
+*	    (else - operator chose to proceed anyway)
+*	    endif
+*	(else - no claims on file reference this location)
+*	endif
+*   (else - not a delete or a Y-to-N deactivation)
+*   endif
+* 2018/oct/18 - end
+
+ab0-10.
  
     if  option = "A" 
      or option = "C" 
@@ -680,11 +756,12 @@ ma0-read-loc-mstr.
 		move "N"		to flag 
 		go to ma0-99-exit. 
  
-    move "Y"				to flag. 
-    add 1				to ctr-loc-mstr-reads. 
- 
-ma0-99-exit. 
-    exit. 
+    move "Y"				to flag.
+    add 1				to ctr-loc-mstr-reads.
+    move loc-active-for-entry		to hold-active-flag.
+
+ma0-99-exit.
+    exit.
  
  
  
@@ -775,13 +852,58 @@ va0-99-exit.
     exit.
 
 
+* 2018/oct/18 - scan claims-mstr for any claim still pointing at
+*		loc-nbr, so ab0-05 can warn before a delete or a
+*		deactivation goes through (see u200's ac0-process-claims
+*		for the same claims-mstr full-scan idiom)
+wa0-check-loc-usage-in-claims.
+
+    move zero				to	ctr-claims-affected.
+    move low-values			to	key-claims-mstr.
+
+    start claims-mstr key is greater than or equal to key-claims-mstr
+	invalid key
+	    move "Y"			to	eof-claims-mstr
+	    go to wa0-20-set-flag.
+*   endif
+
+wa0-10-read-next-claim.
+
+    read claims-mstr next record
+	at end
+	    move "Y"			to	eof-claims-mstr
+	    go to wa0-20-set-flag.
+
+    add 1				to	ctr-claims-mstr-reads.
+
+    if clmhdr-loc of claim-header-rec = loc-nbr
+    then
+	add 1				to	ctr-claims-affected.
+*   endif
+
+    go to wa0-10-read-next-claim.
+
+wa0-20-set-flag.
+
+    if ctr-claims-affected > 0
+    then
+	move "Y"			to	claims-in-use-flag
+    else
+	move "N"			to	claims-in-use-flag.
+*   endif
+
+wa0-99-exit.
+    exit.
+* 2018/oct/18 - end
+
 
-az0-end-of-job. 
+az0-end-of-job.
     
     display blank-screen. 
  
-    close  loc-mstr 
-           audit-file. 
+    close  loc-mstr
+           claims-mstr
+           audit-file.
  
     accept sys-time			from time. 
     display scr-closing-screen. 
