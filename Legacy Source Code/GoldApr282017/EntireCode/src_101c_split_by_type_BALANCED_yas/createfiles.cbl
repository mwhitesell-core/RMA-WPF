@@ -22,6 +22,18 @@ security.
 * 2011/may/17 M.C.	- added f201-sli-oma-code-suff mstr
 * 2011/may/24 M.C.	- comment out f020-doctor-extra, Cobol does not use it
 * 2015/Mar/17 MC2       - added f040-dtl
+* 2018/Mar/15 DM	- added f045-oma-fee-hist
+* 2018/Mar/22 DM	- f029-followup-events-mstr brought over as an
+*			  ascending-key file (see f029_followup_events_mstr.slr
+*			  remarks) so m029 can finally use it
+* 2018/Mar/23 DM	- added f052-docrev-hist (see f052_doc_revenue_hist.slr
+*			  remarks) so u015 can save a closed month's doctor
+*			  revenue totals before it zeroes them
+* 2018/dec/14 M.C.	- add a post-creation file status check on every
+*			  file this program opens, so a copybook/on-disk
+*			  layout mismatch is reported here instead of
+*			  surfacing later as a failed live transaction -
+*			  see xa0-verify-file-status.
 
 environment division.     
 input-output section.     
@@ -58,13 +70,21 @@ file-control.
 *    copy "f020_doctor_extra_mstr.slr".
     copy "f027_contacts_mstr.slr".
     copy "f028_contacts_info_mstr.slr".
-**  copy "f029_followup_events_mstr.slr".
+* 2018/03/22 - DM
+    copy "f029_followup_events_mstr.slr".
+* 2018/03/22 - end
     copy "f030_locations_mstr.slr".
     copy "f040_oma_fee_mstr.slr".
+* 2018/03/15 - DM
+    copy "f045_oma_fee_hist.slr".
+* 2018/03/15 - end
     copy "f050_doc_revenue_mstr.slr".
     copy "f050tp_doc_revenue_mstr.slr".
     copy "f051_doc_cash_mstr.slr".
     copy "f051tp_doc_cash_mstr.slr".
+* 2018/03/23 - DM
+    copy "f052_doc_revenue_hist.slr".
+* 2018/03/23 - end
 
     copy "f060_cheque_reg_mstr.slr".
     copy "f070_dept_mstr.slr".
@@ -77,6 +97,9 @@ file-control.
     copy "f091_diagnostic_codes.slr".
     copy "f094_msg_sub_mstr.slr".
     copy "f096_ohip_pay_code.slr".
+* 2019/Jan/22 - MC
+    copy "f097_sub_client_xref.slr".
+* 2019/Jan/22 - end
     copy "f200_oscar_provider.slr".
 
     copy "r051_docrev_work_mstr.slr".
@@ -89,6 +112,10 @@ file-control.
     copy "f201_sli_oma_code_suff.slr".
 * 2011/05/17 - end
 
+* 2018/dec/07 - MC
+    copy "f202_clinic_group_mstr.slr".
+* 2018/dec/07 - end
+
 * MC2
     copy "f040_dtl.slr".
 * MC2 - end
@@ -146,13 +173,21 @@ fd  claims-extra-mstr
 *    copy "f020_doctor_extra_mstr.fd".
     copy "f027_contacts_mstr.fd".
     copy "f028_contacts_info_mstr.fd".
-**  copy "f029_followup_events_mstr.fd".
+* 2018/03/22 - DM
+    copy "f029_followup_events_mstr.fd".
+* 2018/03/22 - end
     copy "f030_locations_mstr.fd".
     copy "f040_oma_fee_mstr.fd".
+* 2018/03/15 - DM
+    copy "f045_oma_fee_hist.fd".
+* 2018/03/15 - end
     copy "f050_doc_revenue_mstr.fd".
     copy "f050tp_doc_revenue_mstr.fd".
     copy "f051_doc_cash_mstr.fd".
     copy "f051tp_doc_cash_mstr.fd".
+* 2018/03/23 - DM
+    copy "f052_doc_revenue_hist.fd".
+* 2018/03/23 - end
     copy "f060_cheque_reg_mstr.fd".
     copy "f070_dept_mstr.fd".
     copy "f071_client_rma_claim_nbr.fd".
@@ -165,10 +200,16 @@ fd  claims-extra-mstr
     copy "f091_diagnostic_codes.fd".
     copy "f094_msg_sub_mstr.fd".
     copy "f096_ohip_pay_code.fd".
+* 2019/Jan/22 - MC
+    copy "f097_sub_client_xref.fd".
+* 2019/Jan/22 - end
     copy "r051_docrev_work_mstr.fd".
     copy "f123_company_mstr.fd".          
     copy "f200_oscar_provider.fd".
     copy "f201_sli_oma_code_suff.fd".
+* 2018/dec/07 - MC
+    copy "f202_clinic_group_mstr.fd".
+* 2018/dec/07 - end
 
 * MC2
     copy "f040_dtl.fd".
@@ -219,12 +260,23 @@ working-storage section.
 77  status-cobol-contacts-mstr			pic xx		value zero.
 77  status-cobol-contacts-info			pic xx		value zero.
 77  status-cobol-oscar-provider		 	pic xx		value zero.
+77  status-cobol-sub-client-xref			pic xx		value zero.
 77  status-cobol-sli-oma-mstr			pic xx		value zero.
+* 2018/dec/07 - MC
+77  status-cobol-clinic-group			pic xx		value zero.
+* 2018/dec/07 - end
 
 * MC2
 77  status-cobol-f040-dtl                       pic xx          value zero.
 * MC2 - end
 
+* 2018/03/15 - DM
+77  status-cobol-oma-fee-hist			pic xx		value zero.
+* 2018/03/15 - end
+* 2018/03/23 - DM
+77  status-cobol-docrev-hist			pic xx		value zero.
+* 2018/03/23 - end
+
 procedure division.     
 main-line section.     
 mainline.     
@@ -244,17 +296,26 @@ mainline.
 * 2011/05/24 - MC
 *		doc-extra-mstr
 		loc-mstr
-    	        oma-fee-mstr     
+    	        oma-fee-mstr
 		docrev-mstr
 		docrevtp-mstr
 		oscar-provider
 * MC2
                 f040-dtl
 * MC2 - end
-		sli-oma-code-suff-mstr.
+* 2018/03/15 - DM
+		oma-fee-hist
+* 2018/03/15 - end
+		sli-oma-code-suff-mstr
+* 2018/dec/07 - MC
+		clinic-group-mstr.
+* 2018/dec/07 - end
 
+* 2018/dec/14 - MC
+    perform xa0-verify-file-status-1	thru	xa0-1-99-exit.
+* 2018/dec/14 - end
 
-    close   	batch-ctrl-file     
+    close   	batch-ctrl-file
 		claims-mstr        
 		claims-mstr-new
 		claims-extra-mstr
@@ -270,14 +331,20 @@ mainline.
 * 2011/05/24 - MC
 *		doc-extra-mstr
 		loc-mstr
-    	        oma-fee-mstr     
+    	        oma-fee-mstr
 		docrev-mstr
 		docrevtp-mstr
 		oscar-provider
 * MC2
                 f040-dtl
 * MC2 - end
-		sli-oma-code-suff-mstr.
+* 2018/03/15 - DM
+		oma-fee-hist
+* 2018/03/15 - end
+		sli-oma-code-suff-mstr
+* 2018/dec/07 - MC
+		clinic-group-mstr.
+* 2018/dec/07 - end
 
     open i-o	docash-mstr
 		docashtp-mstr
@@ -296,9 +363,22 @@ mainline.
 		company-mstr
 		contacts-mstr
 		contacts-info-mstr
-**followup-events-mstr
+* 2018/03/22 - DM
+		followup-events-mstr
+* 2018/03/22 - end
+* 2018/03/23 - DM
+		docrev-hist
+* 2018/03/23 - end
+* 2019/Jan/22 - MC
+		sub-client-xref
+* 2019/Jan/22 - end
 *		(sequential file)
 		corrected-pat.
+
+* 2018/dec/14 - MC
+    perform xa0-verify-file-status-2	thru	xa0-2-99-exit.
+* 2018/dec/14 - end
+
     close    docash-mstr
 		docashtp-mstr
 		cheque-reg-mstr
@@ -316,9 +396,168 @@ mainline.
 		company-mstr
 		contacts-mstr
 		contacts-info-mstr
-**f0llowup-events-mstr
+* 2018/03/22 - DM
+		followup-events-mstr
+* 2018/03/22 - end
+* 2018/03/23 - DM
+		docrev-hist
+* 2018/03/23 - end
+* 2019/Jan/22 - MC
+		sub-client-xref
+* 2019/Jan/22 - end
 *		(sequential file)
 		corrected-pat.
 
     stop run.
- 
+
+xa0-verify-file-status-1.
+
+*   each status-cobol-xxx below is set by the first open i-o block
+*   above - anything other than "00" means the file that was already
+*   on disk doesn't match the record/key layout this program was
+*   compiled with (a boundary violation is typically reported as
+*   status "39") - reported here, at creation time, instead of
+*   surfacing later as a failed live transaction against that file.
+
+    if status-cobol-batctrl-file not = "00"
+	display "FILE LAYOUT MISMATCH - BATCH-CTRL-FILE - STATUS = "
+					status-cobol-batctrl-file.
+    if status-cobol-claims-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - CLAIMS-MSTR - STATUS = "
+					status-cobol-claims-mstr.
+    if status-cobol-claims-mstr-new not = "00"
+	display "FILE LAYOUT MISMATCH - CLAIMS-MSTR-NEW - STATUS = "
+					status-cobol-claims-mstr-new.
+    if status-cobol-claims-extra not = "00"
+	display "FILE LAYOUT MISMATCH - CLAIMS-EXTRA-MSTR - STATUS = "
+					status-cobol-claims-extra.
+    if status-cobol-clm-shadow-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - CLAIM-SHADOW-MSTR - STATUS = "
+					status-cobol-clm-shadow-mstr.
+    if status-cobol-shadow-mstr-new not = "00"
+	display "FILE LAYOUT MISMATCH - CLAIM-SHADOW-MSTR-NEW - STATUS = "
+					status-cobol-shadow-mstr-new.
+    if status-cobol-suspend-addr not = "00"
+	display "FILE LAYOUT MISMATCH - SUSPEND-ADDRESS - STATUS = "
+					status-cobol-suspend-addr.
+    if status-cobol-suspend-dtl not = "00"
+	display "FILE LAYOUT MISMATCH - SUSPEND-DTL - STATUS = "
+					status-cobol-suspend-dtl.
+    if status-cobol-suspend-hdr not = "00"
+	display "FILE LAYOUT MISMATCH - SUSPEND-HDR - STATUS = "
+					status-cobol-suspend-hdr.
+    if status-cobol-suspend-desc not = "00"
+	display "FILE LAYOUT MISMATCH - SUSPEND-DESC - STATUS = "
+					status-cobol-suspend-desc.
+    if status-cobol-pat-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - PAT-MSTR - STATUS = "
+					status-cobol-pat-mstr.
+    if status-cobol-pat-elig-history not = "00"
+	display "FILE LAYOUT MISMATCH - PAT-ELIG-HISTORY - STATUS = "
+					status-cobol-pat-elig-history.
+    if status-cobol-doc-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - DOC-MSTR - STATUS = "
+					status-cobol-doc-mstr.
+    if status-cobol-loc-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - LOC-MSTR - STATUS = "
+					status-cobol-loc-mstr.
+    if status-cobol-oma-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - OMA-FEE-MSTR - STATUS = "
+					status-cobol-oma-mstr.
+    if status-cobol-docrev-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - DOCREV-MSTR - STATUS = "
+					status-cobol-docrev-mstr.
+    if status-cobol-docrevtp-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - DOCREVTP-MSTR - STATUS = "
+					status-cobol-docrevtp-mstr.
+    if status-cobol-oscar-provider not = "00"
+	display "FILE LAYOUT MISMATCH - OSCAR-PROVIDER - STATUS = "
+					status-cobol-oscar-provider.
+    if status-cobol-f040-dtl not = "00"
+	display "FILE LAYOUT MISMATCH - F040-DTL - STATUS = "
+					status-cobol-f040-dtl.
+    if status-cobol-oma-fee-hist not = "00"
+	display "FILE LAYOUT MISMATCH - OMA-FEE-HIST - STATUS = "
+					status-cobol-oma-fee-hist.
+    if status-cobol-sli-oma-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - SLI-OMA-CODE-SUFF-MSTR - STATUS = "
+					status-cobol-sli-oma-mstr.
+    if status-cobol-clinic-group not = "00"
+	display "FILE LAYOUT MISMATCH - CLINIC-GROUP-MSTR - STATUS = "
+					status-cobol-clinic-group.
+
+xa0-1-99-exit.
+    exit.
+
+xa0-verify-file-status-2.
+
+*   each status-cobol-xxx below is set by the second open i-o block
+*   above - see xa0-verify-file-status-1 remarks. r051-work-file is
+*   not checked here - the copybook that would assign its status field
+*   is not present in this source tree, so there is no working-storage
+*   field to test for it.
+
+    if status-cobol-docash-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - DOCASH-MSTR - STATUS = "
+					status-cobol-docash-mstr.
+    if status-cobol-docashtp-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - DOCASHTP-MSTR - STATUS = "
+					status-cobol-docashtp-mstr.
+    if status-cobol-chq-reg-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - CHEQUE-REG-MSTR - STATUS = "
+					status-cobol-chq-reg-mstr.
+    if status-cobol-dept-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - DEPT-MSTR - STATUS = "
+					status-cobol-dept-mstr.
+    if status-cobol-bank-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - BANK-MSTR - STATUS = "
+					status-cobol-bank-mstr.
+    if status-cobol-rejected-claims not = "00"
+	display "FILE LAYOUT MISMATCH - REJECTED-CLAIMS - STATUS = "
+					status-cobol-rejected-claims.
+    if status-cobol-iconst-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - ICONST-MSTR - STATUS = "
+					status-cobol-iconst-mstr.
+    if status-cobol-diag-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - DIAG-MSTR - STATUS = "
+					status-cobol-diag-mstr.
+    if status-cobol-msg-sub-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - MSG-SUB-MSTR - STATUS = "
+					status-cobol-msg-sub-mstr.
+    if status-cobol-pay-code-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - PAY-CODE-MSTR - STATUS = "
+					status-cobol-pay-code-mstr.
+    if status-cobol-client-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - CLIENT-MSTR - STATUS = "
+					status-cobol-client-mstr.
+    if status-cobol-client-rma-nbr not = "00"
+	display "FILE LAYOUT MISMATCH - CLIENT-RMA-CLAIM-NBR - STATUS = "
+					status-cobol-client-rma-nbr.
+    if status-cobol-client-doc-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - CLIENT-DOC-MSTR - STATUS = "
+					status-cobol-client-doc-mstr.
+    if status-cobol-company-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - COMPANY-MSTR - STATUS = "
+					status-cobol-company-mstr.
+    if status-cobol-contacts-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - CONTACTS-MSTR - STATUS = "
+					status-cobol-contacts-mstr.
+    if status-cobol-contacts-info not = "00"
+	display "FILE LAYOUT MISMATCH - CONTACTS-INFO-MSTR - STATUS = "
+					status-cobol-contacts-info.
+    if status-followup-events-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - FOLLOWUP-EVENTS-MSTR - STATUS = "
+					status-followup-events-mstr.
+    if status-cobol-sub-client-xref not = "00"
+	display "FILE LAYOUT MISMATCH - SUB-CLIENT-XREF - STATUS = "
+					status-cobol-sub-client-xref.
+    if status-cobol-docrev-hist not = "00"
+	display "FILE LAYOUT MISMATCH - DOCREV-HIST - STATUS = "
+					status-cobol-docrev-hist.
+    if status-corrected-pat not = "00"
+	display "FILE LAYOUT MISMATCH - CORRECTED-PAT - STATUS = "
+					status-corrected-pat.
+
+xa0-2-99-exit.
+    exit.
+
