@@ -0,0 +1,597 @@
+identification division.
+program-id. r015.
+author. dyad computer systems inc.
+installation. rma.
+date-written. 2018/03/23.
+date-compiled.
+security.
+*
+*    files      : f052 - doctor revenue history
+*		: f020 - doctor master
+*		: f030 - locations master
+*		: f090 - isam constants master
+*		: "r015" - doctor/location revenue trend report
+*    program purpose : r011 (revenue analysis of doctor totals) and
+*			r013 (revenue analysis by location) each only
+*			look at the doctor revenue master's current
+*			month-to-date snapshot.  this pulls the closed
+*			months u015 has saved to f052-docrev-hist for a
+*			clinic and prints them side by side, by doctor
+*			and by location, so the trend can be seen in one
+*			run instead of stitching several r011/r013
+*			printouts together by hand.
+*
+*	revision history:
+*
+*		2018/03/23 (dm) - written.
+*
+environment division.
+input-output section.
+file-control.
+
+    copy "f052_doc_revenue_hist.slr".
+
+    copy "f020_doctor_mstr.slr".
+
+    copy "f030_locations_mstr.slr".
+
+    copy "f090_constants_mstr.slr".
+
+    select print-file
+	  assign to printer printer-file-name
+	  file status is status-prt-file.
+
+data division.
+file section.
+
+    copy "f052_doc_revenue_hist.fd".
+
+    copy "f020_doctor_mstr.fd".
+
+    copy "f030_locations_mstr.fd".
+
+    copy "f090_constants_mstr.fd".
+
+fd  print-file
+    record contains 132 characters.
+01  prt-line					pic x(132).
+
+
+working-storage section.
+
+77  err-ind					pic 99		value zero.
+77  printer-file-name				pic x(5)	value "r015".
+77  status-prt-file				pic xx		value zero.
+77  status-cobol-docrev-hist			pic xx		value zero.
+77  status-cobol-doc-mstr			pic xx		value zero.
+77  status-cobol-loc-mstr			pic xx		value zero.
+77  status-cobol-iconst-mstr			pic xx		value zero.
+
+77  eof-docrev-hist				pic x		value "n".
+
+01  ws-request-clinic-ident			pic 99.
+01  ws-from-yyyymm				pic 9(6).
+01  ws-to-yyyymm				pic 9(6).
+01  ws-reply					pic x.
+
+77  line-cnt					pic 999		value zero.
+77  page-cnt					pic 9(4)	value zero.
+
+01  counters.
+    05  ctr-docrev-hist-reads			pic 9(7).
+    05  ctr-doc-mstr-read			pic 9(7).
+    05  ctr-loc-mstr-read			pic 9(7).
+
+*   (month columns are built from the requested from/to range - capped
+*    at 6 so a detail line still fits on a 132 column page)
+
+77  ctr-month-max				pic 9(2)	value zero.
+77  ws-month-limit				pic 9(2)	value 6.
+77  ws-month-idx				pic 9(2)	value zero.
+77  ws-month-max-sub			pic 9(2)	value zero.
+77  ws-work-yyyymm				pic 9(6)	value zero.
+77  ws-work-yy					pic 9(4)	value zero.
+77  ws-work-mm					pic 9(2)	value zero.
+01  month-table.
+    05  month-entry			occurs 6 times.
+	10  tbl-month-yyyymm		pic 9(6).
+
+*   (doctor and location trend tables - found-or-add table walk, same
+*    technique used for the oscar provider table in u200)
+
+77  ws-doc-idx					pic 9(5)	value zero.
+77  ws-doc-max-sub				pic 9(5)	value zero.
+77  ws-found-flag				pic x		value "N".
+77  ctr-doc-max				pic 9(5)	value zero.
+01  doc-table.
+    05  doc-entry			occurs 300 times.
+	10  tbl-doc-nbr			pic x(03).
+	10  tbl-doc-amt			occurs 6 times	pic s9(10)v99.
+
+77  ws-loc-idx					pic 9(5)	value zero.
+77  ws-loc-max-sub				pic 9(5)	value zero.
+77  ctr-loc-max				pic 9(5)	value zero.
+01  loc-table.
+    05  loc-entry			occurs 60 times.
+	10  tbl-loc-code		pic x(04).
+	10  tbl-loc-amt			occurs 6 times	pic s9(10)v99.
+
+01  ws-hist-tot-amt				pic s9(10)v99	value zero.
+
+    copy "sysdatetime.ws".
+
+01  head-line-1.
+    05  filler				pic x(7)	value "R015  /".
+    05  h1-clinic-nbr			pic 99.
+    05  filler				pic x(3)	value spaces.
+    05  filler				pic x(45)	value
+	"* DOCTOR / LOCATION REVENUE TREND REPORT *".
+    05  filler				pic x(30)	value spaces.
+    05  filler				pic x(5)	value "PAGE ".
+    05  h1-page				pic z,zzz.
+
+01  head-line-2.
+    05  filler				pic x(9)	value spaces.
+    05  h2-clinic			pic x(20).
+
+01  head-line-3-doc.
+    05  filler				pic x(9)	value
+	"DOCTOR   ".
+    05  filler				pic x(25)	value
+	"NAME                     ".
+    05  h3-month-cols			pic x(72).
+
+01  head-line-3-loc.
+    05  filler				pic x(9)	value
+	"LOCATION ".
+    05  filler				pic x(25)	value
+	"NAME                     ".
+    05  h3-month-cols-loc		pic x(72).
+
+01  sect-title-doc.
+    05  filler				pic x(40)	value
+	"**** DOCTOR REVENUE TREND ****".
+
+01  sect-title-loc.
+    05  filler				pic x(40)	value
+	"**** LOCATION REVENUE TREND ****".
+
+01  detail-line-doc.
+    05  d1-doc-nbr			pic x(03).
+    05  filler				pic xxx		value spaces.
+    05  d1-doc-name			pic x(25).
+    05  d1-amt				occurs 6 times	pic zzzz9.99-.
+
+01  detail-line-loc.
+    05  d2-loc-code			pic x(04).
+    05  filler				pic xx		value spaces.
+    05  d2-loc-name			pic x(25).
+    05  d2-amt				occurs 6 times	pic zzzz9.99-.
+
+01  month-head-col.
+    05  mh-month			pic 99/9999.
+
+procedure division.
+declaratives.
+
+err-docrev-hist-file section.
+    use after standard error procedure on docrev-hist.
+err-docrev-hist.
+    display status-cobol-docrev-hist.
+    stop "ERROR IN ACCESSING DOCTOR REVENUE HISTORY FILE".
+    stop run.
+
+err-doc-mstr-file section.
+    use after standard error procedure on doc-mstr.
+err-doc-mstr.
+    display status-cobol-doc-mstr.
+    stop "ERROR IN ACCESSING DOCTOR MASTER".
+    stop run.
+
+err-loc-mstr-file section.
+    use after standard error procedure on loc-mstr.
+err-loc-mstr.
+    display status-cobol-loc-mstr.
+    stop "ERROR IN ACCESSING LOCATIONS MASTER".
+    stop run.
+
+err-iconst-mstr-file section.
+    use after standard error procedure on iconst-mstr.
+err-iconst-mstr.
+    display status-cobol-iconst-mstr.
+    stop "ERROR IN ACCESSING CONSTANTS MASTER".
+    stop run.
+
+end declaratives.
+
+mainline section.
+
+    perform aa0-initialization			thru aa0-99-exit.
+    perform ab0-build-month-table		thru ab0-99-exit.
+    perform ac0-load-history			thru ac0-99-exit.
+    perform ba0-print-doctor-trend		thru ba0-99-exit.
+    perform bb0-print-location-trend		thru bb0-99-exit.
+    perform az0-end-of-job			thru az0-99-exit.
+
+    stop run.
+
+aa0-initialization.
+
+    accept sys-date			from date.
+    perform y2k-default-sysdate	thru y2k-default-sysdate-exit.
+    move sys-mm				to run-mm.
+    move sys-dd				to run-dd.
+    move sys-yy				to run-yy.
+
+    move 0				to counters.
+    move 98				to line-cnt.
+
+aa0-10-enter-clinic.
+
+    display "CLINIC NUMBER ? ".
+    accept ws-request-clinic-ident.
+
+    open input iconst-mstr.
+    move ws-request-clinic-ident	to	iconst-clinic-nbr-1-2.
+
+    read iconst-mstr
+	invalid key
+	    close iconst-mstr
+	    display "INVALID CLINIC NUMBER"
+	    go to aa0-10-enter-clinic.
+
+    move ws-request-clinic-ident	to	h1-clinic-nbr.
+    move iconst-clinic-name		to	h2-clinic.
+    close iconst-mstr.
+
+    display "FROM YEAR/MONTH (CCYYMM) ? ".
+    accept ws-from-yyyymm.
+
+    display "TO   YEAR/MONTH (CCYYMM) ? ".
+    accept ws-to-yyyymm.
+
+    display "CONTINUE (Y/N) ? ".
+    accept ws-reply.
+
+    if ws-reply not = "Y" and ws-reply not = "y"
+    then
+	stop run.
+*   (endif)
+
+    open input docrev-hist.
+    open input doc-mstr.
+    open input loc-mstr.
+    open output print-file.
+
+aa0-99-exit.
+    exit.
+
+ab0-build-month-table.
+
+*   (walk the requested range one month at a time, up to the cap -
+*    months beyond the cap are simply not trended in this run)
+
+    move 0				to	ctr-month-max.
+    move ws-from-yyyymm			to	ws-work-yyyymm.
+
+ab0-10-add-month.
+
+    if ws-work-yyyymm > ws-to-yyyymm
+	or ctr-month-max >= ws-month-limit
+    then
+	go to ab0-99-exit.
+*   (endif)
+
+    add 1				to	ctr-month-max.
+    move ws-work-yyyymm			to	tbl-month-yyyymm (ctr-month-max).
+
+    move ws-work-yyyymm (1:4)		to	ws-work-yy.
+    move ws-work-yyyymm (5:2)		to	ws-work-mm.
+
+    if ws-work-mm = 12
+    then
+	add 1				to	ws-work-yy
+	move 1				to	ws-work-mm
+    else
+	add 1				to	ws-work-mm.
+*   (endif)
+
+    move ws-work-yy			to	ws-work-yyyymm (1:4).
+    move ws-work-mm			to	ws-work-yyyymm (5:2).
+
+    go to ab0-10-add-month.
+
+ab0-99-exit.
+    exit.
+
+ac0-load-history.
+
+    move spaces				to	dh-key.
+    move ws-request-clinic-ident	to	dh-clinic-1-2.
+
+    start docrev-hist key is greater than or equal to dh-key
+	invalid key
+	    move "y"			to	eof-docrev-hist
+	    go to ac0-99-exit.
+
+ac0-10-read-next.
+
+    read docrev-hist next record
+	at end
+	    move "y"			to	eof-docrev-hist
+	    go to ac0-99-exit.
+
+    add 1				to	ctr-docrev-hist-reads.
+
+    if dh-clinic-1-2 not = ws-request-clinic-ident
+    then
+	move "y"			to	eof-docrev-hist
+	go to ac0-99-exit.
+*   (endif)
+
+    if dh-yyyymm < ws-from-yyyymm or dh-yyyymm > ws-to-yyyymm
+    then
+	go to ac0-10-read-next.
+*   (endif)
+
+    perform ea0-find-month		thru ea0-99-exit.
+
+    if ws-month-idx > 0
+    then
+	add dh-mtd-in-rec dh-mtd-out-rec	giving ws-hist-tot-amt
+	perform fa0-find-doc-entry		thru fa0-99-exit
+	add ws-hist-tot-amt			to tbl-doc-amt (ws-doc-idx ws-month-idx)
+	perform fb0-find-loc-entry		thru fb0-99-exit
+	add ws-hist-tot-amt			to tbl-loc-amt (ws-loc-idx ws-month-idx).
+*   (else - not one of the columns being trended this run)
+
+    go to ac0-10-read-next.
+
+ac0-99-exit.
+    exit.
+
+ea0-find-month.
+
+    move 0				to	ws-month-idx.
+    move 1				to	ws-month-max-sub.
+
+ea0-10-check.
+
+    if ws-month-max-sub > ctr-month-max
+    then
+	go to ea0-99-exit.
+*   (endif)
+
+    if tbl-month-yyyymm (ws-month-max-sub) = dh-yyyymm
+    then
+	move ws-month-max-sub		to	ws-month-idx
+	go to ea0-99-exit.
+*   (endif)
+
+    add 1				to	ws-month-max-sub.
+    go to ea0-10-check.
+
+ea0-99-exit.
+    exit.
+
+fa0-find-doc-entry.
+
+    move 0				to	ws-doc-idx.
+    move 1				to	ws-doc-max-sub.
+
+fa0-10-check.
+
+    if ws-doc-max-sub > ctr-doc-max
+    then
+	if ctr-doc-max < 300
+	then
+	    add 1				to	ctr-doc-max
+	    move dh-doc-nbr			to	tbl-doc-nbr (ctr-doc-max)
+	    move ctr-doc-max			to	ws-doc-idx
+	else
+	    move 1				to	ws-doc-idx
+*   (else - doctor table is full; this doctor's months are merged
+*    into entry 1 rather than lost, which is good enough for a trend)
+	end-if
+	go to fa0-99-exit.
+*   (endif)
+
+    if tbl-doc-nbr (ws-doc-max-sub) = dh-doc-nbr
+    then
+	move ws-doc-max-sub		to	ws-doc-idx
+	go to fa0-99-exit.
+*   (endif)
+
+    add 1				to	ws-doc-max-sub.
+    go to fa0-10-check.
+
+fa0-99-exit.
+    exit.
+
+fb0-find-loc-entry.
+
+    move 0				to	ws-loc-idx.
+    move 1				to	ws-loc-max-sub.
+
+fb0-10-check.
+
+    if ws-loc-max-sub > ctr-loc-max
+    then
+	if ctr-loc-max < 60
+	then
+	    add 1				to	ctr-loc-max
+	    move dh-location			to	tbl-loc-code (ctr-loc-max)
+	    move ctr-loc-max			to	ws-loc-idx
+	else
+	    move 1				to	ws-loc-idx
+*   (else - location table is full; this location's months are merged
+*    into entry 1 rather than lost, which is good enough for a trend)
+	end-if
+	go to fb0-99-exit.
+*   (endif)
+
+    if tbl-loc-code (ws-loc-max-sub) = dh-location
+    then
+	move ws-loc-max-sub		to	ws-loc-idx
+	go to fb0-99-exit.
+*   (endif)
+
+    add 1				to	ws-loc-max-sub.
+    go to fb0-10-check.
+
+fb0-99-exit.
+    exit.
+
+ba0-print-doctor-trend.
+
+    perform xd0-heading-routine	thru	xd0-99-exit.
+    write prt-line from sect-title-doc	after advancing 2 lines.
+
+    move 1				to	ws-doc-idx.
+
+ba0-10-print-doc-line.
+
+    if ws-doc-idx > ctr-doc-max
+    then
+	go to ba0-99-exit.
+*   (endif)
+
+    move tbl-doc-nbr (ws-doc-idx)	to	d1-doc-nbr doc-nbr.
+
+    read doc-mstr
+	invalid key
+	    move "** INVALID DOCTOR **"	to	doc-name.
+
+    move doc-name			to	d1-doc-name.
+
+    move 1				to	ws-month-max-sub.
+
+ba0-20-move-amounts.
+
+    if ws-month-max-sub > ctr-month-max
+    then
+	go to ba0-30-write.
+*   (endif)
+
+    move tbl-doc-amt (ws-doc-idx ws-month-max-sub)
+					to	d1-amt (ws-month-max-sub).
+    add 1				to	ws-month-max-sub.
+    go to ba0-20-move-amounts.
+
+ba0-30-write.
+
+    write prt-line from detail-line-doc	after advancing 1 lines.
+    add 1				to	line-cnt.
+
+    if line-cnt > 55
+    then
+	perform xd0-heading-routine	thru	xd0-99-exit.
+*   (endif)
+
+    add 1				to	ws-doc-idx.
+    go to ba0-10-print-doc-line.
+
+ba0-99-exit.
+    exit.
+
+bb0-print-location-trend.
+
+    perform xd0-heading-routine	thru	xd0-99-exit.
+    write prt-line from sect-title-loc	after advancing 2 lines.
+
+    move 1				to	ws-loc-idx.
+
+bb0-10-print-loc-line.
+
+    if ws-loc-idx > ctr-loc-max
+    then
+	go to bb0-99-exit.
+*   (endif)
+
+    move tbl-loc-code (ws-loc-idx)	to	d2-loc-code.
+    move tbl-loc-code (ws-loc-idx)	to	location of loc-mstr.
+
+    read loc-mstr
+	invalid key
+	    move "** INVALID LOCATION **"	to	loc-name.
+
+    move loc-name			to	d2-loc-name.
+
+    move 1				to	ws-month-max-sub.
+
+bb0-20-move-amounts.
+
+    if ws-month-max-sub > ctr-month-max
+    then
+	go to bb0-30-write.
+*   (endif)
+
+    move tbl-loc-amt (ws-loc-idx ws-month-max-sub)
+					to	d2-amt (ws-month-max-sub).
+    add 1				to	ws-month-max-sub.
+    go to bb0-20-move-amounts.
+
+bb0-30-write.
+
+    write prt-line from detail-line-loc	after advancing 1 lines.
+    add 1				to	line-cnt.
+
+    if line-cnt > 55
+    then
+	perform xd0-heading-routine	thru	xd0-99-exit.
+*   (endif)
+
+    add 1				to	ws-loc-idx.
+    go to bb0-10-print-loc-line.
+
+bb0-99-exit.
+    exit.
+
+xd0-heading-routine.
+
+    add 1				to	page-cnt.
+    move page-cnt			to	h1-page.
+    write prt-line from head-line-1	after advancing page.
+    write prt-line from head-line-2	after advancing 1 lines.
+    move spaces				to	h3-month-cols.
+    move 1				to	ws-month-max-sub.
+
+xd0-10-build-month-heads.
+
+    if ws-month-max-sub > ctr-month-max
+    then
+	go to xd0-20-write-heads.
+*   (endif)
+
+    move tbl-month-yyyymm (ws-month-max-sub) (5:2)
+					to	mh-month (1:2).
+    move tbl-month-yyyymm (ws-month-max-sub) (1:4)
+					to	mh-month (4:4).
+    move month-head-col
+	to	h3-month-cols ((ws-month-max-sub - 1) * 12 + 1 : 7).
+
+    add 1				to	ws-month-max-sub.
+    go to xd0-10-build-month-heads.
+
+xd0-20-write-heads.
+
+    write prt-line from head-line-3-doc	after advancing 2 lines.
+    move 3				to	line-cnt.
+
+xd0-99-exit.
+    exit.
+
+az0-end-of-job.
+
+    close docrev-hist
+	  doc-mstr
+	  loc-mstr
+	  print-file.
+
+    stop run.
+
+az0-99-exit.
+    exit.
+
+
+    copy "y2k_default_sysdate_century.rtn".
