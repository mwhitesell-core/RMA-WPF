@@ -46,8 +46,15 @@ security.
 *
 * 1999/jan/31 B.E.	- y2k
 * 1999/Nov/19 M.C.	- y2k - extend in & out records from 108 to 114
-* 
-environment division. 
+*
+* 2018/Mar/07 DM	- clinic nbr added as the major sort key so a
+*			  consolidated multi-clinic work file (r070a's
+*			  "**" option) keeps each clinic's records
+*			  grouped together for r070c; no effect on a
+*			  single-clinic run since every record already
+*			  shares the same clinic nbr.
+*
+environment division.
 input-output section. 
 file-control. 
   
@@ -196,12 +203,13 @@ mainline section.
  
 *mf    sort  work-sort	"COBSORT" save 
     sort  work-sort
-      on ascending key 	wk-sort-record-status, 
-			wk-agent-cd, 
-      on descending key wk-age-category, 
-      on ascending key 	wk-clm-nbr 
-      using work-file-in 
-      giving work-file-out. 
+      on ascending key 	wk-clinic-nbr,
+			wk-sort-record-status,
+			wk-agent-cd,
+      on descending key wk-age-category,
+      on ascending key 	wk-clm-nbr
+      using work-file-in
+      giving work-file-out.
  
  
     perform az0-finalization			thru az0-99-exit. 
