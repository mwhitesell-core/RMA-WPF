@@ -0,0 +1,20 @@
+*   2018/Mar/12 DM	- new file - see f096_ohip_pay_code.slr remarks.
+fd  pay-code-mstr
+        block contains 1 characters
+        record      contains 66 characters .
+
+01  pay-code-mstr-rec.
+    05  pay-code-cd                         pic x(05).
+    05  pay-code-desc                       pic x(20).
+*   (curr/prev effective-dated rate, same idea as fee-curr-/fee-prev-
+*    in f040_oma_fee_mstr - see u040.cbl zz0-move-curr-rates-to-prev)
+    05  pay-code-curr-rate                  pic 9(05)v99.
+    05  pay-code-prev-rate                  pic 9(05)v99.
+    05  pay-code-effective-date.
+        10  pay-code-effective-yy           pic 9(02).
+        10  pay-code-effective-mm           pic 9(02).
+        10  pay-code-effective-dd           pic 9(02).
+    05  pay-code-active-ind                 pic x(01).
+        88  pay-code-active                 value "Y".
+        88  pay-code-inactive                value "N".
+    05  filler                              pic x(20).
