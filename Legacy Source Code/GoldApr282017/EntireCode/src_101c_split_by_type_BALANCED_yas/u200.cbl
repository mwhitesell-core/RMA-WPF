@@ -0,0 +1,341 @@
+identification division.
+program-id.    u200.
+author.	       dyad computer systems inc.
+installation.  rma.
+date-written.  2018/03/22.
+date-compiled.
+security.
+*
+*    files      : f002  - claims master
+*		: f200  - oscar provider master
+*		: "u200_oscar_export.sf" - daily claims export for OSCAR
+*		: "ru200" - audit report
+*
+*    program purpose : f200/oscar provider menu only ever handled
+*		       provider setup for the OSCAR EMR link - there was
+*		       no outbound feed of billing activity back to the
+*		       clinics.  this program scans claims-mstr for
+*		       claims that were billed or adjusted today (same
+*		       test as "last touched today" - clmhdr-date-sys)
+*		       for a doctor who is set up on f200, and writes a
+*		       sequential export record (status/amount/service
+*		       date) per claim so an oscar-connected clinic can
+*		       import it and keep their emr billing status in
+*		       sync without re-keying.
+*
+*	revision history:
+*
+*		2018/03/22 (dm) - written.
+*
+environment division.
+input-output section.
+file-control.
+
+    copy "f002_claims_mstr.slr".
+
+    copy "f200_oscar_provider.slr".
+
+    select oscar-export-file
+	assign to "u200_oscar_export.sf"
+	organization is sequential
+	access mode is sequential
+	status is status-cobol-oscar-export.
+
+    select audit-file
+	assign to printer print-file-name
+	file status is status-audit-rpt.
+
+data division.
+file section.
+
+    copy "f002_claims_mstr.fd".
+
+    copy "f200_oscar_provider.fd".
+
+fd  oscar-export-file
+    record contains 45 characters.
+
+01  oscar-export-rec.
+    05  exp-oscar-provider-no		pic x(10).
+    05  exp-rma-batch-nbr		pic x(8).
+    05  exp-rma-claim-nbr		pic 99.
+    05  exp-status-ohip		pic xx.
+    05  exp-amt-billed			pic s9(7)v99.
+    05  exp-service-date		pic 9(8).
+
+fd  audit-file
+    record contains 132 characters.
+
+01  audit-record			pic x(132).
+
+
+working-storage section.
+
+77  err-ind				pic 99		value zero.
+77  print-file-name			pic x(5)	value "ru200".
+77  status-audit-rpt			pic xx		value zero.
+77  status-cobol-oscar-export		pic xx		value zero.
+77  status-cobol-claims-mstr		pic xx		value zero.
+77  status-cobol-oscar-provider	pic xx		value zero.
+01  status-indicators.
+    05  status-file			pic xx.
+
+77  eof-claims-mstr			pic x		value "N".
+
+*   (the oscar provider master has no more than a few hundred doctors
+*    on it - it's read once into a working-storage table, the same
+*    table-walk technique used to avoid repeated starts/reads against
+*    a secondary key that isn't confirmed to exist on f200)
+
+77  ws-tbl-idx				pic 9(5)	value zero.
+77  ws-found-flag			pic x		value "N".
+77  ws-search-doc-nbr			pic x(3)	value spaces.
+01  oscar-provider-table.
+    05  oscar-provider-entry		occurs 500 times.
+	10  tbl-oscar-provider-no	pic x(10).
+	10  tbl-oscar-doc-nbr		pic x(3).
+77  ctr-oscar-provider-max		pic 9(5)	value zero.
+
+01  today-ccyymmdd			pic 9(8).
+
+copy "sysdatetime.ws".
+
+01  counters.
+    05  ctr-claims-mstr-reads		pic 9(7).
+    05  ctr-claims-exported		pic 9(7).
+    05  ctr-oscar-provider-reads	pic 9(7).
+    05  ctr-lines-prt			pic 99.
+
+01  head-line-1.
+
+    05  filler				pic x(11)	value "U200".
+    05  filler				pic x(5)	value spaces.
+    05  head-date.
+	10  h1-yy			pic 9(4).
+	10  filler			pic x		value "/".
+	10  h1-mm			pic 99.
+	10  filler			pic x		value "/".
+	10  h1-dd			pic 99.
+    05  filler				pic x(3)	value spaces.
+    05  filler				pic x(40)	value
+        "DAILY  OSCAR  CLAIMS  EXPORT  - AUDIT".
+
+01  total-line.
+
+    05  filler				pic x(20)	value spaces.
+    05  t1-message			pic x(38).
+    05  t1-tot-nbr			pic zzz9.
+
+
+procedure division.
+declaratives.
+
+err-claims-mstr-file section.
+    use after standard error procedure on claims-mstr.
+err-claims-mstr.
+    move status-cobol-claims-mstr	to status-file.
+    display status-file.
+    stop "ERROR IN ACCESSING CLAIMS MASTER".
+    stop run.
+
+err-oscar-provider-file section.
+    use after standard error procedure on oscar-provider.
+err-oscar-provider.
+    move status-cobol-oscar-provider	to status-file.
+    display status-file.
+    stop "ERROR IN ACCESSING OSCAR PROVIDER MASTER".
+    stop run.
+
+err-oscar-export-file section.
+    use after standard error procedure on oscar-export-file.
+err-oscar-export.
+    move status-cobol-oscar-export	to status-file.
+    display status-file.
+    stop "ERROR IN WRITING OSCAR EXPORT FILE".
+    stop run.
+
+end declaratives.
+
+mainline section.
+
+    perform aa0-initialization			thru aa0-99-exit.
+    perform ab0-load-oscar-providers		thru ab0-99-exit.
+    perform ac0-process-claims			thru ac0-99-exit.
+    perform az0-end-of-job			thru az0-99-exit.
+
+    stop run.
+
+aa0-initialization.
+
+    accept sys-date			from date.
+    perform y2k-default-sysdate	thru y2k-default-sysdate-exit.
+    move sys-mm				to run-mm.
+    move sys-dd				to run-dd.
+    move sys-yy				to run-yy.
+
+    move run-yy				to today-ccyymmdd (1:4) h1-yy.
+    move run-mm				to today-ccyymmdd (5:2) h1-mm.
+    move run-dd				to today-ccyymmdd (7:2) h1-dd.
+
+    move 0				to counters.
+    move 98				to ctr-lines-prt.
+
+    open input  claims-mstr.
+    open input  oscar-provider.
+    open output oscar-export-file.
+    open output audit-file.
+
+aa0-99-exit.
+    exit.
+
+ab0-load-oscar-providers.
+
+*   (read every oscar provider record once into the table - f200 has
+*    no confirmed doc-nbr secondary key, so a sequential preload plus
+*    an in-memory table-walk is used instead of a keyed re-read)
+
+    move low-values			to	oscar-provider-no.
+
+    start oscar-provider key is greater than or equal to oscar-provider-no
+	invalid key
+	    go to ab0-99-exit.
+
+ab0-10-read-next.
+
+    read oscar-provider next record
+	at end
+	    go to ab0-99-exit.
+
+    add 1				to	ctr-oscar-provider-reads.
+
+    if ctr-oscar-provider-max < 500
+    then
+	add 1				to	ctr-oscar-provider-max
+	move oscar-provider-no		to	tbl-oscar-provider-no (ctr-oscar-provider-max)
+	move doc-nbr of oscar-provider-rec
+					to	tbl-oscar-doc-nbr (ctr-oscar-provider-max).
+*   (else - oscar provider table is full; doctors beyond the first 500
+*    will simply not be matched and their claims will not export)
+
+    go to ab0-10-read-next.
+
+ab0-99-exit.
+    exit.
+
+ac0-process-claims.
+
+    move low-values			to	key-claims-mstr.
+
+    start claims-mstr key is greater than or equal to key-claims-mstr
+	invalid key
+	    move "Y"			to	eof-claims-mstr
+	    go to ac0-99-exit.
+
+ac0-10-read-next-claim.
+
+    read claims-mstr next record
+	at end
+	    move "Y"			to	eof-claims-mstr
+	    go to ac0-99-exit.
+
+    add 1				to	ctr-claims-mstr-reads.
+
+    if clmhdr-date-sys not = today-ccyymmdd
+    then
+	go to ac0-10-read-next-claim.
+*   (endif)
+
+    move clmhdr-doc-nbr			to	ws-search-doc-nbr.
+    perform ea0-search-oscar-provider	thru	ea0-99-exit.
+
+    if ws-found-flag = "Y"
+    then
+	perform eb0-write-export-line	thru	eb0-99-exit.
+*   (else - doctor not set up for oscar, nothing to export)
+
+    go to ac0-10-read-next-claim.
+
+ac0-99-exit.
+    exit.
+
+ea0-search-oscar-provider.
+
+    move "N"				to	ws-found-flag.
+    move 1				to	ws-tbl-idx.
+
+    perform ea1-check-provider-entry	thru	ea1-99-exit
+	until ws-tbl-idx > ctr-oscar-provider-max
+	   or ws-found-flag = "Y".
+
+ea0-99-exit.
+    exit.
+
+ea1-check-provider-entry.
+
+    if tbl-oscar-doc-nbr (ws-tbl-idx) = ws-search-doc-nbr
+    then
+	move "Y"			to	ws-found-flag
+	move tbl-oscar-provider-no (ws-tbl-idx)
+					to	exp-oscar-provider-no
+    else
+	add 1				to	ws-tbl-idx.
+*   endif
+
+ea1-99-exit.
+    exit.
+
+eb0-write-export-line.
+
+    move clmhdr-rma-batch-nbr		to	exp-rma-batch-nbr.
+    move clmhdr-rma-claim-nbr		to	exp-rma-claim-nbr.
+    move clmhdr-status-ohip		to	exp-status-ohip.
+    move clmhdr-amt-tech-billed		to	exp-amt-billed.
+    move clmhdr-serv-date		to	exp-service-date.
+
+    write oscar-export-rec.
+    add 1				to	ctr-claims-exported.
+
+    add 1				to	ctr-lines-prt.
+    if ctr-lines-prt > 55
+    then
+	perform xd0-heading-routine	thru	xd0-99-exit.
+*   (else)
+*   (endif)
+
+    move spaces				to	audit-record.
+    move exp-oscar-provider-no		to	audit-record (1:10).
+    move exp-rma-batch-nbr		to	audit-record (12:8).
+    move exp-status-ohip		to	audit-record (21:2).
+    move exp-service-date		to	audit-record (24:8).
+    write audit-record after advancing 1 lines.
+
+eb0-99-exit.
+    exit.
+
+xd0-heading-routine.
+
+    write audit-record from head-line-1 after advancing page.
+    add  1				to	ctr-lines-prt.
+
+xd0-99-exit.
+    exit.
+
+az0-end-of-job.
+
+    move ctr-claims-exported		to	t1-tot-nbr.
+    move "TOTAL CLAIMS EXPORTED TO OSCAR = "
+					to	t1-message.
+    write audit-record from total-line after advancing 3 lines.
+
+    close claims-mstr
+	  oscar-provider
+	  oscar-export-file
+	  audit-file.
+
+    stop run.
+
+az0-99-exit.
+    exit.
+
+
+    copy "y2k_default_sysdate_century.rtn".
