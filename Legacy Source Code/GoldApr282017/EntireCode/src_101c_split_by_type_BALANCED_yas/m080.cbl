@@ -43,7 +43,13 @@ security.
 *   1999/jan/01 B.E.		- y2k
 *   1999/May/11 S.B.		- rechecked Y2K and fixed screen section.
 *
-environment division. 
+*   2018/nov/02 M.C.		- account number masked to the last 4
+*				  digits on screen and in the audit trail;
+*				  added an explicit reveal step to key/view
+*				  the full number (see ib0-acpt-bank-acct,
+*				  mb0-mask-bank-acct-nbr)
+*
+environment division.
 input-output section. 
 file-control. 
 * 
@@ -62,9 +68,12 @@ copy "f080_bank_mstr.fd".
 fd  audit-file 
     record contains 132 characters. 
  
-01  audit-record.      
-    05  option-type				pic x(7). 
-    05  bank-rec				pic x(105). 
+01  audit-record.
+    05  option-type				pic x(7).
+    05  bank-rec				pic x(105).
+*   2018/nov/02 M.C. - masked, never the real account number - see
+*   ra0-write-audit-rpt
+    05  bank-acct-masked-audit			pic x(12).
 working-storage section. 
  
 77  err-ind					pic 99 	value zero. 
@@ -106,9 +115,20 @@ working-storage section.
  
 01  acpt-inq					pic x. 
  
-01  flag					pic x. 
-    88 ok					value "Y". 
-    88 not-ok					value "N". 
+01  flag					pic x.
+    88 ok					value "Y".
+    88 not-ok					value "N".
+
+*   2018/nov/02 M.C. - the account number is masked to the last 4
+*   digits on screen and in the audit trail - mask-bank-acct-nbr holds
+*   the masked value shown by scr-mask1/written to the audit record;
+*   reveal-flag/reveal-yes gate the explicit unmask step in
+*   ib0-acpt-bank-acct
+01  masked-bank-acct-nbr			pic x(12).
+
+01  reveal-flag				pic x.
+    88 reveal-yes				value "Y".
+    88 reveal-no				value "N".
  
 *   counters for records read/written for all input/output files 
  
@@ -138,10 +158,10 @@ working-storage section.
 			"PROVINCE CANNOT BE BLANK". 
 	10  filler				pic x(60)   value 
 			"INVALID POSTAL CODE".            
-	10  filler				pic x(60)   value 
-			"ERROR MESSAGE # 10 GOES HERE". 
-	10  filler				pic x(60)   value 
-			"ERROR MESSAGE # 11 GOES HERE". 
+	10  filler				pic x(60)   value
+			"REPLY MUST BE 'Y'ES OR 'N'O".
+	10  filler				pic x(60)   value
+			"ERROR MESSAGE # 11 GOES HERE".
  
     05  error-messages-r redefines error-messages. 
 	10  err-msg				pic x(60) 
@@ -180,10 +200,12 @@ screen section.
      05 line 05 col 40 value is "BRANCH NUMBER". 
      05	line 08 col 22 value is "BANK NAME". 
      05	line 10 col 22 value is "ADDRESS". 
-     05	line 13 col 22 value is "CITY". 
-     05	line 13 col 55 value is "PROVINCE". 
-     05	line 15 col 22 value is "POSTAL CODE". 
-* 
+     05	line 13 col 22 value is "CITY".
+     05	line 13 col 55 value is "PROVINCE".
+     05	line 15 col 22 value is "POSTAL CODE".
+     05	line 17 col 22 value is "ACCOUNT NUMBER".
+*
+
 01 scr-option-displays. 
     05  scr-option-add  line 1 col 42 " ADD                          ". 
     05  scr-option-chg	line 1 col 42 " CHANGE                       ". 
@@ -205,10 +227,15 @@ screen section.
 						bank-city auto. 
      05  scr-bank-prov		line 13 col 65 pic x(15) using 
 					bank-prov auto. 
-     05 scr-bank-postal-cd. 
-	10  scr-bank-pc123	line 15 col 35 pic x9x using bank-pc-123 auto. 
-	10  scr-bank-pc456	line 15 col 39 pic 9x9 using bank-pc-456 auto. 
-* 
+     05 scr-bank-postal-cd.
+	10  scr-bank-pc123	line 15 col 35 pic x9x using bank-pc-123 auto.
+	10  scr-bank-pc456	line 15 col 39 pic 9x9 using bank-pc-456 auto.
+*   2018/nov/02 - masked display only, never used to accept keystrokes -
+*   see ib0-acpt-bank-acct for the actual entry/reveal handling
+     05 scr-bank-acct-masked	line 17 col 35 pic x(12) from
+						masked-bank-acct-nbr.
+*
+
 01 file-status-display. 
     05  line 24 col 56	"FILE STATUS = ". 
 *mf    05  line 24 col 70	pic x(11) from status-file	bell blink. 
@@ -240,7 +267,18 @@ screen section.
  
 01  verification-screen-inq. 
     05 line 20 col 30 value "ENTER NEWLINE TO CONTINUE". 
-    05 line 20 col 57 pic x using acpt-inq secure. 
+    05 line 20 col 57 pic x using acpt-inq secure.
+
+*   2018/nov/02 M.C. - explicit reveal step for the masked account
+*   number - see ib0-acpt-bank-acct
+01  scr-acpt-reveal.
+    05  line 18 col 22	value "REVEAL FULL ACCOUNT NUMBER (Y/N) ".
+    05  line 18 col 57	pic x using reveal-flag auto required.
+
+01  scr-bank-acct-full.
+    05  scr-bank-acct	line 17 col 35 pic x(12) using
+					bank-account-nbr auto.
+
  
 01  scr-reject-entry. 
     05  line 24 col 50	value "ENTRY IS ". 
@@ -511,10 +549,11 @@ ab0-05.
 	perform ia0-acpt-bank-name	thru	ia0-99-exit 
 	perform ja0-acpt-bank-address	thru	ja0-99-exit 
         perform ka0-acpt-bank-city	thru	ka0-99-exit 
-        perform ka1-acpt-bank-prov	thru	ka1-99-exit 
-	perform la0-acpt-bank-postal-cd	thru	la0-99-exit. 
-*   (else) 
-*   endif 
+        perform ka1-acpt-bank-prov	thru	ka1-99-exit
+	perform la0-acpt-bank-postal-cd	thru	la0-99-exit
+	perform ib0-acpt-bank-acct	thru	ib0-99-exit.
+*   (else)
+*   endif
  
 ab0-10. 
  
@@ -734,29 +773,83 @@ la0-10-second-half.
 	go to la0-10-second-half. 
 *  endif 
  
-la0-99-exit. 
-    exit. 
- 
- 
- 
- 
- 
-ma0-read-bank-mstr. 
- 
-    move "N"				to	flag. 
-    move ws-bank-cd			to	bank-cd. 
- 
-   read bank-mstr 
-	invalid key 
-		go to ma0-99-exit. 
- 
-    move "Y"				to flag. 
-    move bank-cd			to	ws-bank-cd. 
- 
-    add 1				to ctr-bank-mstr-reads. 
- 
-ma0-99-exit. 
-    exit. 
+la0-99-exit.
+    exit.
+
+
+* 2018/nov/02 M.C. - the account number is masked to its last 4 digits
+*   on screen and never shown in full without an explicit reveal (see
+*   mb0-mask-bank-acct-nbr and scr-acpt-reveal/scr-bank-acct-full)
+ib0-acpt-bank-acct.
+
+    if option = "A"
+    then
+	display scr-bank-acct-full
+	accept scr-bank-acct
+	perform mb0-mask-bank-acct-nbr	thru	mb0-99-exit
+	go to ib0-99-exit.
+*   (else - option = "C" - an account number already exists and is
+*    only shown masked; ask before exposing it)
+
+    move "N"				to	reveal-flag.
+    display scr-acpt-reveal.
+
+ib0-10-acpt-reveal.
+
+    accept scr-acpt-reveal.
+
+    if reveal-flag = "Y" or "N"
+    then
+	next sentence
+    else
+	move 10				to	err-ind
+	perform za0-common-error	thru	za0-99-exit
+	go to ib0-10-acpt-reveal.
+*   endif
+
+    if reveal-yes
+    then
+	display scr-bank-acct-full
+	accept scr-bank-acct
+	perform mb0-mask-bank-acct-nbr	thru	mb0-99-exit
+	display scr-bank-acct-masked.
+*   (else - leave the account number unchanged)
+*   endif
+
+ib0-99-exit.
+    exit.
+* 2018/nov/02 - end
+
+
+ma0-read-bank-mstr.
+
+    move "N"				to	flag.
+    move ws-bank-cd			to	bank-cd.
+
+   read bank-mstr
+	invalid key
+		go to ma0-99-exit.
+
+    move "Y"				to flag.
+    move bank-cd			to	ws-bank-cd.
+
+    add 1				to ctr-bank-mstr-reads.
+    perform mb0-mask-bank-acct-nbr	thru	mb0-99-exit.
+
+ma0-99-exit.
+    exit.
+
+
+* 2018/nov/02 M.C. - see ib0-acpt-bank-acct
+mb0-mask-bank-acct-nbr.
+
+    move spaces				to	masked-bank-acct-nbr.
+    move "********"			to	masked-bank-acct-nbr (1:8).
+    move bank-account-nbr (9:4)	to	masked-bank-acct-nbr (9:4).
+
+mb0-99-exit.
+    exit.
+* 2018/nov/02 - end
  
  
  
@@ -800,10 +893,11 @@ qa0-99-exit.
  
  
  
-ra0-write-audit-rpt. 
- 
-    move bank-mstr-rec			to bank-rec.      
-    write audit-record. 
+ra0-write-audit-rpt.
+
+    move bank-mstr-rec			to bank-rec.
+    move masked-bank-acct-nbr		to bank-acct-masked-audit.
+    write audit-record.
  
 ra0-99-exit. 
     exit. 
