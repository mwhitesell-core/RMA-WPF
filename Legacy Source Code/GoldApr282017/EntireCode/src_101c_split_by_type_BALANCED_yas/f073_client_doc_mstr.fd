@@ -0,0 +1,10 @@
+*   2003/dec/10 - MC   - comment out the fd in each program that used
+*			  to code this file directly (see u030aa1
+*			  remarks) and copy this member instead.
+fd  client-doc-mstr
+    block contains 1 characters
+    record contains 8 characters.
+
+01  client-doc-rec.
+    05  doc-nbr			pic 9(3).
+    05  client-id			pic x(5).
