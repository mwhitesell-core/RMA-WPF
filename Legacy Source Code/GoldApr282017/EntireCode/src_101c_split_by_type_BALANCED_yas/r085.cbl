@@ -0,0 +1,341 @@
+identification division.
+program-id. r085.
+author. dyad computer systems inc.
+installation. rma.
+date-written. 2018/08/09.
+date-compiled.
+security.
+*
+*    files      : f085 - rejected claims file
+*		: "r085" - unresolved rejected claims aging report
+*
+*    program purpose : reads f085 rejected claims and prints, for every
+*		       record not yet marked resolved (logically-deleted-
+*		       flag not = "Y"), how long it has been sitting
+*		       unresolved - bucketed the same way the a/r aging
+*		       report (r070a) buckets claims: CUR, 30, 60, 90,
+*		       120, 150 and 180 days-and-over - so unworked
+*		       rejects don't just age silently in the file.
+*
+*   revision 2018/08/09 (mc) - written.
+*
+environment division.
+input-output section.
+file-control.
+
+    copy "f085_rejected_claims.slr".
+
+    select print-file
+	  assign to printer printer-file-name
+	  file status is status-prt-file.
+
+data division.
+file section.
+
+    copy "f085_rejected_claims.fd".
+
+fd  print-file
+    record contains 132 characters.
+
+01  prt-line					pic x(132).
+
+
+working-storage section.
+
+77  err-ind					pic 99		value zero.
+77  printer-file-name				pic x(5)	value "r085".
+77  status-prt-file				pic xx		value zero.
+77  status-cobol-rejected-claims		pic xx		value zero.
+01  status-indicators.
+    05  status-file				pic xx.
+
+77  eof-rejected-claims			pic x		value "N".
+
+    copy "sysdatetime.ws".
+
+01  counters.
+    05  ctr-claims-read			pic 9(7).
+    05  ctr-unresolved-claims			pic 9(7).
+    05  ctr-print-rpt-writes			pic 9(7).
+    05  ctr-lines-prt				pic 99.
+
+*   (age-bucket work fields - same technique r070a uses to bucket a/r
+*    claims: the difference, in whole months, between today and the
+*    date being aged)
+
+01  age-work.
+    05  age-yy					pic s99.
+    05  age-mm					pic s99.
+    05  mth-old					pic s999.
+
+77  age-category				pic 9		value zero.
+77  day-old-r					pic x(4)	value spaces.
+
+01  bucket-totals.
+    05  bucket-count occurs 7 times		pic 9(5).
+
+01  head-line-1.
+
+    05  filler				pic x(11)	value "R085".
+    05  filler				pic x(5)	value spaces.
+    05  head-date.
+	10  h1-yy			pic 9(4).
+	10  filler			pic x		value "/".
+	10  h1-mm			pic 99.
+	10  filler			pic x		value "/".
+	10  h1-dd			pic 99.
+    05  filler				pic x(3)	value spaces.
+    05  filler				pic x(56)	value
+        "UNRESOLVED  REJECTED  CLAIMS  AGING  REPORT".
+    05  filler				pic x(5)	value spaces.
+    05  filler				pic x(5)	value "PAGE ".
+    05  h1-page				pic 999.
+
+01  head-line-2.
+
+    05  filler				pic x(10)	value spaces.
+    05  filler				pic x(12)	value "PAT ID".
+    05  filler				pic x(8)	value "DOC".
+    05  filler				pic x(8)	value "LOC".
+    05  filler				pic x(8)	value "MESS".
+    05  filler				pic x(14)	value "REJECTED".
+    05  filler				pic x(10)	value "AGE".
+
+01  detail-line.
+
+    05  filler				pic x(10)	value spaces.
+    05  l1-pat-id			pic x(12)b.
+    05  l1-doc-nbr			pic x(3)bbbbb.
+    05  l1-loc				pic x(3)bbbbb.
+    05  l1-mess-code			pic x(3)bbbbb.
+    05  l1-reject-date.
+	10  l1-reject-yy		pic 9(4).
+	10  filler			pic x		value "/".
+	10  l1-reject-mm		pic 99.
+	10  filler			pic x		value "/".
+	10  l1-reject-dd		pic 99.
+    05  filler				pic x(4)	value spaces.
+    05  l1-day-old			pic x(4).
+    05  filler				pic x(5)	value "DAYS".
+
+01  total-line.
+
+    05  filler				pic x(20)	value spaces.
+    05  t1-message			pic x(30).
+    05  t1-tot-nbr			pic zzz9.
+
+
+procedure division.
+declaratives.
+
+err-rejected-claims-file section.
+    use after standard error procedure on rejected-claims.
+err-rejected-claims.
+    move status-cobol-rejected-claims	to status-file.
+    display status-file.
+    stop "ERROR IN ACCESSING REJECTED CLAIMS FILE".
+    stop run.
+
+err-print-rpt-file section.
+    use after standard error procedure on print-file.
+err-print-rpt.
+    move status-prt-file		to status-file.
+    display status-file.
+    stop "ERROR IN WRITING TO REJECTED CLAIMS AGING REPORT FILE".
+
+end declaratives.
+
+mainline section.
+
+    perform aa0-initialization		thru aa0-99-exit.
+
+    perform ba0-process-claim		thru ba0-99-exit
+	until eof-rejected-claims = "Y".
+
+    perform az0-end-of-job		thru az0-99-exit.
+
+    stop run.
+
+aa0-initialization.
+
+    accept sys-date			from date.
+    perform y2k-default-sysdate	thru y2k-default-sysdate-exit.
+    move sys-mm				to run-mm.
+    move sys-dd				to run-dd.
+    move sys-yy				to run-yy.
+
+    move run-yy				to h1-yy.
+    move run-mm				to h1-mm.
+    move run-dd				to h1-dd.
+
+    move 0				to counters.
+    move 0				to bucket-totals.
+    move 98				to ctr-lines-prt.
+
+    open input rejected-claims.
+    open output print-file.
+
+aa0-99-exit.
+    exit.
+
+ba0-process-claim.
+
+    read rejected-claims next record
+	at end
+	    move "Y"			to eof-rejected-claims
+	    go to ba0-99-exit.
+
+    add 1				to ctr-claims-read.
+
+    if logically-deleted-flag not = "Y"
+    then
+	perform ca0-age-and-print	thru ca0-99-exit.
+
+ba0-99-exit.
+    exit.
+
+ca0-age-and-print.
+
+    add 1				to ctr-unresolved-claims.
+
+    perform ca1-calculate-age-category	thru ca1-99-exit.
+
+    add 1				to bucket-count (age-category + 1).
+
+    perform cb0-print-detail-line	thru cb0-99-exit.
+
+ca0-99-exit.
+    exit.
+
+ca1-calculate-age-category.
+
+    compute age-yy rounded = run-yy - reject-yy.
+    compute age-mm rounded = run-mm - reject-mm.
+
+    compute mth-old rounded = (age-yy * 12) + age-mm.
+
+    if mth-old < 0
+    then
+	move 0				to mth-old.
+
+    if mth-old < 1
+    then
+        move 0				to age-category
+	move "CUR "			to day-old-r
+    else
+        if  mth-old < 2
+        then
+            move 1			to age-category
+	    move "30  "			to day-old-r
+	else
+	    if  mth-old < 3
+            then
+		move 2			to age-category
+		move "60  "		to day-old-r
+	    else
+		if  mth-old < 4
+                then
+                    move 3		to age-category
+		    move "90  "		to day-old-r
+ 		else
+		    if mth-old < 5
+		    then
+		    	move 4		to age-category
+		    	move "120 "	to day-old-r
+		    else
+			if mth-old < 6
+			then
+			    move 5	to age-category
+			    move "150 "	to day-old-r
+			else
+			    move 6	to age-category
+			    move "180+"	to day-old-r.
+*			endif
+*		    endif
+*		endif
+*	    endif
+*	endif
+
+ca1-99-exit.
+    exit.
+
+cb0-print-detail-line.
+
+    add 1				to ctr-lines-prt.
+    if ctr-lines-prt > 50
+    then
+	perform xd0-heading-routine	thru xd0-99-exit.
+*   (else)
+*   endif
+
+    move spaces				to detail-line.
+    move clmhdr-pat-id			to l1-pat-id.
+    move doc-nbr			to l1-doc-nbr.
+    move rejected-loc			to l1-loc.
+    move mess-code			to l1-mess-code.
+    move reject-yy			to l1-reject-yy.
+    move reject-mm			to l1-reject-mm.
+    move reject-dd			to l1-reject-dd.
+    move day-old-r			to l1-day-old.
+
+    write prt-line			from detail-line.
+    add  1				to ctr-print-rpt-writes.
+
+cb0-99-exit.
+    exit.
+
+xd0-heading-routine.
+
+    write prt-line from head-line-1 after advancing page.
+    write prt-line from head-line-2 after advancing 2 lines.
+    add  1				to ctr-print-rpt-writes.
+    move 3				to ctr-lines-prt.
+
+xd0-99-exit.
+    exit.
+
+az0-end-of-job.
+
+    move bucket-count (1)		to t1-tot-nbr.
+    move "CURRENT (LESS THAN 30 DAYS) ="	to t1-message.
+    write prt-line from total-line after advancing 3 lines.
+
+    move bucket-count (2)		to t1-tot-nbr.
+    move "30 TO 59 DAYS OLD ="		to t1-message.
+    write prt-line from total-line after advancing 2 lines.
+
+    move bucket-count (3)		to t1-tot-nbr.
+    move "60 TO 89 DAYS OLD ="		to t1-message.
+    write prt-line from total-line after advancing 2 lines.
+
+    move bucket-count (4)		to t1-tot-nbr.
+    move "90 TO 119 DAYS OLD ="		to t1-message.
+    write prt-line from total-line after advancing 2 lines.
+
+    move bucket-count (5)		to t1-tot-nbr.
+    move "120 TO 149 DAYS OLD ="	to t1-message.
+    write prt-line from total-line after advancing 2 lines.
+
+    move bucket-count (6)		to t1-tot-nbr.
+    move "150 TO 179 DAYS OLD ="	to t1-message.
+    write prt-line from total-line after advancing 2 lines.
+
+    move bucket-count (7)		to t1-tot-nbr.
+    move "180 DAYS OLD OR OVER ="	to t1-message.
+    write prt-line from total-line after advancing 2 lines.
+
+    move ctr-unresolved-claims		to t1-tot-nbr.
+    move "TOTAL UNRESOLVED REJECTED CLAIMS =" to t1-message.
+    write prt-line from total-line after advancing 3 lines.
+    add  7				to ctr-print-rpt-writes.
+
+    close rejected-claims
+	  print-file.
+
+    accept sys-time			from time.
+
+az0-99-exit.
+    exit.
+
+
+    copy "y2k_default_sysdate_century.rtn".
