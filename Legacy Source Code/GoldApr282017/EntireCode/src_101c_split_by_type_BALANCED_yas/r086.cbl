@@ -0,0 +1,334 @@
+identification division.
+program-id. r086.
+author. dyad computer systems inc.
+installation. rma.
+date-written. 2018/11/09.
+date-compiled.
+security.
+*
+*    files      : f086 - corrected pat id (eligibility correction log)
+*		: f002 - claims master
+*		: "r086" - corrected patient id propagation report
+*
+*    program purpose : for every correction logged on f086 (a patient's
+*		       birth date or version code was found to be out of
+*		       date and corrected - see d003/moira+d001's ab2/ga0
+*		       paragraphs), scan f002 for every claim on file for
+*		       that same patient id and report how many of those
+*		       claims have actually been re-submitted with the
+*		       corrected data (clmhdr-tape-submit-ind = "X" - the
+*		       same flag d003 sets when it forces a claim to go
+*		       out again after an eligibility correction) versus
+*		       how many still show no sign the correction reached
+*		       them - so a given patient-id fix can be confirmed
+*		       as applied everywhere it needed to be, not just in
+*		       the patient master record itself.
+*
+*   revision 2018/11/09 (mc) - written.
+*
+environment division.
+input-output section.
+file-control.
+
+    copy "f086_pat_id.slr".
+
+    copy "f002_claims_mstr.slr".
+
+    select print-file
+	  assign to printer printer-file-name
+	  file status is status-prt-file.
+
+data division.
+file section.
+
+    copy "f086_pat_id.fd".
+
+    copy "f002_claims_mstr.fd".
+
+fd  print-file
+    record contains 132 characters.
+
+01  prt-line					pic x(132).
+
+
+working-storage section.
+
+77  err-ind					pic 99		value zero.
+77  printer-file-name				pic x(5)	value "r086".
+77  status-prt-file				pic xx		value zero.
+77  status-corrected-pat				pic x(2)	value zero.
+77  status-cobol-claims-mstr			pic x(2)	value zero.
+01  status-indicators.
+    05  status-file				pic xx.
+
+77  eof-corrected-pat				pic x		value "N".
+77  eof-claims-mstr				pic x		value "N".
+
+    copy "sysdatetime.ws".
+
+01  counters.
+    05  ctr-corrections-read			pic 9(7).
+    05  ctr-claims-mstr-reads			pic 9(7).
+    05  ctr-claims-matched			pic 9(5).
+    05  ctr-claims-resubmitted			pic 9(5).
+    05  ctr-corrections-fully-propagated	pic 9(7).
+    05  ctr-corrections-incomplete		pic 9(7).
+    05  ctr-corrections-no-claims		pic 9(7).
+    05  ctr-print-rpt-writes			pic 9(7).
+    05  ctr-lines-prt				pic 99.
+
+77  propagation-status			pic x(15).
+
+01  head-line-1.
+
+    05  filler				pic x(11)	value "R086".
+    05  filler				pic x(5)	value spaces.
+    05  head-date.
+	10  h1-yy			pic 9(4).
+	10  filler			pic x		value "/".
+	10  h1-mm			pic 99.
+	10  filler			pic x		value "/".
+	10  h1-dd			pic 99.
+    05  filler				pic x(3)	value spaces.
+    05  filler				pic x(56)	value
+        "CORRECTED  PATIENT  ID  PROPAGATION  REPORT".
+    05  filler				pic x(5)	value spaces.
+    05  filler				pic x(5)	value "PAGE ".
+    05  h1-page				pic 999.
+
+01  head-line-2.
+
+    05  filler				pic x(10)	value spaces.
+    05  filler				pic x(14)	value "PAT ID".
+    05  filler				pic x(12)	value "CORRECTED".
+    05  filler				pic x(10)	value "CLAIMS".
+    05  filler				pic x(12)	value "RESUBMITTED".
+    05  filler				pic x(15)	value "STATUS".
+
+01  detail-line.
+
+    05  filler				pic x(10)	value spaces.
+    05  l1-pat-id			pic x(12)bb.
+    05  l1-correction-date.
+	10  l1-correction-yy		pic 9(4).
+	10  filler			pic x		value "/".
+	10  l1-correction-mm		pic 99.
+	10  filler			pic x		value "/".
+	10  l1-correction-dd		pic 99.
+    05  filler				pic x(2)	value spaces.
+    05  l1-claims-matched		pic zzzz9bbb.
+    05  l1-claims-resubmitted		pic zzzz9bbb.
+    05  l1-status			pic x(15).
+
+01  total-line.
+
+    05  filler				pic x(20)	value spaces.
+    05  t1-message			pic x(40).
+    05  t1-tot-nbr			pic zzz9.
+
+
+procedure division.
+declaratives.
+
+err-corrected-pat-file section.
+    use after standard error procedure on corrected-pat.
+err-corrected-pat.
+    move status-corrected-pat		to status-file.
+    display status-file.
+    stop "ERROR IN ACCESSING CORRECTED PATIENT ID FILE".
+    stop run.
+
+err-claims-mstr-file section.
+    use after standard error procedure on claims-mstr.
+err-claims-mstr.
+    move status-cobol-claims-mstr	to status-file.
+    display status-file.
+    stop "ERROR IN ACCESSING CLAIMS MASTER".
+    stop run.
+
+err-print-rpt-file section.
+    use after standard error procedure on print-file.
+err-print-rpt.
+    move status-prt-file		to status-file.
+    display status-file.
+    stop "ERROR IN WRITING TO PATIENT ID PROPAGATION REPORT FILE".
+
+end declaratives.
+
+mainline section.
+
+    perform aa0-initialization		thru aa0-99-exit.
+
+    perform ba0-process-correction	thru ba0-99-exit
+	until eof-corrected-pat = "Y".
+
+    perform az0-end-of-job		thru az0-99-exit.
+
+    stop run.
+
+aa0-initialization.
+
+    accept sys-date			from date.
+    perform y2k-default-sysdate	thru y2k-default-sysdate-exit.
+    move sys-mm				to run-mm.
+    move sys-dd				to run-dd.
+    move sys-yy				to run-yy.
+
+    move run-yy				to h1-yy.
+    move run-mm				to h1-mm.
+    move run-dd				to h1-dd.
+
+    move 0				to counters.
+    move 98				to ctr-lines-prt.
+
+    open input corrected-pat.
+    open input claims-mstr.
+    open output print-file.
+
+aa0-99-exit.
+    exit.
+
+ba0-process-correction.
+
+    read corrected-pat next record
+	at end
+	    move "Y"			to eof-corrected-pat
+	    go to ba0-99-exit.
+
+    add 1				to ctr-corrections-read.
+
+    perform ca0-scan-claims-for-pat-id	thru ca0-99-exit.
+    perform cb0-print-detail-line	thru cb0-99-exit.
+
+ba0-99-exit.
+    exit.
+
+*   (f002 has no patient-id-keyed alternate index - the only way to
+*    find every claim for a given patient id is a full sequential
+*    scan, the same idiom u200's ac0-process-claims already uses to
+*    find claims for a given doctor)
+ca0-scan-claims-for-pat-id.
+
+    move 0				to ctr-claims-matched
+					   ctr-claims-resubmitted.
+    move "N"				to eof-claims-mstr.
+    move low-values			to key-claims-mstr.
+
+    start claims-mstr key is greater than or equal to key-claims-mstr
+	invalid key
+	    move "Y"			to eof-claims-mstr
+	    go to ca0-99-exit.
+
+ca0-10-read-next-claim.
+
+    read claims-mstr next record
+	at end
+	    move "Y"			to eof-claims-mstr
+	    go to ca0-99-exit.
+
+    add 1				to ctr-claims-mstr-reads.
+
+    if clmhdr-pat-ohip-id-or-chart of claim-header-rec
+	    = clmhdr-pat-ohip-id-or-chart of pat-id-rec
+    then
+	add 1				to ctr-claims-matched
+	if clmhdr-tape-submit-ind of claim-header-rec = "X"
+	then
+	    add 1			to ctr-claims-resubmitted.
+*   (else - claim belongs to a different patient)
+*   endif
+
+    go to ca0-10-read-next-claim.
+
+ca0-99-exit.
+    exit.
+
+cb0-print-detail-line.
+
+    if ctr-claims-matched = 0
+    then
+	move "NO CLAIMS FOUND"		to propagation-status
+	add 1				to ctr-corrections-no-claims
+    else
+	if ctr-claims-resubmitted = ctr-claims-matched
+	then
+	    move "PROPAGATED"		to propagation-status
+	    add 1			to ctr-corrections-fully-propagated
+	else
+	    move "INCOMPLETE"		to propagation-status
+	    add 1			to ctr-corrections-incomplete.
+*   endif
+*   (else)
+*   endif
+
+    add 1				to ctr-lines-prt.
+    if ctr-lines-prt > 50
+    then
+	perform xd0-heading-routine	thru xd0-99-exit.
+*   (else)
+*   endif
+
+    move spaces				to detail-line.
+    move clmhdr-pat-ohip-id-or-chart of pat-id-rec
+					to l1-pat-id.
+    if pat-id-correction-date = 0
+    then
+	move zeros			to l1-correction-yy
+					   l1-correction-mm
+					   l1-correction-dd
+    else
+	move pat-id-correction-date (1:4) to l1-correction-yy
+	move pat-id-correction-date (5:2) to l1-correction-mm
+	move pat-id-correction-date (7:2) to l1-correction-dd.
+*   endif
+    move ctr-claims-matched		to l1-claims-matched.
+    move ctr-claims-resubmitted	to l1-claims-resubmitted.
+    move propagation-status		to l1-status.
+
+    write prt-line			from detail-line.
+    add  1				to ctr-print-rpt-writes.
+
+cb0-99-exit.
+    exit.
+
+xd0-heading-routine.
+
+    write prt-line from head-line-1 after advancing page.
+    write prt-line from head-line-2 after advancing 2 lines.
+    add  1				to ctr-print-rpt-writes.
+    move 3				to ctr-lines-prt.
+
+xd0-99-exit.
+    exit.
+
+az0-end-of-job.
+
+    move ctr-corrections-read		to t1-tot-nbr.
+    move "TOTAL CORRECTIONS ON FILE ="	to t1-message.
+    write prt-line from total-line after advancing 3 lines.
+
+    move ctr-corrections-fully-propagated
+					to t1-tot-nbr.
+    move "FULLY PROPAGATED TO CLAIMS ="	to t1-message.
+    write prt-line from total-line after advancing 2 lines.
+
+    move ctr-corrections-incomplete	to t1-tot-nbr.
+    move "STILL INCOMPLETE ON SOME CLAIMS =" to t1-message.
+    write prt-line from total-line after advancing 2 lines.
+
+    move ctr-corrections-no-claims	to t1-tot-nbr.
+    move "NO MATCHING CLAIMS FOUND ="	to t1-message.
+    write prt-line from total-line after advancing 2 lines.
+    add  4				to ctr-print-rpt-writes.
+
+    close corrected-pat
+	  claims-mstr
+	  print-file.
+
+    accept sys-time			from time.
+
+az0-99-exit.
+    exit.
+
+
+    copy "y2k_default_sysdate_century.rtn".
