@@ -0,0 +1,343 @@
+identification division.
+program-id.    u036.
+author.	       dyad computer systems inc.
+installation.  rma.
+date-written.  2018/12/14.
+date-compiled.
+security.
+*
+*    files      : f002  - claims master
+*		: f097  - subdivision-to-client (insurer) cross-reference
+*		: f072  - client (insurance company) master
+*		: "u036_edi_claim_export.sf" - daily electronic claim
+*			  submission export for edi-capable insurers
+*		: "ru036" - audit report
+*
+*    program purpose : direct-bill claims for a subdivision are only
+*		       ever mailed out as a printed invoice (u035a/
+*		       u035b/NOconvert_u035cnoupd).  for a subdivision
+*		       whose insurer (see m095 "INSURER" field, f097
+*		       cross-reference, f072 client master) is set up
+*		       to accept claims electronically (f072 client-
+*		       edi-flag), this program scans claims-mstr for
+*		       direct-bill claims last touched today
+*		       (clmhdr-date-sys, same "today" test u200 already
+*		       uses) and writes a sequential export record per
+*		       claim so those claims can go out the same day
+*		       instead of waiting on printed-invoice mail
+*		       turnaround.  the printed-invoice pipeline itself
+*		       is untouched - a subdivision not on f097, or
+*		       whose insurer is not edi-capable, still gets
+*		       its invoice printed exactly as before; this is
+*		       simply an additional same-day feed for the
+*		       insurers that can take it.
+*
+*	revision history:
+*
+*		2018/12/14 (m.c.) - written.
+*
+environment division.
+input-output section.
+file-control.
+
+    copy "f002_claims_mstr.slr".
+
+    copy "f097_sub_client_xref.slr".
+
+    copy "f072_client_mstr.slr".
+
+    select edi-export-file
+	assign to "u036_edi_claim_export.sf"
+	organization is sequential
+	access mode is sequential
+	status is status-cobol-edi-export.
+
+    select audit-file
+	assign to printer print-file-name
+	file status is status-audit-rpt.
+
+data division.
+file section.
+
+    copy "f002_claims_mstr.fd".
+
+    copy "f097_sub_client_xref.fd".
+
+    copy "f072_client_mstr.fd".
+
+*
+*   2019/Jan/22 MC - record contains was still saying 61 from an
+*		     earlier cut of edi-export-rec - the 01 below now
+*		     adds up to 65, so the fd has to say 65 too or a
+*		     sequential write truncates the last 4 bytes.
+fd  edi-export-file
+    record contains 65 characters.
+
+01  edi-export-rec.
+    05  exp-client-id			pic x(5).
+    05  exp-submitter-id		pic x(10).
+    05  exp-rma-batch-nbr		pic x(8).
+    05  exp-rma-claim-nbr		pic 99.
+    05  exp-sub-nbr			pic x.
+    05  exp-status-ohip		pic xx.
+    05  exp-amt-billed			pic s9(7)v99.
+    05  exp-service-date		pic 9(8).
+    05  exp-filler			pic x(20).
+
+fd  audit-file
+    record contains 132 characters.
+
+01  audit-record			pic x(132).
+
+
+working-storage section.
+
+77  err-ind				pic 99		value zero.
+77  print-file-name			pic x(5)	value "ru036".
+77  status-audit-rpt			pic xx		value zero.
+77  status-cobol-edi-export		pic xx		value zero.
+77  status-cobol-claims-mstr		pic xx		value zero.
+77  status-cobol-sub-client-xref	pic xx		value zero.
+77  status-cobol-client-mstr		pic xx		value zero.
+01  status-indicators.
+    05  status-file			pic xx.
+
+77  eof-claims-mstr			pic x		value "N".
+
+*   (f097 and f072 are both small files - each subdivision is looked
+*    up on f097/f072 as its claims are found, the same read-direct-by-
+*    key technique m095's xb0-read-client-mstr already uses, rather
+*    than a working-storage table - there's no reason to preload here
+*    the way u200 preloads the oscar provider table, since a claim's
+*    subdivision is already known and f097/f072 are keyed exactly by
+*    what's being looked up)
+
+77  ws-found-xref			pic x		value "N".
+77  ws-found-client			pic x		value "N".
+
+01  today-ccyymmdd			pic 9(8).
+
+copy "sysdatetime.ws".
+
+01  counters.
+    05  ctr-claims-mstr-reads		pic 9(7).
+    05  ctr-claims-exported		pic 9(7).
+    05  ctr-lines-prt			pic 99.
+
+01  head-line-1.
+
+    05  filler				pic x(11)	value "U036".
+    05  filler				pic x(5)	value spaces.
+    05  head-date.
+	10  h1-yy			pic 9(4).
+	10  filler			pic x		value "/".
+	10  h1-mm			pic 99.
+	10  filler			pic x		value "/".
+	10  h1-dd			pic 99.
+    05  filler				pic x(3)	value spaces.
+    05  filler				pic x(40)	value
+        "DAILY ELECTRONIC CLAIM SUBMISSION EXPORT".
+
+01  total-line.
+
+    05  filler				pic x(20)	value spaces.
+    05  t1-message			pic x(38).
+    05  t1-tot-nbr			pic zzz9.
+
+
+procedure division.
+declaratives.
+
+err-claims-mstr-file section.
+    use after standard error procedure on claims-mstr.
+err-claims-mstr.
+    move status-cobol-claims-mstr	to status-file.
+    display status-file.
+    stop "ERROR IN ACCESSING CLAIMS MASTER".
+    stop run.
+
+err-sub-client-xref-file section.
+    use after standard error procedure on sub-client-xref.
+err-sub-client-xref.
+    move status-cobol-sub-client-xref	to status-file.
+    display status-file.
+    stop "ERROR IN ACCESSING INSURER CROSS-REFERENCE".
+    stop run.
+
+err-client-mstr-file section.
+    use after standard error procedure on client-mstr.
+err-client-mstr.
+    move status-cobol-client-mstr	to status-file.
+    display status-file.
+    stop "ERROR IN ACCESSING CLIENT MASTER".
+    stop run.
+
+err-edi-export-file section.
+    use after standard error procedure on edi-export-file.
+err-edi-export.
+    move status-cobol-edi-export	to status-file.
+    display status-file.
+    stop "ERROR IN WRITING ELECTRONIC CLAIM SUBMISSION EXPORT FILE".
+    stop run.
+
+end declaratives.
+
+mainline section.
+
+    perform aa0-initialization			thru aa0-99-exit.
+    perform ac0-process-claims			thru ac0-99-exit.
+    perform az0-end-of-job			thru az0-99-exit.
+
+    stop run.
+
+aa0-initialization.
+
+    accept sys-date			from date.
+    perform y2k-default-sysdate	thru y2k-default-sysdate-exit.
+    move sys-mm				to run-mm.
+    move sys-dd				to run-dd.
+    move sys-yy				to run-yy.
+
+    move run-yy				to today-ccyymmdd (1:4) h1-yy.
+    move run-mm				to today-ccyymmdd (5:2) h1-mm.
+    move run-dd				to today-ccyymmdd (7:2) h1-dd.
+
+    move 0				to counters.
+    move 98				to ctr-lines-prt.
+
+    open input  claims-mstr.
+    open input  sub-client-xref.
+    open input  client-mstr.
+    open output edi-export-file.
+    open output audit-file.
+
+aa0-99-exit.
+    exit.
+
+ac0-process-claims.
+
+    move low-values			to	key-claims-mstr.
+
+    start claims-mstr key is greater than or equal to key-claims-mstr
+	invalid key
+	    move "Y"			to	eof-claims-mstr
+	    go to ac0-99-exit.
+
+ac0-10-read-next-claim.
+
+    read claims-mstr next record
+	at end
+	    move "Y"			to	eof-claims-mstr
+	    go to ac0-99-exit.
+
+    add 1				to	ctr-claims-mstr-reads.
+
+    if clmhdr-date-sys not = today-ccyymmdd
+    then
+	go to ac0-10-read-next-claim.
+*   (endif)
+
+    if clmhdr-sub-nbr = space or zero
+    then
+*	(not a direct-bill claim - nothing to export)
+	go to ac0-10-read-next-claim.
+*   (endif)
+
+    perform eb0-look-up-insurer		thru	eb0-99-exit.
+
+    if ws-found-xref = "Y"
+      and ws-found-client = "Y"
+      and client-edi-capable
+    then
+	perform ec0-write-export-line	thru	ec0-99-exit.
+*   (else - subdivision has no insurer set up, or its insurer isn't
+*    edi-capable - the claim still goes out on the printed invoice)
+
+    go to ac0-10-read-next-claim.
+
+ac0-99-exit.
+    exit.
+
+eb0-look-up-insurer.
+
+    move "N"				to	ws-found-xref
+					ws-found-client.
+    move clmhdr-sub-nbr			to	xref-sub-nbr.
+
+    read sub-client-xref
+	invalid key
+	    go to eb0-99-exit.
+
+    move "Y"				to	ws-found-xref.
+    move xref-client-id		to	client-id.
+
+    read client-mstr
+	invalid key
+	    go to eb0-99-exit.
+
+    move "Y"				to	ws-found-client.
+
+eb0-99-exit.
+    exit.
+
+ec0-write-export-line.
+
+    move client-id			to	exp-client-id.
+    move client-edi-submitter-id	to	exp-submitter-id.
+    move clmhdr-rma-batch-nbr		to	exp-rma-batch-nbr.
+    move clmhdr-rma-claim-nbr		to	exp-rma-claim-nbr.
+    move clmhdr-sub-nbr			to	exp-sub-nbr.
+    move clmhdr-status-ohip		to	exp-status-ohip.
+    move clmhdr-amt-tech-billed		to	exp-amt-billed.
+    move clmhdr-serv-date		to	exp-service-date.
+    move spaces				to	exp-filler.
+
+    write edi-export-rec.
+    add 1				to	ctr-claims-exported.
+
+    add 1				to	ctr-lines-prt.
+    if ctr-lines-prt > 55
+    then
+	perform xd0-heading-routine	thru	xd0-99-exit.
+*   (else)
+*   (endif)
+
+    move spaces				to	audit-record.
+    move exp-client-id			to	audit-record (1:5).
+    move exp-submitter-id		to	audit-record (7:10).
+    move exp-rma-batch-nbr		to	audit-record (18:8).
+    move exp-status-ohip		to	audit-record (27:2).
+    move exp-service-date		to	audit-record (30:8).
+    write audit-record after advancing 1 lines.
+
+ec0-99-exit.
+    exit.
+
+xd0-heading-routine.
+
+    write audit-record from head-line-1 after advancing page.
+    add  1				to	ctr-lines-prt.
+
+xd0-99-exit.
+    exit.
+
+az0-end-of-job.
+
+    move ctr-claims-exported		to	t1-tot-nbr.
+    move "TOTAL CLAIMS EXPORTED ELECTRONICALLY ="
+					to	t1-message.
+    write audit-record from total-line after advancing 3 lines.
+
+    close claims-mstr
+	  sub-client-xref
+	  client-mstr
+	  edi-export-file
+	  audit-file.
+
+    stop run.
+
+az0-99-exit.
+    exit.
+
+
+    copy "y2k_default_sysdate_century.rtn".
