@@ -40,7 +40,14 @@ security.
 *			  records into header record of suspense
 *  98/oct/26 B.E.	- removed clinic 0000/99 as valid clinic.
 *
-environment division. 
+*  2018/Mar/08 DM	- MOH no longer accepts physical diskette
+*			  submission, so this now also accepts claims
+*			  off an electronic (SFTP/API) drop file built
+*			  to the same 79-byte record layout - operator
+*			  picks the source at the opening prompt, see
+*			  flag-intake-mode and ya0-read-diskette.
+*
+environment division.
 input-output section. 
 file-control. 
  
@@ -61,15 +68,24 @@ copy "f040_oma_fee_mstr.slr".
  
 copy "f091_diagnostic_codes.slr". 
  
-select input-diskette 
-    assign to       "submit_disk_susp.in" 
-    organization is sequential 
-    access mode  is sequential 
-*mf    infos status is status-submit-diskette 
-    status       is status-cobol-submit-diskette. 
- 
- 
-select report-file 
+select input-diskette
+    assign to       "submit_disk_susp.in"
+    organization is sequential
+    access mode  is sequential
+*mf    infos status is status-submit-diskette
+    status       is status-cobol-submit-diskette.
+
+
+*   2018/Mar/08 DM - same-day electronic intake (SFTP/API drop file)
+*                    to replace diskette submission - see remarks above.
+select electronic-upload-file
+    assign to       "submit_elec_susp.in"
+    organization is line sequential
+    access mode  is sequential
+    status       is status-cobol-elec-upload.
+
+
+select report-file
     assign to        printer audit-file 
     status 	 is  status-report. 
  
@@ -92,11 +108,20 @@ copy "f040_oma_fee_mstr.fd".
  
 copy "f091_diagnostic_codes.fd". 
  
-fd  report-file 
-    record contains 132 characters. 
- 
-01  rpt-line			pic x(132). 
-working-storage section. 
+fd  report-file
+    record contains 132 characters.
+
+01  rpt-line			pic x(132).
+
+*   2018/Mar/08 DM - electronic drop-file intake, same fixed-width
+*                    record layout the diskette path produced, so
+*                    ya0-read-diskette can move it straight into
+*                    diskette-input-record unchanged.
+fd  electronic-upload-file
+    record contains 79 characters.
+
+01  elec-upload-record		pic x(79).
+working-storage section.
  
 77  audit-file					pic x(9) value "ru701". 
 77  suspend-dtl-occur				pic 9(7). 
@@ -104,7 +129,8 @@ working-storage section.
 77  ctr-lines-printed				pic 9(03) value 99. 
 77  max-lines-per-page				pic 9(03) value 60. 
 77  ws-rpt-page-nbr				pic 9(03) value 0. 
-77  ws-agent-default-reply			pic x(01) value spaces. 
+77  ws-agent-default-reply			pic x(01) value spaces.
+77  ws-intake-mode-reply			pic x(01) value spaces.
 *98/Oct/20 B.E.
 77  ws-default-clinic-nbr                       pic 9(2)  value 0.
 *mf 77  carriage-return				pic x(01) value "<012>". 
@@ -160,8 +186,9 @@ working-storage section.
 *mf    05  status-diag-mstr   			pic x(11)  value zero. 
 *mf    05  status-file				pic x(11). 
   02 status-cobol. 
-    05  status-cobol-submit-diskette 		pic x(02)  value zero. 
-    05  status-cobol-oma-mstr			pic x(02)  value zero. 
+    05  status-cobol-submit-diskette 		pic x(02)  value zero.
+    05  status-cobol-elec-upload		pic x(02)  value zero.
+    05  status-cobol-oma-mstr			pic x(02)  value zero.
     05  status-cobol-doc-mstr			pic x(02)  value zero. 
     05  status-cobol-suspend-hdr		pic x(02)  value zero. 
     05  status-cobol-suspend-dtl		pic x(02)  value zero. 
@@ -178,9 +205,14 @@ working-storage section.
     05  feedback-suspend-addr			pic x(04)  value zero. 
     05  feedback-diag-mstr  			pic x(04)  value zero. 
  
-01  flag					pic x. 
-01  eof-input-file-flag				pic x	value "N". 
-    88 eof-input-file			value "Y". 
+01  flag					pic x.
+01  eof-input-file-flag				pic x	value "N".
+    88 eof-input-file			value "Y".
+
+*   2018/Mar/08 DM - "D"iskette or "E"lectronic (SFTP/API) intake
+01  flag-intake-mode				pic x	value "D".
+    88  intake-mode-diskette			value "D".
+    88  intake-mode-electronic			value "E".
  
 01  fatal-error-flag				pic x   value spaces. 
     88 fatal-error			value "Y". 
@@ -612,9 +644,14 @@ screen section.
     05  blank screen. 
     05  line 05 col 15 value "O.H.I.P. DISKETTE UPLOAD INTO SUSPENSE FILES". 
  
-01 scr-agent-default-reply. 
-    05  line 10 col 05 value "DO YOU WANT TO DEFAULT 'BLANK' AGENT CODES TO 'OHIP' (IE. '0') ?". 
-    05  line 10 col 70 pic x(01) using ws-agent-default-reply. 
+01 scr-agent-default-reply.
+    05  line 10 col 05 value "DO YOU WANT TO DEFAULT 'BLANK' AGENT CODES TO 'OHIP' (IE. '0') ?".
+    05  line 10 col 70 pic x(01) using ws-agent-default-reply.
+
+*   2018/Mar/08 DM - diskette vs. electronic (SFTP/API) drop-file intake
+01  scr-intake-mode.
+    05  line 11 col 05 value "ENTER INTAKE SOURCE - 'D'ISKETTE OR 'E'LECTRONIC UPLOAD :".
+    05  line 11 col 78 pic x(01) using ws-intake-mode-reply.
 
 *98/Oct/20 B.E.
 01  scr-clinic-nbr.
@@ -658,11 +695,19 @@ err-input-diskette.
 *mf    move status-submit-diskette   	to status-file. 
 *mf    display file-status-display. 
 *mf    stop " ". 
-    move status-cobol-submit-diskette   to status-file. 
-    display file-status-display. 
-    stop run. 
- 
-err-suspend-hdr-file section. 
+    move status-cobol-submit-diskette   to status-file.
+    display file-status-display.
+    stop run.
+
+err-electronic-upload-file section.
+    use after standard error procedure on electronic-upload-file.
+err-electronic-upload.
+    stop "ERROR IN ACCESSING: ELECTRONIC UPLOAD FILE".
+    move status-cobol-elec-upload	to status-file.
+    display file-status-display.
+    stop run.
+
+err-suspend-hdr-file section.
     use after standard error procedure on suspend-hdr. 
 err-suspend-hdr. 
 *   (if duplicate key error, then set flag to skip processing of this header) 
@@ -807,12 +852,22 @@ aa0-10-default-agent.
     if ws-agent-default-reply = "Y" or "N" 
     then 
         next sentence
-    else 
-	go to aa0-10-default-agent. 
-*   endif 
- 
-    display scr-doc-nbr. 
-    accept  scr-doc-nbr. 
+    else
+	go to aa0-10-default-agent.
+*   endif
+
+aa0-11-default-intake-mode.
+    display scr-intake-mode.
+    accept  scr-intake-mode
+    if ws-intake-mode-reply = "D" or "E"
+    then
+	move ws-intake-mode-reply	to	flag-intake-mode
+    else
+	go to aa0-11-default-intake-mode.
+*   endif
+
+    display scr-doc-nbr.
+    accept  scr-doc-nbr.
 
 *98/oct/20 B.E.
     display scr-clinic-nbr.
@@ -827,11 +882,19 @@ aa0-10-default-agent.
 		   ws-temp 
 		   counters. 
  
-    open input  input-diskette 
- 		doc-mstr 
-		diag-mstr 
-		oma-fee-mstr. 
-    open i-o    suspend-hdr 
+    if intake-mode-electronic
+    then
+	open input  electronic-upload-file
+		    doc-mstr
+		    diag-mstr
+		    oma-fee-mstr
+    else
+	open input  input-diskette
+		    doc-mstr
+		    diag-mstr
+		    oma-fee-mstr.
+
+    open i-o    suspend-hdr
                 suspend-dtl 
                 suspend-address. 
 *    expunge     report-file. 
@@ -913,18 +976,23 @@ ab0-processing.
  
 ab0-99-exit. 
     exit. 
-az0-finalization. 
- 
-   close input-diskette 
-         suspend-hdr 
-         suspend-dtl 
-         suspend-address 
- 	 doc-mstr 
-	 oma-fee-mstr 
-	 diag-mstr 
-	 report-file. 
- 
-az0-99-exit. 
+az0-finalization.
+
+   if intake-mode-electronic
+   then
+       close electronic-upload-file
+   else
+       close input-diskette.
+
+   close suspend-hdr
+         suspend-dtl
+         suspend-address
+ 	 doc-mstr
+	 oma-fee-mstr
+	 diag-mstr
+	 report-file.
+
+az0-99-exit.
     exit. 
 copy "db0_mod10_check_digit.rtn". 
  
@@ -2302,16 +2370,23 @@ xd0-verify-date.
  
 xd0-99-exit. 
     exit. 
-ya0-read-diskette. 
- 
-    move low-values			to	diskette-input-record. 
- 
-    read input-diskette 
-	at end 
-	    move "Y" to eof-input-file-flag 
-	    go to ya0-99-exit. 
- 
-*  (replace any nulls in record with blanks) 
+ya0-read-diskette.
+
+    move low-values			to	diskette-input-record.
+
+    if intake-mode-electronic
+    then
+	read electronic-upload-file into diskette-input-record
+	    at end
+		move "Y" to eof-input-file-flag
+		go to ya0-99-exit
+    else
+	read input-diskette
+	    at end
+		move "Y" to eof-input-file-flag
+		go to ya0-99-exit.
+
+*  (replace any nulls in record with blanks)
     inspect diskette-input-record replacing all low-values by spaces. 
 *  (replace any carriage-returns in record with blanks) 
     inspect diskette-input-record replacing all carriage-return by spaces. 
