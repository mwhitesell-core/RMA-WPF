@@ -0,0 +1,425 @@
+identification division.
+program-id. m029.
+author. dyad computer systems inc.
+installation. rma.
+date-written. 2018/03/22.
+date-compiled.
+security.
+*
+*    files      f029  : follow-up events master (tickler queue)
+*		rm029 : overdue follow-up events report (audit file)
+*
+*    program purpose : tickler queue screen for f029-followup-events.
+*		       lists open follow-up events due-date ascending
+*		       by doctor, lets the operator mark an event
+*		       resolved, and prints a supervisor-facing report
+*		       of every event still open past its due date.
+*
+*	revision history:
+*
+*		2018/03/22 (dm) - written.  f029 was carried forward in
+*				  createfiles with a cobol-native ascending
+*				  key (see f029_followup_events_mstr.slr
+*				  remarks) specifically so this program
+*				  could be built against it.
+*
+environment division.
+input-output section.
+file-control.
+*
+    copy "f029_followup_events_mstr.slr".
+*
+    select audit-file
+	  assign to printer print-file-name
+	  file status is status-audit-rpt.
+*
+data division.
+file section.
+*
+    copy "f029_followup_events_mstr.fd".
+fd  audit-file
+    record contains 132 characters.
+
+01  audit-record				pic x(132).
+
+working-storage section.
+
+77  err-ind					pic 99		value zero.
+77  ws-closing-msg				pic x(40)	value
+		"OVERDUE EVENTS REPORT IS IN FILE RM029".
+77  print-file-name				pic x(5)
+			value "rm029".
+77  option					pic x.
+*
+77  confirm-space				pic x	value space.
+*
+77  eof-followup-events			pic x	value "N".
+*
+77  status-file				pic x(2).
+77  status-audit-rpt				pic xx	value zero.
+*
+01  ws-search-key.
+    05  ws-search-doc-nbr			pic x(3).
+    05  ws-search-due-date			pic 9(8).
+    05  ws-search-event-nbr			pic 9(4).
+*
+01  flag					pic x.
+    88 ok					value "Y".
+    88 not-ok					value "N".
+*
+01  counters.
+    05  ctr-followup-reads			pic 9(7).
+    05  ctr-followup-resolves			pic 9(7).
+    05  ctr-overdue-rpt-writes			pic 9(7).
+    05  ctr-lines-prt				pic 99.
+
+01  error-message-table.
+
+    05  error-messages.
+	10  filler				pic x(60)   value
+			"INVALID REPLY".
+	10  filler				pic x(60)   value
+			"NOT ON FILE".
+	10  filler				pic x(60)   value
+			"EVENT ALREADY RESOLVED".
+	10  filler				pic x(60)   value
+			"DOC NUMBER AND EVENT NUMBER MUST BE NUMERIC".
+
+    05  error-messages-r redefines error-messages.
+	10  err-msg				pic x(60)
+			occurs 4 times.
+
+01  err-msg-comment				pic x(60).
+
+copy "sysdatetime.ws".
+
+01  today-ccyymmdd				pic 9(8).
+
+screen section.
+01 scr-title.
+     05  blank screen.
+     05 line 01 col 01 value is "M029      FOLLOW-UP EVENTS TICKLER QUEUE".
+     05 line 01 col 44 pic x to option auto required.
+     05 line 01 col 46 value is "(LIST/RESOLVE)".
+     05 line 01 col 71 pic 9(4) from sys-yy.
+     05 line 01 col 75 value is "/".
+     05 line 01 col 76 pic 99 from sys-mm.
+     05 line 01 col 78 value is "/".
+     05 line 01 col 79 pic 99 from sys-dd.
+*
+01 scr-acpt-resolve-key.
+     05 line 05 col 22 value is "DOCTOR NUMBER".
+     05 scr-doc-nbr    line 05 col 40 pic x(3) using ws-search-doc-nbr auto required.
+     05 line 07 col 22 value is "DUE DATE (CCYYMMDD)".
+     05 scr-due-date   line 07 col 40 pic 9(8) using ws-search-due-date auto required.
+     05 line 09 col 22 value is "EVENT NUMBER".
+     05 scr-event-nbr  line 09 col 40 pic 9(4) using ws-search-event-nbr auto required.
+*
+01 scr-event-detail.
+     05 line 12 col 22 value is "PATIENT KEY".
+     05 line 12 col 40 pic x   from fe-pat-key-type.
+     05 line 12 col 42 pic x(15) from fe-pat-key-data.
+     05 line 14 col 22 value is "EVENT".
+     05 line 14 col 40 pic x(40) from fe-event-desc.
+     05 line 16 col 22 value is "CREATED".
+     05 line 16 col 40 pic 9(8) from fe-created-date.
+     05 line 16 col 55 pic x(3) from fe-created-by.
+*
+01 verification-screen-resolve.
+    05 line 20 col 30 value "MARK RESOLVED (Y/N)".
+    05 line 20 col 52 pic x using flag auto required.
+*
+01 scr-queue-line.
+    05  line 10 col 22	pic x(3)	from fe-doc-nbr.
+    05  line 10 col 28	pic 9(8)	from fe-due-date.
+    05  line 10 col 39	pic x(40)	from fe-event-desc.
+*
+01 scr-reject-entry.
+    05  line 24 col 50	value "ENTRY IS ".
+    05  line 24 col 59	value "REJECTED"	bell blink.
+*
+01 file-status-display.
+    05  line 24 col 56	"FILE STATUS = ".
+    05  line 24 col 70	pic x(2) from status-file	bell blink.
+*
+01  err-msg-line.
+    05  line 24 col 01	value " ERROR -  "	bell blink.
+    05  line 24 col 11	pic x(60)	from err-msg-comment.
+*
+01  blank-line-24.
+    05  line 24 col 1	blank line.
+*
+01  scr-confirm	line 23 col 1 pic x using confirm-space auto.
+*
+01  scr-closing-screen.
+    05  blank screen.
+    05  line  5 col 20  value "NUMBER OF FOLLOWUP-EVENTS READS".
+    05  line  5 col 60  pic z(6)9 from ctr-followup-reads.
+    05  line  6 col 20  value "                    RESOLVED".
+    05  line  6 col 60  pic z(6)9 from ctr-followup-resolves.
+    05  line 21 col 20	value "PROGRAM M029 ENDING".
+    05  line 21 col 40	pic 9(4)	from sys-yy.
+    05  line 21 col 44	value "/".
+    05  line 21 col 45	pic 99	from sys-mm.
+    05  line 21 col 47	value "/".
+    05  line 21 col 48	pic 99	from sys-dd.
+    05  line 23 col 30 pic x(40) using ws-closing-msg.
+*
+procedure division.
+declaratives.
+err-followup-events-file section.
+    use after standard error procedure on followup-events-mstr.
+err-followup-events.
+    move status-followup-events-mstr	to status-file.
+    display file-status-display.
+    stop "ERROR IN ACCESSING FOLLOW-UP EVENTS MASTER".
+    stop run.
+
+err-audit-rpt-file section.
+    use after standard error procedure on audit-file.
+err-audit-rpt.
+    move status-audit-rpt		to status-file.
+    display file-status-display.
+    stop "ERROR IN WRITING OVERDUE EVENTS REPORT FILE".
+    stop run.
+
+end declaratives.
+
+main-line section.
+mainline.
+
+    perform aa0-initialization		thru aa0-99-exit.
+    perform ab0-processing		thru ab0-99-exit.
+    perform ad0-overdue-report		thru ad0-99-exit.
+    perform az0-end-of-job		thru az0-99-exit.
+
+    stop run.
+
+aa0-initialization.
+
+    accept sys-date			from date.
+    perform y2k-default-sysdate	thru y2k-default-sysdate-exit.
+    move sys-mm				to run-mm.
+    move sys-dd				to run-dd.
+    move sys-yy				to run-yy.
+
+    accept sys-time			from time.
+    move sys-hrs			to run-hrs.
+    move sys-min			to run-min.
+    move sys-sec			to run-sec.
+
+    move run-yy				to today-ccyymmdd (1:4).
+    move run-mm				to today-ccyymmdd (5:2).
+    move run-dd				to today-ccyymmdd (7:2).
+
+    move 0				to counters.
+
+    open i-o	followup-events-mstr.
+    open output audit-file.
+
+aa0-99-exit.
+    exit.
+
+ab0-processing.
+
+    display scr-title.
+    accept scr-title.
+
+    if option = "*"
+    then
+	go to ab0-99-exit.
+*   (endif)
+
+    if option = "L"
+    then
+	perform ba0-list-queue		thru ba0-99-exit
+	go to ab0-processing
+    else
+	if option = "R"
+	then
+	    perform ca0-resolve-event	thru ca0-99-exit
+	    go to ab0-processing
+	else
+	    move 1			to err-ind
+	    perform za0-common-error	thru za0-99-exit
+	    go to ab0-processing.
+*	(endif)
+*   (endif)
+
+ab0-99-exit.
+    exit.
+
+ba0-list-queue.
+
+*   lists every open event, ascending by doctor / due date / event
+*   number (the file's own key order), one screen line per event.
+
+    move low-values			to	fe-key.
+
+    start followup-events-mstr key is greater than or equal to fe-key
+	invalid key
+	    move "Y"			to	eof-followup-events
+	    go to ba0-99-exit.
+
+ba0-10-read-next.
+
+    read followup-events-mstr next record
+	at end
+	    move "Y"			to	eof-followup-events
+	    go to ba0-99-exit.
+
+    add 1				to	ctr-followup-reads.
+
+    if fe-status-open
+    then
+	display blank-line-24
+	display scr-queue-line
+	display scr-confirm
+	accept scr-confirm.
+*   (else)
+*   (endif)
+
+    go to ba0-10-read-next.
+
+ba0-99-exit.
+    move "N"				to	eof-followup-events.
+    exit.
+
+ca0-resolve-event.
+
+    move spaces				to	ws-search-key.
+    move zero				to	ws-search-due-date
+						ws-search-event-nbr.
+
+    display scr-acpt-resolve-key.
+    accept scr-doc-nbr.
+    accept scr-due-date.
+    accept scr-event-nbr.
+
+    move ws-search-doc-nbr		to	fe-doc-nbr.
+    move ws-search-due-date		to	fe-due-date.
+    move ws-search-event-nbr		to	fe-event-nbr.
+
+    read followup-events-mstr
+	invalid key
+	    move 2			to	err-ind
+	    perform za0-common-error	thru	za0-99-exit
+	    go to ca0-99-exit.
+
+    if fe-status-resolved
+    then
+	move 3				to	err-ind
+	perform za0-common-error	thru	za0-99-exit
+	go to ca0-99-exit.
+*   (endif)
+
+    display scr-event-detail.
+    display verification-screen-resolve.
+    accept verification-screen-resolve.
+
+    if not ok
+    then
+	go to ca0-99-exit.
+*   (endif)
+
+    set fe-status-resolved		to	true.
+    move today-ccyymmdd			to	fe-resolved-date.
+
+    rewrite followup-events-mstr-rec
+	invalid key
+	    move 2			to	err-ind
+	    perform za0-common-error	thru	za0-99-exit
+	    go to ca0-99-exit.
+
+    add 1				to	ctr-followup-resolves.
+
+ca0-99-exit.
+    exit.
+
+ad0-overdue-report.
+
+*   supervisor-facing report - every event still open whose due date
+*   has already passed.
+
+    move low-values			to	fe-key.
+
+    start followup-events-mstr key is greater than or equal to fe-key
+	invalid key
+	    go to ad0-99-exit.
+
+ad0-10-read-next.
+
+    read followup-events-mstr next record
+	at end
+	    go to ad0-99-exit.
+
+    if fe-status-open
+	and fe-due-date < today-ccyymmdd
+    then
+	add 1				to	ctr-lines-prt
+	if ctr-lines-prt > 55
+	then
+	    perform xd0-heading-routine	thru	xd0-99-exit
+	end-if
+	perform xe0-write-overdue-line	thru	xe0-99-exit.
+*   (else)
+*   (endif)
+
+    go to ad0-10-read-next.
+
+ad0-99-exit.
+    exit.
+
+xd0-heading-routine.
+
+    move spaces				to	audit-record.
+    move "M029 - OVERDUE FOLLOW-UP EVENTS REPORT"
+					to	audit-record (1:40).
+    write audit-record after advancing page.
+    add 1				to	ctr-overdue-rpt-writes.
+
+    move spaces				to	audit-record.
+    move "DOC  DUE-DATE  EVENT"	to	audit-record (1:40).
+    write audit-record after advancing 2 lines.
+    add 1				to	ctr-overdue-rpt-writes.
+
+    move 3				to	ctr-lines-prt.
+
+xd0-99-exit.
+    exit.
+
+xe0-write-overdue-line.
+
+    move spaces				to	audit-record.
+    move fe-doc-nbr			to	audit-record (1:3).
+    move fe-due-date			to	audit-record (6:8).
+    move fe-event-desc			to	audit-record (16:40).
+    write audit-record after advancing 1 lines.
+    add 1				to	ctr-overdue-rpt-writes.
+
+xe0-99-exit.
+    exit.
+
+za0-common-error.
+
+    move err-msg (err-ind)		to	err-msg-comment.
+    display err-msg-line.
+    display scr-confirm.
+    accept scr-confirm.
+    display blank-line-24.
+
+za0-99-exit.
+    exit.
+
+az0-end-of-job.
+
+    close followup-events-mstr.
+    close audit-file.
+
+    display scr-closing-screen.
+    accept scr-confirm.
+
+az0-99-exit.
+    exit.
+
+    copy "y2k_default_sysdate_century.rtn".
