@@ -0,0 +1,28 @@
+*   2018/Mar/15 DM	- new file - see f045_oma_fee_hist.slr remarks.
+fd  oma-fee-hist
+        block contains 1 characters
+        record      contains 126 characters .
+
+01  oma-fee-hist-rec.
+    05  hist-key.
+        10  hist-oma-cd                     pic x(03).
+        10  hist-effective-date.
+            15  hist-effective-yy           pic 9(02).
+            15  hist-effective-mm           pic 9(02).
+            15  hist-effective-dd           pic 9(02).
+    05  hist-desc                           pic x(30).
+    05  hist-a-fee-1                        pic s9(5)v99.
+    05  hist-h-fee-1                        pic s9(5)v99.
+    05  hist-a-fee-2                        pic s9(5)v99.
+    05  hist-h-fee-2                        pic s9(5)v99.
+    05  hist-a-anae                         pic 9(02).
+    05  hist-h-anae                         pic 9(02).
+    05  hist-a-asst                         pic 9(02).
+    05  hist-h-asst                         pic 9(02).
+    05  hist-a-min                          pic s9(5)v99.
+    05  hist-h-min                          pic s9(5)v99.
+    05  hist-a-max                          pic s9(5)v99.
+    05  hist-h-max                          pic s9(5)v99.
+    05  hist-add-on-cd                      pic x(03) occurs 4 times.
+    05  hist-add-on-perc-flat-ind           pic x(01).
+    05  filler                              pic x(10).
