@@ -2,10 +2,17 @@ identification division.
 program-id. createfiles.     
 author. dyad systems inc.     
 installation. rma.     
-date-written. 98/01/09.     
-date-compiled.     
-security.     
-environment division.     
+date-written. 98/01/09.
+date-compiled.
+security.
+*
+* 2018/dec/14 - MC	- add a post-creation file status check on the
+*			  files this program opens, so a copybook/on-
+*			  disk layout mismatch is reported here instead
+*			  of surfacing later as a failed live
+*			  transaction - see xa0-verify-file-status.
+*
+environment division.
 input-output section.     
 file-control.     
 
@@ -128,6 +135,31 @@ procedure division.
 main-line section.     
 mainline.     
 *    open i-o	eft-logical-rec-file
-    open i-o	
+    open i-o
 		doc-mstr
 		iconst-mstr     .
+
+* 2018/dec/14 - MC
+    perform xa0-verify-file-status	thru	xa0-99-exit.
+* 2018/dec/14 - end
+
+    stop run.
+
+xa0-verify-file-status.
+
+*   status-cobol-doc-mstr/status-cobol-iconst-mstr are set by the
+*   open above - anything other than "00" means the file that was
+*   already on disk doesn't match the record/key layout this program
+*   was compiled with (a boundary violation is typically reported as
+*   status "39").
+
+    if status-cobol-doc-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - DOC-MSTR - STATUS = "
+					status-cobol-doc-mstr.
+
+    if status-cobol-iconst-mstr not = "00"
+	display "FILE LAYOUT MISMATCH - ICONST-MSTR - STATUS = "
+					status-cobol-iconst-mstr.
+
+xa0-99-exit.
+    exit.
