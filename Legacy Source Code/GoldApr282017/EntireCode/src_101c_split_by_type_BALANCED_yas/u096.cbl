@@ -0,0 +1,341 @@
+identification division.
+program-id. u096.
+author. dyad computer systems inc.
+installation. rma.
+date-written. 2018/03/12.
+date-compiled.
+security.
+*
+*    files      : f096  - ohip pay code master
+*		: ru096 - ohip pay code report
+*
+*    program purpose : to move the 'CURR'ent ohip pay code rate
+*			    to the 'PREV'ious pay code rate, same as
+*			    u040 does for the oma/ohip fee master, so
+*			    a claim adjusted after a pay code rate
+*			    change can still be re-priced using the
+*			    rate in effect on the original date of
+*			    service (see b.cbl ha1-move-pricing-to-hold
+*			    for the fee-mstr equivalent of that lookup).
+*
+* 2018/Mar/12 DM	- new program.
+*
+environment division.
+input-output section.
+file-control.
+*
+    copy "f096_ohip_pay_code.slr".
+*
+    select print-file
+	assign to printer print-file-name
+	file status is status-prt-file.
+*
+data division.
+file section.
+*
+    copy "f096_ohip_pay_code.fd".
+*
+fd  print-file
+    record contains 132 characters.
+
+01  print-record				pic x(132).
+
+working-storage section.
+
+77  err-ind					pic 99 	value zero.
+77  print-file-name				pic x(5)
+	value "ru096".
+77  max-nbr-lines-1				pic 99   value 56.
+77  ctr-lines					pic 99	   value 70.
+
+*  eof indicators
+*
+77  eof-pay-code-mstr				pic x	value "N".
+
+*  status file indicators
+*
+77  status-prt-file				pic xx      value zero.
+77  common-status-file				pic x(2).
+77  status-cobol-pay-code-mstr			pic x(2)   value zero.
+
+*   counters for records read/written for all input/output files
+
+01  counters.
+    05  ctr-pay-code-mstr-reads			pic 9(7).
+    05  ctr-pages				pic 9999.
+
+    copy "sysdatetime.ws".
+01  error-message-table.
+
+    05  error-messages.
+	10  filler				pic x(60)   value
+		"NO PAY-CODE-MASTER SUPPLIED".
+	10  filler				pic x(60)   value
+		"FATAL ERROR !!! - ERROR IN REWRITING RECORD".
+
+    05  error-messages-r redefines error-messages.
+	10  err-msg				pic x(60)
+			occurs 2 times.
+
+01  err-msg-comment				pic x(60).
+
+01  e1-error-line.
+
+    05  e1-error-word				pic x(13)    value
+			"***  ERROR - ".
+    05  e1-error-msg				pic x(119).
+01  h1-head.
+
+    05  filler					pic x(50)  value
+		"RU096".
+    05  filler					pic x(53)  value
+		"OHIP PAY CODE REPORT".
+    05  filler					pic x(9)   value
+		"RUN DATE".
+    05  h1-date.
+	10  h1-yy				pic 99.
+	10  h1-slash1				pic x.
+	10  h1-mm				pic 99.
+	10  h1-slash2				pic x.
+	10  h1-dd				pic 99.
+	10  filler				pic xxx   value spaces.
+     05  filler					pic x(5)   value
+		"PAGE".
+    05  h1-page					pic zzz9.
+
+01  h2-head.
+
+    05  filler					pic x(12)  value
+	"CODE".
+    05  filler					pic x(22)  value
+	"DESCRIPTION".
+    05  filler					pic x(12)  value
+	"CURR RATE".
+    05  filler					pic x(12)  value
+	"PREV RATE".
+    05  filler					pic x(12)   value
+	"EFFECTIVE".
+
+01  l1-print-line.
+    05  l1-pay-code-cd				pic x(05).
+    05  filler					pic xx.
+    05  l1-pay-code-desc			pic x(20).
+    05  filler					pic xx.
+    05  l1-pay-code-curr-rate			pic zzzz9.99-.
+    05  filler					pic xx.
+    05  l1-pay-code-prev-rate			pic zzzz9.99-.
+    05  filler					pic xx.
+    05  l1-effect-date.
+	10  l1-date-yy				pic 99.
+	10  l1-slash1				pic x.
+	10  l1-date-mm				pic 99.
+	10  l1-slash2				pic x.
+	10  l1-date-dd				pic 99.
+screen section.
+
+01  file-status-display.
+    05  line 24 col 56 value "FILE STATUS = ".
+    05  line 24 col 70 pic x(2) using common-status-file    bell blink.
+*
+01  err-msg-line.
+    05  line 24 col 01	value " ERROR -  "	bell blink.
+    05  line 24 col 11	pic x(60)	using err-msg-comment.
+
+01  blank-line-24.
+    05  line 24 col 1	blank line.
+
+01  confirm.
+    05  line 23 col 01 value " ".
+
+01  blank-screen.
+    05  blank screen.
+
+01  scr-closing-screen.
+    05  blank screen.
+    05  line  7 col 20  value "NUMBER OF PAY-CODE-MSTR READS = ".
+    05  line  7 col 60  pic 9(7) from ctr-pay-code-mstr-reads.
+    05  line 19 col 20	value "PROGRAM U096 ENDING".
+    05  line 19 col 40  pic 9(4)	from sys-yy.
+    05  line 19 col 42	value "/".
+    05  line 19 col 43	pic 99	from sys-mm.
+    05  line 19 col 45	value "/".
+    05  line 19 col 46	pic 99	from sys-dd.
+    05  line 19 col 50	pic 99	from sys-hrs.
+    05  line 19 col 52	value ":".
+    05  line 19 col 53	pic 99	from sys-min.
+    05  line 21 col 20	value "PRINT REPORT IS IN FILE - ".
+    05  line 21 col 51	pic x(7) from print-file-name.
+procedure division.
+declaratives.
+
+err-pay-code-file section.
+    use after standard error procedure on pay-code-mstr.
+err-pay-code-mstr.
+    move status-cobol-pay-code-mstr		to common-status-file.
+    display file-status-display.
+    stop "ERROR IN ACCESSING PAY CODE MASTER".
+
+
+end declaratives.
+main-line section.
+mainline.
+
+    perform aa0-initialization		thru aa0-99-exit.
+    perform ab0-mainline		thru ab0-99-exit.
+    perform az0-end-of-job		thru az0-99-exit.
+*
+    stop run.
+aa0-initialization.
+
+    accept sys-date			from date.
+    perform y2k-default-sysdate		thru y2k-default-sysdate-exit.
+    move sys-mm				to run-mm.
+    move sys-dd				to run-dd.
+    move sys-yy				to run-yy.
+
+    accept sys-time			from time.
+    move sys-hrs			to run-hrs.
+    move sys-min			to run-min.
+    move sys-sec			to run-sec.
+
+
+***************************************
+    open i-o	pay-code-mstr.
+***************************************
+
+    move spaces				to	l1-print-line.
+    move zero				to	counters.
+
+    open output print-file.
+
+    read pay-code-mstr next
+      at end
+	move 1				to	err-ind
+	perform za0-common-error	thru	za0-99-exit
+	go to az0-end-of-job.
+
+*	(move 'CURR'ent rate to 'PREV'ious rate)
+    perform zz0-move-curr-rate-to-prev	thru	zz0-99-exit.
+
+    add 1				to	ctr-pay-code-mstr-reads.
+
+    move run-mm				to	h1-mm.
+    move run-dd				to	h1-dd.
+    move run-yy				to	h1-yy.
+    move "/"				to	h1-slash1
+						h1-slash2.
+
+aa0-99-exit.
+    exit.
+az0-end-of-job.
+
+    close pay-code-mstr.
+
+    display blank-screen.
+    accept sys-time			from time.
+    display scr-closing-screen.
+
+    stop run.
+
+az0-99-exit.
+    exit.
+
+ab0-mainline.
+
+    perform ba0-build-print-line	thru	ba0-99-exit.
+    perform bb0-write-print-line	thru	bb0-99-exit.
+    perform bc0-read-pay-code-mstr	thru	bc0-99-exit.
+    if eof-pay-code-mstr not = "Y"
+    then
+	go to ab0-mainline.
+*   (else)
+*   endif
+
+ab0-99-exit.
+    exit.
+ba0-build-print-line.
+
+    move pay-code-cd			to	l1-pay-code-cd.
+    move pay-code-desc			to	l1-pay-code-desc.
+    move pay-code-curr-rate		to	l1-pay-code-curr-rate.
+    move pay-code-prev-rate		to	l1-pay-code-prev-rate.
+    move pay-code-effective-yy		to	l1-date-yy.
+    move pay-code-effective-mm		to	l1-date-mm.
+    move pay-code-effective-dd		to	l1-date-dd.
+    move "/"				to	l1-slash1
+						l1-slash2.
+
+ba0-99-exit.
+    exit.
+
+bb0-write-print-line.
+
+    if ctr-lines > max-nbr-lines-1
+    then
+	perform ca0-write-headings	thru	ca0-99-exit.
+*   (else)
+*   endif
+
+    write print-record from l1-print-line after advancing 1 line.
+
+    add 1				to	ctr-lines.
+    move spaces				to	l1-print-line.
+
+bb0-99-exit.
+    exit.
+bc0-read-pay-code-mstr.
+
+    read pay-code-mstr next
+      at end
+	move "Y"			to eof-pay-code-mstr
+	go to bc0-99-exit.
+    add 1				to ctr-pay-code-mstr-reads.
+
+*	(move 'CURR'ent rate to 'PREV'ious rate)
+    perform zz0-move-curr-rate-to-prev	thru	zz0-99-exit.
+
+*	(re-write updated record)
+    rewrite	pay-code-mstr-rec
+	invalid key
+		move 2				to err-ind
+		perform za0-common-error	thru za0-99-exit
+		stop run.
+
+
+bc0-99-exit.
+  exit.
+ca0-write-headings.
+
+    add 1				to	ctr-pages.
+    move ctr-pages			to	h1-page.
+    write print-record from h1-head after advancing page.
+    write print-record from h2-head after advancing 2 lines.
+    move 3				to	ctr-lines.
+
+ca0-99-exit.
+    exit.
+
+za0-common-error.
+
+    move err-msg (err-ind)		to	err-msg-comment.
+    display err-msg-line.
+    display confirm.
+    stop " ".
+    display blank-line-24.
+
+za0-99-exit.
+    exit.
+zz0-move-curr-rate-to-prev.
+
+*   (pay code rate is effective-dated the same way the oma/ohip fee
+*    master is - see f040_oma_fee_mstr and u040's equivalent
+*    zz0-move-curr-rates-to-prev - so an adjustment done after a
+*    rate change can still re-price against the rate that was
+*    actually in effect on the claim's date of service)
+    move pay-code-curr-rate			to pay-code-prev-rate.
+
+zz0-99-exit.
+    exit.
+
+
+    copy "y2k_default_sysdate_century.rtn".
