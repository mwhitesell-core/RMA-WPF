@@ -40,27 +40,37 @@ security.
 *  1999/jan/31 B.E.	- y2k
 *
 *  2007/apr/10 M.C.	- change the logic to consider all clinic 70's
-*  2010/mar/09 MC1 	- include clinic 66  
+*  2010/mar/09 MC1 	- include clinic 66
+*  2018/Mar/23 DM	- before a docrev-mstr record is zeroed, its mtd
+*			  totals are now saved to f052-docrev-hist (the
+*			  month being closed comes off the run date), so
+*			  a trend report can look back across closed months
 
-environment division. 
-input-output section. 
-file-control. 
-* 
-*   place your file select statements here 
-* 
-    copy "f050_doc_revenue_mstr.slr". 
-* 
-    copy "f051_doc_cash_mstr.slr". 
-* 
-    copy "f090_constants_mstr.slr". 
-data division. 
-file section. 
-* 
-    copy "f050_doc_revenue_mstr.fd". 
-* 
-    copy "f051_doc_cash_mstr.fd". 
-* 
-    copy "f090_constants_mstr.fd". 
+environment division.
+input-output section.
+file-control.
+*
+*   place your file select statements here
+*
+    copy "f050_doc_revenue_mstr.slr".
+*
+    copy "f051_doc_cash_mstr.slr".
+*
+    copy "f090_constants_mstr.slr".
+* 2018/03/23 - DM
+    copy "f052_doc_revenue_hist.slr".
+* 2018/03/23 - end
+data division.
+file section.
+*
+    copy "f050_doc_revenue_mstr.fd".
+*
+    copy "f051_doc_cash_mstr.fd".
+*
+    copy "f090_constants_mstr.fd".
+* 2018/03/23 - DM
+    copy "f052_doc_revenue_hist.fd".
+* 2018/03/23 - end
 
 working-storage section. 
  
@@ -78,12 +88,15 @@ working-storage section.
 *mf 77  status-iconst-mstr				pic x(11) value zero. 
 77  common-status-file				pic x(2). 
 77  status-cobol-iconst-mstr			pic x(2) value zero. 
-77  status-cobol-docrev-mstr			pic xx	  value zero. 
-77  status-cobol-docash-mstr			pic xx	  value zero. 
- 
-*   eof indicators 
-77  eof-docash-mstr				pic x	value "n". 
-77  eof-docrev-mstr				pic x	value "n". 
+77  status-cobol-docrev-mstr			pic xx	  value zero.
+77  status-cobol-docash-mstr			pic xx	  value zero.
+* 2018/03/23 - DM
+77  status-cobol-docrev-hist			pic xx	  value zero.
+* 2018/03/23 - end
+
+*   eof indicators
+77  eof-docash-mstr				pic x	value "n".
+77  eof-docrev-mstr				pic x	value "n".
 77  sel-clinic-nbr				pic 99. 
  
  
@@ -95,15 +108,22 @@ working-storage section.
  
  
  
-77  ws-continue					pic x	value spaces. 
- 
-*   counters for records read/written for all input/output files 
- 
-01  counters. 
-    05  ctr-docrev-mstr-reads			pic 9(7). 
-    05  ctr-docrev-mstr-writes			pic 9(7). 
-    05  ctr-docash-mstr-reads			pic 9(7). 
-    05  ctr-docash-mstr-writes			pic 9(7). 
+77  ws-continue					pic x	value spaces.
+
+* 2018/03/23 - DM
+77  hist-close-yyyymm				pic 9(6) value zero.
+* 2018/03/23 - end
+
+*   counters for records read/written for all input/output files
+
+01  counters.
+    05  ctr-docrev-mstr-reads			pic 9(7).
+    05  ctr-docrev-mstr-writes			pic 9(7).
+    05  ctr-docash-mstr-reads			pic 9(7).
+    05  ctr-docash-mstr-writes			pic 9(7).
+* 2018/03/23 - DM
+    05  ctr-docrev-hist-writes			pic 9(7).
+* 2018/03/23 - end
 01  error-message-table. 
  
     05  error-messages. 
@@ -182,9 +202,13 @@ screen section.
     05  line 14 col 60  pic z(6)9 using ctr-docrev-mstr-writes. 
     05  line 15 col 20  value "number of docash-mstr reads". 
     05  line 15 col 60  pic z(6)9 using ctr-docash-mstr-reads. 
-    05  line 16 col 20  value "number of docash-mstr-writes". 
-    05  line 16 col 60  pic z(6)9 using ctr-docash-mstr-writes. 
-    05  line 21 col 20	value "program u015 ending". 
+    05  line 16 col 20  value "number of docash-mstr-writes".
+    05  line 16 col 60  pic z(6)9 using ctr-docash-mstr-writes.
+* 2018/03/23 - DM
+    05  line 17 col 20  value "number of docrev-hist writes".
+    05  line 17 col 60  pic z(6)9 using ctr-docrev-hist-writes.
+* 2018/03/23 - end
+    05  line 21 col 20	value "program u015 ending".
 * (y2k - auto fix)
 *   05  line 21 col 40  pic 99	using sys-yy. 
     05  line 21 col 40  pic 9(4)	using sys-yy. 
@@ -214,16 +238,24 @@ err-docash-mstr.
     display file-status-display. 
     stop "error in accessing docash master". 
  
-err-iconst-file section. 
-    use after standard error procedure on iconst-mstr. 
-err-iconst-mstr. 
-*mf    move status-iconst-mstr		to common-status-file. 
-    move status-cobol-iconst-mstr	to common-status-file. 
-    display file-status-display. 
-    stop "error in accessing constants master". 
- 
- 
-end declaratives. 
+err-iconst-file section.
+    use after standard error procedure on iconst-mstr.
+err-iconst-mstr.
+*mf    move status-iconst-mstr		to common-status-file.
+    move status-cobol-iconst-mstr	to common-status-file.
+    display file-status-display.
+    stop "error in accessing constants master".
+
+* 2018/03/23 - DM
+err-docrev-hist-file section.
+    use after standard error procedure on docrev-hist.
+err-docrev-hist.
+    move status-cobol-docrev-hist	to common-status-file.
+    display file-status-display.
+    stop "error in accessing doctor revenue history file".
+* 2018/03/23 - end
+
+end declaratives.
  
 main-line section. 
 mainline. 
@@ -290,9 +322,14 @@ aa0-20-continue.
 *	endif 
 *   endif 
  
-    open i-o docrev-mstr. 
-    open i-o docash-mstr. 
-    move spaces				to	docrev-key. 
+    open i-o docrev-mstr.
+    open i-o docash-mstr.
+* 2018/03/23 - DM
+    open i-o docrev-hist.
+    move run-yy				to	hist-close-yyyymm (1:4).
+    move run-mm				to	hist-close-yyyymm (5:2).
+* 2018/03/23 - end
+    move spaces				to	docrev-key.
  
     move sel-clinic-nbr			to	docrev-clinic-1-2. 
 *mf    read docrev-mstr key is docrev-key approximate 
@@ -350,8 +387,11 @@ aa0-99-exit.
     exit. 
 az0-end-of-job. 
  
-    close docash-mstr. 
-    close docrev-mstr. 
+    close docash-mstr.
+    close docrev-mstr.
+* 2018/03/23 - DM
+    close docrev-hist.
+* 2018/03/23 - end
  
 az0-100-end-job. 
  
@@ -365,10 +405,13 @@ az0-100-end-job.
  
 az0-99-exit. 
     exit. 
-ab0-processing. 
- 
-    perform ba0-update-docrev-rec	thru	ba0-99-exit. 
-    perform bc0-write-docrev-rec	thru	bc0-99-exit. 
+ab0-processing.
+
+* 2018/03/23 - DM
+    perform bb0-write-docrev-hist	thru	bb0-99-exit.
+* 2018/03/23 - end
+    perform ba0-update-docrev-rec	thru	ba0-99-exit.
+    perform bc0-write-docrev-rec	thru	bc0-99-exit.
     perform bd0-read-docrev-rec		thru	bd0-99-exit. 
     if eof-docrev-mstr not = "y" 
     then 
@@ -400,10 +443,34 @@ ba0-update-docrev-rec.
 						docrev-mtd-out-rec 
 						docrev-mtd-out-svc. 
  
-ba0-99-exit. 
-    exit. 
- 
-bc0-write-docrev-rec. 
+ba0-99-exit.
+    exit.
+
+* 2018/03/23 - DM
+bb0-write-docrev-hist.
+
+    move docrev-clinic-1-2		to	dh-clinic-1-2.
+    move docrev-doc-nbr			to	dh-doc-nbr.
+    move docrev-location		to	dh-location.
+    move docrev-dept			to	dh-dept.
+    move docrev-oma-cd			to	dh-oma-cd.
+    move hist-close-yyyymm		to	dh-yyyymm.
+    move docrev-mtd-in-rec		to	dh-mtd-in-rec.
+    move docrev-mtd-in-svc		to	dh-mtd-in-svc.
+    move docrev-mtd-out-rec		to	dh-mtd-out-rec.
+    move docrev-mtd-out-svc		to	dh-mtd-out-svc.
+
+    write docrev-hist-rec
+	invalid key
+	    rewrite docrev-hist-rec.
+
+    add 1				to	ctr-docrev-hist-writes.
+
+bb0-99-exit.
+    exit.
+* 2018/03/23 - end
+
+bc0-write-docrev-rec.
  
     rewrite docrev-master-rec 
       invalid key 
