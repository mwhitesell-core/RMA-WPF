@@ -0,0 +1,19 @@
+*   one record per out-of-balance control total found by
+*   fa0-print-batch-totals - exc-field-name identifies which stored
+*   f001 total (batctrl-...) didn't match the total u991 just
+*   recomputed from f002, so the same batch can end up with more than
+*   one exception record if more than one total is off.
+fd  u991-exceptions
+    block contains 1 characters
+    record      contains 57 characters .
+
+01  exceptions-rec.
+    05  exc-batch-nbr                 pic 9(9).
+    05  exc-clinic-nbr                pic 99.
+    05  exc-field-name                pic x(20).
+    05  exc-expected-value            pic s9(7)v99.
+    05  exc-actual-value              pic s9(7)v99.
+    05  exc-date-written.
+        10  exc-date-yy               pic 9(4).
+        10  exc-date-mm               pic 99.
+        10  exc-date-dd               pic 99.
