@@ -0,0 +1,25 @@
+*   2018/Oct/11 DM	- new file - see f027_contacts_mstr.slr remarks.
+fd  contacts-mstr
+        block contains 1 characters
+        record      contains 119 characters .
+
+01  contacts-mstr-rec.
+    05  contacts-key.
+        10  doc-nbr                         pic x(03).
+        10  contacts-type                   pic x(01).
+            88  contacts-type-doctor        value "D".
+            88  contacts-type-secretary     value "S".
+*   (spare byte carried in the key area - kept blank on every read/write,
+*    see cdiserver.cbl's yk0-read-contact-rec - reserved in case the key
+*    ever needs to be widened without a file conversion)
+    05  filler-must-be-blank                pic x(01).
+    05  contacts-given-names                pic x(30).
+    05  contacts-surname                    pic x(30).
+    05  contacts-inits                      pic x(03).
+    05  contacts-title                      pic x(30).
+    05  contacts-sex                        pic x(01).
+        88  contacts-sex-male               value "M".
+        88  contacts-sex-female             value "F".
+    05  contacts-billing-entry-flag         pic x(01).
+        88  contacts-billing-entry          value "Y".
+    05  filler                              pic x(19).
