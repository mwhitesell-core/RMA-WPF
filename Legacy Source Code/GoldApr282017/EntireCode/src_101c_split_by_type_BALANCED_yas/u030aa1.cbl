@@ -13,30 +13,31 @@ security.
 *		: f072 -   client-mstr 
 *		: f073 -   client-doc-mstr 
 * 
-*    Program Purpose : - monthly processing of ohip Remittance 
-*		         Advice (RA)  file. This program is run only for
-*		         doctors who submit claims via diskette and wants
-*		         their own RA to apply directly against their database. 
+*    Program Purpose : - monthly processing of ohip Remittance
+*		         Advice (RA)  file. This program applies automatic
+*		         RA posting for every doctor in the clinic/group
+*		         who has a matching client-doc-mstr record,
+*		         regardless of whether they submit by diskette,
+*		         paper or EDT - wants their own RA to apply directly
+*		         against their database.
 *		       - this program is the 1st program in a series of 2
-*			 programs. Only on doctor can be processed each time
-*			 this series of program runs. The first step is to ask
-*			 for the 'client id' which is a 4 character code. This
-*			 is verified in f072 as valid. 
-*		       - As each record is read from the RA the 3 digit 
-*		         'account' number(ie. claim nbr) that was submitted 
-*			 is separated into the 3 digit doctor number and the 
+*			 programs, run once for a clinic/group.
+*		       - As each record is read from the RA the 3 digit
+*		         'account' number(ie. claim nbr) that was submitted
+*			 is separated into the 3 digit doctor number and the
 *			 remainding batch nbr(3) and claim number(2). The 3
-*			 digit doctor is looked up on f073 to find the 
-*			 corresponding 5 character Client ID. 
-*		      - If it matches the ID of the client being processed then:
+*			 digit doctor is looked up on f073 to find the
+*			 corresponding 5 character Client ID.
+*		      - If the doctor is found on f073 then:
 *			   for u030aa1.cbl the matching record's $ amounts
 *			   are added up and the grand total written to the
-*			   u030_parm_file. 
-*		   	   - This parm file is then used by u030aa2 to select 
+*			   u030_parm_file.
+*		   	   - This parm file is then used by u030aa2 to select
 *			     the doctors records from the RA and write them
 *			     to the output RA file.
-*		           - The new output RA file containing only records for
-*			     the selected doctor is then sent to that doctor.
+*		           - The new output RA file containing the records
+*			     for every doctor picked up this run is then sent
+*			     out for application to the doctors' own systems.
 *		       - note that a similar program (u030aa3.qzs) exists
 *			 for uploading OHIP payments to Web claims.
 * 
@@ -46,14 +47,34 @@ security.
 *				- modify this program to only read the 
 *				  input tape and extract records based 
 *				  on certain client/doc/claim # 
-*    97/sep/08	  m. chan	- pdr 663 - change the pgm to accept the 
-*				  group nbr instead of clinic nbr, make 
-*				  the necessary changes for checking 
-*				- read constant mstr rec 1 instead of 
-*				  clinic record 
+*    97/sep/08	  m. chan	- pdr 663 - change the pgm to accept the
+*				  group nbr instead of clinic nbr, make
+*				  the necessary changes for checking
+*				- read constant mstr rec 1 instead of
+*				  clinic record
 *    98/sep/09    B. E. 	- allow user to enter clinic '0000'
 *  2000/jan/07    B. E.		- fixed ws-scr-year y2k changed that was missed
-*  2005/Jan/04    M.C. 		- check up to 63 clinics instead of 40   
+*  2005/Jan/04    M.C. 		- check up to 63 clinics instead of 40
+*  2018/mar/31    DM		- this series used to only pick up the one
+*				  client id an operator entered, which in
+*				  practice meant only the diskette doctors
+*				  who'd asked for direct RA application ever
+*				  got run through it.  removed that single
+*				  client selection - every doctor on the rat
+*				  tape for the clinic who has a client-doc-mstr
+*				  match is now picked up and totalled in the
+*				  same run, so paper and EDT doctors get the
+*				  same automatic RA posting.
+*  2018/aug/09    M.C.		- since the 2018/mar/31 change combines every
+*				  matched doctor's amounts into one lump total
+*				  for u030aa2, there was no longer any way to
+*				  see how much of that total belonged to each
+*				  individual doctor/client. added a client
+*				  remittance reconciliation report (ru030aa1)
+*				  printed at end of run, breaking the total
+*				  back down by doctor/client so the amounts
+*				  can be reconciled - see xc0-find-recon-entry,
+*				  xc2-add-recon-amt and yb0/yc0/yd0.
 
  
 *
@@ -64,9 +85,15 @@ file-control.
     select ohip-rat-tape 
 	  assign to "$pb_data/ohip_rat_ascii". 
 * 
-    select u030aa-parm-file 
-	  assign to "u030aa_parm_file". 
-* 
+    select u030aa-parm-file
+	  assign to "u030aa_parm_file".
+*
+* 2018/aug/09 - client remittance reconciliation report
+    select client-recon-rpt
+	  assign to printer "ru030aa1"
+	  status is status-report.
+* 2018/aug/09 - end
+*
 
 
 * 2003/dec/10 - MC - comment out the following 3 select, use copybook instead
@@ -132,15 +159,21 @@ fd  u030aa-parm-file
 *   record contains 18 characters. 
     record contains 20 characters. 
  
-01  u030aa-parm-rec. 
-    05  u030aa-client-id		pic x(5). 
-    05  u030aa-total-amt-paid		pic s9(7)v99. 
-*   05  u030aa-clinic-nbr		pic 99. 
-    05  u030aa-clinic-nbr		pic 9(4). 
-    05  u030aa-month-id			pic 99. 
- 
- 
-* 
+01  u030aa-parm-rec.
+    05  u030aa-client-id		pic x(5).
+    05  u030aa-total-amt-paid		pic s9(7)v99.
+*   05  u030aa-clinic-nbr		pic 99.
+    05  u030aa-clinic-nbr		pic 9(4).
+    05  u030aa-month-id			pic 99.
+
+* 2018/aug/09 - client remittance reconciliation report
+fd  client-recon-rpt
+    record contains 132 characters.
+
+01  print-recon-rpt			pic x(132).
+* 2018/aug/09 - end
+
+*
 * 2003/dec/10 - MC - comment out the following 3 fd, use copybook instead
  
 **fd  client-rma-claim-nbr 
@@ -198,9 +231,8 @@ working-storage section.
 77  err-ind					pic 99 	value zero. 
 77  last-claim-nbr  				pic x(11). 
 *77  ws-request-clinic-ident			pic 99. 
-77  ws-request-clinic-ident			pic 9(4). 
-77  ws-sel-client				pic x(5). 
-77  ws-sel-month				pic 99.      
+77  ws-request-clinic-ident			pic 9(4).
+77  ws-sel-month				pic 99.
 77  ws-flag-tape-mth				pic x. 
 77  ws-flag-over-mth				pic x. 
 77  ws-scr-day					pic 99. 
@@ -221,17 +253,32 @@ working-storage section.
 *mf 77  status-client-mstr				pic x(11) value zero. 
 *mf 77  status-client-doc-mstr			pic x(11) value zero. 
 *mf 77  status-client-rma-claim-nbr			pic x(11) value zero. 
-77  status-file					pic x(2). 
-77  status-cobol-iconst-mstr			pic x(2) value zero. 
-77  status-cobol-client-mstr			pic x(2) value zero. 
-77  status-cobol-client-doc-mstr		pic x(2) value zero. 
-77  status-cobol-client-rma-nbr			pic x(2) value zero. 
-77  feedback-iconst-mstr			pic x(4). 
-77  feedback-client-mstr			pic x(4). 
-77  feedback-client-doc-mstr		pic x(4). 
-77  feedback-client-rma-claim-nbr		pic x(4). 
- 
-77  i						pic 99. 
+77  status-file					pic x(2).
+77  status-cobol-iconst-mstr			pic x(2) value zero.
+77  status-cobol-client-mstr			pic x(2) value zero.
+77  status-cobol-client-doc-mstr		pic x(2) value zero.
+77  status-cobol-client-rma-nbr			pic x(2) value zero.
+77  feedback-iconst-mstr			pic x(4).
+77  feedback-client-mstr			pic x(4).
+77  feedback-client-doc-mstr		pic x(4).
+77  feedback-client-rma-claim-nbr		pic x(4).
+
+77  i						pic 99.
+
+* 2018/aug/09 - client remittance reconciliation report
+77  status-report				pic x(2) value zero.
+77  ctr-recon-page				pic 9(4) value zero.
+77  ws-cur-recon-idx				pic 9(3) value zero.
+77  ws-recon-grand-total			pic s9(7)v99 value zero.
+
+01  client-recon-table.
+    05  client-recon-entry	occurs 200 times indexed by cr-idx.
+	10  cr-doc-nbr				pic x(3).
+	10  cr-client-id			pic x(5).
+	10  cr-amt-paid				pic s9(7)v99.
+
+77  client-recon-ctr			pic 9(3) value zero.
+* 2018/aug/09 - end
  
 01  group-nbr-flag				pic x. 
     88  group-nbr-found				value 'Y'. 
@@ -281,9 +328,38 @@ working-storage section.
  
     copy "mth_desc_max_days.ws". 
  
-01  error-message-table. 
- 
-    05  error-messages. 
+* 2018/aug/09 - client remittance reconciliation report
+01  head-line-recon.
+    05  filler				pic x(45) value
+		"RU030AA1 - CLIENT REMITTANCE RECONCILIATION".
+    05  filler				pic x(9)  value "CLINIC: ".
+    05  hl-clinic-nbr			pic 9(4).
+    05  filler				pic x(9)  value "  MONTH: ".
+    05  hl-month			pic 99.
+    05  filler				pic x(6)  value "PAGE: ".
+    05  hl-page				pic zzz9.
+
+01  recon-col-head.
+    05  filler				pic x(10) value "DOC NBR".
+    05  filler				pic x(15) value "CLIENT ID".
+    05  filler				pic x(20) value "AMOUNT PAID".
+
+01  recon-dtl-line.
+    05  rd-doc-nbr			pic x(3).
+    05  filler				pic x(7)  value spaces.
+    05  rd-client-id			pic x(5).
+    05  filler				pic x(10) value spaces.
+    05  rd-amt-paid			pic z,zzz,zz9.99-.
+
+01  recon-total-line.
+    05  filler				pic x(18) value "GRAND TOTAL:".
+    05  filler				pic x(15) value spaces.
+    05  rt-amt-paid			pic z,zzz,zz9.99-.
+* 2018/aug/09 - end
+
+01  error-message-table.
+
+    05  error-messages.
 	10  filler				pic x(70)   value  
 			"NO RAT TAPE HEADER - RECORD #1 ". 
 	10  filler				pic x(70)   value 
@@ -296,8 +372,8 @@ working-storage section.
 			"GROUP IDENTIFICATION MUST BE NUMERIC". 
         10  filler				pic x(70)   value 
 			"INVALID REPLY". 
-	10  filler				pic x(70)    value 
-			"INVALID CLIENT". 
+	10  filler				pic x(70)    value
+			"*** CAN BE RE-USED ***".
         10  filler				pic x(70)   value 
 			"CONSTANT MSTR RECORD 1 DOES NOT EXIST". 
     05  error-messages-r redefines error-messages. 
@@ -319,7 +395,7 @@ screen section.
  
     05  blank screen. 
     05  line 01 col 01 value is "U030AA1". 
-    05  line 01 col 20 value is "RAT TAPE APPLICATION FOR DISKETTE". 
+    05  line 01 col 20 value is "RAT TAPE APPLICATION - ALL DOCTORS".
 * (y2k - auto fix)
 *   05  line 01 col 73 pic 99 from sys-yy. 
     05  line 01 col 73 pic 9(4) from sys-yy. 
@@ -330,9 +406,10 @@ screen section.
     05  line 06 col 20 value is "ENTER CLINIC IDENT". 
 * 98/sep/09: clinic '0000' now valid
 *   05  scr-clinic-nbr line 06 col 40 pic 9(4) using ws-request-clinic-ident auto required. 
-    05  scr-clinic-nbr line 06 col 40 pic 9(4) using ws-request-clinic-ident auto. 
-    05  line 08 col 20 value is "ENTER CLIENT ID". 
-    05  scr-client-id  line 08 col 40 pic x(5)  using ws-sel-client auto required. 
+    05  scr-clinic-nbr line 06 col 40 pic 9(4) using ws-request-clinic-ident auto.
+* 2018/mar/31 - DM - client id is no longer entered, every doctor on
+*                    the tape for this clinic is now posted
+* 2018/mar/31 - end
  
 01  msg-continue. 
  
@@ -425,13 +502,19 @@ aa0-initialization.
     move sys-min			to run-min. 
     move sys-sec			to run-sec. 
  
-    move zeros 				to counters. 
-					 
-    move "N" 				to rat-eof-flag. 
-    move "N" 				to hcp-rmb-flag. 
-    move "N" 				to group-nbr-flag. 
-					 
-    open input iconst-mstr. 
+    move zeros 				to counters.
+
+    move "N" 				to rat-eof-flag.
+    move "N" 				to hcp-rmb-flag.
+    move "N" 				to group-nbr-flag.
+
+* 2018/aug/09 - client remittance reconciliation report
+    move zero				to client-recon-ctr
+					   ws-cur-recon-idx
+					   ctr-recon-page.
+* 2018/aug/09 - end
+
+    open input iconst-mstr.
  
     move 01                     	to iconst-clinic-nbr-1-2. 
  
@@ -472,23 +555,15 @@ aa0-10-accept-clinic.
  
  
  
-    open input client-mstr. 
- 
-    display scr-client-id. 
- 
-aa0-12-accept-client-id. 
- 
-    accept scr-client-id. 
- 
-    move ws-sel-client to client-id of client-mstr-rec. 
- 
-    read client-mstr 
-    	invalid key 
-		move 7			to err-ind 
-		perform za0-common-error thru za0-99-exit 
-		go to aa0-12-accept-client-id. 
- 
-    display scr-month-id. 
+    open input client-mstr.
+
+* 2018/mar/31 - DM - every doctor found on the tape for this clinic
+*                    is posted automatically now, so there is no
+*                    longer a single client id to accept and verify
+*                    here - see xb0-process-rec-4.
+* 2018/mar/31 - end
+
+    display scr-month-id.
      
 aa0-15-accept-month. 
  
@@ -512,9 +587,13 @@ aa0-15-accept-month.
 	 
 *    expunge u030aa-parm-file. 
  
-    open output u030aa-parm-file. 
- 
-aa0-20-continue-reading. 
+    open output u030aa-parm-file.
+
+* 2018/aug/09 - client remittance reconciliation report
+    open output client-recon-rpt.
+* 2018/aug/09 - end
+
+aa0-20-continue-reading.
  
     perform xa0-read-rat-tape		thru xa0-99-exit 
 	until rat-1-record-type = "1" 
@@ -544,8 +623,10 @@ aa0-20-continue-reading.
 *   endif 
  
  
-    move ws-sel-client				to u030aa-client-id. 
-    move ws-sel-month				to u030aa-month-id. 
+* 2018/mar/31 - DM - no single client id to carry any more
+    move spaces					to u030aa-client-id.
+* 2018/mar/31 - end
+    move ws-sel-month				to u030aa-month-id.
     move ws-request-clinic-ident		to u030aa-clinic-nbr. 
  
     move zero					to ws-rat-1-tot-amt-pay. 
@@ -718,22 +799,33 @@ az0-end-of-job.
     display "OHIP RATS REC 6 READ    "	ctr-rat-rec6-reads. 
     display "OHIP RATS REC 7 READ    "	ctr-rat-rec7-reads. 
     display "OHIP RATS REC 8 READ    "	ctr-rat-rec8-reads. 
-    display "HCP HEADER REC READ     "  hcp-records. 
-    display "RMB HEADER REC READ     "  rmb-records. 
- 
-    close iconst-mstr 
-	  ohip-rat-tape 
-	  u030aa-parm-file 
-	  client-rma-claim-nbr 
-	  client-mstr 
-	  client-doc-mstr. 
- 
-    display " ". 
-    display "NORMAL END OF JOB - U030AA1". 
- 
-    stop run. 
- 
-az0-99-exit. 
+    display "HCP HEADER REC READ     "  hcp-records.
+    display "RMB HEADER REC READ     "  rmb-records.
+
+* 2018/aug/09 - client remittance reconciliation report
+    perform yb0-recon-header		thru yb0-99-exit.
+    perform yc0-recon-detail		thru yc0-99-exit
+	varying cr-idx from 1 by 1
+	until cr-idx > client-recon-ctr.
+    perform yd0-recon-total		thru yd0-99-exit.
+* 2018/aug/09 - end
+
+* 2018/aug/09 - client remittance reconciliation report
+    close iconst-mstr
+	  ohip-rat-tape
+	  u030aa-parm-file
+	  client-rma-claim-nbr
+	  client-mstr
+	  client-doc-mstr
+	  client-recon-rpt.
+* 2018/aug/09 - end
+
+    display " ".
+    display "NORMAL END OF JOB - U030AA1".
+
+    stop run.
+
+az0-99-exit.
     exit. 
 xa0-read-rat-tape. 
  
@@ -817,46 +909,160 @@ xb0-process-rec-4.
 		move 'N'		to doc-flag 
 		go to xb0-99-exit. 
  
-    if client-id of client-doc-rec not = ws-sel-client 
-    then 
-	move 'N'			to client-flag 
-	go to xb0-99-exit. 
-*   endif 
- 
-    if hcp-claims 
-    then 
-	add 1			   	to hcp-records 
-    else 
-    if rmb-claims 
-    then 
-	add 1				to rmb-records. 
-*   endif 
- 
-xb0-99-exit. 
-    exit. 
- 
- 
-xb1-process-rec-5. 
- 
-    if doc-not-found or wrong-client 
-    then 
-	go to xb1-99-exit 
-    else 
-	if rat-5-amt-paid-sign = ' ' 
-	then 
-	    add rat-5-amt-paid      	to ws-rat-1-tot-amt-pay 
-	else 
-	    compute ws-rat-1-tot-amt-pay = ws-rat-1-tot-amt-pay + 
-			(rat-5-amt-paid * -1). 
-*	endif 
-*   endif 
- 
-xb1-99-exit. 
-    exit. 
- 
- 
- 
-za0-common-error. 
+* 2018/mar/31 - DM - any doctor found on f073 now qualifies, not just
+*                    a single selected client
+* 2018/mar/31 - end
+
+* 2018/aug/09 - client remittance reconciliation report - track which
+*		doctor/client this claim belongs to so the amount(s) from
+*		its record 5's can be attributed back on the report.
+    perform xc0-find-recon-entry		thru xc0-99-exit.
+* 2018/aug/09 - end
+
+    if hcp-claims
+    then
+	add 1			   	to hcp-records
+    else
+    if rmb-claims
+    then
+	add 1				to rmb-records.
+*   endif
+
+xb0-99-exit.
+    exit.
+
+
+xb1-process-rec-5.
+
+    if doc-not-found or wrong-client
+    then
+	go to xb1-99-exit
+    else
+	if rat-5-amt-paid-sign = ' '
+	then
+	    add rat-5-amt-paid      	to ws-rat-1-tot-amt-pay
+	else
+	    compute ws-rat-1-tot-amt-pay = ws-rat-1-tot-amt-pay +
+			(rat-5-amt-paid * -1).
+*	endif
+*   endif
+
+* 2018/aug/09 - client remittance reconciliation report
+    perform xc2-add-recon-amt			thru xc2-99-exit.
+* 2018/aug/09 - end
+
+xb1-99-exit.
+    exit.
+
+
+* 2018/aug/09 - client remittance reconciliation report - finds the
+*		reconciliation table entry for the doctor/client on the
+*		current claim, adding a new one (zero balance) the first
+*		time this doctor is seen this run.
+xc0-find-recon-entry.
+
+    move zero				to ws-cur-recon-idx.
+
+    if client-recon-ctr not = zero
+    then
+	perform xc1-search-recon-entry	thru xc1-99-exit
+	    varying cr-idx from 1 by 1
+	    until ws-cur-recon-idx not = zero
+	       or cr-idx > client-recon-ctr.
+
+    if ws-cur-recon-idx = zero
+    then
+	if client-recon-ctr < 200
+	then
+	    add 1			to client-recon-ctr
+	    move client-recon-ctr	to ws-cur-recon-idx
+	    move hold-doc-nbr		to cr-doc-nbr (ws-cur-recon-idx)
+	    move client-id of client-doc-rec
+					to cr-client-id (ws-cur-recon-idx)
+	    move zero			to cr-amt-paid (ws-cur-recon-idx)
+	else
+	    move 1			to ws-cur-recon-idx.
+*   (else - client-recon-table is full; this doctor's amount(s) are
+*    merged into entry 1 rather than lost, the same as r015's own
+*    doctor table does when it fills up)
+
+xc0-99-exit.
+    exit.
+
+xc1-search-recon-entry.
+
+    if cr-doc-nbr (cr-idx) = hold-doc-nbr
+    then
+	move cr-idx			to ws-cur-recon-idx.
+
+xc1-99-exit.
+    exit.
+
+*		adds the current record 5's paid amount onto the
+*		reconciliation entry found for this claim by xb0, if any.
+xc2-add-recon-amt.
+
+    if ws-cur-recon-idx not = zero
+    then
+	if rat-5-amt-paid-sign = ' '
+	then
+	    add rat-5-amt-paid		to cr-amt-paid (ws-cur-recon-idx)
+	else
+	    compute cr-amt-paid (ws-cur-recon-idx) =
+			cr-amt-paid (ws-cur-recon-idx) - rat-5-amt-paid.
+
+xc2-99-exit.
+    exit.
+* 2018/aug/09 - end
+
+* 2018/aug/09 - client remittance reconciliation report - prints the
+*		report header (clinic, month, page) once at the start.
+yb0-recon-header.
+
+    move ws-request-clinic-ident	to hl-clinic-nbr.
+    move ws-sel-month			to hl-month.
+    add 1				to ctr-recon-page.
+    move ctr-recon-page			to hl-page.
+    write print-recon-rpt from head-line-recon after advancing page.
+    move spaces				to print-recon-rpt.
+    write print-recon-rpt after advancing 1 lines.
+    write print-recon-rpt from recon-col-head after advancing 1 lines.
+    move spaces				to print-recon-rpt.
+    write print-recon-rpt after advancing 1 lines.
+    move zero				to ws-recon-grand-total.
+
+yb0-99-exit.
+    exit.
+
+*		prints one detail line per doctor/client matched this run
+*		and accumulates the grand total.
+yc0-recon-detail.
+
+    move cr-doc-nbr (cr-idx)		to rd-doc-nbr.
+    move cr-client-id (cr-idx)		to rd-client-id.
+    move cr-amt-paid (cr-idx)		to rd-amt-paid.
+    write print-recon-rpt from recon-dtl-line after advancing 1 lines.
+    add cr-amt-paid (cr-idx)		to ws-recon-grand-total.
+
+yc0-99-exit.
+    exit.
+
+*		prints the grand total line - should match u030aa-total-
+*		amt-paid, the figure u030aa2 uses to post the run.
+yd0-recon-total.
+
+    move spaces				to print-recon-rpt.
+    write print-recon-rpt after advancing 1 lines.
+    move ws-recon-grand-total		to rt-amt-paid.
+    write print-recon-rpt from recon-total-line after advancing 1 lines.
+
+yd0-99-exit.
+    exit.
+* 2018/aug/09 - end
+
+
+
+za0-common-error.
  
     move err-msg (err-ind)		to	e1-error-msg. 
     display confirm. 
