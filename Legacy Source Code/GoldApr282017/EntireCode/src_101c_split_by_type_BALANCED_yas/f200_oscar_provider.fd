@@ -0,0 +1,19 @@
+*   see f200_oscar_provider.slr remarks - doc-clinic-nbr thru
+*   doc-clinic-nbr-6 and doc-specialty-code mirror the same-named
+*   fields on doc-mstr-rec (f020) since a doctor can be set up against
+*   more than one clinic - b.cbl's ha1-move-pricing-to-hold-style
+*   compares treat the two records' clinic lists interchangeably.
+fd  oscar-provider
+    block contains 1 characters
+    record      contains 27 characters .
+
+01  oscar-provider-rec.
+    05  oscar-provider-no              pic x(10).
+    05  doc-nbr                        pic x(03).
+    05  doc-clinic-nbr                 pic 9(02).
+    05  doc-clinic-nbr-2               pic 9(02).
+    05  doc-clinic-nbr-3               pic 9(02).
+    05  doc-clinic-nbr-4               pic 9(02).
+    05  doc-clinic-nbr-5               pic 9(02).
+    05  doc-clinic-nbr-6               pic 9(02).
+    05  doc-specialty-code             pic 9(02).
