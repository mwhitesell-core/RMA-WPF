@@ -0,0 +1,18 @@
+*   2018/Mar/23 DM	- new file - see f052_doc_revenue_hist.slr remarks.
+fd  docrev-hist
+        block contains 1 characters
+        record      contains 70 characters .
+
+01  docrev-hist-rec.
+    05  dh-key.
+        10  dh-clinic-1-2                   pic 9(02).
+        10  dh-doc-nbr                      pic x(03).
+        10  dh-location                     pic x(04).
+        10  dh-dept                         pic 9(02).
+        10  dh-oma-cd                       pic x(05).
+        10  dh-yyyymm                       pic 9(06).
+    05  dh-mtd-in-rec                       pic s9(10)v99.
+    05  dh-mtd-in-svc                       pic 9(06).
+    05  dh-mtd-out-rec                      pic s9(10)v99.
+    05  dh-mtd-out-svc                      pic 9(06).
+    05  filler                              pic x(12).
