@@ -0,0 +1,370 @@
+identification division.
+program-id. r014.
+author. dyad computer systems inc.
+installation. rma.
+date-written. 2018/03/22.
+date-compiled.
+security.
+*
+*    files      : f011 - pat mstr eligibility history
+*		: r014-work-file - sorted copy of f011, by patient
+*		: "r014" - patient eligibility gap report
+*
+*    program purpose : reads f011 patient eligibility history and
+*		       flags, per patient, every date range between two
+*		       eligibility periods where the patient had no
+*		       active coverage on file - so a stale/invalid
+*		       health number shows up on a report instead of
+*		       being discovered only when OHIP rejects a claim.
+*
+*   revision 2018/03/22 (dm) - written.
+*
+environment division.
+input-output section.
+file-control.
+
+    copy "f011_pat_mstr_elig_history.slr".
+
+    select r014-work-file
+	assign to "r014_work_file"
+	organization is sequential.
+
+    select print-file
+	  assign to printer printer-file-name
+	  file status is status-prt-file.
+
+data division.
+file section.
+
+    copy "f011_pat_mstr_elig_history.fd".
+
+sd  r014-work-file
+    record contains 26 characters.
+
+01  work-file-rec.
+    05  wf-pat-key-type			pic a.
+    05  wf-pat-key-data			pic x(15).
+    05  wf-elig-eff-from-date			pic 9(8).
+    05  wf-elig-eff-to-date			pic 9(8).
+
+fd  print-file
+    record contains 132 characters.
+
+01  prt-line					pic x(132).
+
+
+working-storage section.
+
+77  err-ind					pic 99		value zero.
+77  printer-file-name				pic x(5)	value "r014".
+77  status-prt-file				pic xx		value zero.
+77  status-cobol-pat-elig-history		pic xx		value zero.
+01  status-indicators.
+    05  status-file				pic xx.
+
+77  eof-elig-history				pic x		value "N".
+77  eof-work-file				pic x		value "N".
+
+77  flag-have-previous				pic x		value "N".
+77  hold-pat-key-type				pic a		value spaces.
+77  hold-pat-key-data				pic x(15)	value spaces.
+77  hold-elig-eff-to-date			pic 9(8)	value zero.
+
+*   (fields used by the day-after-last-coverage-date calculation - same
+*    month-length table technique as the cutoff-date calculation added
+*    to createsusp, but run forward a day instead of backward)
+
+01  next-cov-date.
+    05  next-cov-yy				pic 9(4).
+    05  next-cov-mm				pic 99.
+    05  next-cov-dd				pic 99.
+
+01  next-cov-date-r redefines next-cov-date	pic 9(8).
+
+copy "mth_desc_max_days.ws".
+
+01  counters.
+    05  ctr-elig-history-reads			pic 9(7).
+    05  ctr-work-file-writes			pic 9(7).
+    05  ctr-gaps-found				pic 9(7).
+    05  ctr-print-rpt-writes			pic 9(7).
+    05  ctr-lines-prt				pic 99.
+
+    copy "sysdatetime.ws".
+
+01  head-line-1.
+
+    05  filler				pic x(11)	value "R014".
+    05  filler				pic x(5)	value spaces.
+    05  head-date.
+	10  h1-yy			pic 9(4).
+	10  filler			pic x		value "/".
+	10  h1-mm			pic 99.
+	10  filler			pic x		value "/".
+	10  h1-dd			pic 99.
+    05  filler				pic x(3)	value spaces.
+    05  filler				pic x(56)	value
+        "PATIENT  ELIGIBILITY  GAP  REPORT".
+    05  filler				pic x(5)	value spaces.
+    05  filler				pic x(5)	value "PAGE ".
+    05  h1-page				pic 999.
+
+01  head-line-2.
+
+    05  filler				pic x(20)	value spaces.
+    05  filler				pic x(10)	value "PAT KEY".
+    05  filler				pic x(18)	value "GAP FROM".
+    05  filler				pic x(18)	value "GAP TO".
+
+01  detail-line.
+
+    05  filler				pic x(20)	value spaces.
+    05  l1-pat-key-type			pic ab.
+    05  l1-pat-key-data			pic x(15)b.
+    05  l1-gap-from.
+	10  l1-from-yy			pic 9(4).
+	10  filler			pic x		value "/".
+	10  l1-from-mm			pic 99.
+	10  filler			pic x		value "/".
+	10  l1-from-dd			pic 99.
+    05  filler				pic x(4)	value spaces.
+    05  l1-gap-to.
+	10  l1-to-yy			pic 9(4).
+	10  filler			pic x		value "/".
+	10  l1-to-mm			pic 99.
+	10  filler			pic x		value "/".
+	10  l1-to-dd			pic 99.
+
+01  total-line.
+
+    05  filler				pic x(20)	value spaces.
+    05  t1-message			pic x(38).
+    05  t1-tot-nbr			pic zzz9.
+
+
+procedure division.
+declaratives.
+
+err-pat-elig-history-file section.
+    use after standard error procedure on pat-elig-history.
+err-pat-elig-history.
+    move status-cobol-pat-elig-history	to status-file.
+    display status-file.
+    stop "ERROR IN ACCESSING PAT ELIGIBILITY HISTORY".
+    stop run.
+
+err-print-rpt-file section.
+    use after standard error procedure on print-file.
+err-print-rpt.
+    move status-prt-file		to status-file.
+    display status-file.
+    stop "ERROR IN WRITING TO ELIGIBILITY GAP REPORT FILE".
+
+end declaratives.
+
+mainline section.
+
+    perform aa0-initialization			thru aa0-99-exit.
+
+    sort r014-work-file
+	 on ascending key
+			wf-pat-key-type
+			wf-pat-key-data
+			wf-elig-eff-from-date
+	input procedure is ab0-create-work-file	thru ab0-99-exit
+	output procedure is ba0-process-work-file	thru ba0-99-exit.
+
+    perform az0-end-of-job			thru az0-99-exit.
+
+    stop run.
+
+aa0-initialization.
+
+    accept sys-date			from date.
+    perform y2k-default-sysdate	thru y2k-default-sysdate-exit.
+    move sys-mm				to run-mm.
+    move sys-dd				to run-dd.
+    move sys-yy				to run-yy.
+
+    move run-yy				to h1-yy.
+    move run-mm				to h1-mm.
+    move run-dd				to h1-dd.
+
+    move 0				to counters.
+    move 98				to ctr-lines-prt.
+
+    open output print-file.
+
+aa0-99-exit.
+    exit.
+
+ab0-create-work-file.
+
+    open input pat-elig-history.
+
+ab0-10-read-next-elig.
+
+    read pat-elig-history next record
+	at end
+		move "Y"		to	eof-elig-history
+		go to ab0-99-exit.
+
+    add 1				to	ctr-elig-history-reads.
+
+    move spaces				to	work-file-rec.
+    move elig-pat-key-type		to	wf-pat-key-type.
+    move elig-pat-key-data		to	wf-pat-key-data.
+    move elig-eff-from-date		to	wf-elig-eff-from-date.
+    move elig-eff-to-date		to	wf-elig-eff-to-date.
+
+    release work-file-rec.
+    add 1				to	ctr-work-file-writes.
+
+    go to ab0-10-read-next-elig.
+
+ab0-99-exit.
+    close pat-elig-history.
+    exit.
+
+ba0-process-work-file.
+
+    return r014-work-file
+	at end
+		move "Y"		to	eof-work-file
+		go to ba0-99-exit.
+
+    if flag-have-previous = "Y"
+	and hold-pat-key-type = wf-pat-key-type
+	and hold-pat-key-data = wf-pat-key-data
+	and hold-elig-eff-to-date not = zero
+    then
+	perform bb0-calc-next-cov-date	thru	bb0-99-exit
+	if wf-elig-eff-from-date > next-cov-date-r
+	then
+	    perform bc0-write-gap-line	thru	bc0-99-exit
+	else
+	    next sentence
+*	endif
+    else
+	next sentence.
+*   endif
+
+    move wf-pat-key-type		to	hold-pat-key-type.
+    move wf-pat-key-data		to	hold-pat-key-data.
+    move wf-elig-eff-to-date		to	hold-elig-eff-to-date.
+    move "Y"				to	flag-have-previous.
+
+    go to ba0-process-work-file.
+
+ba0-99-exit.
+    exit.
+
+bb0-calc-next-cov-date.
+
+*   (the day immediately following the previous eligibility period's
+*    end date - a gap exists only if the next period starts later than
+*    this date)
+
+    move hold-elig-eff-to-date		to	next-cov-date-r.
+    add 1				to	next-cov-dd.
+
+    if next-cov-mm = 9 or 4 or 6 or 11
+    then
+	if next-cov-dd > 30
+	then
+	    move 1			to	next-cov-dd
+	    add 1			to	next-cov-mm
+	end-if
+    else
+	if next-cov-mm = 2
+	then
+	    if next-cov-dd > 28
+	    then
+		move 1			to	next-cov-dd
+		add 1			to	next-cov-mm
+	    end-if
+	else
+	    if next-cov-dd > 31
+	    then
+		move 1			to	next-cov-dd
+		add 1			to	next-cov-mm
+	    end-if
+	end-if
+    end-if.
+
+    if next-cov-mm > 12
+    then
+	move 1				to	next-cov-mm
+	add 1				to	next-cov-yy.
+*   endif
+
+bb0-99-exit.
+    exit.
+
+bc0-write-gap-line.
+
+    add 1				to	ctr-gaps-found.
+
+    add 1				to	ctr-lines-prt.
+    if ctr-lines-prt     > 50
+    then
+	perform xd0-heading-routine	thru	xd0-99-exit.
+*   (else)
+*   endif
+
+    move spaces				to	detail-line.
+    move wf-pat-key-type		to	l1-pat-key-type.
+    move wf-pat-key-data		to	l1-pat-key-data.
+    move next-cov-yy			to	l1-from-yy.
+    move next-cov-mm			to	l1-from-mm.
+    move next-cov-dd			to	l1-from-dd.
+
+    move wf-elig-eff-from-date		to	next-cov-date-r.
+    subtract 1				from	next-cov-dd.
+    if next-cov-dd = zero
+    then
+	move 1				to	next-cov-dd
+	subtract 1			from	next-cov-mm
+	if next-cov-mm = zero
+	then
+	    move 12			to	next-cov-mm
+	    subtract 1			from	next-cov-yy.
+*   endif
+
+    move next-cov-yy			to	l1-to-yy.
+    move next-cov-mm			to	l1-to-mm.
+    move next-cov-dd			to	l1-to-dd.
+
+    write prt-line			from	detail-line.
+    add  1				to	ctr-print-rpt-writes.
+
+bc0-99-exit.
+    exit.
+
+xd0-heading-routine.
+
+    write prt-line from head-line-1 after advancing page.
+    write prt-line from head-line-2 after advancing 2 lines.
+    add  1				to	ctr-print-rpt-writes.
+    move 3				to	ctr-lines-prt.
+
+xd0-99-exit.
+    exit.
+
+az0-end-of-job.
+
+    move ctr-gaps-found			to	t1-tot-nbr.
+    move "TOTAL ELIGIBILITY GAPS FOUND = "
+					to	t1-message.
+    write prt-line  from total-line after advancing 3 lines.
+    add  1				to	ctr-print-rpt-writes.
+
+    close print-file.
+
+    stop run.
+
+az0-99-exit.
+    exit.
+
+
+    copy "y2k_default_sysdate_century.rtn".
