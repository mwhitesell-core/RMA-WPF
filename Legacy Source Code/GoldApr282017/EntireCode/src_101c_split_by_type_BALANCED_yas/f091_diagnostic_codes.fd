@@ -0,0 +1,20 @@
+*   2018/Sep/20 DM	- new file - see f091_diagnostic_codes.slr remarks.
+fd  diag-mstr
+        block contains 1 characters
+        record      contains 69 characters .
+
+01  diag-mstr-rec.
+    05  diag-cd                         pic 9(03).
+    05  diag-desc                       pic x(30).
+*   (effective-dated - same idea as fee-effective-date in
+*    f040_oma_fee_mstr / pay-code-effective-date in f096_ohip_pay_code -
+*    zero effective-to-date means the code has never been retired)
+    05  diag-effective-date.
+        10  diag-effective-yy           pic 9(04).
+        10  diag-effective-mm           pic 9(02).
+        10  diag-effective-dd           pic 9(02).
+    05  diag-expiry-date.
+        10  diag-expiry-yy              pic 9(04).
+        10  diag-expiry-mm              pic 9(02).
+        10  diag-expiry-dd              pic 9(02).
+    05  filler                          pic x(20).
