@@ -0,0 +1,685 @@
+identification division.
+program-id. m200.
+author. dyad computer systems inc.
+installation. rma.
+date-written. 2018/11/25.
+date-compiled.
+security.
+*
+*    files      f200   : oscar provider crosswalk master
+*		rm200  : audit file
+*
+*    program purpose : oscar provider crosswalk file maintenance -
+*		       add/change/delete/inquiry, modeled on m080, plus
+*		       a "test connection" option that confirms the
+*		       f200 master opens cleanly and that the daily
+*		       export interchange file u200 drops for OSCAR is
+*		       still reachable/writable, so a broken link shows
+*		       up here instead of only when u200 or a real
+*		       claims import next runs.
+*
+*	revision history:
+*
+*		2018/nov/25 (m.c.) - new program - the "Oscar Provider
+*			MENU" option on the administrator utilities menu
+*			had no maintenance program behind it.
+*
+environment division.
+input-output section.
+file-control.
+*
+copy "f200_oscar_provider.slr".
+*
+    select audit-file
+	  assign to printer print-file-name
+	  file status is status-audit-rpt.
+*
+*   2018/nov/25 M.C. - same physical drop file u200 exports to; opened
+*   extend-then-close only, so the connection test never disturbs
+*   whatever u200 has already written to it today - see ta0-test-connection
+    select oscar-export-test-file
+	assign to "u200_oscar_export.sf"
+	organization is sequential
+	access mode  is sequential
+	status       is status-cobol-oscar-export-test.
+*
+data division.
+file section.
+*
+copy "f200_oscar_provider.fd".
+fd  audit-file
+    record contains 132 characters.
+
+01  audit-record.
+    05  option-type				pic x(7).
+    05  oscar-provider-rec-audit		pic x(27).
+    05  filler					pic x(98).
+
+*   2018/nov/25 M.C. - see select above; layout doesn't matter since
+*   the test never writes a record, only opens/closes the file
+fd  oscar-export-test-file
+    record contains 45 characters.
+
+01  oscar-export-test-rec			pic x(45).
+
+working-storage section.
+
+77  err-ind					pic 99	value zero.
+77  ws-closing-msg				pic x(40)	value
+		"AUDIT REPORT IS IN FILE RM200".
+77  print-file-name				pic x(5)
+			value "rm200".
+77  option					pic x.
+*
+77  confirm-space				pic x   value space.
+*
+01  ws-oscar-provider-no			pic x(10).
+*
+*  eof flags
+*
+77  eof-oscar-provider			pic x	value "N".
+*
+*  status file indicators
+*
+77  status-file				pic x(2).
+77  status-cobol-oscar-provider		pic xx	value zero.
+77  status-audit-rpt				pic xx	value zero.
+*   2018/nov/25 M.C. - see ta0-test-connection
+77  status-cobol-oscar-export-test		pic xx	value zero.
+
+01  flag					pic x.
+    88 ok					value "Y".
+    88 not-ok					value "N".
+
+*   counters for records read/written for all input/output files
+
+01  counters.
+    05  ctr-oscar-provider-reads		pic 9(7).
+    05  ctr-oscar-provider-adds		pic 9(7).
+    05  ctr-oscar-provider-changes		pic 9(7).
+    05  ctr-oscar-provider-deletes		pic 9(7).
+    05  ctr-connection-tests-run		pic 9(7).
+
+*   2018/nov/25 M.C. - see ta0-test-connection
+01  test-result-flag			pic x.
+    88 test-passed				value "Y".
+    88 test-failed				value "N".
+
+01  test-master-result			pic x(6).
+01  test-export-result			pic x(6).
+01  test-result-word			pic x(60).
+
+01  error-message-table.
+
+    05  error-messages.
+	10  filler				pic x(60)   value
+			"INVALID REPLY".
+	10  filler				pic x(60)   value
+			"ALREADY ON FILE".
+	10  filler				pic x(60)   value
+			"OSCAR PROVIDER NBR CANNOT BE BLANK".
+	10  filler				pic x(60)   value
+			"DOC NBR CANNOT BE BLANK".
+	10  filler				pic x(60)   value
+			"NOT ON FILE".
+	10  filler				pic x(60)   value
+			"REPLY MUST BE 'Y'ES OR 'N'O".
+
+    05  error-messages-r redefines error-messages.
+	10  err-msg				pic x(60)
+			occurs 6 times.
+
+01  err-msg-comment				pic x(60).
+
+01  acpt-inq				pic x.
+
+copy "sysdatetime.ws".
+
+screen section.
+01 scr-title.
+    05  blank screen.
+    05 line 01 col 01 value is "M200      OSCAR PROVIDER CROSSWALK MAINTENANCE".
+    05 line 01 col 51 pic x to option auto required.
+    05 line 01 col 53 value is "(ADD/CHANGE/DELETE/INQUIRY/TEST)".
+    05 line 01 col 87 pic 9(4) from sys-yy.
+    05 line 01 col 91 value is "/".
+    05 line 01 col 92 pic 99 from sys-mm.
+    05 line 01 col 94 value is "/".
+    05 line 01 col 95 pic 99 from sys-dd.
+    05 line 05 col 22 value is "OSCAR PROVIDER NBR".
+    05	line 08 col 22 value is "RMA DOCTOR NBR".
+    05	line 10 col 22 value is "CLINIC NBRS (UP TO 6)".
+    05	line 13 col 22 value is "SPECIALTY CODE".
+*
+
+01 scr-option-displays.
+    05  scr-option-add  line 1 col 53 " ADD                          ".
+    05  scr-option-chg	 line 1 col 53 " CHANGE                       ".
+    05  scr-option-del	 line 1 col 53 " DELETE                       ".
+    05  scr-option-inq	 line 1 col 53 " INQUIRY                      ".
+*   2018/nov/25 M.C. - see ta0-test-connection
+    05  scr-option-test line 1 col 53 " TEST CONNECTION              ".
+*
+01 scr-acpt-oscar-cd.
+    05 scr-oscar-provider-no
+			line 05 col 45 pic x(10) using
+					ws-oscar-provider-no auto required.
+*
+01 scr-mask1.
+     05 scr-doc-nbr		line 08 col 45 pic x(3) using
+						doc-nbr auto.
+     05 scr-doc-clinic-nbr	line 10 col 45 pic 99 using
+						doc-clinic-nbr auto.
+     05 scr-doc-clinic-nbr-2	line 10 col 48 pic 99 using
+						doc-clinic-nbr-2 auto.
+     05 scr-doc-clinic-nbr-3	line 10 col 51 pic 99 using
+						doc-clinic-nbr-3 auto.
+     05 scr-doc-clinic-nbr-4	line 10 col 54 pic 99 using
+						doc-clinic-nbr-4 auto.
+     05 scr-doc-clinic-nbr-5	line 10 col 57 pic 99 using
+						doc-clinic-nbr-5 auto.
+     05 scr-doc-clinic-nbr-6	line 10 col 60 pic 99 using
+						doc-clinic-nbr-6 auto.
+     05 scr-doc-specialty-code line 13 col 45 pic 99 using
+						doc-specialty-code auto.
+*
+
+01 file-status-display.
+    05  line 24 col 56	"FILE STATUS = ".
+    05  line 24 col 70	pic x(2) from status-file	bell blink.
+*
+01  err-msg-line.
+    05  line 24 col 01	value " ERROR -  "	bell blink.
+    05  line 24 col 11	pic x(60)	from err-msg-comment.
+
+01  confirm.
+    05 line 23 col 01 value " ".
+
+01  blank-line-24.
+    05  line 24 col 1	blank line.
+
+01  blank-screen.
+    05  blank screen.
+
+01  verification-screen-add-chg.
+    05  line 20 col 30	value "ACCEPT (Y/N/M) ".
+    05  line 20 col 45 pic x using flag auto required.
+
+01  verification-screen-del.
+    05  line 20 col 30 value "DELETE (Y/N)".
+    05  line 20 col 45 pic x using flag auto required.
+
+01  verification-screen-inq.
+    05 line 20 col 30 value "ENTER NEWLINE TO CONTINUE".
+    05 line 20 col 57 pic x using acpt-inq secure.
+
+01  scr-reject-entry.
+    05  line 24 col 50	value "ENTRY IS ".
+    05  line 24 col 59	value "REJECTED"	bell blink.
+
+*   2018/nov/25 M.C. - see ta0-test-connection
+01  scr-test-result.
+    05  blank screen.
+    05  line 05 col 20 value "OSCAR CONNECTION TEST".
+    05  line 08 col 20 value "PROVIDER MASTER OPEN . . . . . . ".
+    05  line 08 col 55 pic x(6) from test-master-result.
+    05  line 09 col 20 value "PROVIDER RECORDS ON FILE . . . . ".
+    05  line 09 col 55 pic z(6)9 from ctr-oscar-provider-reads.
+    05  line 10 col 20 value "EXPORT INTERCHANGE FILE WRITABLE  ".
+    05  line 10 col 55 pic x(6) from test-export-result.
+    05  line 13 col 20 pic x(60) from test-result-word.
+    05  line 20 col 30 value "ENTER NEWLINE TO CONTINUE".
+    05  line 20 col 57 pic x using acpt-inq secure.
+
+01  scr-closing-screen.
+    05  blank screen.
+    05  line  5 col 20  value "NUMBER OF OSCAR-PROVIDER READS".
+    05  line  5 col 60  pic z(6)9 from ctr-oscar-provider-reads.
+    05  line  6 col 20  value "                       ADDS".
+    05  line  6 col 60  pic z(6)9 from ctr-oscar-provider-adds.
+    05  line  7 col 20  value "                       CHANGES".
+    05  line  7 col 60  pic z(6)9 from ctr-oscar-provider-changes.
+    05  line  8 col 20  value "                       DELETES".
+    05  line  8 col 60  pic z(6)9 from ctr-oscar-provider-deletes.
+    05  line  9 col 20  value "NUMBER OF CONNECTION TESTS RUN".
+    05  line  9 col 60  pic z(6)9 from ctr-connection-tests-run.
+    05  line 21 col 20	value "PROGRAM M200 ENDING".
+    05  line 21 col 40	pic 9(4)	from sys-yy.
+    05  line 21 col 44	value "/".
+    05  line 21 col 45	pic 99	from sys-mm.
+    05  line 21 col 47	value "/".
+    05  line 21 col 48	pic 99	from sys-dd.
+    05  line 21 col 52	pic z9	from sys-hrs.
+    05  line 21 col 54	value ":".
+    05  line 21 col 55	pic 99	from sys-min.
+    05  line 23 col 30 pic x(40) using ws-closing-msg.
+*
+01   scr-confirm       	line 23 col 1 pic x using confirm-space auto.
+*
+procedure division.
+declaratives.
+err-oscar-provider-file section.
+    use after standard error procedure on oscar-provider.
+err-oscar-provider.
+    move status-cobol-oscar-provider	to status-file.
+    display file-status-display.
+    stop "ERROR IN ACCESSING OSCAR PROVIDER MASTER".
+
+err-audit-rpt-file section.
+    use after standard error procedure on audit-file.
+err-audit-rpt.
+    move status-audit-rpt		to status-file.
+    display file-status-display.
+    stop "ERROR IN WRITING AUDIT REPORT FILE".
+
+end declaratives.
+
+main-line section.
+mainline.
+
+    perform aa0-initialization		thru aa0-99-exit.
+    perform ab0-processing		thru ab0-99-exit.
+    perform az0-end-of-job		thru az0-99-exit.
+*
+    stop run.
+aa0-initialization.
+
+    accept sys-date			from date.
+    perform y2k-default-sysdate		thru y2k-default-sysdate-exit.
+    move sys-mm				to run-mm.
+    move sys-dd				to run-dd.
+    move sys-yy				to run-yy.
+
+    accept sys-time			from time.
+    move sys-hrs			to run-hrs.
+    move sys-min			to run-min.
+    move sys-sec			to run-sec.
+
+    open i-o	oscar-provider.
+    open output audit-file.
+
+aa0-99-exit.
+    exit.
+ab0-processing.
+
+    display scr-title.
+
+    accept scr-title.
+
+    if option = "*"
+    then
+	go to ab0-99-exit.
+*   (else)
+*   (endif)
+
+    if option = "A"
+    then
+	display scr-option-add
+	move "ADD"			to	option-type
+    else
+	if option = "C"
+	then
+	    display scr-option-chg
+	    move "CHANGE"		to	option-type
+	else
+	    if option = "D"
+	    then
+		display scr-option-del
+		move "DELETE"		to	option-type
+	    else
+		if option = "I"
+		then
+		    display scr-option-inq
+		else
+*		    2018/nov/25 M.C. - see ta0-test-connection
+		    if option = "T"
+		    then
+			perform ta0-test-connection
+					thru	ta0-99-exit
+			go to ab0-processing
+		    else
+			move 1		to	err-ind
+			perform za0-common-error
+					thru za0-99-exit
+			go to ab0-processing.
+*		    endif
+*		endif
+*	    endif
+*	endif
+*   endif
+
+    move spaces				to	ws-oscar-provider-no.
+
+ab0-01.
+
+    move spaces				to	ws-oscar-provider-no.
+
+    display scr-acpt-oscar-cd.
+    accept scr-oscar-provider-no.
+
+    if ws-oscar-provider-no = "**********"
+    then
+	go to ab0-processing
+    else
+	if ws-oscar-provider-no = spaces
+	then
+	    move 3			to	err-ind
+	    perform za0-common-error	thru	za0-99-exit
+	    go to ab0-01.
+*   (else)
+*   endif
+
+    perform ma0-read-oscar-provider	thru ma0-99-exit.
+
+    if    ok
+     and option = "A"
+    then
+*	(error - rec already exists)
+	move 2				to err-ind
+	perform za0-common-error	thru za0-99-exit
+	move spaces			to	oscar-provider-rec
+	go to ab0-01.
+*   (else)
+*   endif
+
+    if not-ok
+    then
+	if option =    "I"
+		    or "C"
+		    or "D"
+	then
+*	(error - record doesn't exist)
+	    move 5			to	err-ind
+	    perform za0-common-error	thru	za0-99-exit
+	    go to ab0-01.
+*	(else)
+*	endif
+*   (else)
+*   endif
+
+    if    ok
+      and option = "I" or "C" or "D"
+    then
+	display scr-mask1.
+*   endif
+
+ab0-05.
+
+    if option = "I"
+    then
+	display verification-screen-inq
+	accept verification-screen-inq
+	go to ab0-100-next-record.
+*   (else)
+*   endif
+
+    if option =    "A"
+		or "C"
+    then
+*	validate data for record
+	perform ia0-acpt-doc-nbr	thru	ia0-99-exit
+	perform ja0-acpt-clinic-nbrs	thru	ja0-99-exit
+	perform ka0-acpt-specialty-cd	thru	ka0-99-exit.
+*   (else)
+*   endif
+
+ab0-10.
+
+    move spaces					to flag.
+
+    if option = "A" or "C"
+    then
+	display verification-screen-add-chg
+	accept verification-screen-add-chg
+    else
+	if option = "D"
+	then
+	    display verification-screen-del
+	    accept verification-screen-del.
+*	(else)
+*	endif
+*   endif
+
+    if flag = "Y" or "N" or "M"
+    then
+	next sentence
+    else
+	    move 6			to	err-ind
+	    perform za0-common-error	thru	za0-99-exit
+	    go to ab0-10.
+*	endif
+*   endif
+
+    if flag = "M"
+    then
+	if option = "A" or "C"
+	then
+	    go to ab0-05
+	else
+	    move 6			to	err-ind
+	    perform za0-common-error	thru	za0-99-exit
+	    go to ab0-10.
+*	endif
+*   (else)
+*   endif
+
+	if flag = "Y"
+	then
+	    perform ra0-write-audit-rpt thru	ra0-99-exit
+	    if option = "A"
+	    then
+		perform na0-write-oscar-provider
+					thru	na0-99-exit
+	    else
+		if option = "C"
+		then
+		    perform pa0-re-write-oscar-provider
+					thru	pa0-99-exit
+ 		else
+		    if option = "D"
+		    then
+		    perform qa0-delete-oscar-provider
+					thru	qa0-99-exit.
+*		endif
+*	    endif
+
+	    if flag = "N"
+	    then
+		display scr-reject-entry
+		display confirm
+		stop " "
+*	    (else)
+*	    endif
+
+    display blank-line-24.
+
+ab0-100-next-record.
+
+    move spaces				to	oscar-provider-rec
+						flag.
+    move spaces				to	ws-oscar-provider-no.
+
+    display scr-acpt-oscar-cd.
+    display scr-mask1.
+    go to ab0-01.
+
+ab0-99-exit.
+    exit.
+
+ia0-acpt-doc-nbr.
+    accept scr-doc-nbr.
+
+    if doc-nbr = spaces
+    then
+	move 4				to err-ind
+	perform za0-common-error	thru za0-99-exit
+	go to ia0-acpt-doc-nbr.
+*   (else)
+*   endif
+ia0-99-exit.
+    exit.
+
+
+ja0-acpt-clinic-nbrs.
+    accept scr-doc-clinic-nbr.
+    accept scr-doc-clinic-nbr-2.
+    accept scr-doc-clinic-nbr-3.
+    accept scr-doc-clinic-nbr-4.
+    accept scr-doc-clinic-nbr-5.
+    accept scr-doc-clinic-nbr-6.
+ja0-99-exit.
+    exit.
+
+ka0-acpt-specialty-cd.
+    accept scr-doc-specialty-code.
+ka0-99-exit.
+    exit.
+
+
+ma0-read-oscar-provider.
+
+    move "N"				to	flag.
+    move ws-oscar-provider-no		to	oscar-provider-no.
+
+   read oscar-provider
+	invalid key
+		go to ma0-99-exit.
+
+    move "Y"				to flag.
+    move oscar-provider-no		to	ws-oscar-provider-no.
+
+    add 1				to ctr-oscar-provider-reads.
+
+ma0-99-exit.
+    exit.
+
+
+na0-write-oscar-provider.
+
+    write oscar-provider-rec
+	invalid key
+	    perform err-oscar-provider.
+
+    add 1				to ctr-oscar-provider-adds.
+
+na0-99-exit.
+    exit.
+
+
+pa0-re-write-oscar-provider.
+
+    rewrite oscar-provider-rec.
+    add 1				to ctr-oscar-provider-changes.
+
+pa0-99-exit.
+    exit.
+
+
+qa0-delete-oscar-provider.
+
+    delete oscar-provider record.
+    add 1				to	ctr-oscar-provider-deletes.
+
+qa0-99-exit.
+    exit.
+
+
+ra0-write-audit-rpt.
+
+    move oscar-provider-rec		to oscar-provider-rec-audit.
+    write audit-record.
+
+ra0-99-exit.
+    exit.
+
+*   2018/nov/25 M.C. - "test connection" option - the OSCAR link has no
+*   live socket to ping (see f200_oscar_provider.slr remarks), so the
+*   two things that actually make up "the connection" are checked
+*   directly: the crosswalk master this program and b.cbl both read
+*   opens cleanly and has provider records set up on it, and the daily
+*   export interchange file u200 drops for OSCAR to pick up is still
+*   reachable and writable from here. either failing is reported right
+*   on this screen instead of only surfacing the next time a claims
+*   export or import runs.
+ta0-test-connection.
+
+    add 1				to	ctr-connection-tests-run.
+    move "Y"				to	test-result-flag.
+    move spaces				to	test-result-word.
+    move "N/A"				to	test-master-result
+						test-export-result.
+
+    move low-values			to	oscar-provider-no.
+    start oscar-provider key is greater than or equal to oscar-provider-no
+	invalid key
+	    move "N"			to	test-result-flag
+	    move "FAILED"		to	test-master-result
+	    go to ta0-10-test-export.
+
+    move "OK"				to	test-master-result.
+    read oscar-provider next record
+	at end
+	    move "MISSING PROVIDERS ON OSCAR PROVIDER MASTER"
+					to	test-result-word.
+
+ta0-10-test-export.
+
+    open extend	oscar-export-test-file.
+
+    if status-cobol-oscar-export-test = "00"
+       or status-cobol-oscar-export-test = "05"
+    then
+	move "OK"			to	test-export-result
+	close			oscar-export-test-file
+    else
+	move "N"			to	test-result-flag
+	move "FAILED"			to	test-export-result
+	move "OSCAR EXPORT INTERCHANGE FILE NOT WRITABLE"
+					to	test-result-word.
+*   (else)
+*   endif
+
+    if test-passed
+     and test-result-word = spaces
+    then
+	move "CONNECTION TEST PASSED"	to	test-result-word.
+*   (else)
+*   endif
+
+    display scr-test-result.
+    accept scr-test-result.
+
+ta0-99-exit.
+    exit.
+
+az0-end-of-job.
+
+    close oscar-provider.
+    close  audit-file.
+
+az0-100-end-job.
+
+    accept sys-time			from time.
+    display scr-closing-screen.
+    display confirm.
+
+    call program "menu".
+
+    stop run.
+
+az0-99-exit.
+    exit.
+za0-common-error.
+
+    move err-msg (err-ind)		to	err-msg-comment.
+    display err-msg-line.
+
+    accept scr-confirm.
+
+    display blank-line-24.
+
+za0-99-exit.
+    exit.
+
+
+    copy "y2k_default_sysdate_century.rtn".
