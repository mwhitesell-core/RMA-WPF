@@ -46,6 +46,15 @@ security.
 *   JAN 1999  :  L. SYMONDS - Y2K CONVERSION
 *   Aug/08/2007 M. Chan	- reset ws-mtd-avg/perc and ws-ytd-avg/perc to zero
 *			  before recalculating the next record
+*
+*   2018/Mar/24 DM	- added a third print option (R051CC) off the same
+*			  r051-sort-work-file : department / service code
+*			  productivity, showing mtd and ytd figures side by
+*			  side so a department's productivity across the
+*			  billing period can be seen without the doctor and
+*			  class-code breakdown r051ca/r051cb already give.
+*			  driven by parm-status = 5 (r051b sorts a third
+*			  time, on dept/oma-cd, for this option).
 
  
 environment division. 
@@ -72,10 +81,16 @@ file-control.
  
 * 
  
-    select print-file-two 
-  assign to printer print-file-name-two 
-   file status is status-prt-file-two. 
-* 
+    select print-file-two
+  assign to printer print-file-name-two
+   file status is status-prt-file-two.
+*
+* 2018/03/24 - DM
+    select print-file-three
+  assign to printer print-file-name-three
+   file status is status-prt-file-three.
+* 2018/03/24 - end
+*
     copy "f020_doctor_mstr.slr". 
 * 
     copy "f040_oma_fee_mstr.slr". 
@@ -110,11 +125,18 @@ fd  print-file-summ
  
 01  print-record-summ                         pic x(132). 
 * 
-fd  print-file-two 
-    record contains 132 characters. 
- 
-01  print-record-two                           pic x(132). 
-* 
+fd  print-file-two
+    record contains 132 characters.
+
+01  print-record-two                           pic x(132).
+*
+* 2018/03/24 - DM
+fd  print-file-three
+    record contains 132 characters.
+
+01  print-record-three                         pic x(132).
+* 2018/03/24 - end
+*
     copy "r051_parm_file.fd". 
 working-storage section. 
  
@@ -123,9 +145,13 @@ working-storage section.
         value "r051ca". 
 77  print-file-name-summ                 pic x(11) 
        value "r051ca_summ". 
-77  print-file-name-two                             pic x(6) 
-        value "r051cb". 
-77  option                                       pic x. 
+77  print-file-name-two                             pic x(6)
+        value "r051cb".
+* 2018/03/24 - DM
+77  print-file-name-three                        pic x(6)
+        value "r051cc".
+* 2018/03/24 - end
+77  option                                       pic x.
 77  nbr-of-lines-to-print                 pic 9. 
 77  max-nbr-lines                         pic 99   value 60. 
 77  ctr-lines                                 pic 99     value 70. 
@@ -194,8 +220,11 @@ working-storage section.
 77  status-prt-file                                pic xx    value zero. 
 77  status-prt-file-one                            pic xx    value zero. 
 77  status-prt-file-summ                           pic xx    value zero. 
-77  status-prt-file-two                            pic xx    value zero. 
- 
+77  status-prt-file-two                            pic xx    value zero.
+* 2018/03/24 - DM
+77  status-prt-file-three                          pic xx    value zero.
+* 2018/03/24 - end
+
 01  flag-end-work-rec                              pic x. 
     88  flag-end-work-rec-y                       value 'Y'. 
     88  flag-end-work-rec-n                   value 'N'. 
@@ -235,10 +264,27 @@ working-storage section.
        10  total-class-mtd-svc                 pic 9(6). 
        10  total-class-mtd-amt                 pic s9(8)v99. 
    10  total-class-ytd-svc                 pic 9(7). 
-       10  total-class-ytd-amt                 pic s9(9)v99. 
- 
- 
-01  ws-class-codes. 
+       10  total-class-ytd-amt                 pic s9(9)v99.
+* 2018/03/24 - DM
+    05  total-dept-svc-indiv.
+       10  total-dept-svc-indiv-mtd-svc        pic 9(8).
+       10  total-dept-svc-indiv-mtd-amt        pic s9(9)v99.
+       10  total-dept-svc-indiv-ytd-svc        pic 9(8).
+       10  total-dept-svc-indiv-ytd-amt        pic s9(9)v99.
+    05  total-dept-svc-dept.
+       10  total-dept-svc-dept-mtd-svc         pic 9(8).
+       10  total-dept-svc-dept-mtd-amt         pic s9(9)v99.
+       10  total-dept-svc-dept-ytd-svc         pic 9(8).
+       10  total-dept-svc-dept-ytd-amt         pic s9(9)v99.
+    05  total-dept-svc-clinic.
+       10  total-dept-svc-clinic-mtd-svc       pic 9(8).
+       10  total-dept-svc-clinic-mtd-amt       pic s9(9)v99.
+       10  total-dept-svc-clinic-ytd-svc       pic 9(8).
+       10  total-dept-svc-clinic-ytd-amt       pic s9(9)v99.
+* 2018/03/24 - end
+
+
+01  ws-class-codes.
     05  ws-total-by-dept-clinic occurs 2 times. 
  10  ws-max-class-codes occurs 16 times. 
      15  ws-class-code                   pic x. 
@@ -641,14 +687,23 @@ err-file-summ.
     display file-status-display. 
     stop "ERROR ON PRINT FILE SUMM (R051CA_SUMM)". 
  
-err-print-file-two section. 
-    use after standard error procedure on print-file-two. 
-err-file-two. 
-    move status-prt-file-two           to common-status-file. 
-    display file-status-display. 
-    stop "ERROR ON PRINT FILE TWO (R051CB)". 
- 
-end declaratives. 
+err-print-file-two section.
+    use after standard error procedure on print-file-two.
+err-file-two.
+    move status-prt-file-two           to common-status-file.
+    display file-status-display.
+    stop "ERROR ON PRINT FILE TWO (R051CB)".
+
+* 2018/03/24 - DM
+err-print-file-three section.
+    use after standard error procedure on print-file-three.
+err-file-three.
+    move status-prt-file-three         to common-status-file.
+    display file-status-display.
+    stop "ERROR ON PRINT FILE THREE (R051CC)".
+* 2018/03/24 - end
+
+end declaratives.
 main-line section. 
 mainline. 
  
@@ -659,16 +714,24 @@ mainline.
  perform ab0-process-r051ca      thru ab0-99-exit 
                 until flag-end-work-rec-y 
     else 
-       if parm-status = 3 
-      then 
-        perform ad0-process-r051cb  thru ad0-99-exit 
-                until flag-end-work-rec-y 
-       else 
-        move 5                      to err-ind 
-          perform za0-common-error    thru za0-99-exit 
-            go to az0-10-end-of-job. 
-*   ENDIF 
-*   ENDIF 
+       if parm-status = 3
+      then
+        perform ad0-process-r051cb  thru ad0-99-exit
+                until flag-end-work-rec-y
+       else
+* 2018/03/24 - DM
+        if parm-status = 5
+        then
+            perform ae0-process-r051cc thru ae0-99-exit
+                until flag-end-work-rec-y
+        else
+* 2018/03/24 - end
+        move 5                      to err-ind
+          perform za0-common-error    thru za0-99-exit
+            go to az0-10-end-of-job.
+*       ENDIF
+*   ENDIF
+*   ENDIF
  
     perform az0-end-of-job                thru az0-99-exit. 
 * 
@@ -780,50 +843,71 @@ aa0-initialization.
      move print-file-name-one        to      h1-report-nbr 
    move print-file-name-summ       to      summ-report-nbr 
     else 
- if parm-status = 3 
-      then 
-*        expunge print-file-two 
-          open output print-file-two 
-      move print-file-name-two    to      h1-report-nbr 
-   else 
-        move 5                      to      err-ind 
-     perform za0-common-error    thru    za0-99-exit 
-         go to az0-10-end-of-job. 
-*   ENDIF 
-*   ENDIF 
+ if parm-status = 3
+      then
+*        expunge print-file-two
+          open output print-file-two
+      move print-file-name-two    to      h1-report-nbr
+   else
+* 2018/03/24 - DM
+        if parm-status = 5
+        then
+            open output print-file-three
+            move print-file-name-three to h1-report-nbr
+        else
+* 2018/03/24 - end
+        move 5                      to      err-ind
+     perform za0-common-error    thru    za0-99-exit
+         go to az0-10-end-of-job.
+*       ENDIF
+*   ENDIF
+*   ENDIF
  
     move ws-ohip-code-desc-lit            to      h5-ohip-code-desc-lit. 
  
 aa0-99-exit. 
     exit. 
-az0-end-of-job. 
- 
-    perform ba0-oma-cd-break         thru ba0-99-exit. 
-*    PERFORM HA0-OMA-CD-LTR-BREAK      THRU HA0-99-EXIT. 
- 
-    move 'Y'                           to flag-clinic-totals. 
- 
-    if parm-status = 1 
-    then 
-    perform da0-doc-nbr-break       thru da0-99-exit 
-        perform fa0-dept-break          thru fa0-99-exit 
-        close print-file-one 
-    close print-file-summ 
-    else 
-   move total-class-mtd-amt        to ws-mtd-sum-next-level 
-        move total-class-ytd-amt        to ws-ytd-sum-next-level 
-        move subs-class-code            to subs-print-classes 
-   perform la1-print-totals        thru la1-99-exit 
-        perform ea0-dept-break-b        thru ea0-99-exit 
-        move 2                          to subs-dept-clinic 
-     move ws-clinic-lit              to h8-total-lit 
- move "OF CLINIC"                to h5-doc-dept-lit 
-                                         h5-doc-dept-lit2 
-     move subs-present-nbr-classes   to subs-max-nbr-classes 
- perform la0-class-totals        thru la0-99-exit 
-        perform az3-print-total-clinic  thru az3-99-exit 
-        close print-file-two. 
-*   ENDIF 
+az0-end-of-job.
+
+* 2018/03/24 - DM
+    if parm-status not = 5
+    then
+    perform ba0-oma-cd-break         thru ba0-99-exit.
+* 2018/03/24 - end
+*    PERFORM HA0-OMA-CD-LTR-BREAK      THRU HA0-99-EXIT.
+
+    move 'Y'                           to flag-clinic-totals.
+ 
+    if parm-status = 1
+    then
+    perform da0-doc-nbr-break       thru da0-99-exit
+        perform fa0-dept-break          thru fa0-99-exit
+        close print-file-one
+    close print-file-summ
+    else
+      if parm-status = 3
+      then
+   move total-class-mtd-amt        to ws-mtd-sum-next-level
+        move total-class-ytd-amt        to ws-ytd-sum-next-level
+        move subs-class-code            to subs-print-classes
+   perform la1-print-totals        thru la1-99-exit
+        perform ea0-dept-break-b        thru ea0-99-exit
+        move 2                          to subs-dept-clinic
+     move ws-clinic-lit              to h8-total-lit
+ move "OF CLINIC"                to h5-doc-dept-lit
+                                         h5-doc-dept-lit2
+     move subs-present-nbr-classes   to subs-max-nbr-classes
+ perform la0-class-totals        thru la0-99-exit
+        perform az3-print-total-clinic  thru az3-99-exit
+        close print-file-two
+* 2018/03/24 - DM
+      else
+        perform ae5-dept-break          thru ae5-99-exit
+        perform ae4-print-clinic-total  thru ae4-99-exit
+        close print-file-three.
+* 2018/03/24 - end
+*     ENDIF
+*   ENDIF
  
     add 1                        to parm-status. 
     move 'R051C'                 to parm-program-nbr. 
@@ -1109,11 +1193,141 @@ ad0-10-check-rec.
     move wf-oma-cd                   to hold-oma-cd. 
     move wf-oma-code-ltr         to hold-oma-cd-ltr. 
  
-    perform xc0-read-work-rec        thru xc0-99-exit. 
- 
-ad0-99-exit. 
-    exit. 
-ba0-oma-cd-break. 
+    perform xc0-read-work-rec        thru xc0-99-exit.
+
+ad0-99-exit.
+    exit.
+* 2018/03/24 - DM
+ae0-process-r051cc.
+
+    if wf-oma-cd = spaces
+    then
+        perform xc0-read-work-rec      thru xc0-99-exit
+        go to ae0-99-exit.
+*   (else)
+*   endif
+
+    if wf-dept = hold-dept
+    then
+        go to ae0-20-check-oma-cd.
+*   endif
+
+    perform ae5-dept-break              thru ae5-99-exit.
+    move wf-dept                        to hold-dept.
+    move spaces                         to hold-oma-cd.
+
+ae0-20-check-oma-cd.
+
+    if wf-oma-cd = hold-oma-cd
+    then
+        go to ae0-30-accumulate.
+*   endif
+
+    if hold-oma-cd not = spaces
+    then
+        perform ae2-print-oma-line      thru ae2-99-exit.
+*   (else)
+*   endif
+
+    move wf-oma-cd                      to hold-oma-cd.
+
+ae0-30-accumulate.
+
+    add wf-mtd-svcs              to total-dept-svc-indiv-mtd-svc.
+    add wf-mtd-amt               to total-dept-svc-indiv-mtd-amt.
+    add wf-ytd-svcs              to total-dept-svc-indiv-ytd-svc.
+    add wf-ytd-amt               to total-dept-svc-indiv-ytd-amt.
+
+    perform xc0-read-work-rec    thru xc0-99-exit.
+
+ae0-99-exit.
+    exit.
+ae2-print-oma-line.
+
+    move hold-oma-cd                    to l1-oma-cd
+                                            fee-oma-cd.
+    perform xm0-access-oma-fee-mstr         thru xm0-99-exit.
+    move fee-desc                       to l1-desc.
+    move total-dept-svc-indiv-mtd-svc   to l1-mtd-svc.
+    move total-dept-svc-indiv-mtd-amt   to l1-mtd-amt.
+    move total-dept-svc-indiv-ytd-svc   to l1-ytd-svc.
+    move total-dept-svc-indiv-ytd-amt   to l1-ytd-amt.
+
+    add total-dept-svc-indiv-mtd-svc    to total-dept-svc-dept-mtd-svc.
+    add total-dept-svc-indiv-mtd-amt    to total-dept-svc-dept-mtd-amt.
+    add total-dept-svc-indiv-ytd-svc    to total-dept-svc-dept-ytd-svc.
+    add total-dept-svc-indiv-ytd-amt    to total-dept-svc-dept-ytd-amt.
+
+    move 1                             to nbr-of-lines-to-print.
+    perform xg0-write-print-line-c      thru xg0-99-exit.
+
+    move zero                           to total-dept-svc-indiv-mtd-svc
+                                            total-dept-svc-indiv-mtd-amt
+                                            total-dept-svc-indiv-ytd-svc
+                                            total-dept-svc-indiv-ytd-amt.
+
+ae2-99-exit.
+    exit.
+ae3-print-dept-total.
+
+    move spaces                         to t3-dept-lit.
+    move "DEPT"                         to t3-dept-lit (1:4).
+    move hold-dept                      to t3-dept-lit (6:2).
+    move "SERVICE CODE TOTALS"          to t3-dept-lit (9:19).
+
+    move total-dept-svc-dept-mtd-svc    to t3-mtd-svc.
+    move total-dept-svc-dept-mtd-amt    to t3-mtd-amt.
+    move total-dept-svc-dept-ytd-svc    to t3-ytd-svc.
+    move total-dept-svc-dept-ytd-amt    to t3-ytd-amt.
+
+    add total-dept-svc-dept-mtd-svc     to total-dept-svc-clinic-mtd-svc.
+    add total-dept-svc-dept-mtd-amt     to total-dept-svc-clinic-mtd-amt.
+    add total-dept-svc-dept-ytd-svc     to total-dept-svc-clinic-ytd-svc.
+    add total-dept-svc-dept-ytd-amt     to total-dept-svc-clinic-ytd-amt.
+
+    move 2                             to nbr-of-lines-to-print.
+    perform xg0-write-print-line-c      thru xg0-99-exit.
+
+    move zero                           to total-dept-svc-dept-mtd-svc
+                                            total-dept-svc-dept-mtd-amt
+                                            total-dept-svc-dept-ytd-svc
+                                            total-dept-svc-dept-ytd-amt.
+
+ae3-99-exit.
+    exit.
+ae4-print-clinic-total.
+
+    move spaces                         to t4-clinic-lit.
+    move "CLINIC SERVICE CODE TOTALS"   to t4-clinic-lit (1:26).
+
+    move total-dept-svc-clinic-mtd-svc  to t4-mtd-svc.
+    move total-dept-svc-clinic-mtd-amt  to t4-mtd-amt.
+    move total-dept-svc-clinic-ytd-svc  to t4-ytd-svc.
+    move total-dept-svc-clinic-ytd-amt  to t4-ytd-amt.
+
+    move 2                             to nbr-of-lines-to-print.
+    perform xg0-write-print-line-c      thru xg0-99-exit.
+
+ae4-99-exit.
+    exit.
+ae5-dept-break.
+
+    if hold-oma-cd not = spaces
+    then
+        perform ae2-print-oma-line      thru ae2-99-exit.
+*   (else)
+*   endif
+
+    if hold-dept not = zero
+    then
+        perform ae3-print-dept-total    thru ae3-99-exit.
+*   (else)
+*   endif
+
+ae5-99-exit.
+    exit.
+* 2018/03/24 - end
+ba0-oma-cd-break.
  
     move total-indiv-oma-cd-mtd-svc     to ws-mtd-svc. 
     move total-indiv-oma-cd-mtd-amt       to ws-mtd-amt. 
@@ -1974,12 +2188,50 @@ xf0-write-print-line-b.
 *   (ELSE) 
 *   ENDIF 
  
-    write print-record-two from print-line after advancing nbr-of-lines-to-print line. 
-    move spaces                            to      print-line. 
- 
-xf0-99-exit. 
-    exit. 
-*XI0-ACCESS-DEPT-MSTR. 
+    write print-record-two from print-line after advancing nbr-of-lines-to-print line.
+    move spaces                            to      print-line.
+
+xf0-99-exit.
+    exit.
+* 2018/03/24 - DM
+xg0-write-print-line-c.
+
+    add nbr-of-lines-to-print            to      ctr-lines.
+
+    if ctr-lines > max-nbr-lines
+    then
+        perform xh0-headings-c          thru    xh0-99-exit.
+*   (else)
+*   endif
+
+    write print-record-three from print-line after advancing nbr-of-lines-to-print line.
+    move spaces                            to      print-line.
+
+xg0-99-exit.
+    exit.
+xh0-headings-c.
+
+    move ctr-pages                     to      h1-page-nbr.
+    move ctr-report-pages           to      h1-report-page-nbr.
+    move "* DEPT / BILLING PERIOD PRODUCTIVITY *"
+                                    to      h1-title.
+    move hold-dept                   to      h6-dept-nbr.
+
+    write print-record-three from h1-head after advancing page.
+    write print-record-three from h2-head after advancing 1 line.
+    write print-record-three from h6-head after advancing 2 lines.
+    write print-record-three from h3-head after advancing 2 lines.
+    write print-record-three from h4-head after advancing 1 line.
+    write print-record-three from h5-head after advancing 1 line.
+
+    move 8                                 to      ctr-lines.
+    add 1                           to      ctr-pages.
+    add 1                             to      ctr-report-pages.
+
+xh0-99-exit.
+    exit.
+* 2018/03/24 - end
+*XI0-ACCESS-DEPT-MSTR.
  
 *   READ DEPT-MSTR 
 *      INVALID KEY 
