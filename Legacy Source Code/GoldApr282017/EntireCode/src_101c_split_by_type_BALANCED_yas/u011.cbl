@@ -189,8 +189,15 @@ security.
 *------------------------------------------------------------------------------------------------------------
 *  15/Oct/28 MC6	- modify $use/process_mrn_containing_ikey_values.ws, $use/process_mrn_containing_ikey_values.rtn
 *			  and $use/set_blank_mrn_with_ikey_values.rtn to set pat-chart-nbr-4 to be '?' + ikey[7:9] if blank
-* 
-*    GENERAL NOTES: 
+*------------------------------------------------------------------------------------------------------------
+*  18/Oct/04 M.C.	- write every record printed on the RU011C update
+*			  exceptions report to a new re-runnable exception
+*			  file (tp-pat-mstr-exc) in the same layout as the
+*			  incoming tape record, so operators can correct
+*			  just the rejected records and resubmit them
+*			  instead of re-running the whole tape/diskette load
+*
+*    GENERAL NOTES:
 * 
 *    G.1 - IF THERE IS NO OHIP OR CHART, IT IS AN ERROR. 
 *	   (IE. DIRECT BILL NOT CREATED AS PER M010) 
@@ -260,8 +267,18 @@ file-control.
 *       infos status is status-tp-pat-mstr.   
 *       eof-flag     is eof-tp-pat-mstr  
  
-    select audit-file-a 
-        assign to printer print-file-name-a 
+* 2018/oct/04 - re-runnable exception file for records the update-
+*		exceptions report (ru011c) prints - see xe0-write-update-
+*		exception-rpt
+    select tp-pat-mstr-exc
+        assign to tp-patient-file-name-exc
+        organization is sequential
+        access mode  is sequential
+        status       is status-cobol-tp-pat-mstr-exc.
+* 2018/oct/04 - end
+
+    select audit-file-a
+        assign to printer print-file-name-a
 	file status is status-audit-rpt-a. 
  
     select audit-file-b 
@@ -294,6 +311,20 @@ fd tp-pat-mstr-out
    05 sequence-nbr-num redefines sequence-nbr	pic 9(6).
    05 tp-pat-mstr-rec-out-orig			pic x(204).
 *
+* 2018/oct/04 - re-runnable exception file, same layout as tp-pat-mstr-out
+*		(sequence nbr + the original incoming record, unchanged)
+*		so a corrected copy of this file can be resubmitted through
+*		u011 as-is instead of re-running the whole tape/diskette load
+fd tp-pat-mstr-exc
+              block  contains 512 characters
+              record contains 210 characters.
+01 tp-pat-mstr-rec-exc.
+   05 exc-sequence-nbr				pic x(6).
+   05 exc-sequence-nbr-num redefines exc-sequence-nbr
+						pic 9(6).
+   05 tp-pat-mstr-rec-exc-orig			pic x(204).
+* 2018/oct/04 - end
+*
 *
     copy "f086_pat_id.fd".
 *
@@ -324,8 +355,12 @@ working-storage section.
 		                            value "meditech_patient_file.u011".
 *		                            value "mac_patient_file". 
 * brad1
-77  tp-patient-file-name-out			pic x(26) 
+77  tp-patient-file-name-out			pic x(26)
 		                            value "meditech_patient_file.out".
+* 2018/oct/04 - re-runnable exception file
+77  tp-patient-file-name-exc			pic x(26)
+		                            value "meditech_patient_file.exc".
+* 2018/oct/04 - end
 77  print-file-name-a				pic x(9) 
 		                                value "ru011a". 
 77  print-file-name-b				pic x(9) 
@@ -394,7 +429,11 @@ working-storage section.
     05  status-audit-rpt-c			pic xx    value "0". 
     05  status-cobol-tp-pat-mstr                pic xx    value "0". 
 *   brad1
-    05  status-cobol-tp-pat-mstr-out            pic xx    value "0". 
+    05  status-cobol-tp-pat-mstr-out            pic xx    value "0".
+* 2018/oct/04 - re-runnable exception file
+    05  status-tp-pat-mstr-exc                  pic x(11) value "0".
+    05  status-cobol-tp-pat-mstr-exc            pic xx    value "0".
+* 2018/oct/04 - end
 
     05  status-cobol-pat-mstr.
         10  status-cobol-pat-mstr1              pic x   value "0".
@@ -567,8 +606,11 @@ copy "process_mrn_containing_ikey_values.ws".
     05  ctr-error-rpt-writes			pic 9(7). 
     05  ctr-warnings-rpt-writes			pic 9(7). 
     05  ctr-audit-rpt-writes			pic 9(7). 
-    05  ctr-exception-rpt-writes		pic 9(7). 
-    05  ctr-page-a                              pic 9(3). 
+    05  ctr-exception-rpt-writes		pic 9(7).
+* 2018/oct/04 - re-runnable exception file
+    05  ctr-tp-pat-mstr-exc-writes		pic 9(7).
+* 2018/oct/04 - end
+    05  ctr-page-a                              pic 9(3).
     05  ctr-page-b                              pic 9(3). 
     05  ctr-page-c                              pic 9(3). 
     05  ctr-reject                              pic 9(2). 
@@ -1064,8 +1106,21 @@ err-tp-pat-mstr-out.
     move status-cobol-tp-pat-mstr-out   to status-file.
     display file-status-display.
     stop run.
- 
-err-pat-mstr-file section. 
+
+* 2018/oct/04 - re-runnable exception file
+err-tp-pat-mstr-file-exc section.
+    use after standard error procedure on tp-pat-mstr-exc.
+err-tp-pat-mstr-exc.
+    stop "ERROR IN ACCESSING TP PATIENT EXCEPTION FILE".
+    move status-tp-pat-mstr-exc         to status-file.
+    display file-status-display.
+    stop " ".
+    move status-cobol-tp-pat-mstr-exc   to status-file.
+    display file-status-display.
+    stop run.
+* 2018/oct/04 - end
+
+err-pat-mstr-file section.
     use after standard error procedure on pat-mstr. 
 err-pat-mstr. 
     stop "ERROR IN ACCESSING PATIENT MASTER I-KEY". 
@@ -1195,6 +1250,10 @@ aa0-initialization.
 *   brad1
     open output  tp-pat-mstr-out.
 
+* 2018/oct/04 - re-runnable exception file
+    open output  tp-pat-mstr-exc.
+* 2018/oct/04 - end
+
 * 2004/02/25 - MC
     open extend corrected-pat.
 * 2004/02/25 - end
@@ -1389,6 +1448,10 @@ az0-end-of-job.
 *	brad1
 	tp-pat-mstr-out
 
+* 2018/oct/04 - re-runnable exception file
+	tp-pat-mstr-exc
+* 2018/oct/04 - end
+
 *mf	  od-pat-mstr 
 *mf	  hc-pat-mstr 
 *mf	  acr-pat-mstr 
@@ -1469,12 +1532,20 @@ az1-totals.
 *2002/04/29 - MC 
     move "NUMBER OF EXCEPTION  PRINTED = " 
 					to l4-title. 
-    move ctr-exception-rpt-writes       to l4-ctr. 
-    write rpt-rec-b			from l4-line after advancing 3 lines. 
-    move spaces				to l4-line. 
+    move ctr-exception-rpt-writes       to l4-ctr.
+    write rpt-rec-b			from l4-line after advancing 3 lines.
+    move spaces				to l4-line.
 *2002/04/29 - end
- 
-az1-99-exit. 
+
+* 2018/oct/04 - re-runnable exception file
+    move "NUMBER OF EXCEPTION RECS WRITTEN = "
+					to l4-title.
+    move ctr-tp-pat-mstr-exc-writes	to l4-ctr.
+    write rpt-rec-b			from l4-line after advancing 3 lines.
+    move spaces				to l4-line.
+* 2018/oct/04 - end
+
+az1-99-exit.
     exit. 
 
 
@@ -3523,8 +3594,14 @@ xe0-write-update-exception-rpt.
     write rpt-rec-c from prt-det-line1 after advancing 2 lines.
     write rpt-rec-c from prt-det-line2 after advancing 1 line.
 
-    add 1				  to ctr-exception. 
-    add 1				  to ctr-exception-rpt-writes. 
+    add 1				  to ctr-exception.
+    add 1				  to ctr-exception-rpt-writes.
+
+* 2018/oct/04 - also write the record to the re-runnable exception file,
+*		so it can be corrected and resubmitted without re-running
+*		the whole tape/diskette load - see yc0-write-exception-rec
+    perform yc0-write-exception-rec	thru yc0-99-exit.
+* 2018/oct/04 - end
 
 *  (B.E. 2002/apr/29 - blank variables after printing so they don't reappear
 *			on the next error message)
@@ -3924,6 +4001,21 @@ ye0-write-out-accepted-pat-rec.
 ye0-99-exit.
     exit.
 
+* 2018/oct/04 - re-runnable exception file - see xe0-write-update-exception-rpt
+yc0-write-exception-rec.
+    move tp-pat-mstr-rec		to tp-pat-mstr-rec-exc-orig.
+
+    add 1				to ctr-tp-pat-mstr-exc-writes.
+    move ctr-tp-pat-mstr-exc-writes	to exc-sequence-nbr-num.
+
+    write tp-pat-mstr-rec-exc
+	invalid key
+	    go to err-tp-pat-mstr-exc.
+
+yc0-99-exit.
+    exit.
+* 2018/oct/04 - end
+
 
 zz1-process-chart-nbr.
 copy "process_mrn_containing_ikey_values.rtn".
