@@ -902,6 +902,10 @@ copy "linkage.ws".
 copy "def_claim_source.ws".
 
 copy "m010_table.ws".
+*
+*   2018/Mar/06 DM - table-driven confidentiality code lists
+copy "d001_d003_confidentiality_table.ws".
+*
 
 01  ws-loc.
     05  ws-loc-1                                pic x.
