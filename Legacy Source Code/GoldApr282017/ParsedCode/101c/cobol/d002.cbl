@@ -44,6 +44,20 @@ security.
 *   2004/may/10 M.C.		- the batch nbr on the detail line has displayed wrong
 *				  it only display x(7) instead of x(8)
 *   2010/jan/22 b.e.		- allow deletion of claims with more than 8 details
+*   2018/apr/21 DM		- completed the "read backwards" undo path this
+*				  program was missing (see the comment at the
+*				  top of this header) : every claim header
+*				  and detail record physically deleted is
+*				  first copied to a new claims-del-trail
+*				  file; if a claim id entered here can't be
+*				  found on claims-mstr, the trail is checked
+*				  (reading backwards by batch nbr, to pick up
+*				  the most recent deletion if the id was ever
+*				  deleted more than once) and, with operator
+*				  confirmation, the claim is written back to
+*				  claims-mstr from the trail - so a claim
+*				  deleted by mistake can be put back without
+*				  a full restore of the claims master.
 
 environment division. 
 input-output section. 
@@ -55,16 +69,64 @@ file-control.
 * 
     copy "f002_claims_mstr.slr". 
 * 
-    copy "f010_new_patient_mstr.slr". 
-* 
-data division. 
-file section. 
-* 
-    copy "f001_batch_control_file.fd". 
-* 
-    copy "f002_claims_mstr.fd". 
-* 
-    copy "f010_patient_mstr.fd". 
+    copy "f010_new_patient_mstr.slr".
+*
+* 2018/apr/21 - DM
+*   claims-del-trail holds a copy of every claim header/detail record
+*   physically deleted below, keyed by claim id so a mistaken deletion
+*   can be undone without restoring the whole claims master.
+    select claims-del-trail
+	assign to "d002_claims_del_trail"
+	organization is indexed
+	access mode is dynamic
+	record key is key-claims-del-trail
+	file status is status-cobol-claims-del-trail.
+* 2018/apr/21 - end
+*
+data division.
+file section.
+*
+    copy "f001_batch_control_file.fd".
+*
+    copy "f002_claims_mstr.fd".
+*
+    copy "f010_patient_mstr.fd".
+*
+* 2018/apr/21 - DM
+fd  claims-del-trail
+    record contains 263 characters.
+
+01  claims-del-trail-rec.
+    05  key-claims-del-trail.
+	10  trail-claim-id			pic x(10).
+	10  trail-batch-nbr			pic x(08).
+	10  trail-rec-seq			pic 9(02).
+    05  trail-del-date.
+	10  trail-del-yr			pic 9(04).
+	10  trail-del-mth			pic 9(02).
+	10  trail-del-day			pic 9(02).
+    05  trail-del-date-r redefines
+	trail-del-date				pic 9(08).
+    05  trail-del-time.
+	10  trail-del-hrs			pic 9(02).
+	10  trail-del-min			pic 9(02).
+	10  trail-del-sec			pic 9(02).
+    05  trail-rec-type				pic x.
+	88  trail-rec-is-header			value "H".
+	88  trail-rec-is-detail			value "D".
+*
+*   2019/Jan/15 MC - claim-detail-rec is 228 bytes (see d003.cbl's
+*		     "increase the record size from 216 to 228" remarks
+*		     against hold-claim-detail-rec, which is moved to
+*		     and from claim-detail-rec directly and was widened
+*		     to keep pace with it) - the pic x(200) this field
+*		     was first given was too small and silently
+*		     truncated every detail record backed up here, so
+*		     the restore on the undo path came back short. Size
+*		     to match the larger of the two records this field
+*		     actually holds.
+    05  trail-claim-data			pic x(228).
+* 2018/apr/21 - end
 * 
 working-storage section. 
  
@@ -126,10 +188,21 @@ working-storage section.
     88  flag-batch-status-ok 			value "Y". 
     88  flag-batch-status-not-ok		value "N". 
  
-01  flag-del-clm				pic x. 
-    88  flag-del-clm-y				value "Y". 
-    88  flag-del-clm-n				value "N". 
- 
+01  flag-del-clm				pic x.
+    88  flag-del-clm-y				value "Y".
+    88  flag-del-clm-n				value "N".
+
+* 2018/apr/21 - DM
+01  flag-undo-claim				pic x.
+    88  undo-claim-found			value "Y".
+    88  undo-claim-not-found			value "N".
+
+77  ws-undo-reply				pic x.
+77  hold-undo-claim-id			pic x(10).
+77  hold-undo-batch-nbr			pic x(08).
+77  ws-trail-rec-seq			pic 9(02)	value zero.
+* 2018/apr/21 - end
+
 01  flag-valid-ohip-or-chart			pic x. 
     88  valid-ohip				value "Y". 
     88  valid-chart				value "Y". 
@@ -209,9 +282,10 @@ copy "sysdatetime.ws".
 * 
 *  feedback values for all indexed files 
 * 
-77  feedback-claims-mstr			pic x(4). 
-77  feedback-pat-mstr				pic x(4). 
-77  feedback-batctrl-file			pic x(4). 
+77  feedback-claims-mstr			pic x(4).
+77  feedback-pat-mstr				pic x(4).
+77  feedback-batctrl-file			pic x(4).
+77  feedback-claims-del-trail		pic x(4).
 * 
 *  eof flags 
 * 
@@ -224,9 +298,11 @@ copy "sysdatetime.ws".
 77  status-cobol-claims-mstr			pic xx. 
 77  status-pat-mstr				pic x(11)	value zero. 
 77  status-cobol-pat-mstr			pic xx. 
-77  status-batctrl-file				pic x(11)	value zero. 
-77  status-cobol-batctrl-file			pic xx. 
- 
+77  status-batctrl-file				pic x(11)	value zero.
+77  status-cobol-batctrl-file			pic xx.
+77  status-claims-del-trail			pic x(11)	value zero.
+77  status-cobol-claims-del-trail		pic xx.
+
  
 * 
 *  keys (and/or record layouts) for all indexed files 
@@ -286,11 +362,15 @@ copy "f002_claims_mstr_rec1_2.ws".
     05  ctr-writ-batctrl-file			pic 9(7). 
     05  ctr-writ-claims-mstr			pic 9(7). 
  
-    05  ctr-rewrit-batctrl-mstr			pic 9(7). 
-    05  ctr-rewrit-claims-mstr			pic 9(7). 
- 
- 
-copy "hosp_table.ws". 
+    05  ctr-rewrit-batctrl-mstr			pic 9(7).
+    05  ctr-rewrit-claims-mstr			pic 9(7).
+
+* 2018/apr/21 - DM
+    05  ctr-writ-claims-del-trail		pic 9(7).
+    05  ctr-undo-restores			pic 9(7).
+* 2018/apr/21 - end
+
+copy "hosp_table.ws".
 01  hold-claim-detail. 
  
     05  hold-clm-table-1. 
@@ -665,11 +745,17 @@ copy "hosp_table.ws".
 		"VERIFY BATCH ISN'T CURRENTLY ACCESSED ON ANOTHER SCREEN". 
 	10  filler				pic x(60)	value 
 		"BATCH EXISTS WITH NO CLAIMS, IT MUST BE MANUALLY DELETED". 
-	10  filler				pic x(60)	value 
-		"CLAIM HDR P.E.D. DOESN'T MATCH BATCHES P.E.D. (CAN'T DELETE)". 
-    05  error-messages-r redefines error-messages. 
-	10  err-msg				pic x(60) 
-			occurs 63 times.   
+	10  filler				pic x(60)	value
+		"CLAIM HDR P.E.D. DOESN'T MATCH BATCHES P.E.D. (CAN'T DELETE)".
+* 2018/apr/21 - DM
+	10  filler				pic x(60)	value
+		"SERIOUS ERROR! INVALID WRITE WHILE UNDOING CLAIM DELETION".
+	10  filler				pic x(60)	value
+		"SERIOUS ERROR! INVALID WRITE TO CLAIMS DELETION TRAIL FILE".
+* 2018/apr/21 - end
+    05  error-messages-r redefines error-messages.
+	10  err-msg				pic x(60)
+			occurs 65 times.
  
 01  err-msg-comment				pic x(60). 
  
@@ -1012,10 +1098,17 @@ screen section.
     05			  line 11 col 53 blank line. 
  
 * 
-01  scr-acpt-delete-claim. 
-    05  line 22 col 25 value "DELETE CLAIM AND ALL DETAILS (Y/N)??". 
-    05  line 22 col 62 pic x using ws-clmhdr-delete. 
- 
+01  scr-acpt-delete-claim.
+    05  line 22 col 25 value "DELETE CLAIM AND ALL DETAILS (Y/N)??".
+    05  line 22 col 62 pic x using ws-clmhdr-delete.
+
+* 2018/apr/21 - DM
+01  scr-acpt-undo-claim.
+    05  line 22 col 15 value
+	"CLAIM NOT FOUND BUT WAS PREVIOUSLY DELETED - UNDO DELETE (Y/N)??".
+    05  line 22 col 81 pic x using ws-undo-reply.
+* 2018/apr/21 - end
+
 01  scr-acpt-re-try-del-batch. 
     05  line 24 col 01 blank line. 
     05  line 24 col 30 value "TRY TO DELETE BATCH AGAIN (Y/N)". 
@@ -1131,9 +1224,15 @@ screen section.
     05  line  7 col 55  pic 9(7) from ctr-read-pat-mstr. 
     05  line 12 col 20  value "# OF BATCH CONTROL WRITES =". 
     05  line 12 col 55  pic 9(7) from ctr-writ-batctrl-file. 
-    05  line 13 col 20  value "# OF CLAIMS MASTER WRITES =". 
-    05  line 13 col 55  pic 9(7) from ctr-writ-claims-mstr. 
-    05  line 21 col 20	value "PROGRAM D002 ENDING". 
+    05  line 13 col 20  value "# OF CLAIMS MASTER WRITES =".
+    05  line 13 col 55  pic 9(7) from ctr-writ-claims-mstr.
+* 2018/apr/21 - DM
+    05  line 14 col 20  value "# OF DELETION TRAIL WRITES=".
+    05  line 14 col 55  pic 9(7) from ctr-writ-claims-del-trail.
+    05  line 15 col 20  value "# OF CLAIM UNDO RESTORES  =".
+    05  line 15 col 55  pic 9(7) from ctr-undo-restores.
+* 2018/apr/21 - end
+    05  line 21 col 20	value "PROGRAM D002 ENDING".
 * (y2k - auto fix)
 *   05  line 21 col 40  pic 99	from sys-yy. 
     05  line 21 col 40  pic 9(4)	from sys-yy. 
@@ -1148,14 +1247,23 @@ screen section.
 procedure division. 
 declaratives. 
  
-err-claims-mstr-file section. 
-    use after standard error procedure on claims-mstr.       
-err-claims-mstr. 
-*mf    move status-claims-mstr		to status-common. 
-    move status-cobol-claims-mstr	to status-common. 
-    display file-status-display. 
-    stop "ERROR IN ACCESSING CLAIMS MASTER". 
- 
+err-claims-mstr-file section.
+    use after standard error procedure on claims-mstr.
+err-claims-mstr.
+*mf    move status-claims-mstr		to status-common.
+    move status-cobol-claims-mstr	to status-common.
+    display file-status-display.
+    stop "ERROR IN ACCESSING CLAIMS MASTER".
+
+* 2018/apr/21 - DM
+err-claims-del-trail-file section.
+    use after standard error procedure on claims-del-trail.
+err-claims-del-trail.
+    move status-cobol-claims-del-trail	to status-common.
+    display file-status-display.
+    stop "ERROR IN ACCESSING CLAIMS DELETION TRAIL FILE".
+* 2018/apr/21 - end
+
 err-batctrl-mstr-file section. 
     use after standard error procedure on batch-ctrl-file.       
 err-batctrl-file. 
@@ -1224,10 +1332,14 @@ aa0-initialization.
  
     display scr-title-claim-rec-data. 
  
-    open i-o    claims-mstr    
-		batch-ctrl-file 
-		pat-mstr. 
- 
+    open i-o    claims-mstr
+		batch-ctrl-file
+		pat-mstr.
+
+* 2018/apr/21 - DM
+    open i-o    claims-del-trail.
+* 2018/apr/21 - end
+
     move zeros			to counters. 
     move spaces			to                        
 				   batctrl-rec 
@@ -1241,17 +1353,52 @@ aa3-disp-claim.
  
 *	(read claim's header rec) 
  
-    perform xc0-read-claims-mstr	thru	xc0-99-exit. 
-    if not-ok 
-    then 
-*	(serious data base error !!! -- 
-*	  -- last claim nbr as stored in header rec can't be found) 
-	move 4				to	err-ind 
-	perform za0-common-error	thru	za0-99-exit 
-	move 'N'			to	ws-clmhdr-delete 
-	go to aa3-99-exit. 
- 
-    if pat-count > -1 
+    perform xc0-read-claims-mstr	thru	xc0-99-exit.
+    if ok
+    then
+	go to aa3-02-continue.
+*   (else)
+*   endif
+
+* 2018/apr/21 - DM
+*   claim id not found on claims-mstr - before reporting the serious
+*   data base error below, check whether this claim id was deleted by
+*   mistake and is still sitting in the deletion trail; if so, give
+*   the operator the option of undoing (restoring) the deletion.
+    perform xe0-check-del-trail		thru xe0-99-exit.
+    if undo-claim-not-found
+    then
+	go to aa3-01-not-found.
+*   (else)
+*   endif
+
+    move "N"				to ws-undo-reply.
+    display scr-acpt-undo-claim.
+    accept  scr-acpt-undo-claim.
+
+    if ws-undo-reply not = 'Y'
+    then
+	go to aa3-01-not-found.
+*   (else)
+*   endif
+
+    perform xg0-undo-claim-deletion	thru xg0-99-exit.
+    move 'N'				to flag-del-clm.
+    move 'N'				to ws-clmhdr-delete.
+    go to aa3-99-exit.
+
+aa3-01-not-found.
+* 2018/apr/21 - end
+*	(serious data base error !!! --
+*	  -- last claim nbr as stored in header rec can't be found)
+	move 4				to	err-ind
+	perform za0-common-error	thru	za0-99-exit
+	move 'N'			to	ws-clmhdr-delete
+	go to aa3-99-exit.
+
+aa3-02-continue.
+
+    if pat-count > -1
     then 
 	if key-pat-mstr = clmhdr-pat-ohip-id-or-chart 
 	then 
@@ -1405,11 +1552,12 @@ az0-10-end-of-job.
     display confirm. 
     stop " ".
  
-    close pat-mstr 
-	  batch-ctrl-file 
-	  claims-mstr. 
- 
-    call program "$obj/menu". 
+    close pat-mstr
+	  batch-ctrl-file
+	  claims-mstr
+	  claims-del-trail.
+
+    call program "$obj/menu".
  
     stop run. 
  
@@ -1594,11 +1742,21 @@ ma0-clmhdr-detail-phys-del.
     move clmhdr-pat-key-data		to hold-pat-key-data. 
     move 0				to ws-total-nbr-svc. 
  
+* 2018/apr/21 - DM
+    move zero				to ws-trail-rec-seq.
+* 2018/apr/21 - end
+ 
     perform ma5-update-batch-values	thru ma5-99-exit. 
  
  
 ma0-10-delete-records. 
 
+* 2018/apr/21 - DM
+*   save a copy of the record about to be deleted to the deletion
+*   trail before it is physically removed from claims-mstr.
+    perform ma44-write-del-trail	thru ma44-99-exit.
+* 2018/apr/21 - end
+
     delete claims-mstr record   
 *mf			record   physical 
 	invalid key 
@@ -1914,12 +2072,52 @@ ma43-re-write-batctrl.
 	    perform za0-common-error	thru za0-99-exit 
 	    go to az0-end-of-job. 
  
-ma43-99-exit. 
-    exit. 
- 
- 
- 
-ma5-update-batch-values. 
+ma43-99-exit.
+    exit.
+
+
+
+* 2018/apr/21 - DM
+ma44-write-del-trail.
+
+    add 1				to ws-trail-rec-seq.
+
+    move acpt-claim-id			to trail-claim-id.
+    move hold-batch-nbr			to trail-batch-nbr.
+    move ws-trail-rec-seq		to trail-rec-seq.
+    move sys-yy				to trail-del-yr.
+    move sys-mm				to trail-del-mth.
+    move sys-dd				to trail-del-day.
+    move sys-hrs			to trail-del-hrs.
+    move sys-min			to trail-del-min.
+    move sys-sec			to trail-del-sec.
+
+    move spaces				to trail-claim-data.
+
+    if ws-trail-rec-seq = 1
+    then
+	move "H"			to trail-rec-type
+	move claim-header-rec		to trail-claim-data
+    else
+	move "D"			to trail-rec-type
+	move claim-detail-rec		to trail-claim-data.
+*   endif
+
+    write claims-del-trail-rec
+	invalid key
+	    move 65			to err-ind
+	    perform za0-common-error	thru za0-99-exit
+	    go to az0-end-of-job.
+
+    add 1				to ctr-writ-claims-del-trail.
+
+ma44-99-exit.
+    exit.
+* 2018/apr/21 - end
+
+
+
+ma5-update-batch-values.
  
     if batctrl-adj-cd = "A" 
     then 
@@ -2152,10 +2350,102 @@ xd02-move-clmdtl-to-hold-area.
 	move clmdtl-fee-ohip		to hold-clm-amt-due (ss-clmdtl). 
 *    endif 
  
-xd02-99-exit. 
-    exit. 
- 
-copy "hospital.dc". 
+xd02-99-exit.
+    exit.
+
+* 2018/apr/21 - DM
+*   look for the most recent deletion of this claim id on the
+*   deletion trail file (highest batch nbr / rec seq for the id) -
+*   same "move high-values, start less than, read next" approach
+*   used elsewhere in this program to locate the last record below
+*   a bound (see ma42-read-claim-backwards).
+xe0-check-del-trail.
+
+    move "N"				to flag-undo-claim.
+
+    move acpt-claim-id			to trail-claim-id.
+    move high-values			to trail-batch-nbr.
+    move 99				to trail-rec-seq.
+
+    start claims-del-trail key is less than key-claims-del-trail
+	invalid key
+	    go to xe0-99-exit.
+
+    read claims-del-trail next
+	at end
+	    go to xe0-99-exit.
+
+    if trail-claim-id = acpt-claim-id
+    then
+	move "Y"			to flag-undo-claim
+	move trail-claim-id		to hold-undo-claim-id
+	move trail-batch-nbr		to hold-undo-batch-nbr.
+*   (else)
+*   endif
+
+xe0-99-exit.
+    exit.
+
+
+
+*   restore every trail record saved for hold-undo-claim-id /
+*   hold-undo-batch-nbr back onto claims-mstr, then remove the
+*   trail entries once they have been restored.
+xg0-undo-claim-deletion.
+
+    move hold-undo-claim-id		to trail-claim-id.
+    move hold-undo-batch-nbr		to trail-batch-nbr.
+    move zero				to trail-rec-seq.
+
+    start claims-del-trail key is not less than key-claims-del-trail
+	invalid key
+	    go to xg0-99-exit.
+
+xg0-10-restore-next.
+
+    read claims-del-trail next
+	at end
+	    go to xg0-99-exit.
+
+    if trail-claim-id not = hold-undo-claim-id
+       or trail-batch-nbr not = hold-undo-batch-nbr
+    then
+	go to xg0-99-exit.
+*   (else)
+*   endif
+
+    if trail-rec-is-header
+    then
+	move trail-claim-data		to claim-header-rec
+	write claim-header-rec
+	    invalid key
+		move 64			to err-ind
+		perform za0-common-error	thru za0-99-exit
+		go to az0-end-of-job
+    else
+	move trail-claim-data		to claim-detail-rec
+	write claim-detail-rec
+	    invalid key
+		move 64			to err-ind
+		perform za0-common-error	thru za0-99-exit
+		go to az0-end-of-job.
+*   endif
+
+    add 1				to ctr-undo-restores.
+
+    delete claims-del-trail record
+	invalid key
+	    move 65			to err-ind
+	    perform za0-common-error	thru za0-99-exit
+	    go to az0-end-of-job.
+
+    go to xg0-10-restore-next.
+
+xg0-99-exit.
+    exit.
+* 2018/apr/21 - end
+
+copy "hospital.dc".
  
 copy "hosp_nbr_code_to_nbr.rtn" 
 	replacing ==ca11-move-hosp==	by	==xf0-move-hosp-nbr== 
