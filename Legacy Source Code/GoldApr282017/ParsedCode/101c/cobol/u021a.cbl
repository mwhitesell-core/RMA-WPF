@@ -30,37 +30,80 @@ security.
 * 2004/mar/04 yas  - add new clinics 6072 and H055
 * 2004/mar/04 M.C. - instead of hard coding each individual clinic nbr, get the
 *		     clinic from record 1 of constants master
-* 2005/Jan/04 M.C. - check up to 63 clinics instead of 40   
+* 2005/Jan/04 M.C. - check up to 63 clinics instead of 40
+*
+* 2018/apr/07 DM	- this program used to just extract the moh error
+*			  records as-is, leaving the operators to match each
+*			  error back to the claim it came from by hand.
+*			  added a cross-reference against f002 (claims-mstr)
+*			  for every hcp/rmb item as it's written, so a
+*			  worklist of claims needing resubmission is built
+*			  up alongside the existing 1ht/rmb extracts - see
+*			  xd0-match-claim-and-log.
 
-environment division. 
-input-output section. 
-file-control. 
-* 
-    select edt-hx-error-file 
-        assign to "u021a".             
-* 
-    select edt-1ht-file 
-    assign to "u021a_edt_1ht_file.dat". 
-* 
-    select edt-rmb-file 
-    assign to "u021a_edt_rmb_file.dat". 
-* 
-    copy "f090_constants_mstr.slr". 
+environment division.
+input-output section.
+file-control.
+*
+    select edt-hx-error-file
+        assign to "u021a".
+*
+    select edt-1ht-file
+    assign to "u021a_edt_1ht_file.dat".
+*
+    select edt-rmb-file
+    assign to "u021a_edt_rmb_file.dat".
+*
+    select edt-resubmit-worklist
+    assign to "u021a_resubmit_worklist.dat".
+*
+    copy "f090_constants_mstr.slr".
+* 2018/apr/07 - DM - cross-reference the originating claim on f002
+    copy "f002_claims_mstr.slr".
+* 2018/apr/07 - end
 
-data division. 
-file section. 
-* 
+data division.
+file section.
+*
     copy "u021_edt_submission_error_hx_file.fd".
-* 
-    copy "u021_edt_1ht_file.fd". 
-* 
-    copy "u021_edt_rmb_file.fd". 
-* 
-    copy "f090_constants_mstr.fd". 
-* 
-    copy "f090_const_mstr_rec_1.ws". 
+*
+    copy "u021_edt_1ht_file.fd".
+*
+    copy "u021_edt_rmb_file.fd".
+*
+    copy "f090_constants_mstr.fd".
+*
+    copy "f090_const_mstr_rec_1.ws".
+*
+* 2018/apr/07 - DM
+    copy "f002_claims_mstr.fd".
+* 2018/apr/07 - end
+*
+fd  edt-resubmit-worklist
+    record contains 76 characters.
+
+01  edt-resubmit-record.
+    05  edt-resubmit-claim-id.
+        10  edt-resubmit-clinic		pic 99.
+        10  edt-resubmit-doc-nbr		pic xxx.
+        10  edt-resubmit-week			pic 99.
+        10  edt-resubmit-day			pic 9.
+        10  edt-resubmit-claim-nbr		pic 99.
+    05  edt-resubmit-account-nbr		pic x(8).
+    05  edt-resubmit-health-nbr		pic x(10).
+    05  edt-resubmit-service-date		pic 9(8).
+    05  edt-resubmit-error-h-cd-1		pic x(4).
+    05  edt-resubmit-error-h-cd-2		pic x(4).
+    05  edt-resubmit-error-h-cd-3		pic x(4).
+    05  edt-resubmit-error-h-cd-4		pic x(4).
+    05  edt-resubmit-error-h-cd-5		pic x(4).
+    05  edt-resubmit-error-t-cd-1		pic x(4).
+    05  edt-resubmit-error-t-cd-2		pic x(4).
+    05  edt-resubmit-error-t-cd-3		pic x(4).
+    05  edt-resubmit-error-t-cd-4		pic x(4).
+    05  edt-resubmit-error-t-cd-5		pic x(4).
 
-working-storage section. 
+working-storage section.
  
 77  ws-unique-rec-ctr 				 pic 9(6).
 77  ws-orig-file-name 				 pic x(12).
@@ -81,12 +124,57 @@ working-storage section.
 * 
 *  STATUS FILE INDICATORS 
 * 
-77  status-file                                  pic x(11). 
-77  status-iconst-mstr                           pic x(11) value zero. 
-77  status-cobol-iconst-mstr                     pic x(2) value zero. 
- 
-77  i                                            pic 99. 
- 
+77  status-file                                  pic x(11).
+77  status-iconst-mstr                           pic x(11) value zero.
+77  status-cobol-iconst-mstr                     pic x(2) value zero.
+* 2018/apr/07 - DM
+77  feedback-claims-mstr                         pic x(4).
+77  status-claims-mstr                           pic x(11) value zero.
+77  status-cobol-claims-mstr                     pic xx.
+* 2018/apr/07 - end
+
+77  i                                            pic 99.
+
+* 2018/apr/07 - DM - the account nbr OHIP returns on the error record is
+*                    the same doc-nbr/week/day/claim-nbr combination used
+*                    throughout the rma posting/extract series (see
+*                    u030aa1's hold-account-nbr).  broken out here so it
+*                    can be re-assembled into a claims-mstr key below.
+01  ws-resubmit-account-nbr.
+    05  ws-resubmit-acct-doc-nbr                 pic x(3).
+    05  ws-resubmit-acct-week                    pic 99.
+    05  ws-resubmit-acct-day                     pic 9.
+    05  ws-resubmit-acct-claim-nbr                pic 99.
+
+77  ws-resubmit-health-nbr                       pic x(10).
+77  ws-resubmit-service-date                     pic 9(8).
+77  ws-resubmit-error-h-cd-1                     pic x(4).
+77  ws-resubmit-error-h-cd-2                     pic x(4).
+77  ws-resubmit-error-h-cd-3                     pic x(4).
+77  ws-resubmit-error-h-cd-4                     pic x(4).
+77  ws-resubmit-error-h-cd-5                     pic x(4).
+77  ws-resubmit-error-t-cd-1                     pic x(4).
+77  ws-resubmit-error-t-cd-2                     pic x(4).
+77  ws-resubmit-error-t-cd-3                     pic x(4).
+77  ws-resubmit-error-t-cd-4                     pic x(4).
+77  ws-resubmit-error-t-cd-5                     pic x(4).
+
+* the claims-mstr key is wider than the 10-char claim id below (see
+* d002's hold-key-claims-mstr) - the extra bytes are left as spaces
+* since f002_claims_mstr is not available to confirm their layout.
+01  ws-resubmit-key-claims-mstr.
+    05  ws-resubmit-claim-id.
+        10  ws-resubmit-claim-clinic              pic 99.
+        10  ws-resubmit-claim-doc-nbr              pic xxx.
+        10  ws-resubmit-claim-week                 pic 99.
+        10  ws-resubmit-claim-day                  pic 9.
+        10  ws-resubmit-claim-nbr                   pic 99.
+    05  filler                                     pic x(7).
+
+01  claim-found-flag                             pic x.
+    88  claim-found                              value 'Y'.
+    88  claim-not-found                           value 'N'.
+
 01  group-nbr-flag                               pic x. 
     88  group-nbr-found                          value 'Y'. 
     88  group-nbr-not-found                      value 'N'. 
@@ -131,11 +219,13 @@ working-storage section.
     05  ctr-edt-rec9-reads                     pic 9(7). 
     05  ctr-hcp-dtl-writes                     pic 9(7). 
     05  ctr-rmb-dtl-writes                     pic 9(7). 
-    05  hcp-records                            pic 9(7). 
-    05  rmb-records                            pic 9(7). 
- 
- 
-    copy "sysdatetime.ws". 
+    05  hcp-records                            pic 9(7).
+    05  rmb-records                            pic 9(7).
+    05  ctr-resubmit-writes                    pic 9(7).
+    05  ctr-resubmit-not-found                 pic 9(7).
+
+
+    copy "sysdatetime.ws".
  
     copy "mth_desc_max_days.ws". 
  
@@ -330,13 +420,18 @@ aa0-15-accept-month.
 
 *    display scr-search-rec-type-1. 
  
-    open input     edt-hx-error-file. 
- 
- 
-*    open output edt-rmb-file 
-    open extend edt-rmb-file 
+    open input     edt-hx-error-file.
+
+* 2018/apr/07 - DM - claims-mstr is read-only here, to cross-reference
+*                    each error record back to the claim it came from
+    open input     claims-mstr.
+* 2018/apr/07 - end
+
+*    open output edt-rmb-file
+    open extend edt-rmb-file
                 edt-1ht-file .
- 
+    open extend edt-resubmit-worklist.
+
 aa0-20-continue-reading. 
  
     perform xa0-read-edt-tape              thru xa0-99-exit 
@@ -587,17 +682,21 @@ az0-end-of-job.
     display "OHIP RATS REC 9 READ    "       ctr-edt-rec9-reads. 
     display "HCP HEADER REC READ     "       hcp-records. 
     display "RMB HEADER REC READ     "       rmb-records. 
-    display "HCP DTL REC WRITE       "       ctr-hcp-dtl-writes. 
-    display "RMB DTL REC WRITE       "       ctr-rmb-dtl-writes. 
- 
-    close iconst-mstr 
-          edt-hx-error-file 
-   	  edt-1ht-file 
-   	  edt-rmb-file .
- 
- 
-    display " ". 
-    display "NORMAL END OF JOB - U031A ". 
+    display "HCP DTL REC WRITE       "       ctr-hcp-dtl-writes.
+    display "RMB DTL REC WRITE       "       ctr-rmb-dtl-writes.
+    display "CLAIMS MATCHED ON F002  "       ctr-resubmit-writes.
+    display "CLAIMS NOT FOUND ON F002"       ctr-resubmit-not-found.
+
+    close iconst-mstr
+          claims-mstr
+          edt-hx-error-file
+   	  edt-1ht-file
+   	  edt-rmb-file
+          edt-resubmit-worklist.
+
+
+    display " ".
+    display "NORMAL END OF JOB - U031A ".
  
     stop run. 
  
@@ -873,22 +972,106 @@ xb4-process-rec-9.
 xb4-99-exit.
     exit.
 
-xc1-write-1ht-record. 
- 
-    write edt-1ht-record. 
+xc1-write-1ht-record.
+
+    write edt-1ht-record.
     add 1				to ctr-hcp-dtl-writes.
- 
-xc1-99-exit. 
-    exit. 
- 
- 
-xc2-write-rmb-record. 
- 
-    write edt-rmb-record. 
+
+* 2018/apr/07 - DM
+    move edt-1ht-account-nbr		to ws-resubmit-account-nbr.
+    move edt-1ht-health-nbr		to ws-resubmit-health-nbr.
+    move edt-1ht-service-date		to ws-resubmit-service-date.
+    move edt-1ht-error-h-cd-1		to ws-resubmit-error-h-cd-1.
+    move edt-1ht-error-h-cd-2		to ws-resubmit-error-h-cd-2.
+    move edt-1ht-error-h-cd-3		to ws-resubmit-error-h-cd-3.
+    move edt-1ht-error-h-cd-4		to ws-resubmit-error-h-cd-4.
+    move edt-1ht-error-h-cd-5		to ws-resubmit-error-h-cd-5.
+    move edt-1ht-error-t-cd-1		to ws-resubmit-error-t-cd-1.
+    move edt-1ht-error-t-cd-2		to ws-resubmit-error-t-cd-2.
+    move edt-1ht-error-t-cd-3		to ws-resubmit-error-t-cd-3.
+    move edt-1ht-error-t-cd-4		to ws-resubmit-error-t-cd-4.
+    move edt-1ht-error-t-cd-5		to ws-resubmit-error-t-cd-5.
+    perform xd0-match-claim-and-log	thru xd0-99-exit.
+* 2018/apr/07 - end
+
+xc1-99-exit.
+    exit.
+
+
+xc2-write-rmb-record.
+
+    write edt-rmb-record.
     add 1				to ctr-rmb-dtl-writes.
- 
-xc2-99-exit. 
-    exit. 
+
+* 2018/apr/07 - DM
+    move edt-rmb-account-nbr		to ws-resubmit-account-nbr.
+    move edt-rmb-health-nbr		to ws-resubmit-health-nbr.
+    move edt-rmb-service-date		to ws-resubmit-service-date.
+    move edt-rmb-error-h-cd-1		to ws-resubmit-error-h-cd-1.
+    move edt-rmb-error-h-cd-2		to ws-resubmit-error-h-cd-2.
+    move edt-rmb-error-h-cd-3		to ws-resubmit-error-h-cd-3.
+    move edt-rmb-error-h-cd-4		to ws-resubmit-error-h-cd-4.
+    move edt-rmb-error-h-cd-5		to ws-resubmit-error-h-cd-5.
+    move edt-rmb-error-t-cd-1		to ws-resubmit-error-t-cd-1.
+    move edt-rmb-error-t-cd-2		to ws-resubmit-error-t-cd-2.
+    move edt-rmb-error-t-cd-3		to ws-resubmit-error-t-cd-3.
+    move edt-rmb-error-t-cd-4		to ws-resubmit-error-t-cd-4.
+    move edt-rmb-error-t-cd-5		to ws-resubmit-error-t-cd-5.
+    perform xd0-match-claim-and-log	thru xd0-99-exit.
+* 2018/apr/07 - end
+
+xc2-99-exit.
+    exit.
+
+
+xd0-match-claim-and-log.
+
+* ws-resubmit-account-nbr was filled as a group by the caller, so its
+* doc-nbr/week/day/claim-nbr sub-fields are already broken out below.
+
+    move spaces				to ws-resubmit-key-claims-mstr.
+    move ws-clinic-nbr			to ws-resubmit-claim-clinic.
+    move ws-resubmit-acct-doc-nbr	to ws-resubmit-claim-doc-nbr.
+    move ws-resubmit-acct-week		to ws-resubmit-claim-week.
+    move ws-resubmit-acct-day		to ws-resubmit-claim-day.
+    move ws-resubmit-acct-claim-nbr	to ws-resubmit-claim-nbr.
+
+    move 'Y'				to claim-found-flag.
+    move ws-resubmit-key-claims-mstr	to key-claims-mstr.
+    read claims-mstr
+	key is key-claims-mstr
+	invalid key
+	    move 'N'			to claim-found-flag.
+
+    if claim-found
+    then
+	add 1				to ctr-resubmit-writes
+	move spaces			to edt-resubmit-record
+	move ws-resubmit-claim-clinic	to edt-resubmit-clinic
+	move ws-resubmit-claim-doc-nbr	to edt-resubmit-doc-nbr
+	move ws-resubmit-claim-week	to edt-resubmit-week
+	move ws-resubmit-claim-day	to edt-resubmit-day
+	move ws-resubmit-claim-nbr	to edt-resubmit-claim-nbr
+	move ws-resubmit-account-nbr	to edt-resubmit-account-nbr
+	move ws-resubmit-health-nbr	to edt-resubmit-health-nbr
+	move ws-resubmit-service-date	to edt-resubmit-service-date
+	move ws-resubmit-error-h-cd-1	to edt-resubmit-error-h-cd-1
+	move ws-resubmit-error-h-cd-2	to edt-resubmit-error-h-cd-2
+	move ws-resubmit-error-h-cd-3	to edt-resubmit-error-h-cd-3
+	move ws-resubmit-error-h-cd-4	to edt-resubmit-error-h-cd-4
+	move ws-resubmit-error-h-cd-5	to edt-resubmit-error-h-cd-5
+	move ws-resubmit-error-t-cd-1	to edt-resubmit-error-t-cd-1
+	move ws-resubmit-error-t-cd-2	to edt-resubmit-error-t-cd-2
+	move ws-resubmit-error-t-cd-3	to edt-resubmit-error-t-cd-3
+	move ws-resubmit-error-t-cd-4	to edt-resubmit-error-t-cd-4
+	move ws-resubmit-error-t-cd-5	to edt-resubmit-error-t-cd-5
+	write edt-resubmit-record
+    else
+	add 1				to ctr-resubmit-not-found.
+*   endif
+
+xd0-99-exit.
+    exit.
  
  
  
@@ -907,11 +1090,12 @@ zb0-abend.
     display " ". 
  
  
-zb1-close-files. 
-    close iconst-mstr 
-          edt-hx-error-file 
-          edt-1ht-file 
-          edt-rmb-file.
+zb1-close-files.
+    close iconst-mstr
+          edt-hx-error-file
+          edt-1ht-file
+          edt-rmb-file
+          edt-resubmit-worklist.
  
  
     stop run. 
