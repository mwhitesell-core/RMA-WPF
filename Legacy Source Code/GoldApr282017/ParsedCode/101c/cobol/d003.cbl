@@ -375,8 +375,22 @@ security.
 * 16/Jun/28 MC15 - Yasemin requests to include rma9 (Shivani) to do auto adjustment like Lori
 * 16/Aug/31 MC16 - upshift version cd
 * 16/Nov/24 MC17 - Yasemin requests to include rma3 (Jillian) to do auto adjustment like Lori
-
-environment division.  
+* 18/Aug/09 M.C. - stamp reject-yy/reject-mm/reject-dd on new f085 records
+*		   (ga2-create-rejected-claim) so r085 can report how long a
+*		   rejected claim has been sitting unresolved
+* 18/Aug/23 M.C. - MC4 (11/May/25) let users change a claim's location for
+*		   SLI reasons but never actually checked the new location's
+*		   OMA code/suffix SLI requirement against the admit date, the
+*		   way d001 does at entry - add the same real-time check
+*		   against f201 (ja4-check-admit-vs-sli, called from
+*		   ja02-verify-admit-date), re-using error messages 171/172
+* 18/Sep/20 M.C. - f091 diagnostic codes now carries effective-from/
+*		   effective-to dates so a code moh has since retired stops
+*		   being accepted - added the date-of-service check right
+*		   after the existing "code exists" lookup in
+*		   ja11-verify-diag-code, using new error messages 173/174
+
+environment division.
 input-output section.  
 file-control.  
 *  
@@ -417,9 +431,13 @@ select corrected-pat
 *  
     copy "f091_diagnostic_codes.slr".  
 *  
-    copy "f094_msg_sub_mstr.slr".  
-  
-    select resubmit-file  
+    copy "f094_msg_sub_mstr.slr".
+*
+* 18/Aug/23 - real-time oma code/suffix vs admit date check, same as d001
+    copy "f201_sli_oma_code_suff.slr".
+* 18/Aug/23 - end
+
+    select resubmit-file
 	assign to "$pb_data/resubmit.required"  
 	file status is status-resub-file.  
   
@@ -477,9 +495,13 @@ copy "f002_claims_mstr.fd".
 *  
     copy "f091_diagnostic_codes.fd".  
 *  
-    copy "f094_msg_sub_mstr.fd".  
-  
-fd  claims-extra-mstr  
+    copy "f094_msg_sub_mstr.fd".
+*
+* 18/Aug/23 - real-time oma code/suffix vs admit date check, same as d001
+    copy "f201_sli_oma_code_suff.fd".
+* 18/Aug/23 - end
+
+fd  claims-extra-mstr
 *mf 	index block contains 11 characters  
 *mf 	data  block contains 22 characters  
 *! 	      block contains 22 characters  
@@ -919,10 +941,13 @@ copy "sysdatetime.ws".
 77  status-corrected-pat			pic x(2)	value zero.  
 77  status-adj-claim-file			pic x(2)	value zero.  
 77  status-iconst-mstr                          pic x(02)       value zero.  
-77  status-diag-mstr                            pic x(02)       value zero.  
-77  status-cobol-diag-mstr			pic x(2)        value zero.  
-  
-*  
+77  status-diag-mstr                            pic x(02)       value zero.
+77  status-cobol-diag-mstr			pic x(2)        value zero.
+* 18/Aug/23 - real-time oma code/suffix vs admit date check, same as d001
+77  status-cobol-sli-oma-mstr			pic x(2)	value zero.
+* 18/Aug/23 - end
+
+*
 *  keys (and/or record layouts) for all indexed files  
 *  
   
@@ -961,6 +986,10 @@ copy "f002_claims_mstr_rec1_2.ws".
 copy "f010_patient_mstr.ws".  
   
 copy "hosp_table.ws".  
+*
+*   2018/Mar/06 DM - table-driven confidentiality code lists
+copy "d001_d003_confidentiality_table.ws".
+*
 01  hold-clmhdr-bal			pic s9(5)v99.  
   
 01  hold-descriptions occurs 5 times.  
@@ -1260,9 +1289,26 @@ copy "hosp_table.ws".
                 "Invalid version cd:  re-enter".
 * MC16 - end
 
-    05  error-messages-r redefines error-messages.  
-	10  err-msg				pic x(68)  
-			occurs 53 times.  
+* 2018/Sep/20 - reject a diagnosis code moh has since retired, or one
+*		not yet in effect on this line's date of service (see
+*		ja11-verify-diag-code)
+* msg # 54
+	10  filler				pic x(68)   value
+		"DIAGNOSTIC Code not yet in effect on SERVICE date".
+	10  filler				pic x(68)   value
+		"DIAGNOSTIC Code no longer in effect on SERVICE date".
+* 2018/Sep/20 - end
+* 18/Aug/23 - real-time oma code/suffix vs admit date check, same as
+*	      d001 (see ja4-check-admit-vs-sli)
+	10  filler				pic x(68)   value
+		"ADMIT DATE required for this OMA Code/Suffix: re-enter".
+	10  filler				pic x(68)   value
+		"ADMIT DATE not valid for this OMA Code/Suffix: re-enter".
+* 18/Aug/23 - end
+
+    05  error-messages-r redefines error-messages.
+	10  err-msg				pic x(68)
+			occurs 57 times.
   
 01  err-msg-comment				pic x(60).  
   
@@ -2059,10 +2105,43 @@ screen section.
 01  blank-screen.  
     05  blank screen.  
   
-01  scr-reject-entry.  
-    05  line 24 col 50	value "ENTRY IS ".  
-    05  line 24 col 59	value "REJECTED"	bell blink.  
-  
+01  scr-reject-entry.
+    05  line 24 col 50	value "ENTRY IS ".
+    05  line 24 col 59	value "REJECTED"	bell blink.
+
+* 2016/03/14 - MC
+*   (claim correction workbench - shows the original rejected claim,
+*    the moh rejection reason code being resolved, and the corrected
+*    patient eligibility (birth date/version cd) side by side, at the
+*    moment a patient eligibility correction is about to clear an
+*    on-file rejection so staff aren't flipping between screens)
+01  scr-correction-workbench.
+    05  blank screen.
+    05  line 02 col 22 value "CLAIM CORRECTION WORKBENCH".
+    05  line 04 col 05 value "CLAIM NBR:".
+    05  line 04 col 17 pic 99  from hold-clinic-nbr-1-2.
+    05  line 04 col 20 pic x(3) from hold-doc-nbr.
+    05  line 04 col 24 pic 9(3) from hold-batch-nbr.
+    05  line 04 col 28 pic 99  from hold-claim-no.
+    05  line 06 col 05 value "MOH REJECTION REASON CODE (BEING RESOLVED):".
+    05  line 06 col 51 pic x(3) from ws-pat-mess-code   bell blink.
+    05  line 08 col 05 value "ORIGINAL (PRE-CORRECTION) PATIENT ELIGIBILITY".
+    05  line 09 col 08 value "BIRTH DATE:".
+    05  line 09 col 20 pic 9(4) from hold-pat-birth-yy.
+    05  line 09 col 25 pic 99   from hold-pat-birth-mm.
+    05  line 09 col 28 pic 99   from hold-pat-birth-dd.
+    05  line 09 col 40 value "VERSION CD:".
+    05  line 09 col 52 pic xx   from hold-version-cd.
+    05  line 11 col 05 value "CORRECTED PATIENT ELIGIBILITY".
+    05  line 12 col 08 value "BIRTH DATE:".
+    05  line 12 col 20 pic 9(4) from ws-pat-birth-date-yy.
+    05  line 12 col 25 pic 99   from ws-pat-birth-date-mm.
+    05  line 12 col 28 pic 99   from ws-pat-birth-date-dd.
+    05  line 12 col 40 value "VERSION CD:".
+    05  line 12 col 52 pic xx   from ws-pat-version-cd.
+    05  line 22 col 18 value "PRESS <ENTER> TO CONTINUE".
+    05  line 23 col 01 pic x using confirm-space auto.
+
 01  scr-closing-screen.  
     05  blank screen.  
     05  line  6 col 20  value "# OF CLAIMS MASTER READS  =".  
@@ -2232,7 +2311,10 @@ aa0-initialization.
 * 2011/05/25 - MC4
 		batch-ctrl-file
 * 2011/05/25 - end
-                diag-mstr.  
+                diag-mstr
+* 18/Aug/23 - real-time oma code/suffix vs admit date check, same as d001
+		sli-oma-code-suff-mstr.
+* 18/Aug/23 - end
   
 *mf open extend rejected-claims  
     open i-o    rejected-claims.
@@ -3095,10 +3177,11 @@ ga0-acpt-mess-code.
            ws-pat-mess-code <> spaces
 	  )
     then
+        perform ga2a-display-correction-workbench thru ga2a-99-exit
 	move spaces			to ws-pat-mess-code
  	move "X"			to clmhdr-tape-submit-ind
 	display scr-acpt-clmhdr-values
-        display scr-acpt-mess-code  
+        display scr-acpt-mess-code
 	move 1				to warn-ind
 	perform zd0-common-warning	thru zd0-99-exit
     else
@@ -3249,10 +3332,18 @@ ga2-create-rejected-claim.
 	to clmhdr-pat-id of rejected-claims-rec.  
     move clmhdr-doc-nbr			to doc-nbr of rejected-claims-rec.  
     move ws-pat-mess-code		to mess-code of rejected-claims-rec.  
-    move clmhdr-loc of claim-header-rec to rejected-loc of rejected-claims-rec.  
-    
+    move clmhdr-loc of claim-header-rec to rejected-loc of rejected-claims-rec.
+
 *   brad1
     move " " 				to logically-deleted-flag.
+
+* 18/Aug/09 - stamp the date this claim was rejected, so r085 (the
+*	      unresolved rejected claims aging report) can tell how
+*	      long it has been sitting unresolved.
+    move run-yy				to reject-yy of rejected-claims-rec.
+    move run-mm				to reject-mm of rejected-claims-rec.
+    move run-dd				to reject-dd of rejected-claims-rec.
+* 18/Aug/09 - end
  
 *mf    write rejected-claims-rec.  
     write rejected-claims-rec
@@ -3261,9 +3352,19 @@ ga2-create-rejected-claim.
            perform zd0-common-warning      thru zd0-99-exit.
            go to ga2-99-exit.
   
-    add 1				to ctr-write-rejected-claims.  
-  
-ga2-99-exit.  
+    add 1				to ctr-write-rejected-claims.
+
+ga2-99-exit.
+    exit.
+
+* 2016/03/14 - MC
+ga2a-display-correction-workbench.
+
+    display scr-correction-workbench.
+    accept  scr-correction-workbench.
+
+ga2a-99-exit.
+    exit.
 
 
 
@@ -3808,14 +3909,32 @@ ja02-verify-admit-date.
 		by       1
 		until   ss > ss-clmdtl.
     if not-ok
-    then  
-	move 47				to err-ind  
-	perform za0-common-error	thru za0-99-exit  
-	go to ja02-verify-admit-date.  
-*   (else)  
-*   endif  
-  
-ja03-verify-review.  
+    then
+	move 47				to err-ind
+	perform za0-common-error	thru za0-99-exit
+	go to ja02-verify-admit-date.
+*   (else)
+*   endif
+
+* 18/Aug/23 - real-time oma code/suffix vs admit date check, same as d001
+*   (invalid if the admit date doesn't agree with what the SLI oma code/
+*    suffix mstr says is required for any oma code on the claim, for the
+*    claim's (possibly just changed) location - see MC4 above)
+    move "Y"					to   flag.
+    perform ja4-check-admit-vs-sli		thru ja4-99-exit
+		varying ss
+		from     1
+		by       1
+		until   ss > ss-clmdtl.
+    if not-ok
+    then
+	perform za0-common-error	thru za0-99-exit
+	go to ja02-verify-admit-date.
+*   (else)
+*   endif
+* 18/Aug/23 - end
+
+ja03-verify-review.
     display scr-acpt-review.  
     accept  scr-acpt-review.  
   
@@ -4200,21 +4319,50 @@ ja11-verify-diag-code.
 *	endif  
 *   endif  
   
-    move hold-diag-cd(i)            	to diag-cd.  
-  
-    read  diag-mstr	
-*mf	suppress data record  
-	invalid key  
-	    move 36			to err-ind  
-	    perform za0-common-error	thru za0-99-exit  
-            move "N"                    to flag.  
-  
-    if not-ok  
-    then  
-        go to ja11-verify-diag-code.  
-*   endif.  
-  
-ja22-end-diag.  
+    move hold-diag-cd(i)            	to diag-cd.
+
+    read  diag-mstr
+*mf	suppress data record
+	invalid key
+	    move 36			to err-ind
+	    perform za0-common-error	thru za0-99-exit
+            move "N"                    to flag.
+
+    if not-ok
+    then
+        go to ja11-verify-diag-code.
+*   endif.
+
+* 2018/Sep/20 - reject a diagnosis code moh has since retired, or one not
+*		yet in effect on this line's date of service (see
+*		f091_diagnostic_codes' new effective/expiry dates)
+    if hold-clm-svc-date (i) < diag-effective-date
+    then
+*
+*   2019/Jan/15 MC - err-ind is pic 99 here, unlike moira+d001's pic
+*		     999 - 171-174 truncated to 71-74 (past the end of
+*		     this program's own 53-slot error-messages table)
+*		     when this was first ported over from d001's move
+*		     171/172/173/174, so use this table's own slot
+*		     numbers instead (see the new msg #54-57 entries
+*		     above).
+	move 54				to err-ind
+	perform za0-common-error	thru za0-99-exit
+	go to ja11-verify-diag-code.
+*   (else)
+*   endif
+
+    if     diag-expiry-date not = zeroes
+       and hold-clm-svc-date (i) > diag-expiry-date
+    then
+	move 55				to err-ind
+	perform za0-common-error	thru za0-99-exit
+	go to ja11-verify-diag-code.
+*   (else)
+*   endif
+* 2018/Sep/20 - end
+
+ja22-end-diag.
   
     if     ss-clmdtl = i  
 * 2012/08/08 - MC6
@@ -4260,6 +4408,40 @@ ja3-check-admit-vs-svc-date.
 ja3-99-exit.
     exit.
 
+* 18/Aug/23 - real-time oma code/suffix vs admit date check, same as d001
+ja4-check-admit-vs-sli.
+
+    move hold-oma-cd   (ss)			to sli-oma-code.
+    move hold-oma-suff (ss)			to sli-oma-suff.
+    move loc-service-location-indicator	to sli-code.
+
+    read  sli-oma-code-suff-mstr
+	invalid key
+	    go to ja4-99-exit.
+
+    if sli-admit-ind = 'Y' and (clmhdr-date-admit = spaces or zeroes)
+    then
+*
+*   2019/Jan/15 MC - use this program's own error-messages slot
+*		     numbers (see the new msg #54-57 entries above),
+*		     not moira+d001's 171/172 - this program's err-ind
+*		     is pic 99, not d001's pic 999, and its table has
+*		     only 57 entries.
+	move 56				to err-ind
+	move "N"				to flag
+	go to ja4-99-exit.
+*   endif
+
+    if sli-admit-ind = 'N' and (clmhdr-date-admit not = spaces and not = zeroes)
+    then
+	move 57				to err-ind
+	move "N"				to flag.
+*   endif
+
+ja4-99-exit.
+    exit.
+* 18/Aug/23 - end
+
 jb0-trans-hosp.  
   
 *	(translate hospital code into the corresponding hospital number)  
