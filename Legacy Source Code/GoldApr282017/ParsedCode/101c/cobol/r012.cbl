@@ -50,8 +50,13 @@ security.
 *
 *  revised 1999/05/10 S.B.	- Made Y2K changes.
 *  2003/dec/09	M.C.	- alpha doc nbr
+*  2018/aug/09	M.C.	- added an exception-only option so a clinic
+*			  can print just the report lines whose month-
+*			  to-date revenue varies from its year-to-date
+*			  monthly average by more than an entered
+*			  dollar amount, instead of the full report.
 
-environment division. 
+environment division.
 input-output section. 
 file-control. 
 * 
@@ -155,10 +160,24 @@ working-storage section.
 77  total-rec					pic s9(10)v99. 
 77  total-mtd-svc				pic 9(6). 
 77  total-mtd-rec				pic s9(10)v99. 
-77  total-ytd-svc				pic 9(6). 
-77  total-ytd-rec				pic s9(10)v99. 
- 
-77  docrev-read					pic 9(7) value zero. 
+77  total-ytd-svc				pic 9(6).
+77  total-ytd-rec				pic s9(10)v99.
+
+* 2018/aug/09 - exception-only revenue variance option: "option" set
+*   to "E" prints only report lines whose month-to-date revenue
+*   varies from its year-to-date monthly average by more than
+*   ws-variance-threshold; any other entry prints every line, as
+*   before.  ws-variance-threshold is entered in whole dollars and
+*   cents, e.g. 0005000 = $50.00.
+77  ws-variance-threshold				pic s9(7)v99	value zero.
+77  ws-avg-mtd-rec				pic s9(10)v99	value zero.
+77  ws-variance-amt				pic s9(10)v99	value zero.
+77  ws-print-this-line				pic x		value "Y".
+    88  print-this-line					value "Y".
+    88  skip-this-line					value "N".
+* 2018/aug/09 - end
+
+77  docrev-read					pic 9(7) value zero.
 77  doc-mstr-read				pic 9(7) value zero. 
 77  loc-mstr-read				pic 9(7) value zero. 
  
@@ -590,10 +609,22 @@ aa0-10.
 		dept-mstr 
 		doc-mstr. 
  
-*    expunge print-file. 
-    open output  print-file. 
- 
-    move 1					to subs-dept-clinic. 
+*    expunge print-file.
+    open output  print-file.
+
+* 2018/aug/09 - exception-only revenue variance option
+*   accept scr-variance-option.
+    accept option.
+
+    if option = "E"
+    then
+*	accept scr-variance-threshold.
+	accept ws-variance-threshold
+    else
+	move zero			to ws-variance-threshold.
+* 2018/aug/09 - end
+
+    move 1					to subs-dept-clinic.
  
     perform xg0-clear-class-tbl			thru xg0-99-exit 
 	varying subs from 1 by 1 
@@ -1290,21 +1321,55 @@ xa0-move-totals.
  
 xa0-99-exit. 
     exit. 
-xb0-print-line. 
-    
-    add 1				to	line-cnt. 
- 
-    if line-cnt > max-nbr-lines 
-    then 
-	perform xd0-heading-lines	thru	xd0-99-exit. 
-*   (else) 
-*   endif 
- 
-    write prt-line from detail-line-1	after	advancing 1 line. 
- 
-xb0-99-exit. 
-    exit. 
-xc0-bump-totals. 
+xb0-print-line.
+
+* 2018/aug/09 - exception-only revenue variance option
+    if option = "E"
+    then
+	perform xb1-check-exception	thru	xb1-99-exit
+	if skip-this-line
+	then
+	    go to xb0-99-exit.
+* 2018/aug/09 - end
+
+    add 1				to	line-cnt.
+
+    if line-cnt > max-nbr-lines
+    then
+	perform xd0-heading-lines	thru	xd0-99-exit.
+*   (else)
+*   endif
+
+    write prt-line from detail-line-1	after	advancing 1 line.
+
+xb0-99-exit.
+    exit.
+* 2018/aug/09 - exception-only revenue variance option
+xb1-check-exception.
+
+    move "Y"				to	ws-print-this-line.
+
+    if iconst-date-period-end-mm > zero
+    then
+	compute ws-avg-mtd-rec rounded =
+		total-ytd-rec / iconst-date-period-end-mm
+    else
+	move total-mtd-rec		to	ws-avg-mtd-rec.
+
+    compute ws-variance-amt = total-mtd-rec - ws-avg-mtd-rec.
+
+    if ws-variance-amt < zero
+    then
+	compute ws-variance-amt = ws-variance-amt * -1.
+
+    if ws-variance-amt < ws-variance-threshold
+    then
+	move "N"			to	ws-print-this-line.
+
+xb1-99-exit.
+    exit.
+* 2018/aug/09 - end
+xc0-bump-totals.
  
     add mtd-in-rec   (x-from)		to	mtd-in-rec   (x-to) 
     add mtd-in-svc   (x-from)		to	mtd-in-svc   (x-to) 
