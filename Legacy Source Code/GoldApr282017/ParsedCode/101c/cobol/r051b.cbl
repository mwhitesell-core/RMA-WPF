@@ -37,7 +37,15 @@ security.
 *
 *  1999/jan/31 B.E.		- y2k
 *
-environment division. 
+*  2018/mar/24 DM	- added a third sort variant (parameter status 4)
+*			  for r051cc : sorts on dept and oma code only, so
+*			  r051c can total productivity by department and
+*			  service code across the billing period without
+*			  the doctor/class-code breakdown the other two
+*			  sorts carry.  parameter status becomes 5 when
+*			  this sort is complete.
+*
+environment division.
 input-output section. 
 file-control. 
 * 
@@ -234,18 +242,29 @@ ab0-processing.
 ************************************************************************ 
 *mf	    sort r051-sort-work		"COBSORT" save 
 	    sort r051-sort-work
-		    on ascending key	wf-dept, 
-					wf-class-code 
-					wf-oma-cd 
-					wf-doc-nbr 
-		    using r051-work-file 
-		    giving r051-sort-work-file 
-	else 
-	    move 4			to err-ind 
-	    perform za0-common-error	thru za0-99-exit 
-	    go to az0-10-abend. 
-*	endif 
-*   endif 
+		    on ascending key	wf-dept,
+					wf-class-code
+					wf-oma-cd
+					wf-doc-nbr
+		    using r051-work-file
+		    giving r051-sort-work-file
+	else
+* 2018/mar/24 - DM
+	    if parm-status = 4
+	    then
+		sort r051-sort-work
+		    on ascending key	wf-dept,
+					wf-oma-cd
+		    using r051-work-file
+		    giving r051-sort-work-file
+	    else
+* 2018/mar/24 - end
+	    move 4			to err-ind
+	    perform za0-common-error	thru za0-99-exit
+	    go to az0-10-abend.
+*	    endif
+*	endif
+*   endif
  
 ab0-99-exit. 
     exit. 
